@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATPC910.
+      *----------------------------------------------------------------
+      * Servicio wrapper JSON sobre ATPC021-BUSCAR-EN-ARREGLO, pensado
+      * para el portal de autoservicio de bancos socios: recibe un
+      * CODENT, invoca la busqueda ya existente sobre la tabla
+      * ENTIDADES en memoria y serializa WS-ATPC021-RESPUESTA a JSON,
+      * en lugar de exigirle al portal un CALL directo compartiendo
+      * las estructuras WORKING-STORAGE de ATPC021-WS.cpy.
+      *
+      * Estilo consola (ver ATPC902/ATPC908): no existe en este
+      * repositorio infraestructura CICS/BMS ni un listener HTTP, asi
+      * que este programa se ejecuta como una transaccion mas que lee
+      * el CODENT por consola y vuelca el JSON resultante a un archivo
+      * secuencial (ATPC910.JSN), que es lo que el borde del portal
+      * (fuera de este repositorio) sirve al banco socio.
+      *
+      * Nota: la sentencia JSON GENERATE requiere un runtime COBOL con
+      * soporte JSON habilitado. Si la region se ejecuta sobre un
+      * runtime sin esa opcion instalada, la sentencia fallara en
+      * tiempo de ejecucion con un error de soporte no configurado;
+      * es una limitacion del runtime del entorno, no de este
+      * programa.
+      *
+      * Dependencias:
+      *  - Debe estar declarada la rutina para manejo de errores
+      *    888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JSN-ATPC910 ASSIGN TO "ATPC910.JSN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Requerido porque ATPC021-CARGAR-ARREGLO graba una fila de
+      * control compartida -- ver ATPCCTL-CTL.cpy
+           SELECT CTL-CARGAS ASSIGN TO "ATPCCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCCTL-STATUS.
+      * Requerido porque ATPC021-CARGAR-ARREGLO graba una fila en la
+      * bitacora de auditoria persistente -- ver
+      * ATPCAUD-AUD.cpy
+           SELECT AUD-CARGAS ASSIGN TO "ATPCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCAUD-STATUS.
+           SELECT EXC-EXCEPCIONES ASSIGN TO "ATPCEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCEXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ATPCCTL-CTL".
+       COPY "ATPCAUD-AUD".
+       COPY "ATPCEXC-EXC".
+
+       FD  JSN-ATPC910
+           RECORDING MODE IS F.
+       01  JSN-ATPC910-REG                   PIC X(2000).
+
+       WORKING-STORAGE SECTION.
+       COPY "CONSTANTES".
+
+       01  WS-MQCOPY.
+           COPY "MQCOPY".
+
+       COPY "MPMLOG".
+
+       COPY "ATPC021-WS".
+       COPY "ATPCCTL-WS".
+       COPY "ATPCAUD-WS".
+       COPY "ATPCNEG-WS".
+       COPY "ATPCEXC-WS".
+
+      * CODENT ingresado por el portal (via consola en esta version de
+      * referencia)
+       77  WS-ATPC910-CODENT-PARM         PIC X(04).
+
+      * JSON armado a partir de WS-ATPC021-RESPUESTA (exito) o de un
+      * mensaje de error minimo (fallo)
+       01  WS-ATPC910-JSON                PIC X(2000).
+
+      * Cuerpo de error para cuando ATPC021-BUSCAR-EN-ARREGLO no
+      * encuentra el CODENT solicitado -- se arma a mano en lugar de
+      * con JSON GENERATE porque la respuesta no proviene de un grupo
+      * de datos ya definido en WORKING-STORAGE
+       01  WS-ATPC910-JSON-ERROR.
+           05  FILLER              PIC X(11) VALUE
+               '{"codent":"'.
+           05  WS-ATPC910-ERR-CODENT  PIC X(04).
+           05  FILLER              PIC X(11) VALUE
+               '","error":"'.
+           05  WS-ATPC910-ERR-DESC    PIC X(200).
+           05  FILLER              PIC X(02) VALUE
+               '"}'.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC910-PRINCIPAL
+      *----------------------------------------------------------------
+       ATPC910-PRINCIPAL.
+           DISPLAY "ATPC910: ingrese el CODENT a consultar (4 car.)"
+           ACCEPT WS-ATPC910-CODENT-PARM FROM CONSOLE
+
+           PERFORM ATPCCTL-INICIALIZAR-CONTROL
+           PERFORM ATPC021-CARGAR-ARREGLO
+
+           INITIALIZE WS-ATPC021-RETORNO
+           MOVE WS-ATPC910-CODENT-PARM TO WS-ATPC021-CODENT
+           PERFORM ATPC021-BUSCAR-EN-ARREGLO
+
+           OPEN OUTPUT JSN-ATPC910
+
+           IF WS-ATPC021-RETORNO-OK
+              PERFORM ATPC910-SERIALIZAR-RESPUESTA
+           ELSE
+              PERFORM ATPC910-SERIALIZAR-ERROR
+           END-IF
+
+           CLOSE JSN-ATPC910
+
+           DISPLAY "ATPC910: " WS-ATPC910-JSON
+
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC910-SERIALIZAR-RESPUESTA
+      *----------------------------------------------------------------
+      * Serializa WS-ATPC021-RESPUESTA a JSON. JSON GENERATE omite,
+      * segun el estandar, los items REDEFINES de otro item ya
+      * serializado (p.ej. WS-ATPC021-CODCSBENT-ALF), asi que el JSON
+      * resultante trae un unico campo por dato de ENTIDADES
+      *----------------------------------------------------------------
+       ATPC910-SERIALIZAR-RESPUESTA.
+           MOVE SPACES TO WS-ATPC910-JSON
+           JSON GENERATE WS-ATPC910-JSON FROM WS-ATPC021-RESPUESTA
+           MOVE WS-ATPC910-JSON TO JSN-ATPC910-REG
+           WRITE JSN-ATPC910-REG
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC910-SERIALIZAR-ERROR
+      *----------------------------------------------------------------
+       ATPC910-SERIALIZAR-ERROR.
+           MOVE SPACES               TO WS-ATPC910-JSON-ERROR
+           MOVE WS-ATPC910-CODENT-PARM TO WS-ATPC910-ERR-CODENT
+           MOVE WS-ATPC021-RETORNO-DESC(1:200)
+                                      TO WS-ATPC910-ERR-DESC
+           MOVE WS-ATPC910-JSON-ERROR TO WS-ATPC910-JSON
+           MOVE WS-ATPC910-JSON       TO JSN-ATPC910-REG
+           WRITE JSN-ATPC910-REG
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: 888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+      * Rutina de traza de entrada/salida de las librerias ATPCxxx
+      * invocadas por este programa (documentada como dependencia del
+      * host en el encabezado de cada libreria ATPCnnn-PR). Este
+      * programa batch la resuelve volcando la transaccion a consola;
+      * un programa en linea podria resolver esta misma rutina contra
+      * su propio log de transacciones.
+       888888-LOGGEAR-TRANSACCION.
+           DISPLAY INDICADOR_I-O OF MPMLOG " "
+                   CODIGO_RUTINA OF MPMLOG " "
+                   MENSAJE_COPY  OF MPMLOG
+           .
+
+       COPY "ATPC021-PR".
+       COPY "ATPCCTL-PR".
+       COPY "ATPCAUD-PR".
+       COPY "ATPCNEG-PR".
+       COPY "ATPCEXC-PR".

@@ -0,0 +1,137 @@
+      *----------------------------------------------------------------
+      * Libreria para el manejo en memoria de los datos relacionados a
+      * la tabla DESCRIPCIONES POR IDIOMA (estructura MPM0096)
+      *
+      * Sostiene la traduccion, a un idioma distinto del idioma base en
+      * que MPDT0xx entrega sus descripciones, de un subconjunto fijo
+      * de campos -DES* de otras tablas de referencia (ver el
+      * encabezado de ATPC096-PR.cpy para el detalle de que campos).
+      * No reemplaza a esas tablas -- solo guarda, por tabla de origen
+      * y clave, la descripcion equivalente en cada idioma adicional
+      * configurado.
+      *
+      * Datos de entrada:
+      *  - WS-ATPC096-CLAVE.
+      *     - WS-ATPC096-CODTABLA   PIC X(03) (p.ej. "026", "044").
+      *     - WS-ATPC096-CODCLAVE   PIC X(20) (clave compuesta de la
+      *       tabla de origen, concatenada por el llamador -- ver
+      *       ATPC096-PR.cpy).
+      *     - WS-ATPC096-CODIDIOMA  PIC X(01) (WS-ATPC021-CODIDIOMA de
+      *       la entidad).
+      *
+      * Datos de salida:
+      *  - WS-ATPC096-RESPUESTA.
+      *
+      * Nota:
+      *   Segun la definicion en el archivo MPM0096 son 100 ocurrencias
+      *   es decir que en una lectura puede devolver hasta 100 items
+      *   [10 DETALLE OCCURS 100.]
+      *   78  WS-ATPC096-MP096-OCCURS          VALUE 100.
+      *----------------------------------------------------------------
+
+      * Interfaz para uso del servicio ATPC096
+       01  WS-MPM0096.
+           COPY "MPM0096".
+
+      * Nombre del programa que devuelve las Descripciones por Idioma
+       77  CT-ATPC096                  PIC X(07) VALUE "ATPC096".
+
+      * Cantidad de elementos devuelto por el cursor de la base de datos
+      * y manejado por la interfaz MPM0096 (10 DETALLE OCCURS 100.)
+       78  WS-ATPC096-MP096-OCCURS            VALUE 100.
+
+      * - Contadores auxiliares -
+      * Contador relacionado al arreglo pertinente a la intefaz MPM096
+       77  WS-ATPC096-MP096-CONTADOR          PIC 9(03).
+      * Contador relacionado al arreglo ATPC096 para busqueda en memoria
+       77  WS-ATPC096-CONTADOR                PIC 9(04).
+
+      * Variable boolean para control de carga del arreglo
+      * WS-ATPC096-TAB
+       01  FILLER                          PIC 9(01).
+           88 WS-ATPC096-FIN               VALUE 1 WHEN FALSE 0.
+
+      * Manejo dinamico de la cantidad total de ocurrencias del arreglo
+       77  WS-ATPC096-TAB-OCCURS              PIC 9(04).
+
+      * Cantidad maxima de elementos que admite el arreglo
+      * WS-ATPC096-TAB (debe coincidir con el limite superior del
+      * OCCURS de WS-ATPC096-TABLA)
+       78  WS-ATPC096-TAB-MAX-FISICO      VALUE 500.
+
+      * Cantidad maxima OPERATIVA (umbral de alarma usado por
+      * ATPC096-CARGAR-ARREGLO). Por defecto igual al maximo
+      * fisico, pero configurable en forma operativa -- sin
+      * recompilar -- mediante ATPC096-CONFIGURAR-TAB-MAX, hasta
+      * el limite de WS-ATPC096-TAB-MAX-FISICO
+       77  WS-ATPC096-TAB-MAX             PIC 9(04) VALUE 500.
+
+      * Valor de entrada para ATPC096-CONFIGURAR-TAB-MAX (parm de
+      * arranque o fila de tabla de control leida por el programa
+      * llamador)
+       77  WS-ATPC096-TAB-MAX-PARM        PIC 9(04).
+
+      * Contador de iteraciones del bucle de paginacion de
+      * ATPC096-CARGAR-ARREGLO y tope maximo admitido. Si el marcador
+      * de continuacion de MPDT096 llegara corrupto y nunca reportara
+      * MQCOPY-IND-MAS-DATOS = CT-N, este tope evita un bucle infinito
+       77  WS-ATPC096-CARGA-ITER              PIC 9(05).
+       78  WS-ATPC096-CARGA-ITER-MAX          VALUE 1000.
+
+      * Fecha y hora de la ultima carga del arreglo en memoria
+       77  WS-ATPC096-FECCARGA                PIC 9(08).
+       77  WS-ATPC096-HORCARGA                PIC 9(06).
+
+      * Datos de salida de ATPC096-OBTENER-ESTADO
+       01  WS-ATPC096-ESTADO.
+           05  WS-ATPC096-ESTADO-CANTIDAD  PIC 9(04).
+           05  WS-ATPC096-ESTADO-FECCARGA  PIC 9(08).
+           05  WS-ATPC096-ESTADO-HORCARGA  PIC 9(06).
+
+      * Arreglo o Tabla en memoria con datos de Descripciones por Idioma
+       01  WS-ATPC096-TABLA.
+           05  WS-ATPC096-TAB OCCURS 1 TO 500
+                             DEPENDING ON WS-ATPC096-TAB-OCCURS
+                             ASCENDING KEY IS WS-ATPC096-TAB-CLAVE
+                             INDEXED BY WS-ATPC096-TAB-INDICE.
+               10  WS-ATPC096-TAB-CLAVE.
+                   15  WS-ATPC096-TAB-CODTABLA      PIC X(03).
+                   15  WS-ATPC096-TAB-CODCLAVE      PIC X(20).
+                   15  WS-ATPC096-TAB-CODIDIOMA     PIC X(01).
+
+               10  WS-ATPC096-TAB-CODTABLA-ATR      PIC X(01).
+               10  WS-ATPC096-TAB-CODCLAVE-ATR      PIC X(01).
+               10  WS-ATPC096-TAB-CODIDIOMA-ATR     PIC X(01).
+               10  WS-ATPC096-TAB-DESCRIPCION-ATR   PIC X(01).
+               10  WS-ATPC096-TAB-DESCRIPCION       PIC X(30).
+               10  WS-ATPC096-TAB-INDCONTINUAR      PIC X(01).
+
+
+      * Registro para E/S de datos del proceso
+      * Representacion del registro del MP0096
+       01  WS-ATPC096.
+           05  WS-ATPC096-CLAVE.
+               10  WS-ATPC096-CODTABLA       PIC X(03).
+               10  WS-ATPC096-CODCLAVE       PIC X(20).
+               10  WS-ATPC096-CODIDIOMA      PIC X(01).
+
+           05  WS-ATPC096-RESPUESTA.
+               10  WS-ATPC096-CODTABLA-ATR      PIC X(01).
+               10  WS-ATPC096-CODCLAVE-ATR      PIC X(01).
+               10  WS-ATPC096-CODIDIOMA-ATR     PIC X(01).
+               10  WS-ATPC096-DESCRIPCION-ATR   PIC X(01).
+               10  WS-ATPC096-DESCRIPCION       PIC X(30).
+               10  WS-ATPC096-INDCONTINUAR      PIC X(01).
+
+       01  WS-ATPC096-RETORNO.
+           05  WS-ATPC096-RETORNO-COD        PIC 9(01).
+               88  WS-ATPC096-RETORNO-OK     VALUE 0.
+               88  WS-ATPC096-RETORNO-INFO   VALUE 1.
+               88  WS-ATPC096-RETORNO-ERROR  VALUE 9.
+           05  WS-ATPC096-RETORNO-DESC       PIC X(1000).
+
+      * Salida de ATPC096-HAY-CAMBIOS -- ver ATPC096-PR.cpy
+       01  WS-ATPC096-CAMBIOS.
+           05  WS-ATPC096-HAY-CAMBIOS-IND      PIC X(01).
+               88  WS-ATPC096-HAY-CAMBIOS-SI   VALUE "S".
+               88  WS-ATPC096-HAY-CAMBIOS-NO   VALUE "N".

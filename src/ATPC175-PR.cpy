@@ -5,13 +5,74 @@
       * Dependencias:
       *  - Debe estar declarada la rutina para manejo de errores 
       *    888888-LOGGEAR-TRANSACCION
+      *  - Debe estar copiada ATPCCTL-WS en WORKING-STORAGE y
+      *    ATPCCTL-PR en PROCEDURE DIVISION, junto con la FD
+      *    CTL-CARGAS y su SELECT (ver ATPCCTL-CTL.cpy), y debe
+      *    haberse ejecutado ATPCCTL-INICIALIZAR-CONTROL antes de
+      *    la primera carga
+      *  - Debe estar copiada ATPCAUD-WS en WORKING-STORAGE y
+      *    ATPCAUD-PR en PROCEDURE DIVISION, junto con la FD
+      *    AUD-CARGAS y su SELECT (ver ATPCAUD-AUD.cpy)
+      *  - Para que ATPC175-BUSCAR-EN-ARREGLO traduzca WS-ATPC175-
+      *    DESESTCTA, deben estar copiadas y cargadas ATPC096-WS/PR
+      *    (ver ATPC096-PR.cpy) y debe informarse WS-ATPC175-CODIDIOMA
+      *    con el WS-ATPC021-CODIDIOMA de la entidad antes de invocar
+      *    -- si se deja en SPACES, no se intenta traduccion y
+      *    WS-ATPC175-DESESTCTA queda en el idioma base de MPDT175
+      *
+      *  - Debe estar copiada ATPCNEG-WS en WORKING-STORAGE y
+      *    ATPCNEG-PR en PROCEDURE DIVISION (cache de resultados
+      *    negativos -- ver ATPCNEG-WS.cpy)
+      *  - Debe estar copiada ATPCEXC-WS en WORKING-STORAGE y
+      *    ATPCEXC-PR en PROCEDURE DIVISION, junto con la FD
+      *    EXC-EXCEPCIONES y su SELECT (cache de busquedas
+      *    fallidas -- ver ATPCEXC-EXC.cpy)
       *
       * Procesos de uso Publicos:
       *  - ATPC175-CARGAR-ARREGLO
+      *  - ATPC175-CONFIGURAR-TAB-MAX
+      *  - ATPC175-RECARGAR-ARREGLO
+      *  - ATPC175-OBTENER-ESTADO
+      *  - ATPC175-HAY-CAMBIOS
       *  - ATPC175-BUSCAR-EN-ARREGLO
+      *  - ATPC175-LISTAR-POR-ENTIDAD
       *----------------------------------------------------------------      
 
 
+      *----------------------------------------------------------------
+      * Proceso: ATPC175-CONFIGURAR-TAB-MAX
+      *----------------------------------------------------------------
+      * Permite fijar en forma operativa, sin recompilar, el umbral de
+      * alarma de capacidad que usa ATPC175-CARGAR-ARREGLO, a partir de
+      * un valor leido por el programa llamador al inicio (parm de
+      * arranque o fila de una tabla de control). Debe invocarse antes
+      * de ATPC175-CARGAR-ARREGLO para que tenga efecto sobre la carga.
+      *
+      * El limite fisico del arreglo WS-ATPC175-TAB
+      * (WS-ATPC175-TAB-MAX-FISICO) esta fijado por el OCCURS de su
+      * definicion y no puede ampliarse en tiempo de ejecucion -- el
+      * OCCURS ... DEPENDING ON de COBOL reserva su almacenamiento en
+      * tiempo de compilacion, por lo que ampliar la capacidad fisica
+      * siempre requiere recompilar. Un valor de entrada fuera del
+      * rango [1, WS-ATPC175-TAB-MAX-FISICO] se ignora y el umbral
+      * operativo se deja en el maximo fisico.
+      * Ejemplo:
+      *     MOVE WS-CTL-CAPACIDAD-ATPC175  TO WS-ATPC175-TAB-MAX-PARM
+      *     PERFORM ATPC175-CONFIGURAR-TAB-MAX
+      *----------------------------------------------------------------
+       ATPC175-CONFIGURAR-TAB-MAX.
+           IF WS-ATPC175-TAB-MAX-PARM > 0
+           AND WS-ATPC175-TAB-MAX-PARM <= WS-ATPC175-TAB-MAX-FISICO
+              MOVE WS-ATPC175-TAB-MAX-PARM TO WS-ATPC175-TAB-MAX
+           ELSE
+              DISPLAY "ATPC175 - ALERTA: capacidad ["
+                 WS-ATPC175-TAB-MAX-PARM "] fuera de rango -- se usa "
+                 "el maximo fisico [" WS-ATPC175-TAB-MAX-FISICO "]"
+              MOVE WS-ATPC175-TAB-MAX-FISICO TO WS-ATPC175-TAB-MAX
+           END-IF
+           .
+
+
       *----------------------------------------------------------------
       * Proceso: ATPC175-CARGAR-ARREGLO
       *----------------------------------------------------------------
@@ -44,8 +105,11 @@
                       SET WS-ATPC175-FIN TO TRUE 
                  END-EVALUATE
               END-PERFORM
-              
-               DISPLAY 
+
+              ACCEPT WS-ATPC175-FECCARGA FROM DATE YYYYMMDD
+              ACCEPT WS-ATPC175-HORCARGA FROM TIME
+
+               DISPLAY
            "----------------------------------------------------------"
               DISPLAY 
            "- CARGA DE TABLA DE FECHAS EN MEMORIA (ATPC175)          -"
@@ -53,10 +117,87 @@
                       "[" WS-ATPC175-CODENT "]"
               DISPLAY "Cantidad de Fechas cargadas: "
                       "[" WS-ATPC175-CONTADOR "]"
-              DISPLAY " "             
+              DISPLAY " "
+
+      *       Fila de control compartida (start-of-day gate)
+              MOVE CT-ATPC175              TO WS-ATPCCTL-TABLA
+              MOVE WS-ATPC175-CONTADOR     TO WS-ATPCCTL-CANTIDAD
+              MOVE WS-ATPC175-FECCARGA     TO WS-ATPCCTL-FECCARGA
+              MOVE WS-ATPC175-HORCARGA     TO WS-ATPCCTL-HORCARGA
+              PERFORM ATPCCTL-GRABAR-CONTROL
+
+      * Fila de bitacora de auditoria persistente (no se trunca)
+              MOVE CT-ATPC175              TO WS-ATPCAUD-TABLA
+              MOVE WS-ATPC175-CONTADOR          TO WS-ATPCAUD-CANTIDAD
+              MOVE WS-ATPC175-FECCARGA     TO WS-ATPCAUD-FECCARGA
+              MOVE WS-ATPC175-HORCARGA     TO WS-ATPCAUD-HORCARGA
+              PERFORM ATPCAUD-GRABAR-AUDITORIA
            END-IF
            .
-      
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC175-RECARGAR-ARREGLO
+      *----------------------------------------------------------------
+      * Fuerza una recarga del arreglo en memoria, sin esperar a que la
+      * region se reinicie. Debe invocarse desde una transaccion de
+      * operacion autorizada.
+      * Ejemplo:
+      *     PERFORM ATPC175-RECARGAR-ARREGLO
+      *----------------------------------------------------------------
+       ATPC175-RECARGAR-ARREGLO.
+           INITIALIZE WS-ATPC175-TAB-CLAVE(1)
+           PERFORM ATPC175-CARGAR-ARREGLO
+
+      * Una recarga forzada normalmente responde a un alta/cambio que
+      * puede convertir en valida una clave cacheada como ausente --
+      * se limpia la cache negativa de esta tabla para que
+      * ATPCNEG-VERIFICAR no siga devolviendo "no encontrado" para
+      * esa clave.
+           MOVE CT-ATPC175 TO WS-ATPCNEG-TABLA
+           PERFORM ATPCNEG-INVALIDAR-TABLA
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC175-OBTENER-ESTADO
+      *----------------------------------------------------------------
+      * Devuelve la cantidad de elementos cargados y la fecha/hora de
+      * la ultima carga del arreglo en memoria.
+      * Ejemplo:
+      *     PERFORM ATPC175-OBTENER-ESTADO
+      *----------------------------------------------------------------
+       ATPC175-OBTENER-ESTADO.
+           MOVE WS-ATPC175-TAB-OCCURS TO WS-ATPC175-ESTADO-CANTIDAD
+           MOVE WS-ATPC175-FECCARGA   TO WS-ATPC175-ESTADO-FECCARGA
+           MOVE WS-ATPC175-HORCARGA   TO WS-ATPC175-ESTADO-HORCARGA
+           .
+
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC175-HAY-CAMBIOS
+      *----------------------------------------------------------------
+      * Consulta barata (ver ATPCAUD-HAY-CAMBIOS) para saber si otra
+      * corrida registro una carga de ATPC175 mas reciente que la que
+      * hay en memoria, sin volver a paginar la carga completa por MQ.
+      * Util para que un batch decida si le conviene invocar
+      * ATPC175-RECARGAR-ARREGLO en lugar de elegir entre "nunca" y
+      * "siempre" recargar. No fuerza la recarga, solo informa.
+      * Ejemplo:
+      *     PERFORM ATPC175-HAY-CAMBIOS
+      *     IF WS-ATPC175-HAY-CAMBIOS-SI
+      *        PERFORM ATPC175-RECARGAR-ARREGLO
+      *     END-IF
+      *----------------------------------------------------------------
+       ATPC175-HAY-CAMBIOS.
+           MOVE CT-ATPC175            TO WS-ATPCAUD-TABLA
+           MOVE WS-ATPC175-FECCARGA   TO WS-ATPCAUD-FECCARGA
+           MOVE WS-ATPC175-HORCARGA   TO WS-ATPCAUD-HORCARGA
+           PERFORM ATPCAUD-HAY-CAMBIOS
+           MOVE WS-ATPCAUD-HAY-CAMBIOS-IND TO WS-ATPC175-HAY-CAMBIOS-IND
+           .
+
 
       *----------------------------------------------------------------
       * Proceso: ATPC175-BUSCAR-EN-ARREGLO
@@ -73,23 +214,157 @@
        ATPC175-BUSCAR-EN-ARREGLO.
            INITIALIZE WS-ATPC175-RETORNO
                       WS-ATPC175-RESPUESTA
-           SET WS-ATPC175-TAB-INDICE TO 1
-           SEARCH ALL WS-ATPC175-TAB
-                  AT END 
-                     PERFORM ATPC175-BUSCAR-NO-ENCONTRADO
-                  WHEN WS-ATPC175-TAB-CLAVE (WS-ATPC175-TAB-INDICE) 
-                                           = WS-ATPC175-CLAVE
-                     PERFORM ATPC175-MOVER-DATOS-RESPUESTA
-           END-SEARCH
+
+      *    Cache de resultados negativos -- evita el
+      *    SEARCH ALL para una clave ya confirmada ausente esta region
+           MOVE CT-ATPC175          TO WS-ATPCNEG-TABLA
+           MOVE WS-ATPC175-CLAVE    TO WS-ATPCNEG-CLAVE
+           PERFORM ATPCNEG-VERIFICAR
+
+           IF WS-ATPCNEG-ES-NEGATIVO
+              PERFORM ATPC175-BUSCAR-NO-ENCONTRADO
+           ELSE
+              SET WS-ATPC175-TAB-INDICE TO 1
+              SEARCH ALL WS-ATPC175-TAB
+                     AT END
+                        PERFORM ATPC175-BUSCAR-NO-ENCONTRADO
+                     WHEN WS-ATPC175-TAB-CLAVE (WS-ATPC175-TAB-INDICE)
+                                              = WS-ATPC175-CLAVE
+                        PERFORM ATPC175-MOVER-DATOS-RESPUESTA
+                        IF WS-ATPC175-CODIDIOMA NOT = SPACES
+                           PERFORM ATPC175-RESOLVER-IDIOMA
+                        END-IF
+              END-SEARCH
+           END-IF
            .
 
 
 
 
+      *----------------------------------------------------------------
+      * Proceso: ATPC175-LISTAR-POR-ENTIDAD
+      *----------------------------------------------------------------
+      * Devuelve todas las filas de Estado Cuenta / Repactacion
+      * cargadas en memoria para un CODENT, sin filtrar por
+      * CODESTCTA -- para la pantalla de cobranzas que necesita
+      * listar los estados configurados sin que el operador conozca
+      * de antemano los codigos de CODESTCTA existentes.
+      * Ejemplo:
+      *     INITIALIZE WS-ATPC175
+      *     MOVE WS-CODENT-A         TO WS-ATPC175-CODENT
+      *     PERFORM ATPC175-LISTAR-POR-ENTIDAD
+      *----------------------------------------------------------------
+       ATPC175-LISTAR-POR-ENTIDAD.
+           INITIALIZE WS-ATPC175-RETORNO
+                      WS-ATPC175-LISTADO
+           MOVE 0 TO WS-ATPC175-LISTADO-CANT
+
+           PERFORM VARYING WS-ATPC175-TAB-INDICE FROM 1 BY 1
+                     UNTIL WS-ATPC175-TAB-INDICE > WS-ATPC175-TAB-OCCURS
+              IF WS-ATPC175-TAB-CODENT(WS-ATPC175-TAB-INDICE) =
+                                        WS-ATPC175-CODENT
+                 ADD 1 TO WS-ATPC175-LISTADO-CANT
+                 MOVE WS-ATPC175-TAB-CODENT-ATR(WS-ATPC175-TAB-INDICE)
+                   TO WS-ATPC175-LIS-CODENT-ATR(WS-ATPC175-LISTADO-CANT)
+                 MOVE WS-ATPC175-TAB-CODENT(WS-ATPC175-TAB-INDICE)
+                   TO WS-ATPC175-LIS-CODENT(WS-ATPC175-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC175-TAB-CODESTCTA-ATR(WS-ATPC175-TAB-INDICE)
+                   TO
+                   WS-ATPC175-LIS-CODESTCTA-ATR(WS-ATPC175-LISTADO-CANT)
+                 MOVE WS-ATPC175-TAB-CODESTCTA(WS-ATPC175-TAB-INDICE)
+                   TO WS-ATPC175-LIS-CODESTCTA(WS-ATPC175-LISTADO-CANT)
+                 MOVE WS-ATPC175-TAB-LINEA-ATR(WS-ATPC175-TAB-INDICE)
+                   TO WS-ATPC175-LIS-LINEA-ATR(WS-ATPC175-LISTADO-CANT)
+                 MOVE WS-ATPC175-TAB-LINEA(WS-ATPC175-TAB-INDICE)
+                   TO WS-ATPC175-LIS-LINEA(WS-ATPC175-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC175-TAB-TIPESTCTA-ATR(WS-ATPC175-TAB-INDICE)
+                   TO
+                   WS-ATPC175-LIS-TIPESTCTA-ATR(WS-ATPC175-LISTADO-CANT)
+                 MOVE WS-ATPC175-TAB-TIPESTCTA(WS-ATPC175-TAB-INDICE)
+                   TO WS-ATPC175-LIS-TIPESTCTA(WS-ATPC175-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC175-TAB-DESESTCTA-ATR(WS-ATPC175-TAB-INDICE)
+                   TO
+                   WS-ATPC175-LIS-DESESTCTA-ATR(WS-ATPC175-LISTADO-CANT)
+                 MOVE WS-ATPC175-TAB-DESESTCTA(WS-ATPC175-TAB-INDICE)
+                   TO WS-ATPC175-LIS-DESESTCTA(WS-ATPC175-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC175-TAB-DESESTCTARED-ATR
+                   (WS-ATPC175-TAB-INDICE)
+                   TO WS-ATPC175-LIS-DESESTCTARED-ATR
+                   (WS-ATPC175-LISTADO-CANT)
+                 MOVE WS-ATPC175-TAB-DESESTCTARED(WS-ATPC175-TAB-INDICE)
+                   TO WS-ATPC175-LIS-DESESTCTARED
+                   (WS-ATPC175-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC175-TAB-NUMDIASACT-ATR(WS-ATPC175-TAB-INDICE)
+                   TO WS-ATPC175-LIS-NUMDIASACT-ATR
+                   (WS-ATPC175-LISTADO-CANT)
+                 MOVE WS-ATPC175-TAB-NUMDIASACT(WS-ATPC175-TAB-INDICE)
+                   TO WS-ATPC175-LIS-NUMDIASACT(WS-ATPC175-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC175-TAB-CLASIFCONT-ATR(WS-ATPC175-TAB-INDICE)
+                   TO WS-ATPC175-LIS-CLASIFCONT-ATR
+                   (WS-ATPC175-LISTADO-CANT)
+                 MOVE WS-ATPC175-TAB-CLASIFCONT(WS-ATPC175-TAB-INDICE)
+                   TO WS-ATPC175-LIS-CLASIFCONT(WS-ATPC175-LISTADO-CANT)
+                 MOVE WS-ATPC175-TAB-CODBLQ-ATR(WS-ATPC175-TAB-INDICE)
+                   TO WS-ATPC175-LIS-CODBLQ-ATR(WS-ATPC175-LISTADO-CANT)
+                 MOVE WS-ATPC175-TAB-CODBLQ(WS-ATPC175-TAB-INDICE)
+                   TO WS-ATPC175-LIS-CODBLQ(WS-ATPC175-LISTADO-CANT)
+                 MOVE WS-ATPC175-TAB-DESBLQ-ATR(WS-ATPC175-TAB-INDICE)
+                   TO WS-ATPC175-LIS-DESBLQ-ATR(WS-ATPC175-LISTADO-CANT)
+                 MOVE WS-ATPC175-TAB-DESBLQ(WS-ATPC175-TAB-INDICE)
+                   TO WS-ATPC175-LIS-DESBLQ(WS-ATPC175-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC175-TAB-INDACEDEU-ATR(WS-ATPC175-TAB-INDICE)
+                   TO
+                   WS-ATPC175-LIS-INDACEDEU-ATR(WS-ATPC175-LISTADO-CANT)
+                 MOVE WS-ATPC175-TAB-INDACEDEU(WS-ATPC175-TAB-INDICE)
+                   TO WS-ATPC175-LIS-INDACEDEU(WS-ATPC175-LISTADO-CANT)
+                 MOVE WS-ATPC175-TAB-CONTCUR-ATR(WS-ATPC175-TAB-INDICE)
+                   TO WS-ATPC175-LIS-CONTCUR-ATR
+                   (WS-ATPC175-LISTADO-CANT)
+                 MOVE WS-ATPC175-TAB-CONTCUR(WS-ATPC175-TAB-INDICE)
+                   TO WS-ATPC175-LIS-CONTCUR(WS-ATPC175-LISTADO-CANT)
+              END-IF
+           END-PERFORM
+
+           IF WS-ATPC175-LISTADO-CANT = 0
+              PERFORM ATPC175-BUSCAR-NO-ENCONTRADO-ENTIDAD
+           ELSE
+              SET WS-ATPC175-RETORNO-OK TO TRUE
+           END-IF
+           .
+
+
       *----------------------------------------------------------------
       * Procesos internos de soporte
       *----------------------------------------------------------------
 
+      *----------------------------------------------------------------
+      * Proceso de traduccion de WS-ATPC175-DESESTCTA al idioma
+      * indicado en WS-ATPC175-CODIDIOMA (ver ATPC096-PR.cpy). Si no
+      * existe traduccion cargada, se deja WS-ATPC175-DESESTCTA en el
+      * idioma base ya resuelto por ATPC175-MOVER-DATOS-RESPUESTA --
+      * no se trata como error
+      *----------------------------------------------------------------
+       ATPC175-RESOLVER-IDIOMA.
+           INITIALIZE WS-ATPC096
+           MOVE "175"                     TO WS-ATPC096-CODTABLA
+           STRING WS-ATPC175-CODENT       DELIMITED BY SIZE
+                  WS-ATPC175-CODESTCTA    DELIMITED BY SIZE
+             INTO WS-ATPC096-CODCLAVE
+           MOVE WS-ATPC175-CODIDIOMA      TO WS-ATPC096-CODIDIOMA
+           PERFORM ATPC096-BUSCAR-EN-ARREGLO
+
+           IF WS-ATPC096-RETORNO-OK
+              MOVE WS-ATPC096-DESCRIPCION TO WS-ATPC175-DESESTCTA
+           END-IF
+           .
+
       * Proceso de asignación de condiciones de filtro para la busqueda
       * de Fechas Liquidaciones
        ATPC175-ATOMICO-LLENAR.
@@ -211,6 +486,36 @@
               MOVE MP175-INDCONTINUAR(WS-ATPC175-MP175-CONTADOR)
                 TO WS-ATPC175-TAB-INDCONTINUAR(WS-ATPC175-CONTADOR)
                 
+      * Deteccion de clave duplicada: si MPDT175 devolviera dos filas
+      * con la misma WS-ATPC175-TAB-CLAVE, SEARCH ALL (busqueda binaria
+      * que asume la clave estrictamente ascendente y unica) dejaria
+      * una de las dos filas inalcanzable. Como la interfaz entrega los
+      * datos en orden ascendente, una clave repetida aparece siempre en
+      * la fila inmediata siguiente a la que ya tiene la misma clave. Se
+      * evalua antes del corte por '@' para que la ultima fila
+      * entregada por la interfaz tambien quede cubierta.
+              IF WS-ATPC175-CONTADOR > 1
+              AND WS-ATPC175-TAB-CLAVE(WS-ATPC175-CONTADOR) =
+                  WS-ATPC175-TAB-CLAVE(WS-ATPC175-CONTADOR - 1)
+                 DISPLAY "ATPC175 - ALERTA: clave duplicada en MPDT175 "
+                    "-- la fila [" WS-ATPC175-CONTADOR "] repite la "
+                    "clave de la fila anterior -- el arreglo puede "
+                    "haber quedado con datos inalcanzables por "
+                    "SEARCH ALL"
+                 SET WS-ATPC175-RETORNO-ERROR TO TRUE
+              END-IF
+
+      * Igual razon: se evalua antes del corte por '@' para que la
+      * ultima fila entregada por la interfaz tambien dispare la alerta
+      * de capacidad si corresponde.
+              IF WS-ATPC175-CONTADOR = WS-ATPC175-TAB-MAX
+                 DISPLAY "ALERTA: el arreglo WS-ATPC175-TAB alcanzo "
+                    "su capacidad maxima [" WS-ATPC175-TAB-MAX
+                    "] - la carga puede haber quedado incompleta"
+                 SET WS-ATPC175-FIN TO TRUE
+                 EXIT PERFORM
+              END-IF
+
       * El caracter @ en el campo MP175-INDCONTINUAR representa que ese
       * es el último dato entregado por la base de datos, por este motivo
       * se utiliza esta "igualdad" para cortar la carga del arreglo
@@ -302,4 +607,41 @@
                   "[" WS-ATPC175-CODESTCTA "]" DELIMITED BY SIZE
             INTO WS-ATPC175-RETORNO-DESC
            END-STRING
+
+      *    Registra la clave ausente en la cache de resultados
+      *    negativos
+           MOVE CT-ATPC175          TO WS-ATPCNEG-TABLA
+           MOVE WS-ATPC175-CLAVE    TO WS-ATPCNEG-CLAVE
+           PERFORM ATPCNEG-REGISTRAR
+
+      *    Persiste la excepcion en la bitacora de busquedas
+      *    fallidas
+           MOVE CT-ATPC175            TO WS-ATPCEXC-TABLA
+           MOVE WS-ATPC175-CLAVE      TO WS-ATPCEXC-CLAVE
+           MOVE WS-ATPC175-RETORNO-DESC TO WS-ATPCEXC-DESC
+           PERFORM ATPCEXC-GRABAR-EXCEPCION
+           .
+
+      *----------------------------------------------------------------
+      * Proceso ejecutado cuando ATPC175-LISTAR-POR-ENTIDAD no
+      * encuentra ninguna fila. No reutiliza ATPC175-BUSCAR-NO-
+      * ENCONTRADO porque esa rutina registra/persiste WS-ATPC175-CLAVE
+      * completa (CODENT+CODESTCTA), y esta busqueda solo recibe
+      * CODENT -- CODESTCTA queda con el valor de una invocacion
+      * anterior y no forma parte de este criterio de busqueda.
+       ATPC175-BUSCAR-NO-ENCONTRADO-ENTIDAD.
+           SET WS-ATPC175-RETORNO-ERROR      TO TRUE
+           STRING "No se encontro el dato buscado en ATPC175."
+                                               DELIMITED BY SIZE
+                  " - CODENT:"                 DELIMITED BY SIZE
+                  "[" WS-ATPC175-CODENT "]"    DELIMITED BY SIZE
+            INTO WS-ATPC175-RETORNO-DESC
+           END-STRING
+
+      *    Persiste la excepcion en la bitacora de busquedas
+      *    fallidas, con la clave realmente buscada
+           MOVE CT-ATPC175            TO WS-ATPCEXC-TABLA
+           MOVE WS-ATPC175-CODENT     TO WS-ATPCEXC-CLAVE(1:4)
+           MOVE WS-ATPC175-RETORNO-DESC TO WS-ATPCEXC-DESC
+           PERFORM ATPCEXC-GRABAR-EXCEPCION
            .
\ No newline at end of file

@@ -6,11 +6,69 @@
       * Dependencias:
       *  - Debe estar declarada la rutina para manejo de errores 
       *    888888-LOGGEAR-TRANSACCION
+      *  - Debe estar copiada ATPCCTL-WS en WORKING-STORAGE y
+      *    ATPCCTL-PR en PROCEDURE DIVISION, junto con la FD
+      *    CTL-CARGAS y su SELECT (ver ATPCCTL-CTL.cpy), y debe
+      *    haberse ejecutado ATPCCTL-INICIALIZAR-CONTROL antes de
+      *    la primera carga
+      *  - Debe estar copiada ATPCAUD-WS en WORKING-STORAGE y
+      *    ATPCAUD-PR en PROCEDURE DIVISION, junto con la FD
+      *    AUD-CARGAS y su SELECT (ver ATPCAUD-AUD.cpy)
+      *
+      *  - Debe estar copiada ATPCNEG-WS en WORKING-STORAGE y
+      *    ATPCNEG-PR en PROCEDURE DIVISION (cache de resultados
+      *    negativos -- ver ATPCNEG-WS.cpy)
+      *  - Debe estar copiada ATPCEXC-WS en WORKING-STORAGE y
+      *    ATPCEXC-PR en PROCEDURE DIVISION, junto con la FD
+      *    EXC-EXCEPCIONES y su SELECT (cache de busquedas
+      *    fallidas -- ver ATPCEXC-EXC.cpy)
       *
       * Procesos de uso Publicos:
       *  - ATPC059-CARGAR-ARREGLO
+      *  - ATPC059-CONFIGURAR-TAB-MAX
+      *  - ATPC059-RECARGAR-ARREGLO
+      *  - ATPC059-OBTENER-ESTADO
+      *  - ATPC059-HAY-CAMBIOS
       *  - ATPC059-BUSCAR-EN-ARREGLO
-      *----------------------------------------------------------------      
+      *  - ATPC059-BUSCAR-POR-CODCONECO
+      *  - ATPC059-LEER-CHECKPOINT (uso interno de ATPC059-CARGAR-ARREGLO)
+      *  - ATPC059-GRABAR-CHECKPOINT (idem)
+      *  - ATPC059-BORRAR-CHECKPOINT (idem)
+      *----------------------------------------------------------------
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC059-CONFIGURAR-TAB-MAX
+      *----------------------------------------------------------------
+      * Permite fijar en forma operativa, sin recompilar, el umbral de
+      * alarma de capacidad que usa ATPC059-CARGAR-ARREGLO, a partir de
+      * un valor leido por el programa llamador al inicio (parm de
+      * arranque o fila de una tabla de control). Debe invocarse antes
+      * de ATPC059-CARGAR-ARREGLO para que tenga efecto sobre la carga.
+      *
+      * El limite fisico del arreglo WS-ATPC059-TAB
+      * (WS-ATPC059-TAB-MAX-FISICO) esta fijado por el OCCURS de su
+      * definicion y no puede ampliarse en tiempo de ejecucion -- el
+      * OCCURS ... DEPENDING ON de COBOL reserva su almacenamiento en
+      * tiempo de compilacion, por lo que ampliar la capacidad fisica
+      * siempre requiere recompilar. Un valor de entrada fuera del
+      * rango [1, WS-ATPC059-TAB-MAX-FISICO] se ignora y el umbral
+      * operativo se deja en el maximo fisico.
+      * Ejemplo:
+      *     MOVE WS-CTL-CAPACIDAD-ATPC059  TO WS-ATPC059-TAB-MAX-PARM
+      *     PERFORM ATPC059-CONFIGURAR-TAB-MAX
+      *----------------------------------------------------------------
+       ATPC059-CONFIGURAR-TAB-MAX.
+           IF WS-ATPC059-TAB-MAX-PARM > 0
+           AND WS-ATPC059-TAB-MAX-PARM <= WS-ATPC059-TAB-MAX-FISICO
+              MOVE WS-ATPC059-TAB-MAX-PARM TO WS-ATPC059-TAB-MAX
+           ELSE
+              DISPLAY "ATPC059 - ALERTA: capacidad ["
+                 WS-ATPC059-TAB-MAX-PARM "] fuera de rango -- se usa "
+                 "el maximo fisico [" WS-ATPC059-TAB-MAX-FISICO "]"
+              MOVE WS-ATPC059-TAB-MAX-FISICO TO WS-ATPC059-TAB-MAX
+           END-IF
+           .
 
 
       *----------------------------------------------------------------
@@ -21,16 +79,33 @@
       *     PERFORM ATPC059-CARGAR-ARREGLO
       *----------------------------------------------------------------      
        ATPC059-CARGAR-ARREGLO.
-           IF WS-ATPC059-TAB-CLAVE(1) = SPACES 
+           IF WS-ATPC059-TAB-CLAVE(1) = SPACES
               INITIALIZE WS-ATPC059-CONTADOR
-                         DATOS-PREVIOS-ENTRADA
+                         WS-ATPC059-CARGA-ITER
 
               SET WS-ATPC059-FIN    TO FALSE
-              
-      *       Tipo de Paginacion (IND-PAGINACION)                                       
+
+      *       Inicio de instrumentacion de tiempo de carga
+              ACCEPT WS-ATPC059-INICIO-CARGA FROM TIME
+
+      *       Tipo de Paginacion (IND-PAGINACION)
               SET MQCOPY-SIGUIENTE  TO TRUE
 
+      *       Si existe un checkpoint de una carga anterior interrumpida
+      *       a mitad de paginacion, reanuda desde ahi en lugar de
+      *       volver a leer MPDT059 desde la primera pagina
+              PERFORM ATPC059-LEER-CHECKPOINT
+
               PERFORM UNTIL WS-ATPC059-FIN
+                 ADD 1 TO WS-ATPC059-CARGA-ITER
+                 IF WS-ATPC059-CARGA-ITER > WS-ATPC059-CARGA-ITER-MAX
+                    DISPLAY "ATPC059 - ALERTA: se supero el limite de "
+                            "[" WS-ATPC059-CARGA-ITER-MAX "] "
+                            "iteraciones de paginacion -- posible "
+                            "marcador de continuacion corrupto MPDT059"
+                    SET WS-ATPC059-RETORNO-ERROR TO TRUE
+                    SET WS-ATPC059-FIN TO TRUE
+                 ELSE
                  PERFORM ATPC059-ATOMICO-LLENAR
                  PERFORM ATPC059-ATOMICO-LLAMAR
                  EVALUATE TRUE
@@ -38,26 +113,55 @@
                       PERFORM ATPC059-LLENA-ARREGLO
                       IF MQCOPY-IND-MAS-DATOS = CT-N
                          SET WS-ATPC059-FIN TO TRUE
+                         PERFORM ATPC059-BORRAR-CHECKPOINT
                       ELSE
                          MOVE MQCOPY-CLAVE-FIN TO MQCOPY-CLAVE-INICIO
+
+      *                 Checkpoint: MQCOPY-CLAVE-INICIO ya contiene la
+      *                 clave desde la que arranca la proxima pagina;
+      *                 se graba ahora junto con lo cargado hasta aqui
+                         PERFORM ATPC059-GRABAR-CHECKPOINT
+
                          SET  MQCOPY-SIGUIENTE    TO TRUE
                          INITIALIZE MQCOPY-CLAVE-FIN
-      * Asignos datos claves para la siguiente busqueda                           
-                         MOVE MP059-CODENT    
+      * Asigno datos claves para la siguiente busqueda. Debe cubrirse
+      * la clave completa WS-ATPC059-TAB-CLAVE (CODENT + INDNORCOR +
+      * TIPOFAC + INDAPLCON + INDAPLDEBCRE); si se omite algun
+      * componente, un corte de pagina entre dos filas que comparten
+      * los demas campos puede saltear o duplicar filas.
+                         MOVE MP059-CODENT
                            TO MQCOPY-CLAVE-FIN(14:4)
-                         MOVE MP059-TIPOFAC(WS-ATPC059-MP059-CONTADOR)   
+                         MOVE MP059-INDNORCOR(WS-ATPC059-MP059-CONTADOR)
+                           TO MQCOPY-CLAVE-FIN(18:1)
+                         MOVE MP059-TIPOFAC(WS-ATPC059-MP059-CONTADOR)
                            TO MQCOPY-CLAVE-FIN(21:4)
+                         MOVE MP059-INDAPLCON(WS-ATPC059-MP059-CONTADOR)
+                           TO MQCOPY-CLAVE-FIN(25:1)
+                         MOVE
+                          MP059-INDAPLDEBCRE(WS-ATPC059-MP059-CONTADOR)
+                           TO MQCOPY-CLAVE-FIN(26:1)
                          MOVE MP059-CODCONECO(WS-ATPC059-MP059-CONTADOR)
                            TO MQCOPY-CLAVE-FIN(57:4)
                       END-IF
                     WHEN OTHER
-                      SET WS-ATPC059-FIN TO TRUE 
+                      SET WS-ATPC059-FIN TO TRUE
                  END-EVALUATE
+                 END-IF
               END-PERFORM
-              
-              DISPLAY 
+
+              ACCEPT WS-ATPC059-FECCARGA FROM DATE YYYYMMDD
+              ACCEPT WS-ATPC059-HORCARGA FROM TIME
+
+      *       Fin de instrumentacion de tiempo de carga
+              ACCEPT WS-ATPC059-FIN-CARGA FROM TIME
+              SUBTRACT WS-ATPC059-INICIO-CARGA FROM WS-ATPC059-FIN-CARGA
+                GIVING WS-ATPC059-DURACION-CARGA
+              DISPLAY "Tiempo de carga (HHMMSSCC): "
+                      "[" WS-ATPC059-DURACION-CARGA "]"
+
+              DISPLAY
            "----------------------------------------------------------"
-              DISPLAY 
+              DISPLAY
            "- CARGA DE TABLA EN MEMORIA (ATPC059)          -"
               DISPLAY "WS-ATPC059-CODENT....: "
                       "[" WS-ATPC059-CODENT "]"
@@ -66,10 +170,87 @@
               
               DISPLAY "Cantidad de registros cargados: "
                       "[" WS-ATPC059-CONTADOR "]"
-              DISPLAY " "             
+              DISPLAY " "
+
+      *       Fila de control compartida (start-of-day gate)
+              MOVE CT-ATPC059              TO WS-ATPCCTL-TABLA
+              MOVE WS-ATPC059-CONTADOR     TO WS-ATPCCTL-CANTIDAD
+              MOVE WS-ATPC059-FECCARGA     TO WS-ATPCCTL-FECCARGA
+              MOVE WS-ATPC059-HORCARGA     TO WS-ATPCCTL-HORCARGA
+              PERFORM ATPCCTL-GRABAR-CONTROL
+
+      * Fila de bitacora de auditoria persistente (no se trunca)
+              MOVE CT-ATPC059              TO WS-ATPCAUD-TABLA
+              MOVE WS-ATPC059-CONTADOR          TO WS-ATPCAUD-CANTIDAD
+              MOVE WS-ATPC059-FECCARGA     TO WS-ATPCAUD-FECCARGA
+              MOVE WS-ATPC059-HORCARGA     TO WS-ATPCAUD-HORCARGA
+              PERFORM ATPCAUD-GRABAR-AUDITORIA
            END-IF
            .
-      
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC059-RECARGAR-ARREGLO
+      *----------------------------------------------------------------
+      * Fuerza una recarga del arreglo en memoria, sin esperar a que la
+      * region se reinicie. Debe invocarse desde una transaccion de
+      * operacion autorizada.
+      * Ejemplo:
+      *     PERFORM ATPC059-RECARGAR-ARREGLO
+      *----------------------------------------------------------------
+       ATPC059-RECARGAR-ARREGLO.
+           INITIALIZE WS-ATPC059-TAB-CLAVE(1)
+           PERFORM ATPC059-CARGAR-ARREGLO
+
+      * Una recarga forzada normalmente responde a un alta/cambio que
+      * puede convertir en valida una clave cacheada como ausente --
+      * se limpia la cache negativa de esta tabla para que
+      * ATPCNEG-VERIFICAR no siga devolviendo "no encontrado" para
+      * esa clave.
+           MOVE CT-ATPC059 TO WS-ATPCNEG-TABLA
+           PERFORM ATPCNEG-INVALIDAR-TABLA
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC059-OBTENER-ESTADO
+      *----------------------------------------------------------------
+      * Devuelve la cantidad de registros actualmente cargados en el
+      * arreglo en memoria y la fecha/hora de su ultima carga.
+      * Ejemplo:
+      *     PERFORM ATPC059-OBTENER-ESTADO
+      *----------------------------------------------------------------
+       ATPC059-OBTENER-ESTADO.
+           MOVE WS-ATPC059-TAB-OCCURS TO WS-ATPC059-ESTADO-CANTIDAD
+           MOVE WS-ATPC059-FECCARGA   TO WS-ATPC059-ESTADO-FECCARGA
+           MOVE WS-ATPC059-HORCARGA   TO WS-ATPC059-ESTADO-HORCARGA
+           .
+
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC059-HAY-CAMBIOS
+      *----------------------------------------------------------------
+      * Consulta barata (ver ATPCAUD-HAY-CAMBIOS) para saber si otra
+      * corrida registro una carga de ATPC059 mas reciente que la que
+      * hay en memoria, sin volver a paginar la carga completa por MQ.
+      * Util para que un batch decida si le conviene invocar
+      * ATPC059-RECARGAR-ARREGLO en lugar de elegir entre "nunca" y
+      * "siempre" recargar. No fuerza la recarga, solo informa.
+      * Ejemplo:
+      *     PERFORM ATPC059-HAY-CAMBIOS
+      *     IF WS-ATPC059-HAY-CAMBIOS-SI
+      *        PERFORM ATPC059-RECARGAR-ARREGLO
+      *     END-IF
+      *----------------------------------------------------------------
+       ATPC059-HAY-CAMBIOS.
+           MOVE CT-ATPC059            TO WS-ATPCAUD-TABLA
+           MOVE WS-ATPC059-FECCARGA   TO WS-ATPCAUD-FECCARGA
+           MOVE WS-ATPC059-HORCARGA   TO WS-ATPCAUD-HORCARGA
+           PERFORM ATPCAUD-HAY-CAMBIOS
+           MOVE WS-ATPCAUD-HAY-CAMBIOS-IND TO WS-ATPC059-HAY-CAMBIOS-IND
+           .
+
 
       *----------------------------------------------------------------
       * Proceso: ATPC059-BUSCAR-EN-ARREGLO
@@ -84,23 +265,302 @@
        ATPC059-BUSCAR-EN-ARREGLO.
            INITIALIZE WS-ATPC059-RETORNO
                       WS-ATPC059-RESPUESTA
-           SET WS-ATPC059-TAB-INDICE TO 1
-           SEARCH ALL WS-ATPC059-TAB
-                  AT END 
-                     PERFORM ATPC059-BUSCAR-NO-ENCONTRADO
-                  WHEN WS-ATPC059-TAB-CLAVE (WS-ATPC059-TAB-INDICE) 
-                                           = WS-ATPC059-CLAVE
-                     PERFORM ATPC059-MOVER-DATOS-RESPUESTA
-           END-SEARCH
+
+      *    Cache de resultados negativos -- evita el
+      *    SEARCH ALL para una clave ya confirmada ausente esta region
+           MOVE CT-ATPC059          TO WS-ATPCNEG-TABLA
+           MOVE WS-ATPC059-CLAVE    TO WS-ATPCNEG-CLAVE
+           PERFORM ATPCNEG-VERIFICAR
+
+           IF WS-ATPCNEG-ES-NEGATIVO
+              PERFORM ATPC059-BUSCAR-NO-ENCONTRADO
+           ELSE
+              SET WS-ATPC059-TAB-INDICE TO 1
+              SEARCH ALL WS-ATPC059-TAB
+                     AT END
+                        PERFORM ATPC059-BUSCAR-NO-ENCONTRADO
+                     WHEN WS-ATPC059-TAB-CLAVE (WS-ATPC059-TAB-INDICE)
+                                              = WS-ATPC059-CLAVE
+                        PERFORM ATPC059-MOVER-DATOS-RESPUESTA
+              END-SEARCH
+           END-IF
            .
 
 
+      *----------------------------------------------------------------
+      * Proceso: ATPC059-BUSCAR-POR-CODCONECO
+      *----------------------------------------------------------------
+      * Busqueda inversa: dado un CODENT y un CODCONECO, devuelve todas
+      * las combinaciones de TIPOFAC/INDNORCOR/INDAPLCON/INDAPLDEBCRE
+      * que hoy aplican ese concepto economico, sin exigir el resto de
+      * la clave completa (INDNORCOR+TIPOFAC+INDAPLCON+INDAPLDEBCRE)
+      * que requiere ATPC059-BUSCAR-EN-ARREGLO. Como CODCONECO no forma
+      * parte de WS-ATPC059-TAB-CLAVE, se recorre el arreglo completo
+      * en memoria en lugar de SEARCH ALL.
+      * Ejemplo:
+      *     MOVE WS-CODENT-A         TO WS-ATPC059-CODCONECO-CODENT
+      *     MOVE 0157                TO WS-ATPC059-CODCONECO-BUSQ
+      *     PERFORM ATPC059-BUSCAR-POR-CODCONECO
+      *----------------------------------------------------------------
+       ATPC059-BUSCAR-POR-CODCONECO.
+           INITIALIZE WS-ATPC059-RETORNO
+                      WS-ATPC059-CODCONECO-LISTADO
+           MOVE 0 TO WS-ATPC059-CODCONECO-CANT
+
+           PERFORM VARYING WS-ATPC059-TAB-INDICE FROM 1 BY 1
+                     UNTIL WS-ATPC059-TAB-INDICE > WS-ATPC059-TAB-OCCURS
+              IF WS-ATPC059-TAB-CODENT(WS-ATPC059-TAB-INDICE) =
+                                   WS-ATPC059-CODCONECO-CODENT
+                 AND WS-ATPC059-TAB-CODCONECO(WS-ATPC059-TAB-INDICE) =
+                                   WS-ATPC059-CODCONECO-BUSQ
+                 ADD 1 TO WS-ATPC059-CODCONECO-CANT
+                 MOVE
+                   WS-ATPC059-TAB-CODENT-ATR(WS-ATPC059-TAB-INDICE)
+                   TO WS-ATPC059-CCL-CODENT-ATR
+                      (WS-ATPC059-CODCONECO-CANT)
+                 MOVE WS-ATPC059-TAB-CODENT(WS-ATPC059-TAB-INDICE)
+                   TO WS-ATPC059-CCL-CODENT(WS-ATPC059-CODCONECO-CANT)
+                 MOVE
+                   WS-ATPC059-TAB-INDNORCOR-ATR(WS-ATPC059-TAB-INDICE)
+                   TO WS-ATPC059-CCL-INDNORCOR-ATR
+                      (WS-ATPC059-CODCONECO-CANT)
+                 MOVE WS-ATPC059-TAB-INDNORCOR(WS-ATPC059-TAB-INDICE)
+                   TO
+                   WS-ATPC059-CCL-INDNORCOR(WS-ATPC059-CODCONECO-CANT)
+                 MOVE
+                   WS-ATPC059-TAB-TIPOFAC-ATR(WS-ATPC059-TAB-INDICE)
+                   TO WS-ATPC059-CCL-TIPOFAC-ATR
+                      (WS-ATPC059-CODCONECO-CANT)
+                 MOVE WS-ATPC059-TAB-TIPOFAC(WS-ATPC059-TAB-INDICE)
+                   TO WS-ATPC059-CCL-TIPOFAC(WS-ATPC059-CODCONECO-CANT)
+                 MOVE
+                   WS-ATPC059-TAB-DESTIPFAC-ATR(WS-ATPC059-TAB-INDICE)
+                   TO WS-ATPC059-CCL-DESTIPFAC-ATR
+                      (WS-ATPC059-CODCONECO-CANT)
+                 MOVE WS-ATPC059-TAB-DESTIPFAC(WS-ATPC059-TAB-INDICE)
+                   TO
+                   WS-ATPC059-CCL-DESTIPFAC(WS-ATPC059-CODCONECO-CANT)
+                 MOVE
+                   WS-ATPC059-TAB-INDAPLCON-ATR(WS-ATPC059-TAB-INDICE)
+                   TO WS-ATPC059-CCL-INDAPLCON-ATR
+                      (WS-ATPC059-CODCONECO-CANT)
+                 MOVE WS-ATPC059-TAB-INDAPLCON(WS-ATPC059-TAB-INDICE)
+                   TO
+                   WS-ATPC059-CCL-INDAPLCON(WS-ATPC059-CODCONECO-CANT)
+                 MOVE WS-ATPC059-TAB-INDAPLDEBCRE-ATR
+                                        (WS-ATPC059-TAB-INDICE)
+                   TO WS-ATPC059-CCL-INDAPLDEBCRE-ATR
+                      (WS-ATPC059-CODCONECO-CANT)
+                 MOVE
+                   WS-ATPC059-TAB-INDAPLDEBCRE(WS-ATPC059-TAB-INDICE)
+                   TO WS-ATPC059-CCL-INDAPLDEBCRE
+                      (WS-ATPC059-CODCONECO-CANT)
+              END-IF
+           END-PERFORM
+
+           IF WS-ATPC059-CODCONECO-CANT = 0
+              PERFORM ATPC059-BUSCAR-NO-ENCONTRADO-CODCONECO
+           ELSE
+              SET WS-ATPC059-RETORNO-OK TO TRUE
+           END-IF
+           .
 
 
       *----------------------------------------------------------------
       * Procesos internos de soporte
       *----------------------------------------------------------------
 
+      *----------------------------------------------------------------
+      * Proceso: ATPC059-LEER-CHECKPOINT
+      *----------------------------------------------------------------
+      * Intenta reanudar una carga interrumpida a partir del checkpoint
+      * grabado por ATPC059-GRABAR-CHECKPOINT. Si no existe checkpoint
+      * (region sin carga previa interrumpida, o carga anterior que
+      * finalizo con exito) no hace nada y la carga sigue su curso
+      * normal desde la primera pagina.
+      *----------------------------------------------------------------
+       ATPC059-LEER-CHECKPOINT.
+           SET WS-ATPC059-CKP-HAY-DATOS TO FALSE
+
+           OPEN INPUT CKP059-CTL
+           IF WS-ATPC059-CKP-STATUS = "00"
+              READ CKP059-CTL
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    SET WS-ATPC059-CKP-HAY-DATOS TO TRUE
+                    MOVE CKP059-CTL-CLAVE-FIN TO MQCOPY-CLAVE-INICIO
+                    MOVE CKP059-CTL-OCCURS    TO WS-ATPC059-CONTADOR
+              END-READ
+              CLOSE CKP059-CTL
+           END-IF
+
+           IF WS-ATPC059-CKP-HAY-DATOS
+              OPEN INPUT CKP059-DAT
+              PERFORM VARYING WS-ATPC059-TAB-INDICE FROM 1 BY 1
+                      UNTIL WS-ATPC059-TAB-INDICE > WS-ATPC059-CONTADOR
+                 READ CKP059-DAT
+                    AT END
+                       EXIT PERFORM
+                    NOT AT END
+                       MOVE CKP059-DAT-CODENT
+                         TO WS-ATPC059-TAB-CODENT(WS-ATPC059-TAB-INDICE)
+                       MOVE CKP059-DAT-INDNORCOR
+                         TO WS-ATPC059-TAB-INDNORCOR
+                            (WS-ATPC059-TAB-INDICE)
+                       MOVE CKP059-DAT-TIPOFAC
+                         TO WS-ATPC059-TAB-TIPOFAC
+                            (WS-ATPC059-TAB-INDICE)
+                       MOVE CKP059-DAT-INDAPLCON
+                         TO WS-ATPC059-TAB-INDAPLCON
+                            (WS-ATPC059-TAB-INDICE)
+                       MOVE CKP059-DAT-INDAPLDEBCRE
+                         TO WS-ATPC059-TAB-INDAPLDEBCRE
+                            (WS-ATPC059-TAB-INDICE)
+                       MOVE CKP059-DAT-DESTIPFAC
+                         TO WS-ATPC059-TAB-DESTIPFAC
+                            (WS-ATPC059-TAB-INDICE)
+                       MOVE CKP059-DAT-CODCONECO
+                         TO WS-ATPC059-TAB-CODCONECO
+                            (WS-ATPC059-TAB-INDICE)
+                       MOVE CKP059-DAT-DESCONECO
+                         TO WS-ATPC059-TAB-DESCONECO
+                            (WS-ATPC059-TAB-INDICE)
+                       MOVE CKP059-DAT-FECALTA
+                         TO WS-ATPC059-TAB-FECALTA
+                            (WS-ATPC059-TAB-INDICE)
+                       MOVE CKP059-DAT-CONTCUR
+                         TO WS-ATPC059-TAB-CONTCUR
+                            (WS-ATPC059-TAB-INDICE)
+                       MOVE CKP059-DAT-CODENT-ATR
+                         TO WS-ATPC059-TAB-CODENT-ATR
+                            (WS-ATPC059-TAB-INDICE)
+                       MOVE CKP059-DAT-INDNORCOR-ATR
+                         TO WS-ATPC059-TAB-INDNORCOR-ATR
+                            (WS-ATPC059-TAB-INDICE)
+                       MOVE CKP059-DAT-TIPOFAC-ATR
+                         TO WS-ATPC059-TAB-TIPOFAC-ATR
+                            (WS-ATPC059-TAB-INDICE)
+                       MOVE CKP059-DAT-DESTIPFAC-ATR
+                         TO WS-ATPC059-TAB-DESTIPFAC-ATR
+                            (WS-ATPC059-TAB-INDICE)
+                       MOVE CKP059-DAT-CODCONECO-ATR
+                         TO WS-ATPC059-TAB-CODCONECO-ATR
+                            (WS-ATPC059-TAB-INDICE)
+                       MOVE CKP059-DAT-DESCONECO-ATR
+                         TO WS-ATPC059-TAB-DESCONECO-ATR
+                            (WS-ATPC059-TAB-INDICE)
+                       MOVE CKP059-DAT-INDAPLCON-ATR
+                         TO WS-ATPC059-TAB-INDAPLCON-ATR
+                            (WS-ATPC059-TAB-INDICE)
+                       MOVE CKP059-DAT-INDAPLDEBCRE-ATR
+                         TO WS-ATPC059-TAB-INDAPLDEBCRE-ATR
+                            (WS-ATPC059-TAB-INDICE)
+                       MOVE CKP059-DAT-FECALTA-ATR
+                         TO WS-ATPC059-TAB-FECALTA-ATR
+                            (WS-ATPC059-TAB-INDICE)
+                       MOVE CKP059-DAT-CONTCUR-ATR
+                         TO WS-ATPC059-TAB-CONTCUR-ATR
+                            (WS-ATPC059-TAB-INDICE)
+                       MOVE CKP059-DAT-INDCONTINUAR
+                         TO WS-ATPC059-TAB-INDCONTINUAR
+                            (WS-ATPC059-TAB-INDICE)
+              END-PERFORM
+              CLOSE CKP059-DAT
+
+              MOVE WS-ATPC059-CONTADOR TO WS-ATPC059-TAB-OCCURS
+
+              DISPLAY "ATPC059: checkpoint encontrado, reanudando "
+                      "carga desde [" WS-ATPC059-CONTADOR
+                      "] registro(s) ya cargado(s)"
+           END-IF
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC059-GRABAR-CHECKPOINT
+      *----------------------------------------------------------------
+      * Graba el estado actual de la carga (filas ya cargadas y clave
+      * de reanudacion para la proxima pagina) para que, si la carga se
+      * interrumpe, la proxima ejecucion pueda reanudarla en lugar de
+      * volver a leer MPDT059 desde la primera pagina.
+      *----------------------------------------------------------------
+       ATPC059-GRABAR-CHECKPOINT.
+           OPEN OUTPUT CKP059-DAT
+           PERFORM VARYING WS-ATPC059-TAB-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC059-TAB-INDICE > WS-ATPC059-CONTADOR
+              MOVE WS-ATPC059-TAB-CODENT(WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-CODENT
+              MOVE WS-ATPC059-TAB-INDNORCOR(WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-INDNORCOR
+              MOVE WS-ATPC059-TAB-TIPOFAC(WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-TIPOFAC
+              MOVE WS-ATPC059-TAB-INDAPLCON(WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-INDAPLCON
+              MOVE WS-ATPC059-TAB-INDAPLDEBCRE(WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-INDAPLDEBCRE
+              MOVE WS-ATPC059-TAB-DESTIPFAC(WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-DESTIPFAC
+              MOVE WS-ATPC059-TAB-CODCONECO(WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-CODCONECO
+              MOVE WS-ATPC059-TAB-DESCONECO(WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-DESCONECO
+              MOVE WS-ATPC059-TAB-FECALTA(WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-FECALTA
+              MOVE WS-ATPC059-TAB-CONTCUR(WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-CONTCUR
+              MOVE WS-ATPC059-TAB-CODENT-ATR(WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-CODENT-ATR
+              MOVE WS-ATPC059-TAB-INDNORCOR-ATR(WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-INDNORCOR-ATR
+              MOVE WS-ATPC059-TAB-TIPOFAC-ATR(WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-TIPOFAC-ATR
+              MOVE WS-ATPC059-TAB-DESTIPFAC-ATR(WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-DESTIPFAC-ATR
+              MOVE WS-ATPC059-TAB-CODCONECO-ATR(WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-CODCONECO-ATR
+              MOVE WS-ATPC059-TAB-DESCONECO-ATR(WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-DESCONECO-ATR
+              MOVE WS-ATPC059-TAB-INDAPLCON-ATR(WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-INDAPLCON-ATR
+              MOVE WS-ATPC059-TAB-INDAPLDEBCRE-ATR
+                     (WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-INDAPLDEBCRE-ATR
+              MOVE WS-ATPC059-TAB-FECALTA-ATR(WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-FECALTA-ATR
+              MOVE WS-ATPC059-TAB-CONTCUR-ATR(WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-CONTCUR-ATR
+              MOVE WS-ATPC059-TAB-INDCONTINUAR(WS-ATPC059-TAB-INDICE)
+                TO CKP059-DAT-INDCONTINUAR
+              WRITE CKP059-DAT-REG
+           END-PERFORM
+           CLOSE CKP059-DAT
+
+           OPEN OUTPUT CKP059-CTL
+           MOVE MQCOPY-CLAVE-INICIO TO CKP059-CTL-CLAVE-FIN
+           MOVE WS-ATPC059-CONTADOR TO CKP059-CTL-OCCURS
+           WRITE CKP059-CTL-REG
+           CLOSE CKP059-CTL
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC059-BORRAR-CHECKPOINT
+      *----------------------------------------------------------------
+      * Se invoca cuando la carga finaliza con exito (se agotaron las
+      * paginas de MPDT059); un checkpoint solo tiene sentido mientras
+      * una carga esta incompleta, asi que se vacian ambos archivos
+      * para que la proxima ejecucion arranque limpia desde la primera
+      * pagina.
+      *----------------------------------------------------------------
+       ATPC059-BORRAR-CHECKPOINT.
+           OPEN OUTPUT CKP059-DAT
+           CLOSE CKP059-DAT
+           OPEN OUTPUT CKP059-CTL
+           CLOSE CKP059-CTL
+           .
+
+
       * Proceso de asignación de condiciones de filtro para la busqueda
        ATPC059-ATOMICO-LLENAR.
            INITIALIZE WS-MPM0059
@@ -211,6 +671,36 @@
               MOVE MP059-INDCONTINUAR(WS-ATPC059-MP059-CONTADOR)
                 TO WS-ATPC059-TAB-INDCONTINUAR(WS-ATPC059-CONTADOR)
                 
+      * Deteccion de clave duplicada: si MPDT059 devolviera dos filas
+      * con la misma WS-ATPC059-TAB-CLAVE, SEARCH ALL (busqueda binaria
+      * que asume la clave estrictamente ascendente y unica) dejaria
+      * una de las dos filas inalcanzable. Como la interfaz entrega los
+      * datos en orden ascendente, una clave repetida aparece siempre en
+      * la fila inmediata siguiente a la que ya tiene la misma clave. Se
+      * evalua antes del corte por '@' para que la ultima fila
+      * entregada por la interfaz tambien quede cubierta.
+              IF WS-ATPC059-CONTADOR > 1
+              AND WS-ATPC059-TAB-CLAVE(WS-ATPC059-CONTADOR) =
+                  WS-ATPC059-TAB-CLAVE(WS-ATPC059-CONTADOR - 1)
+                 DISPLAY "ATPC059 - ALERTA: clave duplicada en MPDT059 "
+                    "-- la fila [" WS-ATPC059-CONTADOR "] repite la "
+                    "clave de la fila anterior -- el arreglo puede "
+                    "haber quedado con datos inalcanzables por "
+                    "SEARCH ALL"
+                 SET WS-ATPC059-RETORNO-ERROR TO TRUE
+              END-IF
+
+      * Igual razon: se evalua antes del corte por '@' para que la
+      * ultima fila entregada por la interfaz tambien dispare la alerta
+      * de capacidad si corresponde.
+              IF WS-ATPC059-CONTADOR = WS-ATPC059-TAB-MAX
+                 DISPLAY "ALERTA: el arreglo WS-ATPC059-TAB alcanzo "
+                    "su capacidad maxima [" WS-ATPC059-TAB-MAX
+                    "] - la carga puede haber quedado incompleta"
+                 SET WS-ATPC059-FIN TO TRUE
+                 EXIT PERFORM
+              END-IF
+
       * El caracter @ en el campo MP059-INDCONTINUAR representa que ese
       * es el último dato entregado por la base de datos, por este motivo
       * se utiliza esta "igualdad" para cortar la carga del arreglo
@@ -294,4 +784,43 @@
                   "[" WS-ATPC059-INDAPLDEBCRE "]"   DELIMITED BY SIZE
              INTO WS-ATPC059-RETORNO-DESC
            END-STRING
+
+      *    Registra la clave ausente en la cache de resultados
+      *    negativos
+           MOVE CT-ATPC059          TO WS-ATPCNEG-TABLA
+           MOVE WS-ATPC059-CLAVE    TO WS-ATPCNEG-CLAVE
+           PERFORM ATPCNEG-REGISTRAR
+
+      *    Persiste la excepcion en la bitacora de busquedas
+      *    fallidas
+           MOVE CT-ATPC059            TO WS-ATPCEXC-TABLA
+           MOVE WS-ATPC059-CLAVE      TO WS-ATPCEXC-CLAVE
+           MOVE WS-ATPC059-RETORNO-DESC TO WS-ATPCEXC-DESC
+           PERFORM ATPCEXC-GRABAR-EXCEPCION
+           .
+
+      *----------------------------------------------------------------
+      * Proceso ejecutado cuando ATPC059-BUSCAR-POR-CODCONECO no
+      * encuentra ninguna fila. No reutiliza ATPC059-BUSCAR-NO-
+      * ENCONTRADO porque esa rutina registra/persiste WS-ATPC059-CLAVE
+      * (CODENT+INDNORCOR+TIPOFAC+INDAPLCON+INDAPLDEBCRE), ninguno de
+      * los cuales completa esta busqueda por CODCONECO.
+       ATPC059-BUSCAR-NO-ENCONTRADO-CODCONECO.
+           SET WS-ATPC059-RETORNO-ERROR      TO TRUE
+           STRING "No se encontro el dato buscado en ATPC059."
+                                                    DELIMITED BY SIZE
+                  " - CODENT:"                      DELIMITED BY SIZE
+                  "[" WS-ATPC059-CODCONECO-CODENT "]" DELIMITED BY SIZE
+                  " - CODCONECO:"                   DELIMITED BY SIZE
+                  "[" WS-ATPC059-CODCONECO-BUSQ "]" DELIMITED BY SIZE
+             INTO WS-ATPC059-RETORNO-DESC
+           END-STRING
+
+      *    Persiste la excepcion en la bitacora de busquedas
+      *    fallidas, con la clave realmente buscada
+           MOVE CT-ATPC059                TO WS-ATPCEXC-TABLA
+           MOVE WS-ATPC059-CODCONECO-CODENT TO WS-ATPCEXC-CLAVE(1:4)
+           MOVE WS-ATPC059-CODCONECO-BUSQ   TO WS-ATPCEXC-CLAVE(5:4)
+           MOVE WS-ATPC059-RETORNO-DESC   TO WS-ATPCEXC-DESC
+           PERFORM ATPCEXC-GRABAR-EXCEPCION
            .

@@ -0,0 +1,1077 @@
+      *----------------------------------------------------------------
+      * Libreria para el manejo en memoria de los datos relacionados a
+      * Tabla: TIPOS DE FACTURAS (estructura MPM0044)
+      *
+      * Dependencias:
+      *  - Debe estar declarada la rutina para manejo de errores
+      *    888888-LOGGEAR-TRANSACCION
+      *  - Debe estar copiada ATPCCTL-WS en WORKING-STORAGE y
+      *    ATPCCTL-PR en PROCEDURE DIVISION, junto con la FD
+      *    CTL-CARGAS y su SELECT (ver ATPCCTL-CTL.cpy), y debe
+      *    haberse ejecutado ATPCCTL-INICIALIZAR-CONTROL antes de
+      *    la primera carga
+      *  - Debe estar copiada ATPCAUD-WS en WORKING-STORAGE y
+      *    ATPCAUD-PR en PROCEDURE DIVISION, junto con la FD
+      *    AUD-CARGAS y su SELECT (ver ATPCAUD-AUD.cpy)
+      *  - Para que ATPC044-BUSCAR-EN-ARREGLO traduzca WS-ATPC044-
+      *    DESTIPFAC, deben estar copiadas y cargadas ATPC096-WS/PR
+      *    (ver ATPC096-PR.cpy) y debe informarse WS-ATPC044-CODIDIOMA
+      *    con el WS-ATPC021-CODIDIOMA de la entidad antes de invocar
+      *    -- si se deja en SPACES, no se intenta traduccion y
+      *    WS-ATPC044-DESTIPFAC queda en el idioma base de MPDT044
+      *
+      *  - Debe estar copiada ATPCNEG-WS en WORKING-STORAGE y
+      *    ATPCNEG-PR en PROCEDURE DIVISION (cache de resultados
+      *    negativos -- ver ATPCNEG-WS.cpy)
+      *  - Debe estar copiada ATPCEXC-WS en WORKING-STORAGE y
+      *    ATPCEXC-PR en PROCEDURE DIVISION, junto con la FD
+      *    EXC-EXCEPCIONES y su SELECT (cache de busquedas
+      *    fallidas -- ver ATPCEXC-EXC.cpy)
+      *
+      * Procesos de uso Publicos:
+      *  - ATPC044-CARGAR-ARREGLO
+      *  - ATPC044-CONFIGURAR-TAB-MAX
+      *  - ATPC044-RECARGAR-ARREGLO
+      *  - ATPC044-OBTENER-ESTADO
+      *  - ATPC044-HAY-CAMBIOS
+      *  - ATPC044-BUSCAR-EN-ARREGLO
+      *  - ATPC044-LISTAR-POR-TIPOFACSIST
+      *  - ATPC044-LISTAR-CAMBIOS-DESDE
+      *----------------------------------------------------------------
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC044-CONFIGURAR-TAB-MAX
+      *----------------------------------------------------------------
+      * Permite fijar en forma operativa, sin recompilar, el umbral de
+      * alarma de capacidad que usa ATPC044-CARGAR-ARREGLO, a partir de
+      * un valor leido por el programa llamador al inicio (parm de
+      * arranque o fila de una tabla de control). Debe invocarse antes
+      * de ATPC044-CARGAR-ARREGLO para que tenga efecto sobre la carga.
+      *
+      * El limite fisico del arreglo WS-ATPC044-TAB
+      * (WS-ATPC044-TAB-MAX-FISICO) esta fijado por el OCCURS de su
+      * definicion y no puede ampliarse en tiempo de ejecucion -- el
+      * OCCURS ... DEPENDING ON de COBOL reserva su almacenamiento en
+      * tiempo de compilacion, por lo que ampliar la capacidad fisica
+      * siempre requiere recompilar. Un valor de entrada fuera del
+      * rango [1, WS-ATPC044-TAB-MAX-FISICO] se ignora y el umbral
+      * operativo se deja en el maximo fisico.
+      * Ejemplo:
+      *     MOVE WS-CTL-CAPACIDAD-ATPC044  TO WS-ATPC044-TAB-MAX-PARM
+      *     PERFORM ATPC044-CONFIGURAR-TAB-MAX
+      *----------------------------------------------------------------
+       ATPC044-CONFIGURAR-TAB-MAX.
+           IF WS-ATPC044-TAB-MAX-PARM > 0
+           AND WS-ATPC044-TAB-MAX-PARM <= WS-ATPC044-TAB-MAX-FISICO
+              MOVE WS-ATPC044-TAB-MAX-PARM TO WS-ATPC044-TAB-MAX
+           ELSE
+              DISPLAY "ATPC044 - ALERTA: capacidad ["
+                 WS-ATPC044-TAB-MAX-PARM "] fuera de rango -- se usa "
+                 "el maximo fisico [" WS-ATPC044-TAB-MAX-FISICO "]"
+              MOVE WS-ATPC044-TAB-MAX-FISICO TO WS-ATPC044-TAB-MAX
+           END-IF
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC044-CARGAR-ARREGLO
+      *----------------------------------------------------------------
+      * Se debe cargar una sola vez al iniciar el servicio
+      * Ejemplo:
+      *     PERFORM ATPC044-CARGAR-ARREGLO
+      *----------------------------------------------------------------
+       ATPC044-CARGAR-ARREGLO.
+           IF WS-ATPC044-TAB-CLAVE(1) = SPACES
+
+              INITIALIZE WS-ATPC044-CONTADOR
+                         WS-ATPC044-CARGA-ITER
+                         MQCOPY-CLAVE-FIN
+
+              SET WS-ATPC044-FIN    TO FALSE
+
+      *       Inicio de instrumentacion de tiempo de carga
+              ACCEPT WS-ATPC044-INICIO-CARGA FROM TIME
+
+      *       Tipo de Paginacion (IND-PAGINACION)
+              SET MQCOPY-SIGUIENTE  TO TRUE
+
+              PERFORM UNTIL WS-ATPC044-FIN
+                 ADD 1 TO WS-ATPC044-CARGA-ITER
+                 IF WS-ATPC044-CARGA-ITER > WS-ATPC044-CARGA-ITER-MAX
+                    DISPLAY "ATPC044 - ALERTA: se supero el limite de "
+                            "[" WS-ATPC044-CARGA-ITER-MAX "] "
+                            "iteraciones de paginacion -- posible "
+                            "marcador corrupto en MPDT044"
+                    SET WS-ATPC044-RETORNO-ERROR TO TRUE
+                    SET WS-ATPC044-FIN TO TRUE
+                 ELSE
+                 PERFORM ATPC044-ATOMICO-LLENAR
+                 PERFORM ATPC044-ATOMICO-LLAMAR
+                 EVALUATE TRUE
+                   WHEN WS-ATPC044-RETORNO-OK
+                      PERFORM ATPC044-LLENA-ARREGLO
+                      IF MQCOPY-IND-MAS-DATOS = CT-N
+                         SET WS-ATPC044-FIN TO TRUE
+                      ELSE
+                         MOVE MQCOPY-CLAVE-FIN TO MQCOPY-CLAVE-INICIO
+                         SET  MQCOPY-SIGUIENTE    TO TRUE
+                         INITIALIZE MQCOPY-CLAVE-FIN
+                      END-IF
+                    WHEN OTHER
+                      SET WS-ATPC044-FIN TO TRUE
+                 END-EVALUATE
+                 END-IF
+              END-PERFORM
+
+              ACCEPT WS-ATPC044-FECCARGA FROM DATE YYYYMMDD
+              ACCEPT WS-ATPC044-HORCARGA FROM TIME
+
+      *       Fin de instrumentacion de tiempo de carga
+              ACCEPT WS-ATPC044-FIN-CARGA FROM TIME
+              SUBTRACT WS-ATPC044-INICIO-CARGA FROM WS-ATPC044-FIN-CARGA
+                GIVING WS-ATPC044-DURACION-CARGA
+              DISPLAY "Tiempo de carga (HHMMSSCC): "
+                      "[" WS-ATPC044-DURACION-CARGA "]"
+
+              DISPLAY
+           "----------------------------------------------------------"
+              DISPLAY
+           "- CARGA DE TABLA DE TIPOS DE FACTURAS EN MEMORIA (ATPC044)"
+              DISPLAY "WS-ATPC044-CODENT....: "
+                      "[" WS-ATPC044-CODENT "]"
+              DISPLAY "Cantidad de registros cargados: "
+                      "[" WS-ATPC044-CONTADOR "]"
+              DISPLAY " "
+
+      *       Fila de control compartida (start-of-day gate)
+              MOVE CT-ATPC044              TO WS-ATPCCTL-TABLA
+              MOVE WS-ATPC044-CONTADOR     TO WS-ATPCCTL-CANTIDAD
+              MOVE WS-ATPC044-FECCARGA     TO WS-ATPCCTL-FECCARGA
+              MOVE WS-ATPC044-HORCARGA     TO WS-ATPCCTL-HORCARGA
+              PERFORM ATPCCTL-GRABAR-CONTROL
+
+      * Fila de bitacora de auditoria persistente (no se trunca)
+              MOVE CT-ATPC044              TO WS-ATPCAUD-TABLA
+              MOVE WS-ATPC044-CONTADOR          TO WS-ATPCAUD-CANTIDAD
+              MOVE WS-ATPC044-FECCARGA     TO WS-ATPCAUD-FECCARGA
+              MOVE WS-ATPC044-HORCARGA     TO WS-ATPCAUD-HORCARGA
+              PERFORM ATPCAUD-GRABAR-AUDITORIA
+           END-IF
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC044-RECARGAR-ARREGLO
+      *----------------------------------------------------------------
+      * Fuerza una recarga del arreglo en memoria, sin esperar a que la
+      * region se reinicie. Debe invocarse desde una transaccion de
+      * operacion autorizada.
+      * Ejemplo:
+      *     PERFORM ATPC044-RECARGAR-ARREGLO
+      *----------------------------------------------------------------
+       ATPC044-RECARGAR-ARREGLO.
+           INITIALIZE WS-ATPC044-TAB-CLAVE(1)
+           PERFORM ATPC044-CARGAR-ARREGLO
+
+      * Una recarga forzada normalmente responde a un alta/cambio que
+      * puede convertir en valida una clave cacheada como ausente --
+      * se limpia la cache negativa de esta tabla para que
+      * ATPCNEG-VERIFICAR no siga devolviendo "no encontrado" para
+      * esa clave.
+           MOVE CT-ATPC044 TO WS-ATPCNEG-TABLA
+           PERFORM ATPCNEG-INVALIDAR-TABLA
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC044-OBTENER-ESTADO
+      *----------------------------------------------------------------
+      * Devuelve la cantidad de registros actualmente cargados en el
+      * arreglo en memoria y la fecha/hora de su ultima carga.
+      * Ejemplo:
+      *     PERFORM ATPC044-OBTENER-ESTADO
+      *----------------------------------------------------------------
+       ATPC044-OBTENER-ESTADO.
+           MOVE WS-ATPC044-TAB-OCCURS TO WS-ATPC044-ESTADO-CANTIDAD
+           MOVE WS-ATPC044-FECCARGA   TO WS-ATPC044-ESTADO-FECCARGA
+           MOVE WS-ATPC044-HORCARGA   TO WS-ATPC044-ESTADO-HORCARGA
+           .
+
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC044-HAY-CAMBIOS
+      *----------------------------------------------------------------
+      * Consulta barata (ver ATPCAUD-HAY-CAMBIOS) para saber si otra
+      * corrida registro una carga de ATPC044 mas reciente que la que
+      * hay en memoria, sin volver a paginar la carga completa por MQ.
+      * Util para que un batch decida si le conviene invocar
+      * ATPC044-RECARGAR-ARREGLO en lugar de elegir entre "nunca" y
+      * "siempre" recargar. No fuerza la recarga, solo informa.
+      * Ejemplo:
+      *     PERFORM ATPC044-HAY-CAMBIOS
+      *     IF WS-ATPC044-HAY-CAMBIOS-SI
+      *        PERFORM ATPC044-RECARGAR-ARREGLO
+      *     END-IF
+      *----------------------------------------------------------------
+       ATPC044-HAY-CAMBIOS.
+           MOVE CT-ATPC044            TO WS-ATPCAUD-TABLA
+           MOVE WS-ATPC044-FECCARGA   TO WS-ATPCAUD-FECCARGA
+           MOVE WS-ATPC044-HORCARGA   TO WS-ATPCAUD-HORCARGA
+           PERFORM ATPCAUD-HAY-CAMBIOS
+           MOVE WS-ATPCAUD-HAY-CAMBIOS-IND TO WS-ATPC044-HAY-CAMBIOS-IND
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC044-BUSCAR-EN-ARREGLO
+      *----------------------------------------------------------------
+      * Se le debe especificar los datos de entrada e invocar el proceso
+      * Ejemplo:
+      *     INITIALIZE  WS-ATPC044
+      *     MOVE WS-CODENT-A          TO WS-ATPC044-CODENT
+      *     MOVE ATDATTAS-TIPOFAC     TO WS-ATPC044-TIPOFAC
+      *     MOVE ATDATTAS-INDNORCOR   TO WS-ATPC044-INDNORCOR
+      *     MOVE "2026-05-31"         TO WS-ATPC044-FECHA-CONSULTA
+      *     PERFORM ATPC044-BUSCAR-EN-ARREGLO
+      *
+      * WS-ATPC044-FECHA-CONSULTA es opcional (ver nota en la libreria
+      * de WORKING-STORAGE): si se informa, solo se da por encontrado
+      * el TIPOFAC cuya ventana FECINI/FECFIN cubre esa fecha, eligiendo
+      * entre todas las versiones cargadas de la clave (ver
+      * ATPC044-UBICAR-VIGENCIA)
+      *----------------------------------------------------------------
+       ATPC044-BUSCAR-EN-ARREGLO.
+           INITIALIZE WS-ATPC044-RETORNO
+                      WS-ATPC044-RESPUESTA
+
+      *    Cache de resultados negativos -- evita el
+      *    SEARCH ALL para una clave ya confirmada ausente esta region
+           MOVE CT-ATPC044          TO WS-ATPCNEG-TABLA
+           MOVE WS-ATPC044-CLAVE    TO WS-ATPCNEG-CLAVE
+           PERFORM ATPCNEG-VERIFICAR
+
+           IF WS-ATPCNEG-ES-NEGATIVO
+              PERFORM ATPC044-BUSCAR-NO-ENCONTRADO
+           ELSE
+              SET WS-ATPC044-TAB-INDICE TO 1
+              SEARCH ALL WS-ATPC044-TAB
+                     AT END
+                        PERFORM ATPC044-BUSCAR-NO-ENCONTRADO
+                     WHEN WS-ATPC044-TAB-CLAVE (WS-ATPC044-TAB-INDICE)
+                                              = WS-ATPC044-CLAVE
+                        PERFORM ATPC044-UBICAR-VIGENCIA
+              END-SEARCH
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC044-UBICAR-VIGENCIA
+      *----------------------------------------------------------------
+      * SEARCH ALL solo garantiza ubicar ALGUNA fila cuya
+      * WS-ATPC044-TAB-CLAVE coincida -- puede haber mas de una version
+      * (una por cada ventana FECINI/FECFIN no superpuesta, ver la nota
+      * en WS-ATPC044-TABLA) contigua a esa, ya que la tabla esta
+      * ordenada por WS-ATPC044-TAB-CLAVE y, dentro de la misma clave,
+      * por WS-ATPC044-TAB-FECINI ascendente. Este proceso retrocede
+      * WS-ATPC044-TAB-INDICE hasta el principio de ese bloque y despues
+      * lo recorre linealmente hacia adelante (arreglo acotado, mismo
+      * idioma que ATPCNEG-VERIFICAR) para elegir la version correcta:
+      *  - Si WS-ATPC044-FECHA-CONSULTA viene en SPACES, no se filtra
+      *    por vigencia y se toma la version mas reciente del bloque
+      *    (mayor FECINI, es decir la ultima del recorrido).
+      *  - Si viene informada, se busca la version cuya ventana
+      *    FECINI/FECFIN la cubre; si ninguna la cubre, se informa
+      *    ATPC044-FUERA-VIGENCIA.
+      *----------------------------------------------------------------
+       ATPC044-UBICAR-VIGENCIA.
+           PERFORM UNTIL WS-ATPC044-TAB-INDICE = 1
+              OR WS-ATPC044-TAB-CLAVE(WS-ATPC044-TAB-INDICE - 1)
+                 NOT = WS-ATPC044-CLAVE
+              SET WS-ATPC044-TAB-INDICE DOWN BY 1
+           END-PERFORM
+
+           SET WS-ATPC044-VIG-ENCONTRADA TO FALSE
+           MOVE WS-ATPC044-TAB-INDICE TO WS-ATPC044-VIG-INDICE
+
+           PERFORM UNTIL WS-ATPC044-TAB-INDICE > WS-ATPC044-TAB-OCCURS
+              OR WS-ATPC044-TAB-CLAVE(WS-ATPC044-TAB-INDICE)
+                 NOT = WS-ATPC044-CLAVE
+              OR WS-ATPC044-VIG-ENCONTRADA
+              IF WS-ATPC044-FECHA-CONSULTA = SPACES
+                 MOVE WS-ATPC044-TAB-INDICE TO WS-ATPC044-VIG-INDICE
+              ELSE
+                 IF WS-ATPC044-FECHA-CONSULTA >=
+                    WS-ATPC044-TAB-FECINI(WS-ATPC044-TAB-INDICE)
+                 AND WS-ATPC044-FECHA-CONSULTA <=
+                    WS-ATPC044-TAB-FECFIN(WS-ATPC044-TAB-INDICE)
+                    MOVE WS-ATPC044-TAB-INDICE TO WS-ATPC044-VIG-INDICE
+                    SET WS-ATPC044-VIG-ENCONTRADA TO TRUE
+                 END-IF
+              END-IF
+              SET WS-ATPC044-TAB-INDICE UP BY 1
+           END-PERFORM
+
+           SET WS-ATPC044-TAB-INDICE TO WS-ATPC044-VIG-INDICE
+
+           IF WS-ATPC044-FECHA-CONSULTA = SPACES
+           OR WS-ATPC044-VIG-ENCONTRADA
+              PERFORM ATPC044-MOVER-DATOS-RESPUESTA
+              IF WS-ATPC044-CODIDIOMA NOT = SPACES
+                 PERFORM ATPC044-RESOLVER-IDIOMA
+              END-IF
+           ELSE
+              PERFORM ATPC044-FUERA-VIGENCIA
+           END-IF
+           .
+
+
+
+
+      *----------------------------------------------------------------
+      * Procesos internos de soporte
+      *----------------------------------------------------------------
+
+      *----------------------------------------------------------------
+      * Proceso de traduccion de WS-ATPC044-DESTIPFAC al idioma
+      * indicado en WS-ATPC044-CODIDIOMA (ver ATPC096-PR.cpy). Si no
+      * existe traduccion cargada, se deja WS-ATPC044-DESTIPFAC en el
+      * idioma base ya resuelto por ATPC044-MOVER-DATOS-RESPUESTA --
+      * no se trata como error
+       ATPC044-RESOLVER-IDIOMA.
+           INITIALIZE WS-ATPC096
+           MOVE "044"                     TO WS-ATPC096-CODTABLA
+           STRING WS-ATPC044-CODENT       DELIMITED BY SIZE
+                  WS-ATPC044-TIPOFAC      DELIMITED BY SIZE
+                  WS-ATPC044-INDNORCOR    DELIMITED BY SIZE
+             INTO WS-ATPC096-CODCLAVE
+           MOVE WS-ATPC044-CODIDIOMA      TO WS-ATPC096-CODIDIOMA
+           PERFORM ATPC096-BUSCAR-EN-ARREGLO
+
+           IF WS-ATPC096-RETORNO-OK
+              MOVE WS-ATPC096-DESCRIPCION TO WS-ATPC044-DESTIPFAC
+           END-IF
+           .
+
+
+      * Proceso de asignacion de condiciones de filtro para la busqueda
+       ATPC044-ATOMICO-LLENAR.
+           INITIALIZE WS-MPM0044
+           MOVE WS-ATPC044-CODENT      TO MP044-CODENT
+           MOVE WS-ATPC044-TIPOFAC     TO MP044-TIPOFAC
+           MOVE WS-ATPC044-INDNORCOR   TO MP044-INDNORCOR
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso de ejecucion de busqueda
+       ATPC044-ATOMICO-LLAMAR.
+           MOVE CT-ATPC044             TO  MQCOPY-PROGRAMA-REAL
+           MOVE CT-ATPC044             TO  MQCOPY-PROGRAMA
+           MOVE "MPDT044"              TO  MQCOPY-NOMBRE-TABLA
+
+           MOVE WS-MPM0044             TO  MQCOPY-MENSAJE
+           MOVE ZEROES                 TO  MQCOPY-RETORNO
+
+           IF SI-LOGGEA-SERVICIO
+              MOVE "I"                 TO  INDICADOR_I-O OF MPMLOG
+              MOVE CT-ATPC044          TO  CODIGO_RUTINA OF MPMLOG
+              MOVE MQCOPY              TO  MENSAJE_COPY  OF MPMLOG
+              PERFORM 888888-LOGGEAR-TRANSACCION
+           END-IF
+
+      *    Llamado a programa ATPC044 que consulta la tabla MPDT044
+      *    con las condiciones expresadas en MQCOPY-MENSAJE
+           CALL  CT-ATPC044   USING  WS-MQCOPY
+
+           IF SI-LOGGEA-SERVICIO
+              MOVE "O"                 TO  INDICADOR_I-O OF MPMLOG
+              MOVE CT-ATPC044          TO  CODIGO_RUTINA OF MPMLOG
+              MOVE MQCOPY              TO  MENSAJE_COPY  OF MPMLOG
+              PERFORM 888888-LOGGEAR-TRANSACCION
+           END-IF
+
+           EVALUATE MQCOPY-RETORNO
+              WHEN CT-RETORNO-OK
+                   SET WS-ATPC044-RETORNO-OK    TO TRUE
+                   MOVE MQCOPY-MENSAJE         TO  WS-MPM0044
+              WHEN CT-MQCOPY-INFOR
+                   SET WS-ATPC044-RETORNO-INFO  TO TRUE
+              WHEN OTHER
+                   SET WS-ATPC044-RETORNO-ERROR TO TRUE
+
+                   DISPLAY "ATPC044 - MQCOPY-COD-ERROR:"
+                           "[" MQCOPY-COD-ERROR "]"
+                   DISPLAY "ATPC044 - MQCOPY-RETORNO:"
+                           "[" MQCOPY-RETORNO "]"
+           END-EVALUATE
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso de carga de datos en el arreglo
+       ATPC044-LLENA-ARREGLO.
+           INITIALIZE WS-ATPC044-MP044-CONTADOR
+           PERFORM UNTIL WS-ATPC044-MP044-CONTADOR >
+                             WS-ATPC044-MP044-OCCURS
+
+              ADD CT-01         TO WS-ATPC044-CONTADOR
+              ADD CT-01         TO WS-ATPC044-MP044-CONTADOR
+
+              MOVE WS-ATPC044-CONTADOR TO WS-ATPC044-TAB-OCCURS
+
+              MOVE MP044-CODENT
+                TO WS-ATPC044-TAB-CODENT(WS-ATPC044-CONTADOR)
+              MOVE MP044-TIPOFAC
+                TO WS-ATPC044-TAB-TIPOFAC(WS-ATPC044-CONTADOR)
+              MOVE MP044-INDNORCOR
+                TO WS-ATPC044-TAB-INDNORCOR(WS-ATPC044-CONTADOR)
+
+              MOVE MP044-CODENT-ATR
+                TO WS-ATPC044-TAB-CODENT-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-TIPOFAC-ATR
+                TO WS-ATPC044-TAB-TIPOFAC-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-INDNORCOR-ATR
+                TO WS-ATPC044-TAB-INDNORCOR-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-TIPOFACSIST-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-TIPOFACSIST-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-TIPOFACSIST(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-TIPOFACSIST(WS-ATPC044-CONTADOR)
+              MOVE MP044-TIPSAL-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-TIPSAL-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-TIPSAL(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-TIPSAL(WS-ATPC044-CONTADOR)
+              MOVE MP044-DESTIPSAL-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-DESTIPSAL-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-DESTIPSAL(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-DESTIPSAL(WS-ATPC044-CONTADOR)
+              MOVE MP044-SIGNO-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-SIGNO-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-SIGNO(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-SIGNO(WS-ATPC044-CONTADOR)
+              MOVE MP044-DESTIPFAC-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-DESTIPFAC-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-DESTIPFAC(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-DESTIPFAC(WS-ATPC044-CONTADOR)
+              MOVE MP044-INDAUT-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-INDAUT-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-INDAUT(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-INDAUT(WS-ATPC044-CONTADOR)
+              MOVE MP044-INDFACINF-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-INDFACINF-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-INDFACINF(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-INDFACINF(WS-ATPC044-CONTADOR)
+              MOVE MP044-INDFACFIN-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-INDFACFIN-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-INDFACFIN(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-INDFACFIN(WS-ATPC044-CONTADOR)
+              MOVE MP044-INDCOMPCUO-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-INDCOMPCUO-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-INDCOMPCUO(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-INDCOMPCUO(WS-ATPC044-CONTADOR)
+              MOVE MP044-INDAPLINT-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-INDAPLINT-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-INDAPLINT(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-INDAPLINT(WS-ATPC044-CONTADOR)
+              MOVE MP044-TIPFECINIINT-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-TIPFECINIINT-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-TIPFECINIINT(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-TIPFECINIINT(WS-ATPC044-CONTADOR)
+              MOVE MP044-TIPFECFININT-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-TIPFECFININT-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-TIPFECFININT(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-TIPFECFININT(WS-ATPC044-CONTADOR)
+              MOVE MP044-INDMODIF-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-INDMODIF-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-INDMODIF(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-INDMODIF(WS-ATPC044-CONTADOR)
+              MOVE MP044-LINEA-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-LINEA-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-LINEA(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-LINEA(WS-ATPC044-CONTADOR)
+              MOVE MP044-DESLINEA-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-DESLINEA-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-DESLINEA(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-DESLINEA(WS-ATPC044-CONTADOR)
+              MOVE MP044-INDENTREM-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-INDENTREM-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-INDENTREM(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-INDENTREM(WS-ATPC044-CONTADOR)
+              MOVE MP044-INDENTEXT-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-INDENTEXT-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-INDENTEXT(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-INDENTEXT(WS-ATPC044-CONTADOR)
+              MOVE MP044-CODIMPTO-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-CODIMPTO-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-CODIMPTO(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-CODIMPTO(WS-ATPC044-CONTADOR)
+              MOVE MP044-DESIMPTO-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-DESIMPTO-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-DESIMPTO(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-DESIMPTO(WS-ATPC044-CONTADOR)
+              MOVE MP044-FECALTA-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-FECALTA-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-FECALTA(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-FECALTA(WS-ATPC044-CONTADOR)
+              MOVE MP044-FECBAJA-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-FECBAJA-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-FECBAJA(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-FECBAJA(WS-ATPC044-CONTADOR)
+              MOVE MP044-FECINI-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-FECINI-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-FECINI(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-FECINI(WS-ATPC044-CONTADOR)
+              MOVE MP044-FECFIN-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-FECFIN-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-FECFIN(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-FECFIN(WS-ATPC044-CONTADOR)
+              MOVE MP044-CODCONCEP-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-CODCONCEP-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-CODCONCEP(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-CODCONCEP(WS-ATPC044-CONTADOR)
+              MOVE MP044-CONTCUR-ATR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-CONTCUR-ATR(WS-ATPC044-CONTADOR)
+              MOVE MP044-CONTCUR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-CONTCUR(WS-ATPC044-CONTADOR)
+              MOVE MP044-INDCONTINUAR(WS-ATPC044-MP044-CONTADOR)
+                TO WS-ATPC044-TAB-INDCONTINUAR(WS-ATPC044-CONTADOR)
+
+      * Deteccion de clave duplicada: la tabla admite varias versiones
+      * de un mismo CODENT+TIPOFAC+INDNORCOR (una por cada ventana de
+      * vigencia FECINI/FECFIN no superpuesta -- ver
+      * ATPC044-UBICAR-VIGENCIA), ordenadas ademas por FECINI
+      * ascendente dentro de cada clave (ASCENDING KEY IS
+      * WS-ATPC044-TAB-CLAVE WS-ATPC044-TAB-FECINI). Lo que SEARCH ALL
+      * no puede tolerar -- y por lo que se alarma aca -- es que dos
+      * versiones de la misma clave tengan vigencias superpuestas
+      * (la fila nueva empieza antes de que termine la anterior), lo
+      * que dejaria una de las dos inalcanzable por la busqueda de
+      * vigencia. Como la interfaz entrega los datos en orden
+      * ascendente, una clave repetida aparece siempre en la fila
+      * inmediata siguiente a la que ya tiene la misma clave. Se
+      * evalua antes del corte por '@' para que la ultima fila
+      * entregada por la interfaz tambien quede cubierta.
+              IF WS-ATPC044-CONTADOR > 1
+              AND WS-ATPC044-TAB-CLAVE(WS-ATPC044-CONTADOR) =
+                  WS-ATPC044-TAB-CLAVE(WS-ATPC044-CONTADOR - 1)
+              AND WS-ATPC044-TAB-FECINI(WS-ATPC044-CONTADOR) <=
+                  WS-ATPC044-TAB-FECFIN(WS-ATPC044-CONTADOR - 1)
+                 DISPLAY "ATPC044 - ALERTA: vigencias superpuestas en "
+                    "MPDT044 -- la fila [" WS-ATPC044-CONTADOR "] "
+                    "repite la clave de la fila anterior con una "
+                    "ventana FECINI/FECFIN que se superpone -- el "
+                    "arreglo puede haber quedado con datos "
+                    "inalcanzables por SEARCH ALL"
+                 SET WS-ATPC044-RETORNO-ERROR TO TRUE
+              END-IF
+
+      * Igual razon: se evalua antes del corte por '@' para que la
+      * ultima fila entregada por la interfaz tambien dispare la
+      * alerta de capacidad si corresponde.
+              IF WS-ATPC044-CONTADOR = WS-ATPC044-TAB-MAX
+                 DISPLAY "ALERTA: el arreglo WS-ATPC044-TAB alcanzo "
+                    "su capacidad maxima [" WS-ATPC044-TAB-MAX
+                    "] - la carga puede haber quedado incompleta"
+                 SET WS-ATPC044-FIN TO TRUE
+                 EXIT PERFORM
+              END-IF
+
+      * El caracter @ en el campo MP044-INDCONTINUAR representa que ese
+      * es el ultimo dato entregado por la base de datos, por este motivo
+      * se utiliza esta "igualdad" para cortar la carga del arreglo
+              IF MP044-INDCONTINUAR(WS-ATPC044-MP044-CONTADOR) = '@'
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso que carga los datos de respuesta en la interfaz de
+      * comunicacion
+       ATPC044-MOVER-DATOS-RESPUESTA.
+           INITIALIZE WS-ATPC044-RESPUESTA
+
+           MOVE WS-ATPC044-TAB-TIPOFACSIST-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-TIPOFACSIST-ATR
+           MOVE WS-ATPC044-TAB-TIPOFACSIST(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-TIPOFACSIST
+           MOVE WS-ATPC044-TAB-TIPSAL-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-TIPSAL-ATR
+           MOVE WS-ATPC044-TAB-TIPSAL(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-TIPSAL
+           MOVE WS-ATPC044-TAB-DESTIPSAL-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-DESTIPSAL-ATR
+           MOVE WS-ATPC044-TAB-DESTIPSAL(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-DESTIPSAL
+           MOVE WS-ATPC044-TAB-SIGNO-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-SIGNO-ATR
+           MOVE WS-ATPC044-TAB-SIGNO(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-SIGNO
+           MOVE WS-ATPC044-TAB-DESTIPFAC-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-DESTIPFAC-ATR
+           MOVE WS-ATPC044-TAB-DESTIPFAC(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-DESTIPFAC
+           MOVE WS-ATPC044-TAB-INDAUT-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-INDAUT-ATR
+           MOVE WS-ATPC044-TAB-INDAUT(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-INDAUT
+           MOVE WS-ATPC044-TAB-INDFACINF-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-INDFACINF-ATR
+           MOVE WS-ATPC044-TAB-INDFACINF(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-INDFACINF
+           MOVE WS-ATPC044-TAB-INDFACFIN-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-INDFACFIN-ATR
+           MOVE WS-ATPC044-TAB-INDFACFIN(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-INDFACFIN
+           MOVE WS-ATPC044-TAB-INDCOMPCUO-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-INDCOMPCUO-ATR
+           MOVE WS-ATPC044-TAB-INDCOMPCUO(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-INDCOMPCUO
+           MOVE WS-ATPC044-TAB-INDAPLINT-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-INDAPLINT-ATR
+           MOVE WS-ATPC044-TAB-INDAPLINT(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-INDAPLINT
+           MOVE WS-ATPC044-TAB-TIPFECINIINT-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-TIPFECINIINT-ATR
+           MOVE WS-ATPC044-TAB-TIPFECINIINT(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-TIPFECINIINT
+           MOVE WS-ATPC044-TAB-TIPFECFININT-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-TIPFECFININT-ATR
+           MOVE WS-ATPC044-TAB-TIPFECFININT(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-TIPFECFININT
+           MOVE WS-ATPC044-TAB-INDMODIF-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-INDMODIF-ATR
+           MOVE WS-ATPC044-TAB-INDMODIF(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-INDMODIF
+           MOVE WS-ATPC044-TAB-LINEA-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-LINEA-ATR
+           MOVE WS-ATPC044-TAB-LINEA(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-LINEA
+           MOVE WS-ATPC044-TAB-DESLINEA-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-DESLINEA-ATR
+           MOVE WS-ATPC044-TAB-DESLINEA(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-DESLINEA
+           MOVE WS-ATPC044-TAB-INDENTREM-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-INDENTREM-ATR
+           MOVE WS-ATPC044-TAB-INDENTREM(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-INDENTREM
+           MOVE WS-ATPC044-TAB-INDENTEXT-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-INDENTEXT-ATR
+           MOVE WS-ATPC044-TAB-INDENTEXT(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-INDENTEXT
+           MOVE WS-ATPC044-TAB-CODIMPTO-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-CODIMPTO-ATR
+           MOVE WS-ATPC044-TAB-CODIMPTO(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-CODIMPTO
+           MOVE WS-ATPC044-TAB-DESIMPTO-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-DESIMPTO-ATR
+           MOVE WS-ATPC044-TAB-DESIMPTO(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-DESIMPTO
+           MOVE WS-ATPC044-TAB-FECALTA-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-FECALTA-ATR
+           MOVE WS-ATPC044-TAB-FECALTA(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-FECALTA
+           MOVE WS-ATPC044-TAB-FECBAJA-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-FECBAJA-ATR
+           MOVE WS-ATPC044-TAB-FECBAJA(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-FECBAJA
+           MOVE WS-ATPC044-TAB-FECINI-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-FECINI-ATR
+           MOVE WS-ATPC044-TAB-FECINI(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-FECINI
+           MOVE WS-ATPC044-TAB-FECFIN-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-FECFIN-ATR
+           MOVE WS-ATPC044-TAB-FECFIN(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-FECFIN
+           MOVE WS-ATPC044-TAB-CODCONCEP-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-CODCONCEP-ATR
+           MOVE WS-ATPC044-TAB-CODCONCEP(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-CODCONCEP
+           MOVE WS-ATPC044-TAB-CONTCUR-ATR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-CONTCUR-ATR
+           MOVE WS-ATPC044-TAB-CONTCUR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-CONTCUR
+           MOVE WS-ATPC044-TAB-INDCONTINUAR(WS-ATPC044-TAB-INDICE)
+             TO WS-ATPC044-INDCONTINUAR
+
+           SET WS-ATPC044-RETORNO-OK         TO TRUE
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso ejecutado cuando no se ha encontrado datos de
+      * Tipos de Facturas con los criterios de busquedas recibidos
+       ATPC044-BUSCAR-NO-ENCONTRADO.
+           SET WS-ATPC044-RETORNO-ERROR      TO TRUE
+           STRING "No se encontro el dato buscado en ATPC044."
+                                                    DELIMITED BY SIZE
+                  " - CODENT:["                     DELIMITED BY SIZE
+                  WS-ATPC044-CODENT                 DELIMITED BY SIZE
+                  "] - TIPOFAC:["                    DELIMITED BY SIZE
+                  WS-ATPC044-TIPOFAC-ALF            DELIMITED BY SIZE
+                  "] - INDNORCOR:["                  DELIMITED BY SIZE
+                  WS-ATPC044-INDNORCOR-ALF          DELIMITED BY SIZE
+                  "]"                                DELIMITED BY SIZE
+             INTO WS-ATPC044-RETORNO-DESC
+           END-STRING
+
+      *    Registra la clave ausente en la cache de resultados
+      *    negativos
+           MOVE CT-ATPC044          TO WS-ATPCNEG-TABLA
+           MOVE WS-ATPC044-CLAVE    TO WS-ATPCNEG-CLAVE
+           PERFORM ATPCNEG-REGISTRAR
+
+      *    Persiste la excepcion en la bitacora de busquedas
+      *    fallidas
+           MOVE CT-ATPC044            TO WS-ATPCEXC-TABLA
+           MOVE WS-ATPC044-CLAVE      TO WS-ATPCEXC-CLAVE
+           MOVE WS-ATPC044-RETORNO-DESC TO WS-ATPCEXC-DESC
+           PERFORM ATPCEXC-GRABAR-EXCEPCION
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso ejecutado cuando el TIPOFAC existe para la clave
+      * recibida pero WS-ATPC044-FECHA-CONSULTA no cae dentro de su
+      * ventana de vigencia FECINI/FECFIN
+       ATPC044-FUERA-VIGENCIA.
+           SET WS-ATPC044-RETORNO-INFO       TO TRUE
+           STRING "El TIPOFAC existe en ATPC044 pero no estaba "
+                                                    DELIMITED BY SIZE
+                  "vigente en la fecha consultada."
+                                                    DELIMITED BY SIZE
+                  " - CODENT:["                     DELIMITED BY SIZE
+                  WS-ATPC044-CODENT                 DELIMITED BY SIZE
+                  "] - TIPOFAC:["                    DELIMITED BY SIZE
+                  WS-ATPC044-TIPOFAC-ALF            DELIMITED BY SIZE
+                  "] - INDNORCOR:["                  DELIMITED BY SIZE
+                  WS-ATPC044-INDNORCOR-ALF          DELIMITED BY SIZE
+                  "] - FECHA-CONSULTA:["             DELIMITED BY SIZE
+                  WS-ATPC044-FECHA-CONSULTA         DELIMITED BY SIZE
+                  "] - VIGENCIA:["                   DELIMITED BY SIZE
+                  WS-ATPC044-TAB-FECINI (WS-ATPC044-TAB-INDICE)
+                                                    DELIMITED BY SIZE
+                  " a "                             DELIMITED BY SIZE
+                  WS-ATPC044-TAB-FECFIN (WS-ATPC044-TAB-INDICE)
+                                                    DELIMITED BY SIZE
+                  "]"                                DELIMITED BY SIZE
+             INTO WS-ATPC044-RETORNO-DESC
+           END-STRING
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC044-LISTAR-POR-TIPOFACSIST
+      *----------------------------------------------------------------
+      * Devuelve todas las filas TIPOFAC cargadas en memoria para un
+      * CODENT+TIPOFACSIST, sin filtrar por TIPOFAC/INDNORCOR -- para
+      * que conciliacion de facturacion pueda mapear un TIPOFACSIST
+      * generado por el sistema a todos los TIPOFAC de cara al cliente
+      * que lo comparten.
+      * Ejemplo:
+      *     MOVE WS-CODENT-A                TO WS-ATPC044-CODENT
+      *     MOVE MPDT044-TIPOFACSIST        TO
+      *          WS-ATPC044-TIPOFACSIST-BUSQUEDA
+      *     PERFORM ATPC044-LISTAR-POR-TIPOFACSIST
+      *----------------------------------------------------------------
+       ATPC044-LISTAR-POR-TIPOFACSIST.
+           INITIALIZE WS-ATPC044-RETORNO
+                      WS-ATPC044-LISTADO
+           MOVE 0 TO WS-ATPC044-LISTADO-CANT
+
+           PERFORM VARYING WS-ATPC044-TAB-INDICE FROM 1 BY 1
+                     UNTIL WS-ATPC044-TAB-INDICE > WS-ATPC044-TAB-OCCURS
+              IF WS-ATPC044-TAB-CODENT(WS-ATPC044-TAB-INDICE) =
+                                        WS-ATPC044-CODENT
+                 AND WS-ATPC044-TAB-TIPOFACSIST(WS-ATPC044-TAB-INDICE) =
+                                        WS-ATPC044-TIPOFACSIST-BUSQUEDA
+                 ADD 1 TO WS-ATPC044-LISTADO-CANT
+                 MOVE WS-ATPC044-TAB-CODENT(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-LIS-CODENT(WS-ATPC044-LISTADO-CANT)
+                 MOVE WS-ATPC044-TAB-CODENT-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-LIS-CODENT-ATR(WS-ATPC044-LISTADO-CANT)
+                 MOVE WS-ATPC044-TAB-TIPOFAC(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-LIS-TIPOFAC(WS-ATPC044-LISTADO-CANT)
+                 MOVE WS-ATPC044-TAB-TIPOFAC-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-LIS-TIPOFAC-ATR
+                   (WS-ATPC044-LISTADO-CANT)
+                 MOVE WS-ATPC044-TAB-INDNORCOR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-LIS-INDNORCOR(WS-ATPC044-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-INDNORCOR-ATR(WS-ATPC044-TAB-INDICE)
+                   TO
+                   WS-ATPC044-LIS-INDNORCOR-ATR(WS-ATPC044-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-TIPOFACSIST(WS-ATPC044-TAB-INDICE)
+                   TO
+                   WS-ATPC044-LIS-TIPOFACSIST(WS-ATPC044-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-TIPOFACSIST-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-LIS-TIPOFACSIST-ATR
+                   (WS-ATPC044-LISTADO-CANT)
+                 MOVE WS-ATPC044-TAB-TIPSAL(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-LIS-TIPSAL(WS-ATPC044-LISTADO-CANT)
+                 MOVE WS-ATPC044-TAB-TIPSAL-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-LIS-TIPSAL-ATR(WS-ATPC044-LISTADO-CANT)
+                 MOVE WS-ATPC044-TAB-DESTIPSAL(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-LIS-DESTIPSAL(WS-ATPC044-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-DESTIPSAL-ATR(WS-ATPC044-TAB-INDICE)
+                   TO
+                   WS-ATPC044-LIS-DESTIPSAL-ATR(WS-ATPC044-LISTADO-CANT)
+                 MOVE WS-ATPC044-TAB-SIGNO(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-LIS-SIGNO(WS-ATPC044-LISTADO-CANT)
+                 MOVE WS-ATPC044-TAB-SIGNO-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-LIS-SIGNO-ATR(WS-ATPC044-LISTADO-CANT)
+                 MOVE WS-ATPC044-TAB-DESTIPFAC(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-LIS-DESTIPFAC(WS-ATPC044-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-DESTIPFAC-ATR(WS-ATPC044-TAB-INDICE)
+                   TO
+                   WS-ATPC044-LIS-DESTIPFAC-ATR(WS-ATPC044-LISTADO-CANT)
+                 MOVE WS-ATPC044-TAB-FECINI(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-LIS-FECINI(WS-ATPC044-LISTADO-CANT)
+                 MOVE WS-ATPC044-TAB-FECINI-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-LIS-FECINI-ATR(WS-ATPC044-LISTADO-CANT)
+                 MOVE WS-ATPC044-TAB-FECFIN(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-LIS-FECFIN(WS-ATPC044-LISTADO-CANT)
+                 MOVE WS-ATPC044-TAB-FECFIN-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-LIS-FECFIN-ATR(WS-ATPC044-LISTADO-CANT)
+                 MOVE WS-ATPC044-TAB-CODCONCEP(WS-ATPC044-TAB-INDICE)
+                   TO
+                   WS-ATPC044-LIS-CODCONCEP(WS-ATPC044-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-CODCONCEP-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-LIS-CODCONCEP-ATR
+                   (WS-ATPC044-LISTADO-CANT)
+              END-IF
+           END-PERFORM
+
+           IF WS-ATPC044-LISTADO-CANT = 0
+              SET WS-ATPC044-RETORNO-INFO TO TRUE
+              STRING "No hay TIPOFAC cargados para CODENT:["
+                                                    DELIMITED BY SIZE
+                     WS-ATPC044-CODENT              DELIMITED BY SIZE
+                     "] TIPOFACSIST:["              DELIMITED BY SIZE
+                     WS-ATPC044-TIPOFACSIST-BUSQUEDA
+                                                    DELIMITED BY SIZE
+                     "]"                             DELIMITED BY SIZE
+                INTO WS-ATPC044-RETORNO-DESC
+              END-STRING
+           ELSE
+              SET WS-ATPC044-RETORNO-OK TO TRUE
+           END-IF
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC044-LISTAR-CAMBIOS-DESDE
+      *----------------------------------------------------------------
+      * Extracto delta para sistemas externos: devuelve,
+      * en WS-ATPC044-DELTA-LISTADO, todas las filas de WS-ATPC044-TABLA
+      * cuya FECALTA, FECINI o FECFIN sea posterior al watermark
+      * recibido en WS-ATPC044-DESDE-FECHA (AAAA-MM-DD), de forma que un
+      * batch consumidor de MPDT044 no tenga que releer la tabla
+      * completa cuando solo cambio un puñado de filas desde su ultima
+      * corrida. Si WS-ATPC044-DESDE-FECHA viene en SPACES (sin
+      * watermark previo, ver ATPCDLT-LEER-WATERMARK) se devuelven
+      * todas las filas, ya que cualquier fecha AAAA-MM-DD cargada es
+      * mayor que SPACES.
+      * Ejemplo:
+      *     MOVE CT-ATPC044              TO WS-ATPCDLT-TABLA
+      *     PERFORM ATPCDLT-LEER-WATERMARK
+      *     IF WS-ATPCDLT-SIN-WATERMARK-SI
+      *        MOVE SPACES TO WS-ATPC044-DESDE-FECHA
+      *     ELSE
+      *        MOVE WS-ATPCDLT-CONSULTA-FECEXTRACT
+      *          TO WS-ATPC044-DESDE-FECHA
+      *     END-IF
+      *     PERFORM ATPC044-LISTAR-CAMBIOS-DESDE
+      *----------------------------------------------------------------
+       ATPC044-LISTAR-CAMBIOS-DESDE.
+           INITIALIZE WS-ATPC044-RETORNO
+                      WS-ATPC044-DELTA-LISTADO
+           MOVE 0 TO WS-ATPC044-DELTA-CANT
+
+           PERFORM VARYING WS-ATPC044-TAB-INDICE FROM 1 BY 1
+                     UNTIL WS-ATPC044-TAB-INDICE > WS-ATPC044-TAB-OCCURS
+              IF WS-ATPC044-TAB-FECALTA(WS-ATPC044-TAB-INDICE) >
+                                        WS-ATPC044-DESDE-FECHA
+              OR WS-ATPC044-TAB-FECINI(WS-ATPC044-TAB-INDICE) >
+                                        WS-ATPC044-DESDE-FECHA
+              OR WS-ATPC044-TAB-FECFIN(WS-ATPC044-TAB-INDICE) >
+                                        WS-ATPC044-DESDE-FECHA
+                 ADD 1 TO WS-ATPC044-DELTA-CANT
+                 MOVE WS-ATPC044-TAB-CODENT(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-CODENT(WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-CODENT-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-CODENT-ATR(WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-TIPOFAC(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-TIPOFAC(WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-TIPOFAC-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-TIPOFAC-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-INDNORCOR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-INDNORCOR(WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-INDNORCOR-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-INDNORCOR-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-TIPOFACSIST(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-TIPOFACSIST
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-TIPOFACSIST-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-TIPOFACSIST-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-TIPSAL(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-TIPSAL(WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-TIPSAL-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-TIPSAL-ATR(WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-DESTIPSAL(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-DESTIPSAL(WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-DESTIPSAL-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-DESTIPSAL-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-SIGNO(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-SIGNO(WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-SIGNO-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-SIGNO-ATR(WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-DESTIPFAC(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-DESTIPFAC(WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-DESTIPFAC-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-DESTIPFAC-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-INDAUT(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-INDAUT(WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-INDAUT-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-INDAUT-ATR(WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-INDFACINF(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-INDFACINF(WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-INDFACINF-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-INDFACINF-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-INDFACFIN(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-INDFACFIN(WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-INDFACFIN-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-INDFACFIN-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-INDCOMPCUO(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-INDCOMPCUO
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-INDCOMPCUO-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-INDCOMPCUO-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-INDAPLINT(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-INDAPLINT(WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-INDAPLINT-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-INDAPLINT-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-TIPFECINIINT(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-TIPFECINIINT
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-TIPFECINIINT-ATR
+                   (WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-TIPFECINIINT-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-TIPFECFININT(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-TIPFECFININT
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-TIPFECFININT-ATR
+                   (WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-TIPFECFININT-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-INDMODIF(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-INDMODIF(WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-INDMODIF-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-INDMODIF-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-LINEA(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-LINEA(WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-LINEA-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-LINEA-ATR(WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-DESLINEA(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-DESLINEA(WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-DESLINEA-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-DESLINEA-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-INDENTREM(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-INDENTREM(WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-INDENTREM-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-INDENTREM-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-INDENTEXT(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-INDENTEXT(WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-INDENTEXT-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-INDENTEXT-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-CODIMPTO(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-CODIMPTO(WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-CODIMPTO-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-CODIMPTO-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-DESIMPTO(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-DESIMPTO(WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-DESIMPTO-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-DESIMPTO-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-FECALTA(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-FECALTA(WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-FECALTA-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-FECALTA-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-FECBAJA(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-FECBAJA(WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-FECBAJA-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-FECBAJA-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-FECINI(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-FECINI(WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-FECINI-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-FECINI-ATR(WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-FECFIN(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-FECFIN(WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-FECFIN-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-FECFIN-ATR(WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-CODCONCEP(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-CODCONCEP(WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-CODCONCEP-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-CODCONCEP-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE WS-ATPC044-TAB-CONTCUR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-CONTCUR(WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-CONTCUR-ATR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-CONTCUR-ATR
+                   (WS-ATPC044-DELTA-CANT)
+                 MOVE
+                   WS-ATPC044-TAB-INDCONTINUAR(WS-ATPC044-TAB-INDICE)
+                   TO WS-ATPC044-DLT-INDCONTINUAR
+                   (WS-ATPC044-DELTA-CANT)
+              END-IF
+           END-PERFORM
+
+           SET WS-ATPC044-RETORNO-OK TO TRUE
+           .

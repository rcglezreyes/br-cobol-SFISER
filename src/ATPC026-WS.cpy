@@ -7,6 +7,11 @@
       *     - WS-ATPC026-CODENT   PIC 9(04).
       *     - WS-ATPC026-CODMAR   PIC 9(02).
       *     - WS-ATPC026-INDTIPT  PIC 9(02).
+      *  - Para ATPC026-BUSCAR-POR-DESCRIPCION:
+      *     - WS-ATPC026-DESC-BUSQUEDA      PIC X(30) (texto o parte
+      *       del texto a buscar, justificado a la izquierda).
+      *     - WS-ATPC026-DESC-BUSQUEDA-LONG PIC 9(02) (cantidad de
+      *       caracteres significativos de WS-ATPC026-DESC-BUSQUEDA).
       * Datos de salida:
       *  - WS-ATPC026-RESPUESTA.
       *
@@ -40,7 +45,41 @@
            
       * Manejo dinamico de la cantidad total de ocurrencias del arreglo WS-ATPC026-TAB
        77  WS-ATPC026-TAB-OCCURS       PIC 9(03).
-       
+
+      * Cantidad maxima de elementos que admite el arreglo
+      * WS-ATPC026-TAB (debe coincidir con el limite superior del
+      * OCCURS de WS-ATPC026-TABLA)
+       78  WS-ATPC026-TAB-MAX-FISICO      VALUE 100.
+
+      * Cantidad maxima OPERATIVA (umbral de alarma usado por
+      * ATPC026-CARGAR-ARREGLO). Por defecto igual al maximo
+      * fisico, pero configurable en forma operativa -- sin
+      * recompilar -- mediante ATPC026-CONFIGURAR-TAB-MAX, hasta
+      * el limite de WS-ATPC026-TAB-MAX-FISICO
+       77  WS-ATPC026-TAB-MAX             PIC 9(04) VALUE 100.
+
+      * Valor de entrada para ATPC026-CONFIGURAR-TAB-MAX (parm de
+      * arranque o fila de tabla de control leida por el programa
+      * llamador)
+       77  WS-ATPC026-TAB-MAX-PARM        PIC 9(04).
+
+      * Contador de iteraciones del bucle de paginacion de
+      * ATPC026-CARGAR-ARREGLO y tope maximo admitido. Si el marcador
+      * de continuacion de MPDT026 llegara corrupto y nunca reportara
+      * MQCOPY-IND-MAS-DATOS = CT-N, este tope evita un bucle infinito
+       77  WS-ATPC026-CARGA-ITER       PIC 9(05).
+       78  WS-ATPC026-CARGA-ITER-MAX   VALUE 1000.
+
+      * Fecha y hora de la ultima carga del arreglo en memoria
+       77  WS-ATPC026-FECCARGA         PIC 9(08).
+       77  WS-ATPC026-HORCARGA         PIC 9(06).
+
+      * Datos de salida de ATPC026-OBTENER-ESTADO
+       01  WS-ATPC026-ESTADO.
+           05  WS-ATPC026-ESTADO-CANTIDAD  PIC 9(04).
+           05  WS-ATPC026-ESTADO-FECCARGA  PIC 9(08).
+           05  WS-ATPC026-ESTADO-HORCARGA  PIC 9(06).
+
       * Arreglo o Tabla en memoria con datos de Tipos de Tarjetas
        01  WS-ATPC026-TABLA.
            05 WS-ATPC026-TAB OCCURS 1 TO 100
@@ -70,8 +109,40 @@
               10  WS-ATPC026-TAB-CONTCUR-ATR     PIC X(01).         
               10  WS-ATPC026-TAB-CONTCUR         PIC X(26).         
               10  WS-ATPC026-TAB-INDCONTINUAR    PIC X(01).
- 
-       
+
+      * Cantidad de elementos devueltos por ATPC026-LISTAR-POR-MARCA y
+      * por ATPC026-BUSCAR-POR-DESCRIPCION
+       77  WS-ATPC026-LISTADO-CANT       PIC 9(03).
+
+      * Texto a buscar en WS-ATPC026-TAB-DESTIPT / -DESTIPTRED, usado
+      * por ATPC026-BUSCAR-POR-DESCRIPCION
+       01  WS-ATPC026-DESC-BUSQUEDA       PIC X(30).
+       77  WS-ATPC026-DESC-BUSQUEDA-LONG  PIC 9(02).
+      * Contador auxiliar de coincidencias de INSPECT ... TALLYING
+       77  WS-ATPC026-DESC-TALLY          PIC 9(02).
+
+      * Arreglo de salida con todos los Tipos de Tarjeta de una Marca
+      * (CODENT + CODMAR), usado por ATPC026-LISTAR-POR-MARCA
+       01  WS-ATPC026-LISTADO.
+           05  WS-ATPC026-LIS OCCURS 1 TO 100
+                              DEPENDING ON WS-ATPC026-LISTADO-CANT.
+               10  WS-ATPC026-LIS-CODENT-ATR      PIC X(01).
+               10  WS-ATPC026-LIS-CODENT          PIC 9(04).
+               10  WS-ATPC026-LIS-CODMAR-ATR      PIC X(01).
+               10  WS-ATPC026-LIS-CODMAR          PIC 9(02).
+               10  WS-ATPC026-LIS-DESMAR-ATR      PIC X(01).
+               10  WS-ATPC026-LIS-DESMAR          PIC X(30).
+               10  WS-ATPC026-LIS-INDTIPT-ATR     PIC X(01).
+               10  WS-ATPC026-LIS-INDTIPT         PIC 9(02).
+               10  WS-ATPC026-LIS-CLASE-ATR       PIC X(01).
+               10  WS-ATPC026-LIS-CLASE           PIC X(04).
+               10  WS-ATPC026-LIS-DESTIPT-ATR     PIC X(01).
+               10  WS-ATPC026-LIS-DESTIPT         PIC X(30).
+               10  WS-ATPC026-LIS-DESTIPTRED-ATR  PIC X(01).
+               10  WS-ATPC026-LIS-DESTIPTRED      PIC X(10).
+               10  WS-ATPC026-LIS-CONTCUR-ATR     PIC X(01).
+               10  WS-ATPC026-LIS-CONTCUR         PIC X(26).
+
       * Registro para E/S de datos del proceso
       * Representacion del registro del MP0026 
        01  WS-ATPC026.
@@ -82,7 +153,13 @@
                10  WS-ATPC026-CODMAR          PIC 9(02).
                10  WS-ATPC026-INDTIPT         PIC 9(02).
       *         10  WS-ATPC026-INDTIPT-ALF REDEFINES
-      *             WS-ATPC026-INDTIPT         PIC X(02).         
+      *             WS-ATPC026-INDTIPT         PIC X(02).
+
+      * Idioma de la entidad (WS-ATPC021-CODIDIOMA), opcional. Si viene
+      * informado, ATPC026-BUSCAR-EN-ARREGLO intenta traducir
+      * WS-ATPC026-DESTIPT a ese idioma via ATPC096 -- ver el
+      * encabezado de ATPC026-PR.cpy
+           05  WS-ATPC026-CODIDIOMA          PIC X(01).
 
            05  WS-ATPC026-RESPUESTA.
                10  WS-ATPC026-CODENT-ATR      PIC X(01).
@@ -105,4 +182,32 @@
                88  WS-ATPC026-RETORNO-OK     VALUE 0.
                88  WS-ATPC026-RETORNO-INFO   VALUE 1.
                88  WS-ATPC026-RETORNO-ERROR  VALUE 9.
-           05  WS-ATPC026-RETORNO-DESC       PIC X(1000).
\ No newline at end of file
+           05  WS-ATPC026-RETORNO-DESC       PIC X(1000).
+
+      * Salida de ATPC026-HAY-CAMBIOS -- ver ATPC026-PR.cpy
+       01  WS-ATPC026-CAMBIOS.
+           05  WS-ATPC026-HAY-CAMBIOS-IND      PIC X(01).
+               88  WS-ATPC026-HAY-CAMBIOS-SI   VALUE "S".
+               88  WS-ATPC026-HAY-CAMBIOS-NO   VALUE "N".
+
+      * Entrada de ATPC026-GRABAR-EN-MPDT026: alta de un nuevo CODMAR +
+      * INDTIPT en MPDT026, para publicar un tipo de tarjeta sin
+      * depender de que el equipo de base de datos actualice MPDT026 y
+      * de que se reinicie la region para que ATPC026-CARGAR-ARREGLO lo
+      * vea. Los codigos de operador habilitados para esta alta estan
+      * fijados en WS-ATPC026-ALTA-CODOPER (88 WS-ATPC026-ALTA-
+      * AUTORIZADO) -- no existe en este repositorio un servicio de
+      * autorizacion de operadores, asi que se sigue el mismo criterio
+      * que CONSTANTES usa para valores fijos de negocio (78/88 con
+      * VALUE literal)
+       01  WS-ATPC026-ALTA.
+           05  WS-ATPC026-ALTA-CODOPER        PIC X(08).
+               88  WS-ATPC026-ALTA-AUTORIZADO VALUE
+                   "ATPC026A" "ATPC026B" "ATPC026C".
+           05  WS-ATPC026-ALTA-CODENT         PIC 9(04).
+           05  WS-ATPC026-ALTA-CODMAR         PIC 9(02).
+           05  WS-ATPC026-ALTA-DESMAR         PIC X(30).
+           05  WS-ATPC026-ALTA-INDTIPT        PIC 9(02).
+           05  WS-ATPC026-ALTA-CLASE          PIC X(04).
+           05  WS-ATPC026-ALTA-DESTIPT        PIC X(30).
+           05  WS-ATPC026-ALTA-DESTIPTRED     PIC X(10).

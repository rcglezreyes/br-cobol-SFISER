@@ -7,6 +7,16 @@
       *     - WS-ATPC044-CODENT         PIC X(04).
       *     - WS-ATPC044-TIPOFAC-ALF    PIC X(04).
       *     - WS-ATPC044-INDNORCOR-ALF  PIC X(01).
+      *  - WS-ATPC044-FECHA-CONSULTA (opcional, formato AAAA-MM-DD).
+      *     Si se informa, ATPC044-BUSCAR-EN-ARREGLO solo da por
+      *     encontrado el TIPOFAC cuya ventana de vigencia FECINI/FECFIN
+      *     cubre esa fecha, eligiendo entre todas las versiones
+      *     cargadas de ese CODENT+TIPOFAC+INDNORCOR (ver
+      *     ATPC044-UBICAR-VIGENCIA) -- permite reprocesar un ciclo de
+      *     facturacion anterior con la definicion de TIPOFAC vigente en
+      *     esa fecha en lugar de la definicion de hoy. Si se deja en
+      *     SPACES, la busqueda no filtra por vigencia y devuelve la
+      *     version mas reciente (mayor FECINI) entre las cargadas.
       *
       * Datos de salida:
       *  - WS-ATPC044-RESPUESTA.
@@ -35,18 +45,77 @@
       * Contador relacionado al arreglo ATPC044 para busqueda en memoria
        77  WS-ATPC044-CONTADOR                PIC 9(04).
 
-      * Variable boolean para control de carga del arreglo WS-ATPC044-TAB  
+      * Variable boolean para control de carga del arreglo WS-ATPC044-TAB
        01  FILLER                          PIC 9(01).
            88 WS-ATPC044-FIN               VALUE 1 WHEN FALSE 0.
 
+      * Variable boolean auxiliar de ATPC044-UBICAR-VIGENCIA: indica si
+      * ya se encontro, dentro del bloque de versiones de la clave
+      * buscada, una cuya ventana FECINI/FECFIN cubre
+      * WS-ATPC044-FECHA-CONSULTA
+       01  FILLER                          PIC 9(01).
+           88 WS-ATPC044-VIG-ENCONTRADA    VALUE 1 WHEN FALSE 0.
+
+      * Indice, dentro del bloque de versiones de la clave buscada, de
+      * la fila elegida por ATPC044-UBICAR-VIGENCIA
+       77  WS-ATPC044-VIG-INDICE               PIC 9(04).
+
       * Manejo dinamico de la cantidad total de ocurrencias del arreglo WS-ATPC044-TAB
        77  WS-ATPC044-TAB-OCCURS              PIC 9(04).
-       
-      * Arreglo o Tabla en memoria 
+
+      * Cantidad maxima de elementos que admite el arreglo
+      * WS-ATPC044-TAB (debe coincidir con el limite superior del
+      * OCCURS de WS-ATPC044-TABLA)
+       78  WS-ATPC044-TAB-MAX-FISICO      VALUE 1000.
+
+      * Cantidad maxima OPERATIVA (umbral de alarma usado por
+      * ATPC044-CARGAR-ARREGLO). Por defecto igual al maximo
+      * fisico, pero configurable en forma operativa -- sin
+      * recompilar -- mediante ATPC044-CONFIGURAR-TAB-MAX, hasta
+      * el limite de WS-ATPC044-TAB-MAX-FISICO
+       77  WS-ATPC044-TAB-MAX             PIC 9(04) VALUE 1000.
+
+      * Valor de entrada para ATPC044-CONFIGURAR-TAB-MAX (parm de
+      * arranque o fila de tabla de control leida por el programa
+      * llamador)
+       77  WS-ATPC044-TAB-MAX-PARM        PIC 9(04).
+
+      * Contador de iteraciones del bucle de paginacion de
+      * ATPC044-CARGAR-ARREGLO y tope maximo admitido. Si el marcador
+      * de continuacion de MPDT044 llegara corrupto y nunca reportara
+      * MQCOPY-IND-MAS-DATOS = CT-N, este tope evita un bucle infinito
+       77  WS-ATPC044-CARGA-ITER              PIC 9(05).
+       78  WS-ATPC044-CARGA-ITER-MAX          VALUE 1000.
+
+      * Fecha y hora de la ultima carga del arreglo en memoria
+       77  WS-ATPC044-FECCARGA                PIC 9(08).
+       77  WS-ATPC044-HORCARGA                PIC 9(06).
+
+      * Instrumentacion de tiempo transcurrido de ATPC044-CARGAR-ARREGLO
+      * (bracket inicio/fin en hundredths of second, HHMMSSCC) --
+      * para tendencia de performance del batch de carga. No
+      * contempla que la carga cruce la medianoche (igual que el
+      * resto del reloj de este programa, que usa ACCEPT FROM TIME/
+      * DATE sin ajuste de rollover).
+       77  WS-ATPC044-INICIO-CARGA             PIC 9(08).
+       77  WS-ATPC044-FIN-CARGA                PIC 9(08).
+       77  WS-ATPC044-DURACION-CARGA           PIC 9(08).
+
+      * Datos de salida de ATPC044-OBTENER-ESTADO
+       01  WS-ATPC044-ESTADO.
+           05  WS-ATPC044-ESTADO-CANTIDAD  PIC 9(04).
+           05  WS-ATPC044-ESTADO-FECCARGA  PIC 9(08).
+           05  WS-ATPC044-ESTADO-HORCARGA  PIC 9(06).
+
+      * Arreglo o Tabla en memoria
        01  WS-ATPC044-TABLA.
+      * La clave compuesta admite varias versiones (vigencias) de un
+      * mismo CODENT+TIPOFAC+INDNORCOR, una por cada ventana FECINI/
+      * FECFIN no superpuesta -- ver ATPC044-UBICAR-VIGENCIA
            05  WS-ATPC044-TAB OCCURS 1 TO 1000
                              DEPENDING ON WS-ATPC044-TAB-OCCURS
                              ASCENDING KEY IS WS-ATPC044-TAB-CLAVE
+                                              WS-ATPC044-TAB-FECINI
                              INDEXED BY WS-ATPC044-TAB-INDICE.
                10  WS-ATPC044-TAB-CLAVE.
                    15 WS-ATPC044-TAB-CODENT                  PIC X(04).
@@ -126,9 +195,19 @@
                10 WS-ATPC044-TIPOFAC-ALF 
                   REDEFINES WS-ATPC044-TIPOFAC           PIC X(04).
                10 WS-ATPC044-INDNORCOR                   PIC 9(01).
-               10 WS-ATPC044-INDNORCOR-ALF 
+               10 WS-ATPC044-INDNORCOR-ALF
                   REDEFINES WS-ATPC044-INDNORCOR         PIC X(01).
 
+      * Fecha de referencia (AAAA-MM-DD) para filtrar por vigencia
+      * FECINI/FECFIN en ATPC044-BUSCAR-EN-ARREGLO. SPACES = sin filtro
+           05  WS-ATPC044-FECHA-CONSULTA                 PIC X(10).
+
+      * Idioma de la entidad (WS-ATPC021-CODIDIOMA), opcional. Si viene
+      * informado, ATPC044-BUSCAR-EN-ARREGLO intenta traducir
+      * WS-ATPC044-DESTIPFAC a ese idioma via ATPC096 -- ver el
+      * encabezado de ATPC044-PR.cpy
+           05  WS-ATPC044-CODIDIOMA                      PIC X(01).
+
            05  WS-ATPC044-RESPUESTA.
                10 WS-ATPC044-CODENT-ATR                  PIC X(01).
                10 WS-ATPC044-TIPOFAC-ATR                 PIC X(01).
@@ -195,4 +274,123 @@
                88  WS-ATPC044-RETORNO-OK     VALUE 0.
                88  WS-ATPC044-RETORNO-INFO   VALUE 1.
                88  WS-ATPC044-RETORNO-ERROR  VALUE 9.
-           05  WS-ATPC044-RETORNO-DESC       PIC X(1000).
\ No newline at end of file
+           05  WS-ATPC044-RETORNO-DESC       PIC X(1000).
+
+      * Salida de ATPC044-HAY-CAMBIOS -- ver ATPC044-PR.cpy
+       01  WS-ATPC044-CAMBIOS.
+           05  WS-ATPC044-HAY-CAMBIOS-IND      PIC X(01).
+               88  WS-ATPC044-HAY-CAMBIOS-SI   VALUE "S".
+               88  WS-ATPC044-HAY-CAMBIOS-NO   VALUE "N".
+
+      * TIPOFACSIST a buscar, usado por ATPC044-LISTAR-POR-TIPOFACSIST
+      * (se busca junto con WS-ATPC044-CODENT, ya declarado mas arriba
+      * como parte de WS-ATPC044-CLAVE)
+       77  WS-ATPC044-TIPOFACSIST-BUSQUEDA    PIC 9(04).
+
+      * Cantidad de elementos devueltos por
+      * ATPC044-LISTAR-POR-TIPOFACSIST
+       77  WS-ATPC044-LISTADO-CANT            PIC 9(04).
+
+      * Arreglo de salida con todas las filas TIPOFAC que comparten un
+      * mismo CODENT+TIPOFACSIST, usado por
+      * ATPC044-LISTAR-POR-TIPOFACSIST
+       01  WS-ATPC044-LISTADO.
+           05  WS-ATPC044-LIS OCCURS 1 TO 1000
+                              DEPENDING ON WS-ATPC044-LISTADO-CANT.
+               10  WS-ATPC044-LIS-CODENT                  PIC X(04).
+               10  WS-ATPC044-LIS-TIPOFAC                 PIC 9(04).
+               10  WS-ATPC044-LIS-INDNORCOR               PIC 9(01).
+               10  WS-ATPC044-LIS-CODENT-ATR               PIC X(01).
+               10  WS-ATPC044-LIS-TIPOFAC-ATR              PIC X(01).
+               10  WS-ATPC044-LIS-INDNORCOR-ATR            PIC X(01).
+               10  WS-ATPC044-LIS-TIPOFACSIST-ATR          PIC X(01).
+               10  WS-ATPC044-LIS-TIPOFACSIST              PIC 9(04).
+               10  WS-ATPC044-LIS-TIPSAL-ATR               PIC X(01).
+               10  WS-ATPC044-LIS-TIPSAL                   PIC X(02).
+               10  WS-ATPC044-LIS-DESTIPSAL-ATR            PIC X(01).
+               10  WS-ATPC044-LIS-DESTIPSAL                PIC X(30).
+               10  WS-ATPC044-LIS-SIGNO-ATR                PIC X(01).
+               10  WS-ATPC044-LIS-SIGNO                    PIC X(01).
+               10  WS-ATPC044-LIS-DESTIPFAC-ATR            PIC X(01).
+               10  WS-ATPC044-LIS-DESTIPFAC                PIC X(30).
+               10  WS-ATPC044-LIS-FECINI-ATR               PIC X(01).
+               10  WS-ATPC044-LIS-FECINI                   PIC X(10).
+               10  WS-ATPC044-LIS-FECFIN-ATR               PIC X(01).
+               10  WS-ATPC044-LIS-FECFIN                   PIC X(10).
+               10  WS-ATPC044-LIS-CODCONCEP-ATR            PIC X(01).
+               10  WS-ATPC044-LIS-CODCONCEP                PIC X(04).
+
+      * Watermark (AAAA-MM-DD) de entrada para
+      * ATPC044-LISTAR-CAMBIOS-DESDE -- SPACES significa "sin
+      * watermark previo, listar todas las filas de la tabla" (primera
+      * corrida del extracto delta, ver ATPCDLT-LEER-WATERMARK)
+       77  WS-ATPC044-DESDE-FECHA              PIC X(10).
+
+      * Cantidad de elementos devueltos por
+      * ATPC044-LISTAR-CAMBIOS-DESDE
+       77  WS-ATPC044-DELTA-CANT               PIC 9(04).
+
+      * Arreglo de salida con el extracto delta -- todas las filas de
+      * WS-ATPC044-TABLA cuya FECALTA/FECINI/FECFIN sea posterior al
+      * watermark recibido, espejo completo de WS-ATPC044-TAB (salvo
+      * las REDEFINES -ALF), usado por ATPC044-LISTAR-CAMBIOS-DESDE
+       01  WS-ATPC044-DELTA-LISTADO.
+           05  WS-ATPC044-DELTA OCCURS 1 TO 1000
+                              DEPENDING ON WS-ATPC044-DELTA-CANT.
+               10  WS-ATPC044-DLT-CODENT-ATR             PIC X(01).
+               10  WS-ATPC044-DLT-CODENT                 PIC X(04).
+               10  WS-ATPC044-DLT-TIPOFAC-ATR            PIC X(01).
+               10  WS-ATPC044-DLT-TIPOFAC                PIC 9(04).
+               10  WS-ATPC044-DLT-INDNORCOR-ATR          PIC X(01).
+               10  WS-ATPC044-DLT-INDNORCOR              PIC 9(01).
+               10  WS-ATPC044-DLT-TIPOFACSIST-ATR        PIC X(01).
+               10  WS-ATPC044-DLT-TIPOFACSIST            PIC 9(04).
+               10  WS-ATPC044-DLT-TIPSAL-ATR             PIC X(01).
+               10  WS-ATPC044-DLT-TIPSAL                 PIC X(02).
+               10  WS-ATPC044-DLT-DESTIPSAL-ATR          PIC X(01).
+               10  WS-ATPC044-DLT-DESTIPSAL              PIC X(30).
+               10  WS-ATPC044-DLT-SIGNO-ATR              PIC X(01).
+               10  WS-ATPC044-DLT-SIGNO                  PIC X(01).
+               10  WS-ATPC044-DLT-DESTIPFAC-ATR          PIC X(01).
+               10  WS-ATPC044-DLT-DESTIPFAC              PIC X(30).
+               10  WS-ATPC044-DLT-INDAUT-ATR             PIC X(01).
+               10  WS-ATPC044-DLT-INDAUT                 PIC X(01).
+               10  WS-ATPC044-DLT-INDFACINF-ATR          PIC X(01).
+               10  WS-ATPC044-DLT-INDFACINF              PIC X(01).
+               10  WS-ATPC044-DLT-INDFACFIN-ATR          PIC X(01).
+               10  WS-ATPC044-DLT-INDFACFIN              PIC X(01).
+               10  WS-ATPC044-DLT-INDCOMPCUO-ATR         PIC X(01).
+               10  WS-ATPC044-DLT-INDCOMPCUO             PIC X(01).
+               10  WS-ATPC044-DLT-INDAPLINT-ATR          PIC X(01).
+               10  WS-ATPC044-DLT-INDAPLINT              PIC X(01).
+               10  WS-ATPC044-DLT-TIPFECINIINT-ATR       PIC X(01).
+               10  WS-ATPC044-DLT-TIPFECINIINT           PIC X(01).
+               10  WS-ATPC044-DLT-TIPFECFININT-ATR       PIC X(01).
+               10  WS-ATPC044-DLT-TIPFECFININT           PIC X(01).
+               10  WS-ATPC044-DLT-INDMODIF-ATR           PIC X(01).
+               10  WS-ATPC044-DLT-INDMODIF               PIC X(01).
+               10  WS-ATPC044-DLT-LINEA-ATR              PIC X(01).
+               10  WS-ATPC044-DLT-LINEA                  PIC X(04).
+               10  WS-ATPC044-DLT-DESLINEA-ATR           PIC X(01).
+               10  WS-ATPC044-DLT-DESLINEA               PIC X(30).
+               10  WS-ATPC044-DLT-INDENTREM-ATR          PIC X(01).
+               10  WS-ATPC044-DLT-INDENTREM              PIC X(01).
+               10  WS-ATPC044-DLT-INDENTEXT-ATR          PIC X(01).
+               10  WS-ATPC044-DLT-INDENTEXT              PIC X(01).
+               10  WS-ATPC044-DLT-CODIMPTO-ATR           PIC X(01).
+               10  WS-ATPC044-DLT-CODIMPTO               PIC 9(04).
+               10  WS-ATPC044-DLT-DESIMPTO-ATR           PIC X(01).
+               10  WS-ATPC044-DLT-DESIMPTO               PIC X(30).
+               10  WS-ATPC044-DLT-FECALTA-ATR            PIC X(01).
+               10  WS-ATPC044-DLT-FECALTA                PIC X(10).
+               10  WS-ATPC044-DLT-FECBAJA-ATR            PIC X(01).
+               10  WS-ATPC044-DLT-FECBAJA                PIC X(10).
+               10  WS-ATPC044-DLT-FECINI-ATR             PIC X(01).
+               10  WS-ATPC044-DLT-FECINI                 PIC X(10).
+               10  WS-ATPC044-DLT-FECFIN-ATR             PIC X(01).
+               10  WS-ATPC044-DLT-FECFIN                 PIC X(10).
+               10  WS-ATPC044-DLT-CODCONCEP-ATR          PIC X(01).
+               10  WS-ATPC044-DLT-CODCONCEP              PIC X(04).
+               10  WS-ATPC044-DLT-CONTCUR-ATR            PIC X(01).
+               10  WS-ATPC044-DLT-CONTCUR                PIC X(26).
+               10  WS-ATPC044-DLT-INDCONTINUAR           PIC X(01).

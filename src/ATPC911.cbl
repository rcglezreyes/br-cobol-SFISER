@@ -0,0 +1,407 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATPC911.
+      *----------------------------------------------------------------
+      * Transaccion de mantenimiento, independiente del
+      * flujo normal de negocio: le permite a un operador elegir una
+      * tabla ATPCxxx (ENTIDADES, TIPO DE TARJETA, TIPOS DE FACTURAS,
+      * etc.) y un CODENT, y ver exactamente que filas estan cargadas
+      * ahora mismo en el arreglo en memoria de esa tabla, para agilizar
+      * el diagnostico de incidentes de "valor no encontrado" sin tener
+      * que agregar un DISPLAY temporal y recompilar.
+      *
+      * No usa ATPCxxx-BUSCAR-EN-ARREGLO porque esa rutina exige la
+      * clave completa (CODENT + los demas componentes de
+      * WS-ATPCxxx-TAB-CLAVE) y aqui el operador solo conoce el CODENT
+      * que esta fallando; en su lugar recorre el arreglo en memoria
+      * linealmente y muestra el contenido crudo de cada fila
+      * coincidente -- mismo criterio de "verificacion equivalente" ya
+      * usado en ATPC902-VERIFICAR-ATPCxxx, pero mostrando el detalle
+      * de cada fila en lugar de solo un indicador de si existe.
+      *
+      * ATPC096 no tiene CODENT en su clave (CODTABLA+CODCLAVE+
+      * CODIDIOMA), asi que para esa tabla se le pide al operador
+      * CODTABLA y CODCLAVE en lugar de CODENT.
+      *
+      * Dependencias:
+      *  - Debe estar declarada la rutina para manejo de errores
+      *    888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Requeridos porque este programa invoca ATPC059/ATPC085
+      * -CARGAR-ARREGLO, cuyo checkpoint de reanudacion
+      * exige que el programa llamador declare estas entradas -- ver
+      * ATPC059-CKP.cpy / ATPC085-CKP.cpy
+           SELECT CKP059-DAT ASSIGN TO "ATPC059.CKPDAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC059-CKP-STATUS.
+           SELECT CKP059-CTL ASSIGN TO "ATPC059.CKPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC059-CKP-STATUS.
+           SELECT CKP085-DAT ASSIGN TO "ATPC085.CKPDAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC085-CKP-STATUS.
+           SELECT CKP085-CTL ASSIGN TO "ATPC085.CKPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC085-CKP-STATUS.
+      * Requerido porque las ATPCxxx-CARGAR-ARREGLO invocadas aqui
+      * graban una fila de control compartida -- ver
+      * ATPCCTL-CTL.cpy
+           SELECT CTL-CARGAS ASSIGN TO "ATPCCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCCTL-STATUS.
+      * Requerido porque las ATPCxxx-CARGAR-ARREGLO invocadas aqui
+      * graban una fila en la bitacora de auditoria persistente
+      * -- ver ATPCAUD-AUD.cpy
+           SELECT AUD-CARGAS ASSIGN TO "ATPCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCAUD-STATUS.
+           SELECT EXC-EXCEPCIONES ASSIGN TO "ATPCEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCEXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ATPC059-CKP".
+       COPY "ATPC085-CKP".
+       COPY "ATPCCTL-CTL".
+       COPY "ATPCAUD-AUD".
+       COPY "ATPCEXC-EXC".
+
+       WORKING-STORAGE SECTION.
+       COPY "CONSTANTES".
+
+       01  WS-MQCOPY.
+           COPY "MQCOPY".
+
+       COPY "MPMLOG".
+
+       COPY "ATPC021-WS".
+       COPY "ATPC026-WS".
+       COPY "ATPC044-WS".
+       COPY "ATPC052-WS".
+       COPY "ATPC059-WS".
+       COPY "ATPC085-WS".
+       COPY "ATPC086-WS".
+       COPY "ATPC096-WS".
+       COPY "ATPC175-WS".
+       COPY "ATPCVAL-WS".
+       COPY "ATPCCTL-WS".
+       COPY "ATPCAUD-WS".
+       COPY "ATPCFAC-WS".
+       COPY "ATPCNEG-WS".
+       COPY "ATPCEXC-WS".
+
+      * Tabla elegida por el operador (una de las nueve constantes
+      * CT-ATPCxxx: ATPC021, ATPC026, ATPC044, ATPC052, ATPC059,
+      * ATPC085, ATPC086, ATPC096, ATPC175)
+       77  WS-ATPC911-TABLA-PARM             PIC X(07).
+
+      * CODENT ingresado por el operador (para las ocho tablas que
+      * tienen CODENT como primer componente de la clave). Se ingresa
+      * siempre como alfanumerico y se convierte con
+      * ATPCVAL-VALIDAR-CODENT cuando la tabla lo exige numerico
+      * (026/085)
+       77  WS-ATPC911-CODENT-PARM            PIC X(04).
+
+      * CODTABLA/CODCLAVE ingresados por el operador, solo para
+      * ATPC096 (que no tiene CODENT en su clave)
+       77  WS-ATPC911-CODTABLA-PARM          PIC X(03).
+       77  WS-ATPC911-CODCLAVE-PARM          PIC X(20).
+
+      * Indice auxiliar para el recorrido lineal de cada arreglo
+       77  WS-ATPC911-INDICE                 PIC 9(04).
+
+      * Cantidad de filas coincidentes ya mostradas
+       77  WS-ATPC911-TOTAL-ENCONTRADAS      PIC 9(04) VALUE ZERO.
+
+       01  WS-ATPC911-TABLA-VALIDA-IND       PIC X(01) VALUE "N".
+           88  WS-ATPC911-TABLA-VALIDA       VALUE "S" WHEN FALSE "N".
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC911-PRINCIPAL
+      *----------------------------------------------------------------
+       ATPC911-PRINCIPAL.
+           PERFORM ATPCCTL-INICIALIZAR-CONTROL
+
+           DISPLAY "ATPC911: ingrese la tabla a inspeccionar ("
+                   "ATPC021/026/044/052/059/085/086/096/175)"
+           ACCEPT WS-ATPC911-TABLA-PARM FROM CONSOLE
+
+           EVALUATE WS-ATPC911-TABLA-PARM
+              WHEN "ATPC021"
+              WHEN "ATPC026"
+              WHEN "ATPC044"
+              WHEN "ATPC052"
+              WHEN "ATPC059"
+              WHEN "ATPC085"
+              WHEN "ATPC086"
+              WHEN "ATPC096"
+              WHEN "ATPC175"
+                 SET WS-ATPC911-TABLA-VALIDA TO TRUE
+              WHEN OTHER
+                 SET WS-ATPC911-TABLA-VALIDA TO FALSE
+           END-EVALUATE
+
+           IF NOT WS-ATPC911-TABLA-VALIDA
+              DISPLAY "ATPC911: tabla desconocida ["
+                      WS-ATPC911-TABLA-PARM "]"
+           ELSE
+              IF WS-ATPC911-TABLA-PARM = CT-ATPC096
+                 DISPLAY "ATPC911: ingrese CODTABLA (3 car.)"
+                 ACCEPT WS-ATPC911-CODTABLA-PARM FROM CONSOLE
+                 DISPLAY "ATPC911: ingrese CODCLAVE (20 car.)"
+                 ACCEPT WS-ATPC911-CODCLAVE-PARM FROM CONSOLE
+              ELSE
+                 DISPLAY "ATPC911: ingrese CODENT (4 car.)"
+                 ACCEPT WS-ATPC911-CODENT-PARM FROM CONSOLE
+              END-IF
+
+              PERFORM ATPC911-CARGAR-TABLA-ELEGIDA
+              PERFORM ATPC911-INSPECCIONAR-TABLA-ELEGIDA
+
+              DISPLAY "ATPC911: " WS-ATPC911-TOTAL-ENCONTRADAS
+                      " fila(s) encontrada(s) en "
+                      WS-ATPC911-TABLA-PARM
+           END-IF
+
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC911-CARGAR-TABLA-ELEGIDA
+      *----------------------------------------------------------------
+       ATPC911-CARGAR-TABLA-ELEGIDA.
+           EVALUATE WS-ATPC911-TABLA-PARM
+              WHEN CT-ATPC021
+                 PERFORM ATPC021-CARGAR-ARREGLO
+              WHEN CT-ATPC026
+                 PERFORM ATPC026-CARGAR-ARREGLO
+              WHEN CT-ATPC044
+                 PERFORM ATPC044-CARGAR-ARREGLO
+              WHEN CT-ATPC052
+                 PERFORM ATPC052-CARGAR-ARREGLO
+              WHEN CT-ATPC059
+                 PERFORM ATPC059-CARGAR-ARREGLO
+              WHEN CT-ATPC085
+                 PERFORM ATPC085-CARGAR-ARREGLO
+              WHEN CT-ATPC086
+                 PERFORM ATPC086-CARGAR-ARREGLO
+              WHEN CT-ATPC096
+                 PERFORM ATPC096-CARGAR-ARREGLO
+              WHEN CT-ATPC175
+                 PERFORM ATPC175-CARGAR-ARREGLO
+           END-EVALUATE
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC911-INSPECCIONAR-TABLA-ELEGIDA
+      *----------------------------------------------------------------
+       ATPC911-INSPECCIONAR-TABLA-ELEGIDA.
+           EVALUATE WS-ATPC911-TABLA-PARM
+              WHEN CT-ATPC021
+                 PERFORM ATPC911-INSPECCIONAR-021
+              WHEN CT-ATPC026
+                 PERFORM ATPC911-INSPECCIONAR-026
+              WHEN CT-ATPC044
+                 PERFORM ATPC911-INSPECCIONAR-044
+              WHEN CT-ATPC052
+                 PERFORM ATPC911-INSPECCIONAR-052
+              WHEN CT-ATPC059
+                 PERFORM ATPC911-INSPECCIONAR-059
+              WHEN CT-ATPC085
+                 PERFORM ATPC911-INSPECCIONAR-085
+              WHEN CT-ATPC086
+                 PERFORM ATPC911-INSPECCIONAR-086
+              WHEN CT-ATPC096
+                 PERFORM ATPC911-INSPECCIONAR-096
+              WHEN CT-ATPC175
+                 PERFORM ATPC911-INSPECCIONAR-175
+           END-EVALUATE
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC911-INSPECCIONAR-021
+      *----------------------------------------------------------------
+       ATPC911-INSPECCIONAR-021.
+           PERFORM VARYING WS-ATPC911-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC911-INDICE > WS-ATPC021-TAB-OCCURS
+              IF WS-ATPC021-TAB-CODENT(WS-ATPC911-INDICE)
+                 = WS-ATPC911-CODENT-PARM
+                 ADD 1 TO WS-ATPC911-TOTAL-ENCONTRADAS
+                 DISPLAY "ATPC911: " WS-ATPC021-TAB(WS-ATPC911-INDICE)
+              END-IF
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC911-INSPECCIONAR-026
+      *----------------------------------------------------------------
+      * WS-ATPC026-TAB-CODENT es numerico PIC 9(04): se valida el
+      * CODENT ingresado con ATPCVAL-VALIDAR-CODENT antes de comparar
+      *----------------------------------------------------------------
+       ATPC911-INSPECCIONAR-026.
+           MOVE WS-ATPC911-CODENT-PARM TO WS-ATPCVAL-CODENT-ALF
+           PERFORM ATPCVAL-VALIDAR-CODENT
+           IF WS-ATPCVAL-RETORNO-OK
+              PERFORM VARYING WS-ATPC911-INDICE FROM 1 BY 1
+                      UNTIL WS-ATPC911-INDICE > WS-ATPC026-TAB-OCCURS
+                 IF WS-ATPC026-TAB-CODENT(WS-ATPC911-INDICE)
+                    = WS-ATPCVAL-CODENT-NUM
+                    ADD 1 TO WS-ATPC911-TOTAL-ENCONTRADAS
+                    DISPLAY "ATPC911: "
+                            WS-ATPC026-TAB(WS-ATPC911-INDICE)
+                 END-IF
+              END-PERFORM
+           ELSE
+              DISPLAY "ATPC911: CODENT [" WS-ATPC911-CODENT-PARM
+                      "] no es numerico -- ATPC026 lo exige"
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC911-INSPECCIONAR-044
+      *----------------------------------------------------------------
+       ATPC911-INSPECCIONAR-044.
+           PERFORM VARYING WS-ATPC911-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC911-INDICE > WS-ATPC044-TAB-OCCURS
+              IF WS-ATPC044-TAB-CODENT(WS-ATPC911-INDICE)
+                 = WS-ATPC911-CODENT-PARM
+                 ADD 1 TO WS-ATPC911-TOTAL-ENCONTRADAS
+                 DISPLAY "ATPC911: " WS-ATPC044-TAB(WS-ATPC911-INDICE)
+              END-IF
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC911-INSPECCIONAR-052
+      *----------------------------------------------------------------
+       ATPC911-INSPECCIONAR-052.
+           PERFORM VARYING WS-ATPC911-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC911-INDICE > WS-ATPC052-TAB-OCCURS
+              IF WS-ATPC052-TAB-CODENT(WS-ATPC911-INDICE)
+                 = WS-ATPC911-CODENT-PARM
+                 ADD 1 TO WS-ATPC911-TOTAL-ENCONTRADAS
+                 DISPLAY "ATPC911: " WS-ATPC052-TAB(WS-ATPC911-INDICE)
+              END-IF
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC911-INSPECCIONAR-059
+      *----------------------------------------------------------------
+       ATPC911-INSPECCIONAR-059.
+           PERFORM VARYING WS-ATPC911-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC911-INDICE > WS-ATPC059-TAB-OCCURS
+              IF WS-ATPC059-TAB-CODENT(WS-ATPC911-INDICE)
+                 = WS-ATPC911-CODENT-PARM
+                 ADD 1 TO WS-ATPC911-TOTAL-ENCONTRADAS
+                 DISPLAY "ATPC911: " WS-ATPC059-TAB(WS-ATPC911-INDICE)
+              END-IF
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC911-INSPECCIONAR-085
+      *----------------------------------------------------------------
+      * WS-ATPC085-TAB-CODENT es numerico PIC 9(04): se reutiliza la
+      * validacion/conversion ya hecha en ATPC911-INSPECCIONAR-026
+      *----------------------------------------------------------------
+       ATPC911-INSPECCIONAR-085.
+           MOVE WS-ATPC911-CODENT-PARM TO WS-ATPCVAL-CODENT-ALF
+           PERFORM ATPCVAL-VALIDAR-CODENT
+           IF WS-ATPCVAL-RETORNO-OK
+              PERFORM VARYING WS-ATPC911-INDICE FROM 1 BY 1
+                      UNTIL WS-ATPC911-INDICE > WS-ATPC085-TAB-OCCURS
+                 IF WS-ATPC085-TAB-CODENT(WS-ATPC911-INDICE)
+                    = WS-ATPCVAL-CODENT-NUM
+                    ADD 1 TO WS-ATPC911-TOTAL-ENCONTRADAS
+                    DISPLAY "ATPC911: "
+                            WS-ATPC085-TAB(WS-ATPC911-INDICE)
+                 END-IF
+              END-PERFORM
+           ELSE
+              DISPLAY "ATPC911: CODENT [" WS-ATPC911-CODENT-PARM
+                      "] no es numerico -- ATPC085 lo exige"
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC911-INSPECCIONAR-086
+      *----------------------------------------------------------------
+       ATPC911-INSPECCIONAR-086.
+           PERFORM VARYING WS-ATPC911-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC911-INDICE > WS-ATPC086-TAB-OCCURS
+              IF WS-ATPC086-TAB-CODENT(WS-ATPC911-INDICE)
+                 = WS-ATPC911-CODENT-PARM
+                 ADD 1 TO WS-ATPC911-TOTAL-ENCONTRADAS
+                 DISPLAY "ATPC911: " WS-ATPC086-TAB(WS-ATPC911-INDICE)
+              END-IF
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC911-INSPECCIONAR-096
+      *----------------------------------------------------------------
+      * ATPC096 no tiene CODENT: se filtra por CODTABLA+CODCLAVE
+      *----------------------------------------------------------------
+       ATPC911-INSPECCIONAR-096.
+           PERFORM VARYING WS-ATPC911-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC911-INDICE > WS-ATPC096-TAB-OCCURS
+              IF WS-ATPC096-TAB-CODTABLA(WS-ATPC911-INDICE)
+                 = WS-ATPC911-CODTABLA-PARM
+              AND WS-ATPC096-TAB-CODCLAVE(WS-ATPC911-INDICE)
+                 = WS-ATPC911-CODCLAVE-PARM
+                 ADD 1 TO WS-ATPC911-TOTAL-ENCONTRADAS
+                 DISPLAY "ATPC911: " WS-ATPC096-TAB(WS-ATPC911-INDICE)
+              END-IF
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC911-INSPECCIONAR-175
+      *----------------------------------------------------------------
+       ATPC911-INSPECCIONAR-175.
+           PERFORM VARYING WS-ATPC911-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC911-INDICE > WS-ATPC175-TAB-OCCURS
+              IF WS-ATPC175-TAB-CODENT(WS-ATPC911-INDICE)
+                 = WS-ATPC911-CODENT-PARM
+                 ADD 1 TO WS-ATPC911-TOTAL-ENCONTRADAS
+                 DISPLAY "ATPC911: " WS-ATPC175-TAB(WS-ATPC911-INDICE)
+              END-IF
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: 888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+      * Rutina de traza de entrada/salida de las librerias ATPCxxx
+      * invocadas por este programa (documentada como dependencia del
+      * host en el encabezado de cada libreria ATPCnnn-PR). Este
+      * programa batch la resuelve volcando la transaccion a consola;
+      * un programa en linea podria resolver esta misma rutina contra
+      * su propio log de transacciones.
+       888888-LOGGEAR-TRANSACCION.
+           DISPLAY INDICADOR_I-O OF MPMLOG " "
+                   CODIGO_RUTINA OF MPMLOG " "
+                   MENSAJE_COPY  OF MPMLOG
+           .
+
+       COPY "ATPC021-PR".
+       COPY "ATPC026-PR".
+       COPY "ATPC044-PR".
+       COPY "ATPC052-PR".
+       COPY "ATPC059-PR".
+       COPY "ATPC085-PR".
+       COPY "ATPC086-PR".
+       COPY "ATPC096-PR".
+       COPY "ATPC175-PR".
+       COPY "ATPCVAL-PR".
+       COPY "ATPCCTL-PR".
+       COPY "ATPCAUD-PR".
+       COPY "ATPCFAC-PR".
+       COPY "ATPCNEG-PR".
+       COPY "ATPCEXC-PR".

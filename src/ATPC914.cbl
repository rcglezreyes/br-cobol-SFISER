@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATPC914.
+      *----------------------------------------------------------------
+      * Transaccion online (estilo consola, ver ATPC902/ATPC911) para
+      * que la mesa de cobranzas simule el interes y la comision
+      * proyectados de una cuenta, en lugar de calcularlos a mano a
+      * partir de los valores crudos de ATPC021 y ATPC052.
+      *
+      * Solicita al operador el CODENT, INDVERT, INDNIVAPL, CODCONECO
+      * y el saldo a simular, invoca
+      * ATPCSIM-SIMULAR-INTERES-COMISION (que encadena
+      * ATPC021-BUSCAR-EN-ARREGLO y ATPC052-BUSCAR-EN-ARREGLO -- ver
+      * ATPCSIM-WS.cpy para el detalle de formulas) e informa la
+      * proyeccion resultante.
+      *
+      * Dependencias:
+      *  - Debe estar declarada la rutina para manejo de errores
+      *    888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Requerido porque ATPC021/ATPC052-CARGAR-ARREGLO graban una fila
+      * de control compartida -- ver ATPCCTL-CTL.cpy
+           SELECT CTL-CARGAS ASSIGN TO "ATPCCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCCTL-STATUS.
+      * Requerido porque ATPC021/ATPC052-CARGAR-ARREGLO graban una fila
+      * en la bitacora de auditoria persistente -- ver ATPCAUD-AUD.cpy
+           SELECT AUD-CARGAS ASSIGN TO "ATPCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCAUD-STATUS.
+           SELECT EXC-EXCEPCIONES ASSIGN TO "ATPCEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCEXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ATPCCTL-CTL".
+       COPY "ATPCAUD-AUD".
+       COPY "ATPCEXC-EXC".
+
+       WORKING-STORAGE SECTION.
+       COPY "CONSTANTES".
+
+       01  WS-MQCOPY.
+           COPY "MQCOPY".
+
+       COPY "MPMLOG".
+
+       COPY "ATPC021-WS".
+       COPY "ATPC052-WS".
+       COPY "ATPC096-WS".
+       COPY "ATPCCTL-WS".
+       COPY "ATPCAUD-WS".
+       COPY "ATPCNEG-WS".
+       COPY "ATPCEXC-WS".
+       COPY "ATPCSIM-WS".
+
+      * Campos ingresados por consola en formato alfanumerico (ACCEPT
+      * ... FROM CONSOLE no valida PIC 9, ver conversion en
+      * ATPC914-LEER-DATOS). El saldo se pide separado en entero y
+      * centavos para no depender de que el operador tipee el punto
+      * decimal en la posicion correcta.
+       77  WS-ATPC914-CODCONECO-ALF          PIC X(04).
+       77  WS-ATPC914-SALDO-ENTERO-ALF       PIC X(09).
+       77  WS-ATPC914-SALDO-ENTERO-NUM       PIC 9(09).
+       77  WS-ATPC914-SALDO-CENTAVOS-ALF     PIC X(02).
+       77  WS-ATPC914-SALDO-CENTAVOS-NUM     PIC 9(02).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC914-PRINCIPAL
+      *----------------------------------------------------------------
+       ATPC914-PRINCIPAL.
+           PERFORM ATPCCTL-INICIALIZAR-CONTROL
+           PERFORM ATPC021-CARGAR-ARREGLO
+           PERFORM ATPC052-CARGAR-ARREGLO
+
+           PERFORM ATPC914-LEER-DATOS
+
+           PERFORM ATPCSIM-SIMULAR-INTERES-COMISION
+
+           IF WS-ATPCSIM-RETORNO-OK
+              DISPLAY "ATPC914: proyeccion para CODENT ["
+                      WS-ATPCSIM-CODENT "] saldo ["
+                      WS-ATPCSIM-SALDO "]"
+              DISPLAY "ATPC914: interes proyectado   ["
+                      WS-ATPCSIM-INTERES-PROY "] (TACOMINTAD ["
+                      WS-ATPCSIM-TACOMINTAD "] FORCALINT ["
+                      WS-ATPCSIM-FORCALINT "] INDPAGMIN ["
+                      WS-ATPCSIM-INDPAGMIN "])"
+              DISPLAY "ATPC914: comision proyectada   ["
+                      WS-ATPCSIM-COMISION-PROY "] (PORREF ["
+                      WS-ATPCSIM-PORREF "] PORCOMTOP ["
+                      WS-ATPCSIM-PORCOMTOP "])"
+           ELSE
+              DISPLAY "ATPC914: no se pudo simular -- "
+                      WS-ATPCSIM-RETORNO-DESC
+           END-IF
+
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC914-LEER-DATOS
+      *----------------------------------------------------------------
+      * Arma WS-ATPCSIM-ENTRADA a partir de los datos ingresados por
+      * el operador.
+      *----------------------------------------------------------------
+       ATPC914-LEER-DATOS.
+           INITIALIZE WS-ATPCSIM-ENTRADA
+
+           DISPLAY "ATPC914: ingrese el CODENT (4 car.)"
+           ACCEPT WS-ATPCSIM-CODENT FROM CONSOLE
+
+           DISPLAY "ATPC914: ingrese el INDVERT (1 car.)"
+           ACCEPT WS-ATPCSIM-INDVERT FROM CONSOLE
+
+           DISPLAY "ATPC914: ingrese el INDNIVAPL (2 car.)"
+           ACCEPT WS-ATPCSIM-INDNIVAPL FROM CONSOLE
+
+           DISPLAY "ATPC914: ingrese el CODCONECO (4 car.)"
+           ACCEPT WS-ATPC914-CODCONECO-ALF FROM CONSOLE
+           MOVE WS-ATPC914-CODCONECO-ALF  TO WS-ATPCSIM-CODCONECO
+
+           DISPLAY "ATPC914: ingrese la parte entera del saldo a "
+                   "simular (9 car., sin signo)"
+           ACCEPT WS-ATPC914-SALDO-ENTERO-ALF FROM CONSOLE
+           MOVE WS-ATPC914-SALDO-ENTERO-ALF
+               TO WS-ATPC914-SALDO-ENTERO-NUM
+
+           DISPLAY "ATPC914: ingrese los centavos del saldo a simular "
+                   "(2 car.)"
+           ACCEPT WS-ATPC914-SALDO-CENTAVOS-ALF FROM CONSOLE
+           MOVE WS-ATPC914-SALDO-CENTAVOS-ALF
+               TO WS-ATPC914-SALDO-CENTAVOS-NUM
+
+           COMPUTE WS-ATPCSIM-SALDO =
+                   WS-ATPC914-SALDO-ENTERO-NUM +
+                   (WS-ATPC914-SALDO-CENTAVOS-NUM / 100)
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: 888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+      * Rutina de traza de entrada/salida de las librerias ATPCxxx
+      * invocadas por este programa (documentada como dependencia del
+      * host en el encabezado de cada libreria ATPCnnn-PR). Este
+      * programa batch la resuelve volcando la transaccion a consola;
+      * un programa en linea podria resolver esta misma rutina contra
+      * su propio log de transacciones.
+       888888-LOGGEAR-TRANSACCION.
+           DISPLAY INDICADOR_I-O OF MPMLOG " "
+                   CODIGO_RUTINA OF MPMLOG " "
+                   MENSAJE_COPY  OF MPMLOG
+           .
+
+       COPY "ATPC021-PR".
+       COPY "ATPC052-PR".
+       COPY "ATPC096-PR".
+       COPY "ATPCCTL-PR".
+       COPY "ATPCAUD-PR".
+       COPY "ATPCNEG-PR".
+       COPY "ATPCEXC-PR".
+       COPY "ATPCSIM-PR".

@@ -0,0 +1,48 @@
+      *----------------------------------------------------------------
+      * Definicion de archivo (FD) para el checkpoint de reanudacion de
+      * ATPC085-CARGAR-ARREGLO. La carga recorre WS-ATPC085-TOTAL-COD-
+      * GRUPO grupos de fecha, cada uno paginado contra MPDT085; este
+      * checkpoint se graba al terminar cada grupo completo, de forma
+      * que una reanudacion no repita grupos ya cargados con exito
+      * (no reanuda a mitad de la paginacion interna de un grupo).
+      *
+      * Debe ser copiado dentro de la FILE SECTION del programa que
+      * invoque ATPC085-CARGAR-ARREGLO, junto con las siguientes
+      * entradas en FILE-CONTROL (WS-ATPC085-CKP-STATUS esta declarado
+      * en ATPC085-WS.cpy):
+      *
+      *     SELECT CKP085-DAT ASSIGN TO "ATPC085.CKPDAT"
+      *         ORGANIZATION IS LINE SEQUENTIAL
+      *         FILE STATUS IS WS-ATPC085-CKP-STATUS.
+      *     SELECT CKP085-CTL ASSIGN TO "ATPC085.CKPCTL"
+      *         ORGANIZATION IS LINE SEQUENTIAL
+      *         FILE STATUS IS WS-ATPC085-CKP-STATUS.
+      *
+      * CKP085-DAT guarda una fila por cada elemento ya cargado en
+      * WS-ATPC085-TABLA al terminar el ultimo grupo procesado con
+      * exito. CKP085-CTL guarda la cantidad de grupos ya completados
+      * (WS-ATPC085-CONTADOR-COD-GRUPO) y la cantidad de filas en
+      * CKP085-DAT.
+      *----------------------------------------------------------------
+       FD  CKP085-DAT
+           RECORDING MODE IS F.
+       01  CKP085-DAT-REG.
+           05  CKP085-DAT-CODENT               PIC 9(04).
+           05  CKP085-DAT-CODPROCESO           PIC 9(02).
+           05  CKP085-DAT-TIPFECHA             PIC 9(01).
+           05  CKP085-DAT-CODGRUPO             PIC 9(02).
+           05  CKP085-DAT-FECHA                PIC X(10).
+           05  CKP085-DAT-INDPROC              PIC X(01).
+           05  CKP085-DAT-FECHANT              PIC X(10).
+           05  CKP085-DAT-CONTCUR              PIC X(26).
+           05  CKP085-DAT-FECHA-ATR            PIC X(01).
+           05  CKP085-DAT-INDPROC-ATR          PIC X(01).
+           05  CKP085-DAT-FECHANT-ATR          PIC X(01).
+           05  CKP085-DAT-CONTCUR-ATR          PIC X(01).
+           05  CKP085-DAT-INDCONTINUAR         PIC X(01).
+
+       FD  CKP085-CTL
+           RECORDING MODE IS F.
+       01  CKP085-CTL-REG.
+           05  CKP085-CTL-COD-GRUPO            PIC 9(02).
+           05  CKP085-CTL-OCCURS               PIC 9(04).

@@ -30,18 +30,48 @@
       * Contador relacionado al arreglo pertinente a la intefaz MPM021 
        77  WS-ATPC021-MP021-CONTADOR       PIC 9(01).
       * Contador relacionado al arreglo ATPC021 para busqueda en memoria
-       77  WS-ATPC021-CONTADOR             PIC 9(01).
+       77  WS-ATPC021-CONTADOR             PIC 9(03).
+      * Indice de recorrido del arreglo fijo de monedas de facturacion
+      * adicionales -- ver WS-ATPC021-TAB-MONEDA-EXT
+       77  WS-ATPC021-MONEXT-IDX           PIC 9(01).
 
       * Variable boolean para control de carga del arreglo WS-ATPC021-TAB  
        01  FILLER                          PIC 9(01).
            88 WS-ATPC021-FIN               VALUE 1 WHEN FALSE 0.
 
       * Manejo dinamico de la cantidad total de ocurrencias del arreglo WS-ATPC021-TAB
-       77  WS-ATPC021-TAB-OCCURS           PIC 9(01).
-       
-      * Arreglo o Tabla en memoria 
+       77  WS-ATPC021-TAB-OCCURS           PIC 9(03).
+
+      * Cantidad maxima de elementos que admite el arreglo
+      * WS-ATPC021-TAB (debe coincidir con el limite superior del
+      * OCCURS de WS-ATPC021-TABLA)
+       78  WS-ATPC021-TAB-MAX-FISICO      VALUE 100.
+
+      * Cantidad maxima OPERATIVA (umbral de alarma usado por
+      * ATPC021-CARGAR-ARREGLO). Por defecto igual al maximo
+      * fisico, pero configurable en forma operativa -- sin
+      * recompilar -- mediante ATPC021-CONFIGURAR-TAB-MAX, hasta
+      * el limite de WS-ATPC021-TAB-MAX-FISICO
+       77  WS-ATPC021-TAB-MAX             PIC 9(04) VALUE 100.
+
+      * Valor de entrada para ATPC021-CONFIGURAR-TAB-MAX (parm de
+      * arranque o fila de tabla de control leida por el programa
+      * llamador)
+       77  WS-ATPC021-TAB-MAX-PARM        PIC 9(04).
+
+      * Fecha y hora de la ultima carga del arreglo en memoria
+       77  WS-ATPC021-FECCARGA             PIC 9(08).
+       77  WS-ATPC021-HORCARGA             PIC 9(06).
+
+      * Datos de salida de ATPC021-OBTENER-ESTADO
+       01  WS-ATPC021-ESTADO.
+           05  WS-ATPC021-ESTADO-CANTIDAD  PIC 9(04).
+           05  WS-ATPC021-ESTADO-FECCARGA  PIC 9(08).
+           05  WS-ATPC021-ESTADO-HORCARGA  PIC 9(06).
+
+      * Arreglo o Tabla en memoria
        01  WS-ATPC021-TABLA.
-           05 WS-ATPC021-TAB OCCURS 1 TO 10
+           05 WS-ATPC021-TAB OCCURS 1 TO 100
                              DEPENDING ON WS-ATPC021-TAB-OCCURS
                              ASCENDING KEY IS WS-ATPC021-TAB-CLAVE
                              INDEXED BY WS-ATPC021-TAB-INDICE.
@@ -194,7 +224,24 @@
               10  WS-ATPC021-TAB-CONTCUR-ATR             PIC X(1).
               10  WS-ATPC021-TAB-CONTCUR                 PIC X(26).
 
-
+      * Monedas de facturacion adicionales por CODENT --
+      * WS-ATPC021-TAB-INDUF/-CLAMONUF arriba siguen siendo la moneda
+      * principal (unica moneda soportada actualmente). Arreglo
+      * de tamano fijo (no OCCURS ... DEPENDING ON anidado dentro de
+      * WS-ATPC021-TAB, que ya es de tamano variable) con las monedas
+      * de facturacion adicionales configuradas para la entidad, mas
+      * un contador de cuantas de las 5 posiciones estan en uso. Ver
+      * ATPC021-BUSCAR-POR-MONEDA en ATPC021-PR.cpy
+              10  WS-ATPC021-TAB-MONEDA-EXT-CANT          PIC 9(1).
+              10  WS-ATPC021-TAB-MONEDA-EXT OCCURS 5 TIMES.
+                  15  WS-ATPC021-TAB-MONEDAEXT-INDUF-ATR  PIC X(1).
+                  15  WS-ATPC021-TAB-MONEDAEXT-INDUF      PIC X(01).
+                  15  WS-ATPC021-TAB-MONEDAEXT-CLAMONUF-ATR
+                                                           PIC X(1).
+                  15  WS-ATPC021-TAB-MONEDAEXT-CLAMONUF   PIC 9(3).
+                  15  WS-ATPC021-TAB-MONEDAEXT-CLAMONUF-ALF
+                      REDEFINES WS-ATPC021-TAB-MONEDAEXT-CLAMONUF
+                                                           PIC X(03).
 
 
       * Registro para E/S de datos del proceso 
@@ -350,10 +397,51 @@
               10  WS-ATPC021-CONTCUR-ATR             PIC X(1).
               10  WS-ATPC021-CONTCUR                 PIC X(26).
 
-               
+      * Monedas de facturacion adicionales -- ver comentario en
+      * WS-ATPC021-TAB-MONEDA-EXT mas arriba
+              10  WS-ATPC021-MONEDA-EXT-CANT          PIC 9(1).
+              10  WS-ATPC021-MONEDA-EXT OCCURS 5 TIMES.
+                  15  WS-ATPC021-MONEDAEXT-INDUF-ATR  PIC X(1).
+                  15  WS-ATPC021-MONEDAEXT-INDUF      PIC X(01).
+                  15  WS-ATPC021-MONEDAEXT-CLAMONUF-ATR
+                                                       PIC X(1).
+                  15  WS-ATPC021-MONEDAEXT-CLAMONUF   PIC 9(3).
+                  15  WS-ATPC021-MONEDAEXT-CLAMONUF-ALF
+                      REDEFINES WS-ATPC021-MONEDAEXT-CLAMONUF
+                                                       PIC X(03).
+
+
        01  WS-ATPC021-RETORNO.
            05  WS-ATPC021-RETORNO-COD        PIC 9(01).
                88  WS-ATPC021-RETORNO-OK     VALUE 0.
                88  WS-ATPC021-RETORNO-INFO   VALUE 1.
                88  WS-ATPC021-RETORNO-ERROR  VALUE 9.
-           05  WS-ATPC021-RETORNO-DESC       PIC X(1000).
\ No newline at end of file
+           05  WS-ATPC021-RETORNO-DESC       PIC X(1000).
+
+      * Salida liviana de ATPC021-BUSCAR-CONFIG-PREPAGO -- solo los
+      * campos de configuracion de prepago, para llamadores (ej. el
+      * batch de prepagos) que no necesitan el resto de
+      * WS-ATPC021-RESPUESTA
+       01  WS-ATPC021-CONFIG-PREPAGO.
+           05  WS-ATPC021-CFGPREPAG-ORDPREPAG        PIC X(01).
+           05  WS-ATPC021-CFGPREPAG-PORPERPREPAG     PIC 9(3)V9(4).
+           05  WS-ATPC021-CFGPREPAG-DIASCOMPREPAG    PIC 9(02).
+
+      * Entrada/salida de ATPC021-BUSCAR-POR-MONEDA.
+      * Busca, dentro de las monedas de facturacion de un CODENT (la
+      * principal en WS-ATPC021-TAB-INDUF/-CLAMONUF y las adicionales
+      * en WS-ATPC021-TAB-MONEDA-EXT), si CLAMONUF esta configurada, y
+      * devuelve el indicador de moneda unica de facturacion (INDUF)
+      * asociado
+       01  WS-ATPC021-MONEDA-BUSQUEDA.
+           05  WS-ATPC021-MONBUS-CODENT        PIC X(04).
+           05  WS-ATPC021-MONBUS-CLAMONUF      PIC 9(3).
+
+       01  WS-ATPC021-MONEDA-RESULTADO.
+           05  WS-ATPC021-MONRES-INDUF         PIC X(01).
+
+      * Salida de ATPC021-HAY-CAMBIOS -- ver ATPC021-PR.cpy
+       01  WS-ATPC021-CAMBIOS.
+           05  WS-ATPC021-HAY-CAMBIOS-IND      PIC X(01).
+               88  WS-ATPC021-HAY-CAMBIOS-SI   VALUE "S".
+               88  WS-ATPC021-HAY-CAMBIOS-NO   VALUE "N".

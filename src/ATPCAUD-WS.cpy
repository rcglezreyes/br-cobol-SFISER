@@ -0,0 +1,70 @@
+      *----------------------------------------------------------------
+      * Libreria de utilidad para registrar, en una bitacora de
+      * auditoria persistente, cada carga exitosa de cualquiera de las
+      * ocho caches ATPCxxx en memoria -- tabla, cantidad de registros,
+      * momento de la carga y job/region que la ejecuto -- de forma que
+      * una revision de incidente semanas despues pueda responder
+      * cuando se refresco por ultima vez una cache y con cuantas
+      * filas, sin depender de la retencion del log del job (JES).
+      *
+      * A diferencia de ATPCCTL (control de arranque del dia, que se
+      * reinicia en cada corrida), esta bitacora nunca se trunca: solo
+      * se agrega una fila por cada carga exitosa, de cualquier corrida
+      *
+      * Al acumular historia entre corridas, tambien sirve como consulta
+      * barata de "hay una carga mas reciente que la mia" -- ver
+      * ATPCAUD-HAY-CAMBIOS -- para que un batch decida si le conviene
+      * recargar una cache en lugar de elegir entre nunca y siempre
+      * recargarla
+      *
+      * Datos de entrada (antes de ATPCAUD-GRABAR-AUDITORIA):
+      *  - WS-ATPCAUD-TABLA     PIC X(07). Constante CT-ATPCxxx de la
+      *    tabla que se acaba de cargar.
+      *  - WS-ATPCAUD-CANTIDAD  PIC 9(06). Cantidad de registros
+      *    cargados (WS-ATPCxxx-CONTADOR).
+      *  - WS-ATPCAUD-FECCARGA  PIC 9(08) / WS-ATPCAUD-HORCARGA
+      *    PIC 9(06). Momento de la carga (WS-ATPCxxx-FECCARGA/
+      *    -HORCARGA).
+      *  - WS-ATPCAUD-JOBID     PIC X(08). Identificador del job o de
+      *    la region que ejecuto la carga. Este repositorio no tiene
+      *    hoy un mecanismo propio para obtenerlo (dependeria del
+      *    scheduler o del entorno CICS/batch de cada plataforma), por
+      *    lo que el programa llamador debe pasarlo el mismo -- por
+      *    ejemplo, desde un PARM de arranque o una variable de
+      *    entorno; SPACES si no se dispone de el.
+      *
+      * Datos de salida:
+      *  - WS-ATPCAUD-RETORNO-COD / -OK / -ERROR.
+      *  - WS-ATPCAUD-RETORNO-DESC.
+      *
+      * Procesos de uso Publicos:
+      *  - ATPCAUD-GRABAR-AUDITORIA
+      *  - ATPCAUD-HAY-CAMBIOS
+      *----------------------------------------------------------------
+
+       01  WS-ATPCAUD-ENTRADA.
+           05  WS-ATPCAUD-TABLA                PIC X(07).
+           05  WS-ATPCAUD-CANTIDAD             PIC 9(06).
+           05  WS-ATPCAUD-FECCARGA             PIC 9(08).
+           05  WS-ATPCAUD-HORCARGA             PIC 9(06).
+           05  WS-ATPCAUD-JOBID                PIC X(08).
+
+      * Salida de ATPCAUD-HAY-CAMBIOS -- ultima carga de
+      * WS-ATPCAUD-TABLA registrada en ATPCAUD.DAT por cualquier
+      * corrida, e indicador de si es mas reciente que la carga del
+      * llamador (WS-ATPCAUD-FECCARGA/-HORCARGA de entrada)
+       01  WS-ATPCAUD-CONSULTA.
+           05  WS-ATPCAUD-CONSULTA-CANTIDAD    PIC 9(06).
+           05  WS-ATPCAUD-CONSULTA-FECCARGA    PIC 9(08).
+           05  WS-ATPCAUD-CONSULTA-HORCARGA    PIC 9(06).
+           05  WS-ATPCAUD-HAY-CAMBIOS-IND      PIC X(01).
+               88  WS-ATPCAUD-HAY-CAMBIOS-SI   VALUE "S".
+               88  WS-ATPCAUD-HAY-CAMBIOS-NO   VALUE "N".
+
+       01  WS-ATPCAUD-RETORNO.
+           05  WS-ATPCAUD-RETORNO-COD          PIC 9(01).
+               88  WS-ATPCAUD-RETORNO-OK       VALUE 0.
+               88  WS-ATPCAUD-RETORNO-ERROR    VALUE 9.
+           05  WS-ATPCAUD-RETORNO-DESC         PIC X(200).
+
+       77  WS-ATPCAUD-STATUS                   PIC X(02).

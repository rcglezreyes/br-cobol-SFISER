@@ -0,0 +1,27 @@
+      *----------------------------------------------------------------
+      * Definicion de archivo (FD) para la bitacora de auditoria de
+      * cargas exitosas de las caches ATPCxxx en memoria. A diferencia
+      * de CTL-CARGAS (ATPCCTL-CTL.cpy), que se reinicia en cada corrida
+      * como compuerta de arranque del dia, AUD-CARGAS nunca se trunca:
+      * acumula una fila por cada carga exitosa de cualquier corrida, de
+      * cualquier dia, para poder responder semanas despues, durante una
+      * revision de incidente, preguntas como "cuando se refresco por
+      * ultima vez la cache de TIPO DE TARJETA y con cuantas filas".
+      *
+      * Debe ser copiado dentro de la FILE SECTION del programa que
+      * invoque ATPCAUD-GRABAR-AUDITORIA, junto con la siguiente entrada
+      * en FILE-CONTROL (WS-ATPCAUD-STATUS esta declarado en
+      * ATPCAUD-WS.cpy):
+      *
+      *     SELECT AUD-CARGAS ASSIGN TO "ATPCAUD.DAT"
+      *         ORGANIZATION IS LINE SEQUENTIAL
+      *         FILE STATUS IS WS-ATPCAUD-STATUS.
+      *----------------------------------------------------------------
+       FD  AUD-CARGAS
+           RECORDING MODE IS F.
+       01  AUD-CARGAS-REG.
+           05  AUD-CARGAS-TABLA               PIC X(07).
+           05  AUD-CARGAS-CANTIDAD            PIC 9(06).
+           05  AUD-CARGAS-FECCARGA            PIC 9(08).
+           05  AUD-CARGAS-HORCARGA            PIC 9(06).
+           05  AUD-CARGAS-JOBID               PIC X(08).

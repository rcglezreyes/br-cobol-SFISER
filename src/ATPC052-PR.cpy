@@ -0,0 +1,1292 @@
+      *----------------------------------------------------------------
+      * Libreria para el manejo en memoria de los datos relacionados a
+      * Tabla: CONCEPTOS ECONOMICOS (estructura MPM0052)
+      *
+      * Dependencias:
+      *  - Debe estar declarada la rutina para manejo de errores
+      *    888888-LOGGEAR-TRANSACCION
+      *  - Debe estar copiada ATPCCTL-WS en WORKING-STORAGE y
+      *    ATPCCTL-PR en PROCEDURE DIVISION, junto con la FD
+      *    CTL-CARGAS y su SELECT (ver ATPCCTL-CTL.cpy), y debe
+      *    haberse ejecutado ATPCCTL-INICIALIZAR-CONTROL antes de
+      *    la primera carga
+      *  - Debe estar copiada ATPCAUD-WS en WORKING-STORAGE y
+      *    ATPCAUD-PR en PROCEDURE DIVISION, junto con la FD
+      *    AUD-CARGAS y su SELECT (ver ATPCAUD-AUD.cpy)
+      *  - Para que ATPC052-BUSCAR-EN-ARREGLO traduzca WS-ATPC052-
+      *    DESCONECO, deben estar copiadas y cargadas ATPC096-WS/PR
+      *    (ver ATPC096-PR.cpy) y debe informarse WS-ATPC052-CODIDIOMA
+      *    con el WS-ATPC021-CODIDIOMA de la entidad antes de invocar
+      *    -- si se deja en SPACES, no se intenta traduccion y
+      *    WS-ATPC052-DESCONECO queda en el idioma base de MPDT052
+      *
+      *  - Debe estar copiada ATPCNEG-WS en WORKING-STORAGE y
+      *    ATPCNEG-PR en PROCEDURE DIVISION (cache de resultados
+      *    negativos -- ver ATPCNEG-WS.cpy)
+      *  - Debe estar copiada ATPCEXC-WS en WORKING-STORAGE y
+      *    ATPCEXC-PR en PROCEDURE DIVISION, junto con la FD
+      *    EXC-EXCEPCIONES y su SELECT (cache de busquedas
+      *    fallidas -- ver ATPCEXC-EXC.cpy)
+      *
+      * Procesos de uso Publicos:
+      *  - ATPC052-CARGAR-ARREGLO
+      *  - ATPC052-CONFIGURAR-TAB-MAX
+      *  - ATPC052-RECARGAR-ARREGLO
+      *  - ATPC052-OBTENER-ESTADO
+      *  - ATPC052-HAY-CAMBIOS
+      *  - ATPC052-BUSCAR-EN-ARREGLO
+      *  - ATPC052-LISTAR-POR-VERTIENTE
+      *  - ATPC052-LISTAR-CAMBIOS-DESDE
+      *----------------------------------------------------------------
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC052-CONFIGURAR-TAB-MAX
+      *----------------------------------------------------------------
+      * Permite fijar en forma operativa, sin recompilar, el umbral de
+      * alarma de capacidad que usa ATPC052-CARGAR-ARREGLO, a partir de
+      * un valor leido por el programa llamador al inicio (parm de
+      * arranque o fila de una tabla de control). Debe invocarse antes
+      * de ATPC052-CARGAR-ARREGLO para que tenga efecto sobre la carga.
+      *
+      * El limite fisico del arreglo WS-ATPC052-TAB
+      * (WS-ATPC052-TAB-MAX-FISICO) esta fijado por el OCCURS de su
+      * definicion y no puede ampliarse en tiempo de ejecucion -- el
+      * OCCURS ... DEPENDING ON de COBOL reserva su almacenamiento en
+      * tiempo de compilacion, por lo que ampliar la capacidad fisica
+      * siempre requiere recompilar. Un valor de entrada fuera del
+      * rango [1, WS-ATPC052-TAB-MAX-FISICO] se ignora y el umbral
+      * operativo se deja en el maximo fisico.
+      * Ejemplo:
+      *     MOVE WS-CTL-CAPACIDAD-ATPC052  TO WS-ATPC052-TAB-MAX-PARM
+      *     PERFORM ATPC052-CONFIGURAR-TAB-MAX
+      *----------------------------------------------------------------
+       ATPC052-CONFIGURAR-TAB-MAX.
+           IF WS-ATPC052-TAB-MAX-PARM > 0
+           AND WS-ATPC052-TAB-MAX-PARM <= WS-ATPC052-TAB-MAX-FISICO
+              MOVE WS-ATPC052-TAB-MAX-PARM TO WS-ATPC052-TAB-MAX
+           ELSE
+              DISPLAY "ATPC052 - ALERTA: capacidad ["
+                 WS-ATPC052-TAB-MAX-PARM "] fuera de rango -- se usa "
+                 "el maximo fisico [" WS-ATPC052-TAB-MAX-FISICO "]"
+              MOVE WS-ATPC052-TAB-MAX-FISICO TO WS-ATPC052-TAB-MAX
+           END-IF
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC052-CARGAR-ARREGLO
+      *----------------------------------------------------------------
+      * Se debe cargar una sola vez al iniciar el servicio
+      * Ejemplo:
+      *     PERFORM ATPC052-CARGAR-ARREGLO
+      *----------------------------------------------------------------
+       ATPC052-CARGAR-ARREGLO.
+           IF WS-ATPC052-TAB-CLAVE(1) = SPACES
+
+              INITIALIZE WS-ATPC052-CONTADOR
+                         MQCOPY-CLAVE-FIN
+
+              SET WS-ATPC052-FIN    TO FALSE
+
+      *       Inicio de instrumentacion de tiempo de carga
+              ACCEPT WS-ATPC052-INICIO-CARGA FROM TIME
+
+      *       Tipo de Paginacion (IND-PAGINACION)
+              SET MQCOPY-SIGUIENTE  TO TRUE
+
+              PERFORM UNTIL WS-ATPC052-FIN
+                 PERFORM ATPC052-ATOMICO-LLENAR
+                 PERFORM ATPC052-ATOMICO-LLAMAR
+                 EVALUATE TRUE
+                   WHEN WS-ATPC052-RETORNO-OK
+                      PERFORM ATPC052-LLENA-ARREGLO
+                      IF MQCOPY-IND-MAS-DATOS = CT-N
+                         SET WS-ATPC052-FIN TO TRUE
+                      ELSE
+                         MOVE MQCOPY-CLAVE-FIN TO MQCOPY-CLAVE-INICIO
+                         SET  MQCOPY-SIGUIENTE    TO TRUE
+                         INITIALIZE MQCOPY-CLAVE-FIN
+                      END-IF
+                    WHEN OTHER
+                      SET WS-ATPC052-FIN TO TRUE
+                 END-EVALUATE
+              END-PERFORM
+
+              ACCEPT WS-ATPC052-FECCARGA FROM DATE YYYYMMDD
+              ACCEPT WS-ATPC052-HORCARGA FROM TIME
+
+      *       Fin de instrumentacion de tiempo de carga
+              ACCEPT WS-ATPC052-FIN-CARGA FROM TIME
+              SUBTRACT WS-ATPC052-INICIO-CARGA FROM WS-ATPC052-FIN-CARGA
+                GIVING WS-ATPC052-DURACION-CARGA
+              DISPLAY "Tiempo de carga (HHMMSSCC): "
+                      "[" WS-ATPC052-DURACION-CARGA "]"
+
+              DISPLAY
+           "----------------------------------------------------------"
+              DISPLAY
+           "- CARGA TABLA CONCEPTOS ECONOMICOS EN MEMORIA (ATPC052)"
+              DISPLAY "WS-ATPC052-CODENT....: "
+                      "[" WS-ATPC052-CODENT "]"
+              DISPLAY "Cantidad de registros cargados: "
+                      "[" WS-ATPC052-CONTADOR "]"
+              DISPLAY " "
+
+      *       Fila de control compartida (start-of-day gate)
+              MOVE CT-ATPC052              TO WS-ATPCCTL-TABLA
+              MOVE WS-ATPC052-CONTADOR     TO WS-ATPCCTL-CANTIDAD
+              MOVE WS-ATPC052-FECCARGA     TO WS-ATPCCTL-FECCARGA
+              MOVE WS-ATPC052-HORCARGA     TO WS-ATPCCTL-HORCARGA
+              PERFORM ATPCCTL-GRABAR-CONTROL
+
+      * Fila de bitacora de auditoria persistente (no se trunca)
+              MOVE CT-ATPC052              TO WS-ATPCAUD-TABLA
+              MOVE WS-ATPC052-CONTADOR          TO WS-ATPCAUD-CANTIDAD
+              MOVE WS-ATPC052-FECCARGA     TO WS-ATPCAUD-FECCARGA
+              MOVE WS-ATPC052-HORCARGA     TO WS-ATPCAUD-HORCARGA
+              PERFORM ATPCAUD-GRABAR-AUDITORIA
+           END-IF
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC052-RECARGAR-ARREGLO
+      *----------------------------------------------------------------
+      * Fuerza una recarga del arreglo en memoria, sin esperar a que la
+      * region se reinicie. Debe invocarse desde una transaccion de
+      * operacion autorizada.
+      * Ejemplo:
+      *     PERFORM ATPC052-RECARGAR-ARREGLO
+      *----------------------------------------------------------------
+       ATPC052-RECARGAR-ARREGLO.
+           INITIALIZE WS-ATPC052-TAB-CLAVE(1)
+           PERFORM ATPC052-CARGAR-ARREGLO
+
+      * Una recarga forzada normalmente responde a un alta/cambio que
+      * puede convertir en valida una clave cacheada como ausente --
+      * se limpia la cache negativa de esta tabla para que
+      * ATPCNEG-VERIFICAR no siga devolviendo "no encontrado" para
+      * esa clave.
+           MOVE CT-ATPC052 TO WS-ATPCNEG-TABLA
+           PERFORM ATPCNEG-INVALIDAR-TABLA
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC052-OBTENER-ESTADO
+      *----------------------------------------------------------------
+      * Devuelve la cantidad de registros actualmente cargados en el
+      * arreglo en memoria y la fecha/hora de su ultima carga.
+      * Ejemplo:
+      *     PERFORM ATPC052-OBTENER-ESTADO
+      *----------------------------------------------------------------
+       ATPC052-OBTENER-ESTADO.
+           MOVE WS-ATPC052-TAB-OCCURS TO WS-ATPC052-ESTADO-CANTIDAD
+           MOVE WS-ATPC052-FECCARGA   TO WS-ATPC052-ESTADO-FECCARGA
+           MOVE WS-ATPC052-HORCARGA   TO WS-ATPC052-ESTADO-HORCARGA
+           .
+
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC052-HAY-CAMBIOS
+      *----------------------------------------------------------------
+      * Consulta barata (ver ATPCAUD-HAY-CAMBIOS) para saber si otra
+      * corrida registro una carga de ATPC052 mas reciente que la que
+      * hay en memoria, sin volver a paginar la carga completa por MQ.
+      * Util para que un batch decida si le conviene invocar
+      * ATPC052-RECARGAR-ARREGLO en lugar de elegir entre "nunca" y
+      * "siempre" recargar. No fuerza la recarga, solo informa.
+      * Ejemplo:
+      *     PERFORM ATPC052-HAY-CAMBIOS
+      *     IF WS-ATPC052-HAY-CAMBIOS-SI
+      *        PERFORM ATPC052-RECARGAR-ARREGLO
+      *     END-IF
+      *----------------------------------------------------------------
+       ATPC052-HAY-CAMBIOS.
+           MOVE CT-ATPC052            TO WS-ATPCAUD-TABLA
+           MOVE WS-ATPC052-FECCARGA   TO WS-ATPCAUD-FECCARGA
+           MOVE WS-ATPC052-HORCARGA   TO WS-ATPCAUD-HORCARGA
+           PERFORM ATPCAUD-HAY-CAMBIOS
+           MOVE WS-ATPCAUD-HAY-CAMBIOS-IND TO WS-ATPC052-HAY-CAMBIOS-IND
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC052-BUSCAR-EN-ARREGLO
+      *----------------------------------------------------------------
+      * Se le debe especificar los datos de entrada e invocar el proceso
+      * Ejemplo:
+      *     INITIALIZE  WS-ATPC052
+      *     MOVE WS-CODENT-A         TO WS-ATPC052-CODENT
+      *     MOVE ATDATTAS-INDVERT    TO WS-ATPC052-INDVERT
+      *     MOVE ATDATTAS-INDNIVAPL  TO WS-ATPC052-INDNIVAPL
+      *     MOVE ATDATTAS-CODCONECO  TO WS-ATPC052-CODCONECO
+      *     MOVE "2026-05-31"        TO WS-ATPC052-FECHA-CONSULTA
+      *     PERFORM ATPC052-BUSCAR-EN-ARREGLO
+      *
+      * WS-ATPC052-FECHA-CONSULTA es opcional (ver nota en la libreria
+      * de WORKING-STORAGE): si se informa, solo se da por encontrado
+      * el CONCEPTO ECONOMICO cuya ventana FECINI/FECFIN cubre esa
+      * fecha, eligiendo entre todas las versiones cargadas de la clave
+      * (ver ATPC052-UBICAR-VIGENCIA)
+      *----------------------------------------------------------------
+       ATPC052-BUSCAR-EN-ARREGLO.
+           INITIALIZE WS-ATPC052-RETORNO
+                      WS-ATPC052-RESPUESTA
+
+      *    Cache de resultados negativos -- evita el
+      *    SEARCH ALL para una clave ya confirmada ausente esta region
+           MOVE CT-ATPC052          TO WS-ATPCNEG-TABLA
+           MOVE WS-ATPC052-CLAVE    TO WS-ATPCNEG-CLAVE
+           PERFORM ATPCNEG-VERIFICAR
+
+           IF WS-ATPCNEG-ES-NEGATIVO
+              PERFORM ATPC052-BUSCAR-NO-ENCONTRADO
+           ELSE
+              SET WS-ATPC052-TAB-INDICE TO 1
+              SEARCH ALL WS-ATPC052-TAB
+                     AT END
+                        PERFORM ATPC052-BUSCAR-NO-ENCONTRADO
+                     WHEN WS-ATPC052-TAB-CLAVE (WS-ATPC052-TAB-INDICE)
+                                              = WS-ATPC052-CLAVE
+                        PERFORM ATPC052-UBICAR-VIGENCIA
+              END-SEARCH
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC052-UBICAR-VIGENCIA
+      *----------------------------------------------------------------
+      * SEARCH ALL solo garantiza ubicar ALGUNA fila cuya
+      * WS-ATPC052-TAB-CLAVE coincida -- puede haber mas de una version
+      * (una por cada ventana FECINI/FECFIN no superpuesta, ver la nota
+      * en WS-ATPC052-TABLA) contigua a esa, ya que la tabla esta
+      * ordenada por WS-ATPC052-TAB-CLAVE y, dentro de la misma clave,
+      * por WS-ATPC052-TAB-FECINI ascendente. Este proceso retrocede
+      * WS-ATPC052-TAB-INDICE hasta el principio de ese bloque y despues
+      * lo recorre linealmente hacia adelante (arreglo acotado, mismo
+      * idioma que ATPCNEG-VERIFICAR) para elegir la version correcta:
+      *  - Si WS-ATPC052-FECHA-CONSULTA viene en SPACES, no se filtra
+      *    por vigencia y se toma la version mas reciente del bloque
+      *    (mayor FECINI, es decir la ultima del recorrido).
+      *  - Si viene informada, se busca la version cuya ventana
+      *    FECINI/FECFIN la cubre; si ninguna la cubre, se informa
+      *    ATPC052-FUERA-VIGENCIA.
+      *----------------------------------------------------------------
+       ATPC052-UBICAR-VIGENCIA.
+           PERFORM UNTIL WS-ATPC052-TAB-INDICE = 1
+              OR WS-ATPC052-TAB-CLAVE(WS-ATPC052-TAB-INDICE - 1)
+                 NOT = WS-ATPC052-CLAVE
+              SET WS-ATPC052-TAB-INDICE DOWN BY 1
+           END-PERFORM
+
+           SET WS-ATPC052-VIG-ENCONTRADA TO FALSE
+           MOVE WS-ATPC052-TAB-INDICE TO WS-ATPC052-VIG-INDICE
+
+           PERFORM UNTIL WS-ATPC052-TAB-INDICE > WS-ATPC052-TAB-OCCURS
+              OR WS-ATPC052-TAB-CLAVE(WS-ATPC052-TAB-INDICE)
+                 NOT = WS-ATPC052-CLAVE
+              OR WS-ATPC052-VIG-ENCONTRADA
+              IF WS-ATPC052-FECHA-CONSULTA = SPACES
+                 MOVE WS-ATPC052-TAB-INDICE TO WS-ATPC052-VIG-INDICE
+              ELSE
+                 IF WS-ATPC052-FECHA-CONSULTA >=
+                    WS-ATPC052-TAB-FECINI(WS-ATPC052-TAB-INDICE)
+                 AND WS-ATPC052-FECHA-CONSULTA <=
+                    WS-ATPC052-TAB-FECFIN(WS-ATPC052-TAB-INDICE)
+                    MOVE WS-ATPC052-TAB-INDICE TO WS-ATPC052-VIG-INDICE
+                    SET WS-ATPC052-VIG-ENCONTRADA TO TRUE
+                 END-IF
+              END-IF
+              SET WS-ATPC052-TAB-INDICE UP BY 1
+           END-PERFORM
+
+           SET WS-ATPC052-TAB-INDICE TO WS-ATPC052-VIG-INDICE
+
+           IF WS-ATPC052-FECHA-CONSULTA = SPACES
+           OR WS-ATPC052-VIG-ENCONTRADA
+              PERFORM ATPC052-MOVER-DATOS-RESPUESTA
+              IF WS-ATPC052-CODIDIOMA NOT = SPACES
+                 PERFORM ATPC052-RESOLVER-IDIOMA
+              END-IF
+           ELSE
+              PERFORM ATPC052-FUERA-VIGENCIA
+           END-IF
+           .
+
+
+
+
+      *----------------------------------------------------------------
+      * Procesos internos de soporte
+      *----------------------------------------------------------------
+
+      *----------------------------------------------------------------
+      * Proceso de traduccion de WS-ATPC052-DESCONECO al idioma
+      * indicado en WS-ATPC052-CODIDIOMA (ver ATPC096-PR.cpy). Si no
+      * existe traduccion cargada, se deja WS-ATPC052-DESCONECO en el
+      * idioma base ya resuelto por ATPC052-MOVER-DATOS-RESPUESTA --
+      * no se trata como error
+      *----------------------------------------------------------------
+       ATPC052-RESOLVER-IDIOMA.
+           INITIALIZE WS-ATPC096
+           MOVE "052"                     TO WS-ATPC096-CODTABLA
+           STRING WS-ATPC052-CODENT       DELIMITED BY SIZE
+                  WS-ATPC052-INDVERT      DELIMITED BY SIZE
+                  WS-ATPC052-INDNIVAPL    DELIMITED BY SIZE
+                  WS-ATPC052-CODCONECO    DELIMITED BY SIZE
+             INTO WS-ATPC096-CODCLAVE
+           MOVE WS-ATPC052-CODIDIOMA      TO WS-ATPC096-CODIDIOMA
+           PERFORM ATPC096-BUSCAR-EN-ARREGLO
+
+           IF WS-ATPC096-RETORNO-OK
+              MOVE WS-ATPC096-DESCRIPCION TO WS-ATPC052-DESCONECO
+           END-IF
+           .
+
+      * Proceso de asignacion de condiciones de filtro para la busqueda
+       ATPC052-ATOMICO-LLENAR.
+           INITIALIZE WS-MPM0052
+           MOVE WS-ATPC052-CODENT      TO MP052-CODENT
+           MOVE WS-ATPC052-INDVERT     TO MP052-INDVERT
+           MOVE WS-ATPC052-INDNIVAPL   TO MP052-INDNIVAPL
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso de ejecucion de busqueda
+       ATPC052-ATOMICO-LLAMAR.
+           MOVE CT-ATPC052             TO  MQCOPY-PROGRAMA-REAL
+           MOVE CT-ATPC052             TO  MQCOPY-PROGRAMA
+           MOVE "MPDT052"              TO  MQCOPY-NOMBRE-TABLA
+
+           MOVE WS-MPM0052             TO  MQCOPY-MENSAJE
+           MOVE ZEROES                 TO  MQCOPY-RETORNO
+
+           IF SI-LOGGEA-SERVICIO
+              MOVE "I"                 TO  INDICADOR_I-O OF MPMLOG
+              MOVE CT-ATPC052          TO  CODIGO_RUTINA OF MPMLOG
+              MOVE MQCOPY              TO  MENSAJE_COPY  OF MPMLOG
+              PERFORM 888888-LOGGEAR-TRANSACCION
+           END-IF
+
+      *    Llamado a programa ATPC052 que consulta la tabla MPDT052
+      *    con las condiciones expresadas en MQCOPY-MENSAJE
+           CALL  CT-ATPC052   USING  WS-MQCOPY
+
+           IF SI-LOGGEA-SERVICIO
+              MOVE "O"                 TO  INDICADOR_I-O OF MPMLOG
+              MOVE CT-ATPC052          TO  CODIGO_RUTINA OF MPMLOG
+              MOVE MQCOPY              TO  MENSAJE_COPY  OF MPMLOG
+              PERFORM 888888-LOGGEAR-TRANSACCION
+           END-IF
+
+           EVALUATE MQCOPY-RETORNO
+              WHEN CT-RETORNO-OK
+                   SET WS-ATPC052-RETORNO-OK    TO TRUE
+                   MOVE MQCOPY-MENSAJE         TO  WS-MPM0052
+              WHEN CT-MQCOPY-INFOR
+                   SET WS-ATPC052-RETORNO-INFO  TO TRUE
+              WHEN OTHER
+                   SET WS-ATPC052-RETORNO-ERROR TO TRUE
+
+                   DISPLAY "ATPC052 - MQCOPY-COD-ERROR:"
+                           "[" MQCOPY-COD-ERROR "]"
+                   DISPLAY "ATPC052 - MQCOPY-RETORNO:"
+                           "[" MQCOPY-RETORNO "]"
+           END-EVALUATE
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso de carga de datos en el arreglo
+       ATPC052-LLENA-ARREGLO.
+           INITIALIZE WS-ATPC052-MP052-CONTADOR
+           PERFORM UNTIL WS-ATPC052-MP052-CONTADOR >
+                             WS-ATPC052-MP052-OCCURS
+
+              ADD CT-01         TO WS-ATPC052-CONTADOR
+              ADD CT-01         TO WS-ATPC052-MP052-CONTADOR
+
+              MOVE WS-ATPC052-CONTADOR TO WS-ATPC052-TAB-OCCURS
+
+              MOVE MP052-CODENT
+                TO WS-ATPC052-TAB-CODENT(WS-ATPC052-CONTADOR)
+              MOVE MP052-INDVERT
+                TO WS-ATPC052-TAB-INDVERT(WS-ATPC052-CONTADOR)
+              MOVE MP052-INDNIVAPL
+                TO WS-ATPC052-TAB-INDNIVAPL(WS-ATPC052-CONTADOR)
+              MOVE MP052-CODCONECO(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-CODCONECO(WS-ATPC052-CONTADOR)
+
+              MOVE MP052-CODENT-ATR
+                TO WS-ATPC052-TAB-CODENT-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-INDVERT-ATR
+                TO WS-ATPC052-TAB-INDVERT-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-INDNIVAPL-ATR
+                TO WS-ATPC052-TAB-INDNIVAPL-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-CODCONECO-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-CODCONECO-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-INDBONOPE-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-INDBONOPE-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-INDBONOPE(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-INDBONOPE(WS-ATPC052-CONTADOR)
+              MOVE MP052-DESCONECO-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-DESCONECO-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-DESCONECO(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-DESCONECO(WS-ATPC052-CONTADOR)
+              MOVE MP052-DESCONECORED-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-DESCONECORED-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-DESCONECORED(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-DESCONECORED(WS-ATPC052-CONTADOR)
+              MOVE MP052-INDAPLICA-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-INDAPLICA-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-INDAPLICA(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-INDAPLICA(WS-ATPC052-CONTADOR)
+              MOVE MP052-CODIMPTO-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-CODIMPTO-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-CODIMPTO(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-CODIMPTO(WS-ATPC052-CONTADOR)
+              MOVE MP052-VERTIENTE-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-VERTIENTE-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-VERTIENTE(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-VERTIENTE(WS-ATPC052-CONTADOR)
+              MOVE MP052-NIVAPLICA-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-NIVAPLICA-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-NIVAPLICA(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-NIVAPLICA(WS-ATPC052-CONTADOR)
+              MOVE MP052-SIGNO-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-SIGNO-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-SIGNO(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-SIGNO(WS-ATPC052-CONTADOR)
+              MOVE MP052-PROCESO-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-PROCESO-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-PROCESO(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-PROCESO(WS-ATPC052-CONTADOR)
+              MOVE MP052-IDEIMPAPL-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-IDEIMPAPL-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-IDEIMPAPL(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-IDEIMPAPL(WS-ATPC052-CONTADOR)
+              MOVE MP052-INDPORTRAMO-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-INDPORTRAMO-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-INDPORTRAMO(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-INDPORTRAMO(WS-ATPC052-CONTADOR)
+              MOVE MP052-PORREF-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-PORREF-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-PORREF(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-PORREF(WS-ATPC052-CONTADOR)
+              MOVE MP052-FECALTA-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-FECALTA-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-FECALTA(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-FECALTA(WS-ATPC052-CONTADOR)
+              MOVE MP052-FECINI-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-FECINI-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-FECINI(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-FECINI(WS-ATPC052-CONTADOR)
+              MOVE MP052-FECFIN-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-FECFIN-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-FECFIN(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-FECFIN(WS-ATPC052-CONTADOR)
+              MOVE MP052-INDCONFIN-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-INDCONFIN-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-INDCONFIN(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-INDCONFIN(WS-ATPC052-CONTADOR)
+              MOVE MP052-INDAPLACR-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-INDAPLACR-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-INDAPLACR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-INDAPLACR(WS-ATPC052-CONTADOR)
+              MOVE MP052-TIPCONECO-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-TIPCONECO-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-TIPCONECO(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-TIPCONECO(WS-ATPC052-CONTADOR)
+              MOVE MP052-CODCONCEP-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-CODCONCEP-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-CODCONCEP(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-CODCONCEP(WS-ATPC052-CONTADOR)
+              MOVE MP052-INDTOPE-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-INDTOPE-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-INDTOPE(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-INDTOPE(WS-ATPC052-CONTADOR)
+              MOVE MP052-PORCOMTOP-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-PORCOMTOP-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-PORCOMTOP(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-PORCOMTOP(WS-ATPC052-CONTADOR)
+              MOVE MP052-CONTCUR-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-CONTCUR-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-CONTCUR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-CONTCUR(WS-ATPC052-CONTADOR)
+              MOVE MP052-DESVERTIENTE-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-DESVERTIENTE-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-DESVERTIENTE(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-DESVERTIENTE(WS-ATPC052-CONTADOR)
+              MOVE MP052-DESNIVAPLICA-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-DESNIVAPLICA-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-DESNIVAPLICA(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-DESNIVAPLICA(WS-ATPC052-CONTADOR)
+              MOVE MP052-DESINDAPLICA-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-DESINDAPLICA-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-DESINDAPLICA(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-DESINDAPLICA(WS-ATPC052-CONTADOR)
+              MOVE MP052-DESTIPCONECO-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-DESTIPCONECO-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-DESTIPCONECO(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-DESTIPCONECO(WS-ATPC052-CONTADOR)
+              MOVE MP052-DESINDPORTRAMO-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-DESINDPORTRAMO-A(WS-ATPC052-CONTADOR)
+              MOVE MP052-DESINDPORTRAMO(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-DESINDPORTRAMO(WS-ATPC052-CONTADOR)
+              MOVE MP052-DESCODIMPTO-ATR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-DESCODIMPTO-ATR(WS-ATPC052-CONTADOR)
+              MOVE MP052-DESCODIMPTO(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-DESCODIMPTO(WS-ATPC052-CONTADOR)
+              MOVE MP052-INDCONTINUAR(WS-ATPC052-MP052-CONTADOR)
+                TO WS-ATPC052-TAB-INDCONTINUAR(WS-ATPC052-CONTADOR)
+
+      * Deteccion de clave duplicada: la tabla admite varias versiones
+      * de un mismo CODENT+INDVERT+INDNIVAPL+CODCONECO (una por cada
+      * ventana de vigencia FECINI/FECFIN no superpuesta -- ver
+      * ATPC052-UBICAR-VIGENCIA), ordenadas ademas por FECINI
+      * ascendente dentro de cada clave (ASCENDING KEY IS
+      * WS-ATPC052-TAB-CLAVE WS-ATPC052-TAB-FECINI). Lo que SEARCH ALL
+      * no puede tolerar -- y por lo que se alarma aca -- es que dos
+      * versiones de la misma clave tengan vigencias superpuestas
+      * (la fila nueva empieza antes de que termine la anterior), lo
+      * que dejaria una de las dos inalcanzable por la busqueda de
+      * vigencia. Como la interfaz entrega los datos en orden
+      * ascendente, una clave repetida aparece siempre en la fila
+      * inmediata siguiente a la que ya tiene la misma clave. Se
+      * evalua antes del corte por '@' para que la ultima fila
+      * entregada por la interfaz tambien quede cubierta.
+              IF WS-ATPC052-CONTADOR > 1
+              AND WS-ATPC052-TAB-CLAVE(WS-ATPC052-CONTADOR) =
+                  WS-ATPC052-TAB-CLAVE(WS-ATPC052-CONTADOR - 1)
+              AND WS-ATPC052-TAB-FECINI(WS-ATPC052-CONTADOR) <=
+                  WS-ATPC052-TAB-FECFIN(WS-ATPC052-CONTADOR - 1)
+                 DISPLAY "ATPC052 - ALERTA: vigencias superpuestas en "
+                    "MPDT052 -- la fila [" WS-ATPC052-CONTADOR "] "
+                    "repite la clave de la fila anterior con una "
+                    "ventana FECINI/FECFIN que se superpone -- el "
+                    "arreglo puede haber quedado con datos "
+                    "inalcanzables por SEARCH ALL"
+                 SET WS-ATPC052-RETORNO-ERROR TO TRUE
+              END-IF
+
+      * Igual razon: se evalua antes del corte por '@' para que la
+      * ultima fila entregada por la interfaz tambien dispare la
+      * alerta de capacidad si corresponde.
+              IF WS-ATPC052-CONTADOR = WS-ATPC052-TAB-MAX
+                 DISPLAY "ALERTA: el arreglo WS-ATPC052-TAB alcanzo "
+                    "su capacidad maxima [" WS-ATPC052-TAB-MAX
+                    "] - la carga puede haber quedado incompleta"
+                 SET WS-ATPC052-FIN TO TRUE
+                 EXIT PERFORM
+              END-IF
+
+      * El caracter @ en el campo MP052-INDCONTINUAR representa que ese
+      * es el ultimo dato entregado por la base de datos, por este motivo
+      * se utiliza esta "igualdad" para cortar la carga del arreglo
+              IF MP052-INDCONTINUAR(WS-ATPC052-MP052-CONTADOR) = '@'
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso que carga los datos de respuesta en la interfaz de
+      * comunicacion
+       ATPC052-MOVER-DATOS-RESPUESTA.
+           INITIALIZE WS-ATPC052-RESPUESTA
+
+           MOVE WS-ATPC052-TAB-CODCONECO-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-CODCONECO-ATR
+           MOVE WS-ATPC052-TAB-INDBONOPE-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-INDBONOPE-ATR
+           MOVE WS-ATPC052-TAB-INDBONOPE(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-INDBONOPE
+           MOVE WS-ATPC052-TAB-DESCONECO-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-DESCONECO-ATR
+           MOVE WS-ATPC052-TAB-DESCONECO(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-DESCONECO
+           MOVE WS-ATPC052-TAB-DESCONECORED-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-DESCONECORED-ATR
+           MOVE WS-ATPC052-TAB-DESCONECORED(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-DESCONECORED
+           MOVE WS-ATPC052-TAB-INDAPLICA-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-INDAPLICA-ATR
+           MOVE WS-ATPC052-TAB-INDAPLICA(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-INDAPLICA
+           MOVE WS-ATPC052-TAB-CODIMPTO-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-CODIMPTO-ATR
+           MOVE WS-ATPC052-TAB-CODIMPTO(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-CODIMPTO
+           MOVE WS-ATPC052-TAB-VERTIENTE-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-VERTIENTE-ATR
+           MOVE WS-ATPC052-TAB-VERTIENTE(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-VERTIENTE
+           MOVE WS-ATPC052-TAB-NIVAPLICA-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-NIVAPLICA-ATR
+           MOVE WS-ATPC052-TAB-NIVAPLICA(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-NIVAPLICA
+           MOVE WS-ATPC052-TAB-SIGNO-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-SIGNO-ATR
+           MOVE WS-ATPC052-TAB-SIGNO(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-SIGNO
+           MOVE WS-ATPC052-TAB-PROCESO-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-PROCESO-ATR
+           MOVE WS-ATPC052-TAB-PROCESO(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-PROCESO
+           MOVE WS-ATPC052-TAB-IDEIMPAPL-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-IDEIMPAPL-ATR
+           MOVE WS-ATPC052-TAB-IDEIMPAPL(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-IDEIMPAPL
+           MOVE WS-ATPC052-TAB-INDPORTRAMO-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-INDPORTRAMO-ATR
+           MOVE WS-ATPC052-TAB-INDPORTRAMO(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-INDPORTRAMO
+           MOVE WS-ATPC052-TAB-PORREF-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-PORREF-ATR
+           MOVE WS-ATPC052-TAB-PORREF(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-PORREF
+           MOVE WS-ATPC052-TAB-FECALTA-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-FECALTA-ATR
+           MOVE WS-ATPC052-TAB-FECALTA(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-FECALTA
+           MOVE WS-ATPC052-TAB-FECINI-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-FECINI-ATR
+           MOVE WS-ATPC052-TAB-FECINI(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-FECINI
+           MOVE WS-ATPC052-TAB-FECFIN-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-FECFIN-ATR
+           MOVE WS-ATPC052-TAB-FECFIN(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-FECFIN
+           MOVE WS-ATPC052-TAB-INDCONFIN-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-INDCONFIN-ATR
+           MOVE WS-ATPC052-TAB-INDCONFIN(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-INDCONFIN
+           MOVE WS-ATPC052-TAB-INDAPLACR-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-INDAPLACR-ATR
+           MOVE WS-ATPC052-TAB-INDAPLACR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-INDAPLACR
+           MOVE WS-ATPC052-TAB-TIPCONECO-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-TIPCONECO-ATR
+           MOVE WS-ATPC052-TAB-TIPCONECO(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-TIPCONECO
+           MOVE WS-ATPC052-TAB-CODCONCEP-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-CODCONCEP-ATR
+           MOVE WS-ATPC052-TAB-CODCONCEP(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-CODCONCEP
+           MOVE WS-ATPC052-TAB-INDTOPE-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-INDTOPE-ATR
+           MOVE WS-ATPC052-TAB-INDTOPE(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-INDTOPE
+           MOVE WS-ATPC052-TAB-PORCOMTOP-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-PORCOMTOP-ATR
+           MOVE WS-ATPC052-TAB-PORCOMTOP(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-PORCOMTOP
+           MOVE WS-ATPC052-TAB-CONTCUR-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-CONTCUR-ATR
+           MOVE WS-ATPC052-TAB-CONTCUR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-CONTCUR
+           MOVE WS-ATPC052-TAB-DESVERTIENTE-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-DESVERTIENTE-ATR
+           MOVE WS-ATPC052-TAB-DESVERTIENTE(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-DESVERTIENTE
+           MOVE WS-ATPC052-TAB-DESNIVAPLICA-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-DESNIVAPLICA-ATR
+           MOVE WS-ATPC052-TAB-DESNIVAPLICA(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-DESNIVAPLICA
+           MOVE WS-ATPC052-TAB-DESINDAPLICA-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-DESINDAPLICA-ATR
+           MOVE WS-ATPC052-TAB-DESINDAPLICA(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-DESINDAPLICA
+           MOVE WS-ATPC052-TAB-DESTIPCONECO-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-DESTIPCONECO-ATR
+           MOVE WS-ATPC052-TAB-DESTIPCONECO(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-DESTIPCONECO
+           MOVE
+             WS-ATPC052-TAB-DESINDPORTRAMO-A(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-DESINDPORTRAMO-ATR
+           MOVE WS-ATPC052-TAB-DESINDPORTRAMO(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-DESINDPORTRAMO
+           MOVE WS-ATPC052-TAB-DESCODIMPTO-ATR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-DESCODIMPTO-ATR
+           MOVE WS-ATPC052-TAB-DESCODIMPTO(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-DESCODIMPTO
+           MOVE WS-ATPC052-TAB-INDCONTINUAR(WS-ATPC052-TAB-INDICE)
+             TO WS-ATPC052-INDCONTINUAR
+
+           SET WS-ATPC052-RETORNO-OK         TO TRUE
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso ejecutado cuando no se ha encontrado datos de
+      * Conceptos Economicos con los criterios de busquedas recibidos
+       ATPC052-BUSCAR-NO-ENCONTRADO.
+           SET WS-ATPC052-RETORNO-ERROR      TO TRUE
+           STRING "No se encontro el dato buscado en ATPC052."
+                                                    DELIMITED BY SIZE
+                  " - CODENT:["                     DELIMITED BY SIZE
+                  WS-ATPC052-CODENT                 DELIMITED BY SIZE
+                  "] - CODCONECO:["                 DELIMITED BY SIZE
+                  WS-ATPC052-CODCONECO-ALF          DELIMITED BY SIZE
+                  "]"                                DELIMITED BY SIZE
+             INTO WS-ATPC052-RETORNO-DESC
+           END-STRING
+
+      *    Registra la clave ausente en la cache de resultados
+      *    negativos
+           MOVE CT-ATPC052          TO WS-ATPCNEG-TABLA
+           MOVE WS-ATPC052-CLAVE    TO WS-ATPCNEG-CLAVE
+           PERFORM ATPCNEG-REGISTRAR
+
+      *    Persiste la excepcion en la bitacora de busquedas
+      *    fallidas
+           MOVE CT-ATPC052            TO WS-ATPCEXC-TABLA
+           MOVE WS-ATPC052-CLAVE      TO WS-ATPCEXC-CLAVE
+           MOVE WS-ATPC052-RETORNO-DESC TO WS-ATPCEXC-DESC
+           PERFORM ATPCEXC-GRABAR-EXCEPCION
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso ejecutado cuando el CONCEPTO ECONOMICO existe para la
+      * clave recibida pero WS-ATPC052-FECHA-CONSULTA no cae dentro de
+      * su ventana de vigencia FECINI/FECFIN
+       ATPC052-FUERA-VIGENCIA.
+           SET WS-ATPC052-RETORNO-INFO       TO TRUE
+           STRING "El CONCEPTO ECONOMICO existe en ATPC052 pero no "
+                                                    DELIMITED BY SIZE
+                  "estaba vigente en la fecha consultada."
+                                                    DELIMITED BY SIZE
+                  " - CODENT:["                     DELIMITED BY SIZE
+                  WS-ATPC052-CODENT                 DELIMITED BY SIZE
+                  "] - CODCONECO:["                 DELIMITED BY SIZE
+                  WS-ATPC052-CODCONECO-ALF          DELIMITED BY SIZE
+                  "] - FECHA-CONSULTA:["             DELIMITED BY SIZE
+                  WS-ATPC052-FECHA-CONSULTA         DELIMITED BY SIZE
+                  "] - VIGENCIA:["                   DELIMITED BY SIZE
+                  WS-ATPC052-TAB-FECINI (WS-ATPC052-TAB-INDICE)
+                                                    DELIMITED BY SIZE
+                  " a "                             DELIMITED BY SIZE
+                  WS-ATPC052-TAB-FECFIN (WS-ATPC052-TAB-INDICE)
+                                                    DELIMITED BY SIZE
+                  "]"                                DELIMITED BY SIZE
+             INTO WS-ATPC052-RETORNO-DESC
+           END-STRING
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC052-LISTAR-POR-VERTIENTE
+      *----------------------------------------------------------------
+      * Devuelve el catalogo completo de CONCEPTOS ECONOMICOS cargados
+      * en memoria para un CODENT+INDVERT (vertiente), en todos los
+      * niveles INDNIVAPL, en una sola llamada -- evita que el
+      * llamador tenga que hacer un ATPC052-BUSCAR-EN-ARREGLO por cada
+      * INDNIVAPL posible.
+      * Ejemplo:
+      *     MOVE WS-CODENT-A            TO WS-ATPC052-CODENT
+      *     MOVE WS-INDVERT-A           TO WS-ATPC052-INDVERT
+      *     PERFORM ATPC052-LISTAR-POR-VERTIENTE
+      *----------------------------------------------------------------
+       ATPC052-LISTAR-POR-VERTIENTE.
+           INITIALIZE WS-ATPC052-RETORNO
+                      WS-ATPC052-LISTADO
+           MOVE 0 TO WS-ATPC052-LISTADO-CANT
+
+           PERFORM VARYING WS-ATPC052-TAB-INDICE FROM 1 BY 1
+                     UNTIL WS-ATPC052-TAB-INDICE > WS-ATPC052-TAB-OCCURS
+              IF WS-ATPC052-TAB-CODENT(WS-ATPC052-TAB-INDICE) =
+                                        WS-ATPC052-CODENT
+                 AND WS-ATPC052-TAB-INDVERT(WS-ATPC052-TAB-INDICE) =
+                                        WS-ATPC052-INDVERT
+                 ADD 1 TO WS-ATPC052-LISTADO-CANT
+                 MOVE WS-ATPC052-TAB-CODENT-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-CODENT-ATR(WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-CODENT(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-CODENT(WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-INDVERT-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-INDVERT-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-INDVERT(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-INDVERT(WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-INDNIVAPL-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-INDNIVAPL-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-INDNIVAPL(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-INDNIVAPL(WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-CODCONECO-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-CODCONECO-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-CODCONECO(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-CODCONECO(WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-INDBONOPE-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-INDBONOPE-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-INDBONOPE(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-INDBONOPE(WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESCONECO-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-DESCONECO-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-DESCONECO(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-DESCONECO(WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESCONECORED-ATR
+                   (WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-DESCONECORED-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESCONECORED(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-DESCONECORED
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-INDAPLICA-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-INDAPLICA-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-INDAPLICA(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-INDAPLICA(WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-CODIMPTO-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-CODIMPTO-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-CODIMPTO(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-CODIMPTO(WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-VERTIENTE-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-VERTIENTE-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-VERTIENTE(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-VERTIENTE(WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-NIVAPLICA-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-NIVAPLICA-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-NIVAPLICA(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-NIVAPLICA(WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-SIGNO-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-SIGNO-ATR(WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-SIGNO(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-SIGNO(WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-PROCESO-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-PROCESO-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-PROCESO(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-PROCESO(WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-IDEIMPAPL-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-IDEIMPAPL-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-IDEIMPAPL(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-IDEIMPAPL(WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-INDPORTRAMO-ATR
+                   (WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-INDPORTRAMO-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-INDPORTRAMO(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-INDPORTRAMO
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-PORREF-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-PORREF-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-PORREF(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-PORREF(WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-FECALTA-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-FECALTA-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-FECALTA(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-FECALTA(WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-FECINI-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-FECINI-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-FECINI(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-FECINI(WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-FECFIN-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-FECFIN-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-FECFIN(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-FECFIN(WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-INDCONFIN-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-INDCONFIN-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-INDCONFIN(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-INDCONFIN(WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-INDAPLACR-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-INDAPLACR-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-INDAPLACR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-INDAPLACR(WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-TIPCONECO-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-TIPCONECO-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-TIPCONECO(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-TIPCONECO(WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-CODCONCEP-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-CODCONCEP-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-CODCONCEP(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-CODCONCEP(WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-INDTOPE-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-INDTOPE-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-INDTOPE(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-INDTOPE(WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-PORCOMTOP-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-PORCOMTOP-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-PORCOMTOP(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-PORCOMTOP(WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-CONTCUR-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-CONTCUR-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE WS-ATPC052-TAB-CONTCUR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-CONTCUR(WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESVERTIENTE-ATR
+                   (WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-DESVERTIENTE-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESVERTIENTE(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-DESVERTIENTE
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESNIVAPLICA-ATR
+                   (WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-DESNIVAPLICA-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESNIVAPLICA(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-DESNIVAPLICA
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESINDAPLICA-ATR
+                   (WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-DESINDAPLICA-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESINDAPLICA(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-DESINDAPLICA
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESTIPCONECO-ATR
+                   (WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-DESTIPCONECO-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESTIPCONECO(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-DESTIPCONECO
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESINDPORTRAMO-A
+                   (WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-DESINDPORTRAMO-A
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESINDPORTRAMO(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-DESINDPORTRAMO
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESCODIMPTO-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-DESCODIMPTO-ATR
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESCODIMPTO(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-DESCODIMPTO
+                   (WS-ATPC052-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-INDCONTINUAR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-LIS-INDCONTINUAR
+                   (WS-ATPC052-LISTADO-CANT)
+              END-IF
+           END-PERFORM
+
+           IF WS-ATPC052-LISTADO-CANT = 0
+              SET WS-ATPC052-RETORNO-INFO TO TRUE
+              STRING "No hay CONCEPTOS ECONOMICOS cargados para"
+                                                    DELIMITED BY SIZE
+                     " CODENT:["                    DELIMITED BY SIZE
+                     WS-ATPC052-CODENT              DELIMITED BY SIZE
+                     "] - INDVERT:["                DELIMITED BY SIZE
+                     WS-ATPC052-INDVERT             DELIMITED BY SIZE
+                     "]"                             DELIMITED BY SIZE
+                     INTO WS-ATPC052-RETORNO-DESC
+              END-STRING
+           ELSE
+              SET WS-ATPC052-RETORNO-OK TO TRUE
+           END-IF
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC052-LISTAR-CAMBIOS-DESDE
+      *----------------------------------------------------------------
+      * Extracto delta para sistemas externos: devuelve,
+      * en WS-ATPC052-DELTA-LISTADO, todas las filas de WS-ATPC052-TABLA
+      * cuya FECALTA, FECINI o FECFIN sea posterior al watermark
+      * recibido en WS-ATPC052-DESDE-FECHA (AAAA-MM-DD), de forma que
+      * un batch consumidor de MPDT052 no tenga que releer la tabla
+      * completa cuando solo cambio un puñado de filas desde su ultima
+      * corrida. Si WS-ATPC052-DESDE-FECHA viene en SPACES (sin
+      * watermark previo, ver ATPCDLT-LEER-WATERMARK) se devuelven
+      * todas las filas, ya que cualquier fecha AAAA-MM-DD cargada es
+      * mayor que SPACES.
+      * Ejemplo:
+      *     MOVE CT-ATPC052              TO WS-ATPCDLT-TABLA
+      *     PERFORM ATPCDLT-LEER-WATERMARK
+      *     IF WS-ATPCDLT-SIN-WATERMARK-SI
+      *        MOVE SPACES TO WS-ATPC052-DESDE-FECHA
+      *     ELSE
+      *        MOVE WS-ATPCDLT-CONSULTA-FECEXTRACT
+      *          TO WS-ATPC052-DESDE-FECHA
+      *     END-IF
+      *     PERFORM ATPC052-LISTAR-CAMBIOS-DESDE
+      *----------------------------------------------------------------
+       ATPC052-LISTAR-CAMBIOS-DESDE.
+           INITIALIZE WS-ATPC052-RETORNO
+                      WS-ATPC052-DELTA-LISTADO
+           MOVE 0 TO WS-ATPC052-DELTA-CANT
+
+           PERFORM VARYING WS-ATPC052-TAB-INDICE FROM 1 BY 1
+                     UNTIL WS-ATPC052-TAB-INDICE > WS-ATPC052-TAB-OCCURS
+              IF WS-ATPC052-TAB-FECALTA(WS-ATPC052-TAB-INDICE) >
+                                        WS-ATPC052-DESDE-FECHA
+              OR WS-ATPC052-TAB-FECINI(WS-ATPC052-TAB-INDICE) >
+                                        WS-ATPC052-DESDE-FECHA
+              OR WS-ATPC052-TAB-FECFIN(WS-ATPC052-TAB-INDICE) >
+                                        WS-ATPC052-DESDE-FECHA
+                 ADD 1 TO WS-ATPC052-DELTA-CANT
+                 MOVE WS-ATPC052-TAB-CODENT-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-CODENT-ATR(WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-CODENT(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-CODENT(WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-INDVERT-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-INDVERT-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-INDVERT(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-INDVERT(WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-INDNIVAPL-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-INDNIVAPL-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-INDNIVAPL(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-INDNIVAPL(WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-CODCONECO-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-CODCONECO-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-CODCONECO(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-CODCONECO(WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-INDBONOPE-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-INDBONOPE-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-INDBONOPE(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-INDBONOPE(WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESCONECO-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-DESCONECO-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-DESCONECO(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-DESCONECO(WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESCONECORED-ATR
+                   (WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-DESCONECORED-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESCONECORED(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-DESCONECORED
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-INDAPLICA-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-INDAPLICA-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-INDAPLICA(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-INDAPLICA(WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-CODIMPTO-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-CODIMPTO-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-CODIMPTO(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-CODIMPTO(WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-VERTIENTE-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-VERTIENTE-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-VERTIENTE(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-VERTIENTE(WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-NIVAPLICA-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-NIVAPLICA-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-NIVAPLICA(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-NIVAPLICA(WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-SIGNO-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-SIGNO-ATR(WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-SIGNO(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-SIGNO(WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-PROCESO-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-PROCESO-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-PROCESO(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-PROCESO(WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-IDEIMPAPL-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-IDEIMPAPL-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-IDEIMPAPL(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-IDEIMPAPL(WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-INDPORTRAMO-ATR
+                   (WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-INDPORTRAMO-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-INDPORTRAMO(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-INDPORTRAMO
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-PORREF-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-PORREF-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-PORREF(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-PORREF(WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-FECALTA-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-FECALTA-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-FECALTA(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-FECALTA(WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-FECINI-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-FECINI-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-FECINI(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-FECINI(WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-FECFIN-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-FECFIN-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-FECFIN(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-FECFIN(WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-INDCONFIN-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-INDCONFIN-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-INDCONFIN(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-INDCONFIN(WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-INDAPLACR-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-INDAPLACR-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-INDAPLACR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-INDAPLACR(WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-TIPCONECO-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-TIPCONECO-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-TIPCONECO(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-TIPCONECO(WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-CODCONCEP-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-CODCONCEP-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-CODCONCEP(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-CODCONCEP(WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-INDTOPE-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-INDTOPE-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-INDTOPE(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-INDTOPE(WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-PORCOMTOP-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-PORCOMTOP-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-PORCOMTOP(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-PORCOMTOP(WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-CONTCUR-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-CONTCUR-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE WS-ATPC052-TAB-CONTCUR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-CONTCUR(WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESVERTIENTE-ATR
+                   (WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-DESVERTIENTE-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESVERTIENTE(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-DESVERTIENTE
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESNIVAPLICA-ATR
+                   (WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-DESNIVAPLICA-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESNIVAPLICA(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-DESNIVAPLICA
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESINDAPLICA-ATR
+                   (WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-DESINDAPLICA-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESINDAPLICA(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-DESINDAPLICA
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESTIPCONECO-ATR
+                   (WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-DESTIPCONECO-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESTIPCONECO(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-DESTIPCONECO
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESINDPORTRAMO-A
+                   (WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-DESINDPORTRAMO-A
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESINDPORTRAMO(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-DESINDPORTRAMO
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESCODIMPTO-ATR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-DESCODIMPTO-ATR
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-DESCODIMPTO(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-DESCODIMPTO
+                   (WS-ATPC052-DELTA-CANT)
+                 MOVE
+                   WS-ATPC052-TAB-INDCONTINUAR(WS-ATPC052-TAB-INDICE)
+                   TO WS-ATPC052-DLT-INDCONTINUAR
+                   (WS-ATPC052-DELTA-CANT)
+              END-IF
+           END-PERFORM
+
+           SET WS-ATPC052-RETORNO-OK TO TRUE
+           .

@@ -0,0 +1,45 @@
+      *----------------------------------------------------------------
+      * Libreria de utilidad para validacion cruzada de CODENT entre
+      * las representaciones alfanumerica y numerica usadas por las
+      * distintas tablas ATPCxxx
+      *
+      * Dependencias:
+      *  - Debe estar declarada la rutina para manejo de errores
+      *    888888-LOGGEAR-TRANSACCION
+      *
+      * Procesos de uso Publicos:
+      *  - ATPCVAL-VALIDAR-CODENT
+      *----------------------------------------------------------------
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPCVAL-VALIDAR-CODENT
+      *----------------------------------------------------------------
+      * Antes de invocar, cargar WS-ATPCVAL-CODENT-ALF con el CODENT a
+      * validar. Al retornar, si WS-ATPCVAL-RETORNO-OK, el CODENT es
+      * valido en ambas representaciones y WS-ATPCVAL-CODENT-NUM queda
+      * disponible para las tablas que lo requieren en forma numerica.
+      * Ejemplo:
+      *     MOVE WS-ATPC021-TAB-CODENT(WS-ATPC021-TAB-INDICE)
+      *       TO WS-ATPCVAL-CODENT-ALF
+      *     PERFORM ATPCVAL-VALIDAR-CODENT
+      *     IF WS-ATPCVAL-RETORNO-ERROR
+      *        DISPLAY WS-ATPCVAL-RETORNO-DESC
+      *     END-IF
+      *----------------------------------------------------------------
+       ATPCVAL-VALIDAR-CODENT.
+           INITIALIZE WS-ATPCVAL-RETORNO
+
+           IF WS-ATPCVAL-CODENT-ALF NOT NUMERIC
+              SET WS-ATPCVAL-RETORNO-ERROR TO TRUE
+              STRING "CODENT [" DELIMITED BY SIZE
+                     WS-ATPCVAL-CODENT-ALF  DELIMITED BY SIZE
+                     "] no es numerico -- incompatible con las "
+                       DELIMITED BY SIZE
+                     "tablas ATPCxxx que declaran CODENT PIC 9(04)"
+                       DELIMITED BY SIZE
+                INTO WS-ATPCVAL-RETORNO-DESC
+           ELSE
+              SET WS-ATPCVAL-RETORNO-OK TO TRUE
+           END-IF
+           .

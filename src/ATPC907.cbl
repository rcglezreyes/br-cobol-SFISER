@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATPC907.
+      *----------------------------------------------------------------
+      * Programa batch de reporte de compliance: vuelca en un archivo
+      * secuencial, para cada CODENT + CODESTCTA cargado en memoria en
+      * WS-ATPC175-TABLA, si el estado de cuenta tiene configurado un
+      * codigo de bloqueo (CODBLQ) y si admite continuar cargando deuda
+      * (INDACEDEU), para que compliance de cobranzas pueda auditar la
+      * configuracion sin leer MPDT175 en crudo.
+      *
+      * Si el arreglo WS-ATPC175-TABLA aun no fue cargado en esta
+      * ejecucion, ATPC175-CARGAR-ARREGLO lo carga antes del volcado
+      * (el guard de la propia libreria evita una doble carga).
+      *
+      * Dependencias:
+      *  - Debe estar declarada la rutina para manejo de errores
+      *    888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-ATPC907 ASSIGN TO "ATPC907.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Requerido porque ATPC175-CARGAR-ARREGLO graba una fila de
+      * control compartida -- ver ATPCCTL-CTL.cpy
+           SELECT CTL-CARGAS ASSIGN TO "ATPCCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCCTL-STATUS.
+      * Requerido porque ATPC175-CARGAR-ARREGLO graba una fila en la
+      * bitacora de auditoria persistente -- ver
+      * ATPCAUD-AUD.cpy
+           SELECT AUD-CARGAS ASSIGN TO "ATPCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCAUD-STATUS.
+           SELECT EXC-EXCEPCIONES ASSIGN TO "ATPCEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCEXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ATPCCTL-CTL".
+       COPY "ATPCAUD-AUD".
+       COPY "ATPCEXC-EXC".
+
+       FD  RPT-ATPC907
+           RECORDING MODE IS F.
+       01  RPT-ATPC907-REG                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY "CONSTANTES".
+
+       01  WS-MQCOPY.
+           COPY "MQCOPY".
+
+       COPY "MPMLOG".
+
+       COPY "ATPC175-WS".
+       COPY "ATPC096-WS".
+       COPY "ATPCCTL-WS".
+       COPY "ATPCAUD-WS".
+       COPY "ATPCNEG-WS".
+       COPY "ATPCEXC-WS".
+
+      * Linea de encabezado del reporte
+       01  WS-ATPC907-LINEA-ENCAB.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 FILLER                       PIC X(04) VALUE "COD.".
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 FILLER                       PIC X(04) VALUE "ESTA".
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 FILLER                       PIC X(04) VALUE "BLQ.".
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 FILLER                       PIC X(30) VALUE
+              "DESCRIPCION BLOQUEO".
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 FILLER                       PIC X(14) VALUE
+              "ACEPTA DEUDA".
+
+      * Linea de detalle del reporte (una por CODENT+CODESTCTA cargado)
+       01  WS-ATPC907-LINEA-DET.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-ATPC907-DET-CODENT        PIC X(04).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-ATPC907-DET-CODESTCTA     PIC 9(02).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-ATPC907-DET-CODBLQ        PIC 9(02).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-ATPC907-DET-DESBLQ        PIC X(30).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-ATPC907-DET-INDACEDEU     PIC X(14).
+
+      * Contadores del resumen final
+       77  WS-ATPC907-TOTAL                    PIC 9(04) VALUE ZERO.
+       77  WS-ATPC907-TOTAL-BLOQ               PIC 9(04) VALUE ZERO.
+       77  WS-ATPC907-TOTAL-ACEDEU             PIC 9(04) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC907-PRINCIPAL
+      *----------------------------------------------------------------
+       ATPC907-PRINCIPAL.
+           PERFORM ATPCCTL-INICIALIZAR-CONTROL
+
+           PERFORM ATPC175-CARGAR-ARREGLO
+
+           OPEN OUTPUT RPT-ATPC907
+
+           PERFORM ATPC907-ESCRIBIR-ENCABEZADO
+
+           PERFORM VARYING WS-ATPC175-TAB-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC175-TAB-INDICE >
+                         WS-ATPC175-TAB-OCCURS
+              PERFORM ATPC907-ESCRIBIR-DETALLE
+           END-PERFORM
+
+           CLOSE RPT-ATPC907
+
+           DISPLAY "ATPC907: reporte generado con "
+                   WS-ATPC907-TOTAL " estado(s) de cuenta -- "
+                   WS-ATPC907-TOTAL-BLOQ " con bloqueo, "
+                   WS-ATPC907-TOTAL-ACEDEU " aceptan deuda"
+
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC907-ESCRIBIR-ENCABEZADO
+      *----------------------------------------------------------------
+       ATPC907-ESCRIBIR-ENCABEZADO.
+           WRITE RPT-ATPC907-REG FROM WS-ATPC907-LINEA-ENCAB
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC907-ESCRIBIR-DETALLE
+      *----------------------------------------------------------------
+       ATPC907-ESCRIBIR-DETALLE.
+           MOVE SPACES TO WS-ATPC907-LINEA-DET
+
+           ADD 1 TO WS-ATPC907-TOTAL
+
+           MOVE WS-ATPC175-TAB-CODENT(WS-ATPC175-TAB-INDICE)
+             TO WS-ATPC907-DET-CODENT
+           MOVE WS-ATPC175-TAB-CODESTCTA(WS-ATPC175-TAB-INDICE)
+             TO WS-ATPC907-DET-CODESTCTA
+           MOVE WS-ATPC175-TAB-CODBLQ(WS-ATPC175-TAB-INDICE)
+             TO WS-ATPC907-DET-CODBLQ
+           MOVE WS-ATPC175-TAB-DESBLQ(WS-ATPC175-TAB-INDICE)
+             TO WS-ATPC907-DET-DESBLQ
+
+           IF WS-ATPC175-TAB-CODBLQ(WS-ATPC175-TAB-INDICE) NOT = 0
+              ADD 1 TO WS-ATPC907-TOTAL-BLOQ
+           END-IF
+
+           IF WS-ATPC175-TAB-INDACEDEU(WS-ATPC175-TAB-INDICE) = "S"
+              MOVE "SI"              TO WS-ATPC907-DET-INDACEDEU
+              ADD 1 TO WS-ATPC907-TOTAL-ACEDEU
+           ELSE
+              MOVE "NO"              TO WS-ATPC907-DET-INDACEDEU
+           END-IF
+
+           WRITE RPT-ATPC907-REG FROM WS-ATPC907-LINEA-DET
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: 888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+      * Rutina de traza de entrada/salida de las librerias ATPCxxx
+      * invocadas por este programa (documentada como dependencia del
+      * host en el encabezado de cada libreria ATPCnnn-PR). Este
+      * programa batch la resuelve volcando la transaccion a consola;
+      * un programa en linea podria resolver esta misma rutina contra
+      * su propio log de transacciones.
+       888888-LOGGEAR-TRANSACCION.
+           DISPLAY INDICADOR_I-O OF MPMLOG " "
+                   CODIGO_RUTINA OF MPMLOG " "
+                   MENSAJE_COPY  OF MPMLOG
+           .
+
+       COPY "ATPC175-PR".
+       COPY "ATPC096-PR".
+       COPY "ATPCCTL-PR".
+       COPY "ATPCAUD-PR".
+       COPY "ATPCNEG-PR".
+       COPY "ATPCEXC-PR".

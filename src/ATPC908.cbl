@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATPC908.
+      *----------------------------------------------------------------
+      * Transaccion online (estilo consola, ver ATPC902) para el alta
+      * autorizada de un nuevo CODMAR + INDTIPT en MPDT026, sin
+      * depender de que el equipo de base de datos actualice MPDT026
+      * "a mano" y de que se reinicie la region para que
+      * ATPC026-CARGAR-ARREGLO lo vea.
+      *
+      * Solicita al operador su codigo de autorizacion y los datos del
+      * nuevo Tipo de Tarjeta, invoca ATPC026-GRABAR-EN-MPDT026 (que
+      * valida la autorizacion, graba en MPDT026 vía CT-ATPC026 y, si
+      * la escritura fue aceptada, fuerza de inmediato
+      * ATPC026-RECARGAR-ARREGLO) e informa el resultado.
+      *
+      * Dependencias:
+      *  - Debe estar declarada la rutina para manejo de errores
+      *    888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Requerido porque ATPC026-CARGAR-ARREGLO graba una fila de
+      * control compartida -- ver ATPCCTL-CTL.cpy
+           SELECT CTL-CARGAS ASSIGN TO "ATPCCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCCTL-STATUS.
+      * Requerido porque ATPC026-CARGAR-ARREGLO graba una fila en la
+      * bitacora de auditoria persistente -- ver
+      * ATPCAUD-AUD.cpy
+           SELECT AUD-CARGAS ASSIGN TO "ATPCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCAUD-STATUS.
+           SELECT EXC-EXCEPCIONES ASSIGN TO "ATPCEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCEXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ATPCCTL-CTL".
+       COPY "ATPCAUD-AUD".
+       COPY "ATPCEXC-EXC".
+
+       WORKING-STORAGE SECTION.
+       COPY "CONSTANTES".
+
+       01  WS-MQCOPY.
+           COPY "MQCOPY".
+
+       COPY "MPMLOG".
+
+       COPY "ATPC026-WS".
+       COPY "ATPC096-WS".
+       COPY "ATPCCTL-WS".
+       COPY "ATPCAUD-WS".
+       COPY "ATPCNEG-WS".
+       COPY "ATPCEXC-WS".
+
+      * Campos numericos ingresados por consola en formato alfanumerico
+      * (ACCEPT ... FROM CONSOLE no valida PIC 9, ver conversion en
+      * ATPC908-LEER-DATOS)
+       01  WS-ATPC908-CODENT-ALF            PIC X(04).
+       01  WS-ATPC908-CODMAR-ALF            PIC X(02).
+       01  WS-ATPC908-INDTIPT-ALF           PIC X(02).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC908-PRINCIPAL
+      *----------------------------------------------------------------
+       ATPC908-PRINCIPAL.
+           PERFORM ATPCCTL-INICIALIZAR-CONTROL
+           PERFORM ATPC026-CARGAR-ARREGLO
+
+           PERFORM ATPC908-LEER-DATOS
+
+           PERFORM ATPC026-GRABAR-EN-MPDT026
+
+           IF WS-ATPC026-RETORNO-OK
+              DISPLAY "ATPC908: alta registrada en MPDT026 -- "
+                      "ATPC026 recargado en memoria -- CODENT ["
+                      WS-ATPC026-ALTA-CODENT "] CODMAR ["
+                      WS-ATPC026-ALTA-CODMAR "] INDTIPT ["
+                      WS-ATPC026-ALTA-INDTIPT "]"
+           ELSE
+              DISPLAY "ATPC908: alta RECHAZADA -- "
+                      WS-ATPC026-RETORNO-DESC
+           END-IF
+
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC908-LEER-DATOS
+      *----------------------------------------------------------------
+      * Arma WS-ATPC026-ALTA a partir de los datos ingresados por el
+      * operador. La conversion de los campos numericos a traves de
+      * un intermedio alfanumerico evita un ACCEPT directo sobre un
+      * PIC 9, que en GnuCOBOL puede fallar con un valor no numerico
+      * tipeado por error
+      *----------------------------------------------------------------
+       ATPC908-LEER-DATOS.
+           INITIALIZE WS-ATPC026-ALTA
+
+           DISPLAY "ATPC908: ingrese su codigo de operador autorizado "
+                   "(8 car.)"
+           ACCEPT WS-ATPC026-ALTA-CODOPER FROM CONSOLE
+
+           DISPLAY "ATPC908: ingrese el CODENT (4 car.)"
+           ACCEPT WS-ATPC908-CODENT-ALF FROM CONSOLE
+           MOVE WS-ATPC908-CODENT-ALF TO WS-ATPC026-ALTA-CODENT
+
+           DISPLAY "ATPC908: ingrese el CODMAR nuevo (2 car.)"
+           ACCEPT WS-ATPC908-CODMAR-ALF FROM CONSOLE
+           MOVE WS-ATPC908-CODMAR-ALF TO WS-ATPC026-ALTA-CODMAR
+
+           DISPLAY "ATPC908: ingrese la descripcion de la marca "
+                   "(30 car.)"
+           ACCEPT WS-ATPC026-ALTA-DESMAR FROM CONSOLE
+
+           DISPLAY "ATPC908: ingrese el INDTIPT nuevo (2 car.)"
+           ACCEPT WS-ATPC908-INDTIPT-ALF FROM CONSOLE
+           MOVE WS-ATPC908-INDTIPT-ALF TO WS-ATPC026-ALTA-INDTIPT
+
+           DISPLAY "ATPC908: ingrese la clase (4 car.)"
+           ACCEPT WS-ATPC026-ALTA-CLASE FROM CONSOLE
+
+           DISPLAY "ATPC908: ingrese la descripcion del tipo de "
+                   "tarjeta (30 car.)"
+           ACCEPT WS-ATPC026-ALTA-DESTIPT FROM CONSOLE
+
+           DISPLAY "ATPC908: ingrese la descripcion reducida (10 car.)"
+           ACCEPT WS-ATPC026-ALTA-DESTIPTRED FROM CONSOLE
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: 888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+      * Rutina de traza de entrada/salida de las librerias ATPCxxx
+      * invocadas por este programa (documentada como dependencia del
+      * host en el encabezado de cada libreria ATPCnnn-PR). Este
+      * programa batch la resuelve volcando la transaccion a consola;
+      * un programa en linea podria resolver esta misma rutina contra
+      * su propio log de transacciones.
+       888888-LOGGEAR-TRANSACCION.
+           DISPLAY INDICADOR_I-O OF MPMLOG " "
+                   CODIGO_RUTINA OF MPMLOG " "
+                   MENSAJE_COPY  OF MPMLOG
+           .
+
+       COPY "ATPC026-PR".
+       COPY "ATPC096-PR".
+       COPY "ATPCCTL-PR".
+       COPY "ATPCAUD-PR".
+       COPY "ATPCNEG-PR".
+       COPY "ATPCEXC-PR".

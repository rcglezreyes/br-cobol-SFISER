@@ -10,7 +10,12 @@
       * Datos de salida:
       *  - WS-ATPC059-RESPUESTA.
       *
-      * Nota: 
+      * Checkpoint de reanudacion (ver src/ATPC059-CKP.cpy):
+      *   El programa que invoca ATPC059-CARGAR-ARREGLO debe declarar
+      *   las SELECT/FD documentadas en ATPC059-CKP.cpy para que la
+      *   carga pueda grabar y leer su checkpoint de reanudacion.
+      *
+      * Nota:
       *   Segun la definicion en el archivo MPM0059 son 70 ocurrencias
       *   es decir que en una lectura puede devolver hasta 70 items
       *   [10      MP059-DETALLE OCCURS 70.]
@@ -40,8 +45,62 @@
 
       * Manejo dinamico de la cantidad total de ocurrencias del arreglo WS-ATPC059-TAB
        77  WS-ATPC059-TAB-OCCURS              PIC 9(04).
-       
-      * Arreglo o Tabla en memoria 
+
+      * Cantidad maxima de elementos que admite el arreglo
+      * WS-ATPC059-TAB (debe coincidir con el limite superior del
+      * OCCURS de WS-ATPC059-TABLA)
+       78  WS-ATPC059-TAB-MAX-FISICO      VALUE 1000.
+
+      * Cantidad maxima OPERATIVA (umbral de alarma usado por
+      * ATPC059-CARGAR-ARREGLO). Por defecto igual al maximo
+      * fisico, pero configurable en forma operativa -- sin
+      * recompilar -- mediante ATPC059-CONFIGURAR-TAB-MAX, hasta
+      * el limite de WS-ATPC059-TAB-MAX-FISICO
+       77  WS-ATPC059-TAB-MAX             PIC 9(04) VALUE 1000.
+
+      * Valor de entrada para ATPC059-CONFIGURAR-TAB-MAX (parm de
+      * arranque o fila de tabla de control leida por el programa
+      * llamador)
+       77  WS-ATPC059-TAB-MAX-PARM        PIC 9(04).
+
+      * Contador de iteraciones del bucle de paginacion de
+      * ATPC059-CARGAR-ARREGLO y tope maximo admitido. Si el marcador
+      * de continuacion de MPDT059 llegara corrupto y nunca reportara
+      * MQCOPY-IND-MAS-DATOS = CT-N, este tope evita un bucle infinito
+       77  WS-ATPC059-CARGA-ITER               PIC 9(05).
+       78  WS-ATPC059-CARGA-ITER-MAX           VALUE 1000.
+
+      * Fecha y hora de la ultima carga del arreglo en memoria
+       77  WS-ATPC059-FECCARGA                PIC 9(08).
+       77  WS-ATPC059-HORCARGA                PIC 9(06).
+
+      * Instrumentacion de tiempo transcurrido de ATPC059-CARGAR-ARREGLO
+      * (bracket inicio/fin en hundredths of second, HHMMSSCC) --
+      * para tendencia de performance del batch de carga. No
+      * contempla que la carga cruce la medianoche (igual que el
+      * resto del reloj de este programa, que usa ACCEPT FROM TIME/
+      * DATE sin ajuste de rollover).
+       77  WS-ATPC059-INICIO-CARGA             PIC 9(08).
+       77  WS-ATPC059-FIN-CARGA                PIC 9(08).
+       77  WS-ATPC059-DURACION-CARGA           PIC 9(08).
+
+      * Bandera de control: indica si ATPC059-LEER-CHECKPOINT encontro
+      * un checkpoint valido con el que reanudar una carga interrumpida
+       01  FILLER                          PIC 9(01).
+           88 WS-ATPC059-CKP-HAY-DATOS     VALUE 1 WHEN FALSE 0.
+
+      * Estado de archivo (FILE STATUS) de los archivos de checkpoint
+      * CKP059-DAT / CKP059-CTL, declarados por el programa invocante
+      * (ver src/ATPC059-CKP.cpy)
+       77  WS-ATPC059-CKP-STATUS           PIC X(02).
+
+      * Datos de salida de ATPC059-OBTENER-ESTADO
+       01  WS-ATPC059-ESTADO.
+           05  WS-ATPC059-ESTADO-CANTIDAD  PIC 9(04).
+           05  WS-ATPC059-ESTADO-FECCARGA  PIC 9(08).
+           05  WS-ATPC059-ESTADO-HORCARGA  PIC 9(06).
+
+      * Arreglo o Tabla en memoria
        01  WS-ATPC059-TABLA.
            05 WS-ATPC059-TAB OCCURS 1 TO 1000
                              DEPENDING ON WS-ATPC059-TAB-OCCURS
@@ -84,8 +143,35 @@
 
 
 
-      * Registro para E/S de datos del proceso 
-      * Representacion del registro del MP059 
+      * Entrada de ATPC059-BUSCAR-POR-CODCONECO: CODENT + CODCONECO
+       01  WS-ATPC059-CODCONECO-CLAVE.
+           05  WS-ATPC059-CODCONECO-CODENT     PIC X(4).
+           05  WS-ATPC059-CODCONECO-BUSQ       PIC 9(4).
+
+      * Cantidad de elementos devueltos por ATPC059-BUSCAR-POR-CODCONECO
+       77  WS-ATPC059-CODCONECO-CANT      PIC 9(04).
+
+      * Arreglo de salida con todos los TIPOFAC que aplican un
+      * CODCONECO dado, para un CODENT -- usado por
+      * ATPC059-BUSCAR-POR-CODCONECO
+       01  WS-ATPC059-CODCONECO-LISTADO.
+           05  WS-ATPC059-CCL OCCURS 1 TO 1000
+                              DEPENDING ON WS-ATPC059-CODCONECO-CANT.
+               10  WS-ATPC059-CCL-CODENT-ATR       PIC X(1).
+               10  WS-ATPC059-CCL-CODENT           PIC X(4).
+               10  WS-ATPC059-CCL-INDNORCOR-ATR    PIC X(1).
+               10  WS-ATPC059-CCL-INDNORCOR        PIC 9(1).
+               10  WS-ATPC059-CCL-TIPOFAC-ATR      PIC X(1).
+               10  WS-ATPC059-CCL-TIPOFAC          PIC 9(4).
+               10  WS-ATPC059-CCL-DESTIPFAC-ATR    PIC X(1).
+               10  WS-ATPC059-CCL-DESTIPFAC        PIC X(30).
+               10  WS-ATPC059-CCL-INDAPLCON-ATR    PIC X(1).
+               10  WS-ATPC059-CCL-INDAPLCON        PIC X(1).
+               10  WS-ATPC059-CCL-INDAPLDEBCRE-ATR PIC X(1).
+               10  WS-ATPC059-CCL-INDAPLDEBCRE     PIC 9(1).
+
+      * Registro para E/S de datos del proceso
+      * Representacion del registro del MP059
        01  WS-ATPC059.
            05  WS-ATPC059-CLAVE.
               10 WS-ATPC059-CODENT                    PIC X(4).
@@ -126,4 +212,10 @@
                88  WS-ATPC059-RETORNO-OK     VALUE 0.
                88  WS-ATPC059-RETORNO-INFO   VALUE 1.
                88  WS-ATPC059-RETORNO-ERROR  VALUE 9.
-           05  WS-ATPC059-RETORNO-DESC       PIC X(1000).
\ No newline at end of file
+           05  WS-ATPC059-RETORNO-DESC       PIC X(1000).
+
+      * Salida de ATPC059-HAY-CAMBIOS -- ver ATPC059-PR.cpy
+       01  WS-ATPC059-CAMBIOS.
+           05  WS-ATPC059-HAY-CAMBIOS-IND      PIC X(01).
+               88  WS-ATPC059-HAY-CAMBIOS-SI   VALUE "S".
+               88  WS-ATPC059-HAY-CAMBIOS-NO   VALUE "N".

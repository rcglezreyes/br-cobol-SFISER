@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATPC912.
+      *----------------------------------------------------------------
+      * Programa batch de precarga operativa (bulk-preload) de ATPC021:
+      * el operador ingresa, por consola, la cantidad de CODENT que
+      * quiere calentar en memoria y luego cada uno de esos CODENT.
+      * ATPC021-CARGAR-ARREGLO ya carga siempre la tabla completa (no
+      * admite un filtro de carga parcial), asi que
+      * la "precarga" que agrega este programa es, en los hechos, una
+      * lista de control: carga la tabla completa y despues verifica,
+      * CODENT por CODENT segun la lista del operador, que cada uno
+      * quedo efectivamente en memoria, dejando un reporte con el
+      * resultado. Esto le da a operaciones control explicito sobre
+      * que entidades deben estar garantizadas en memoria antes de
+      * abrir la ventana online, en lugar de descubrirlo recien cuando
+      * la primera transaccion de esa entidad falla.
+      *
+      * No se usa ATPC021-BUSCAR-EN-ARREGLO para la verificacion
+      * porque exige la clave completa; aqui solo se conoce el CODENT,
+      * asi que se recorre el arreglo en memoria linealmente -- la
+      * misma "verificacion equivalente" que ya usan ATPC902 y
+      * ATPC911 para este mismo problema.
+      *
+      * Dependencias:
+      *  - Debe estar declarada la rutina para manejo de errores
+      *    888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-ATPC912 ASSIGN TO "ATPC912.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Requeridos porque ATPC021-CARGAR-ARREGLO graba una fila de
+      * control compartida y una fila en la bitacora de
+      * auditoria persistente
+           SELECT CTL-CARGAS ASSIGN TO "ATPCCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCCTL-STATUS.
+           SELECT AUD-CARGAS ASSIGN TO "ATPCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCAUD-STATUS.
+           SELECT EXC-EXCEPCIONES ASSIGN TO "ATPCEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCEXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ATPCCTL-CTL".
+       COPY "ATPCAUD-AUD".
+       COPY "ATPCEXC-EXC".
+
+       FD  RPT-ATPC912
+           RECORDING MODE IS F.
+       01  RPT-ATPC912-REG                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "CONSTANTES".
+
+       01  WS-MQCOPY.
+           COPY "MQCOPY".
+
+       COPY "MPMLOG".
+
+       COPY "ATPC021-WS".
+       COPY "ATPCCTL-WS".
+       COPY "ATPCAUD-WS".
+       COPY "ATPCNEG-WS".
+       COPY "ATPCEXC-WS".
+
+      * Cantidad maxima de CODENT que el operador puede pedir precargar
+      * en una misma corrida
+       78  WS-ATPC912-CANT-MAX               VALUE 50.
+
+      * Cantidad de CODENT informada por el operador, en formato
+      * alfanumerico (ACCEPT ... FROM CONSOLE no valida PIC 9, ver
+      * conversion en ATPC912-LEER-LISTA, mismo idioma que
+      * ATPC908-LEER-DATOS)
+       77  WS-ATPC912-CANT-ALF               PIC X(02).
+       77  WS-ATPC912-CANT-PARM              PIC 9(02).
+
+      * Lista de CODENT a verificar, ingresada por consola
+       01  WS-ATPC912-LISTA.
+           05  WS-ATPC912-LISTA-CODENT OCCURS 50 TIMES
+                                        PIC X(04).
+
+      * Indice sobre la lista ingresada por el operador
+       77  WS-ATPC912-INDICE                 PIC 9(04).
+
+      * Indice auxiliar para el recorrido lineal de WS-ATPC021-TABLA
+       77  WS-ATPC912-SCAN-INDICE            PIC 9(04).
+
+      * Bandera de resultado de la verificacion de un CODENT
+       01  FILLER                            PIC 9(01).
+           88  WS-ATPC912-CODENT-OK          VALUE 1 WHEN FALSE 0.
+
+      * Cantidad de CODENT de la lista que no quedaron en memoria
+       77  WS-ATPC912-TOTAL-FALTANTES        PIC 9(04) VALUE ZERO.
+
+      * Linea de encabezado del reporte
+       01  WS-ATPC912-LINEA-ENCAB.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  FILLER                        PIC X(60) VALUE
+               "ATPC912 - PRECARGA OPERATIVA DE ATPC021 (ENTIDADES)".
+
+      * Linea de detalle del reporte (una por CODENT solicitado)
+       01  WS-ATPC912-LINEA-DET.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  FILLER                        PIC X(08) VALUE "CODENT: ".
+           05  WS-ATPC912-DET-CODENT         PIC X(04).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  WS-ATPC912-DET-ESTADO         PIC X(30).
+
+      * Linea de resumen final del reporte
+       01  WS-ATPC912-LINEA-RESUMEN.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  FILLER                        PIC X(30) VALUE
+               "CODENT sin cargar en memoria: ".
+           05  WS-ATPC912-RES-FALTANTES      PIC 9(04).
+           05  FILLER                        PIC X(04) VALUE SPACES.
+           05  FILLER                        PIC X(11) VALUE
+               "de un total".
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  WS-ATPC912-RES-SOLICITADOS    PIC 9(04).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC912-PRINCIPAL
+      *----------------------------------------------------------------
+       ATPC912-PRINCIPAL.
+           PERFORM ATPC912-LEER-LISTA
+
+           PERFORM ATPCCTL-INICIALIZAR-CONTROL
+           PERFORM ATPC021-CARGAR-ARREGLO
+
+           OPEN OUTPUT RPT-ATPC912
+           WRITE RPT-ATPC912-REG FROM WS-ATPC912-LINEA-ENCAB
+
+           PERFORM VARYING WS-ATPC912-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC912-INDICE > WS-ATPC912-CANT-PARM
+              PERFORM ATPC912-VERIFICAR-Y-ESCRIBIR
+           END-PERFORM
+
+           MOVE SPACES TO WS-ATPC912-LINEA-RESUMEN
+           MOVE WS-ATPC912-TOTAL-FALTANTES
+             TO WS-ATPC912-RES-FALTANTES
+           MOVE WS-ATPC912-CANT-PARM TO WS-ATPC912-RES-SOLICITADOS
+           WRITE RPT-ATPC912-REG FROM WS-ATPC912-LINEA-RESUMEN
+
+           CLOSE RPT-ATPC912
+
+           DISPLAY "ATPC912: precarga verificada -- "
+                   WS-ATPC912-TOTAL-FALTANTES
+                   " de " WS-ATPC912-CANT-PARM
+                   " CODENT solicitado(s) no estan en memoria"
+
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC912-LEER-LISTA
+      *----------------------------------------------------------------
+      * Pide la cantidad de CODENT a precargar (acotada a
+      * WS-ATPC912-CANT-MAX) y luego cada CODENT de la lista
+      *----------------------------------------------------------------
+       ATPC912-LEER-LISTA.
+           DISPLAY "ATPC912: cuantos CODENT desea precargar (1 a "
+                   WS-ATPC912-CANT-MAX ")"
+           ACCEPT WS-ATPC912-CANT-ALF FROM CONSOLE
+           MOVE WS-ATPC912-CANT-ALF TO WS-ATPC912-CANT-PARM
+
+           IF WS-ATPC912-CANT-PARM > WS-ATPC912-CANT-MAX
+              DISPLAY "ATPC912 - ALERTA: cantidad ["
+                 WS-ATPC912-CANT-PARM "] fuera de rango -- se usa "
+                 "el maximo [" WS-ATPC912-CANT-MAX "]"
+              MOVE WS-ATPC912-CANT-MAX TO WS-ATPC912-CANT-PARM
+           END-IF
+
+           PERFORM VARYING WS-ATPC912-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC912-INDICE > WS-ATPC912-CANT-PARM
+              DISPLAY "ATPC912: ingrese CODENT " WS-ATPC912-INDICE
+                      " de " WS-ATPC912-CANT-PARM " (4 car.)"
+              ACCEPT WS-ATPC912-LISTA-CODENT(WS-ATPC912-INDICE)
+                     FROM CONSOLE
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC912-VERIFICAR-Y-ESCRIBIR
+      *----------------------------------------------------------------
+      * Verifica si el CODENT WS-ATPC912-INDICE de la lista quedo
+      * cargado en WS-ATPC021-TABLA y escribe la linea de detalle
+      * correspondiente en el reporte
+      *----------------------------------------------------------------
+       ATPC912-VERIFICAR-Y-ESCRIBIR.
+           SET WS-ATPC912-CODENT-OK TO FALSE
+           PERFORM VARYING WS-ATPC912-SCAN-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC912-SCAN-INDICE > WS-ATPC021-TAB-OCCURS
+              IF WS-ATPC021-TAB-CODENT(WS-ATPC912-SCAN-INDICE)
+                 = WS-ATPC912-LISTA-CODENT(WS-ATPC912-INDICE)
+                 SET WS-ATPC912-CODENT-OK TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           MOVE SPACES TO WS-ATPC912-LINEA-DET
+           MOVE WS-ATPC912-LISTA-CODENT(WS-ATPC912-INDICE)
+             TO WS-ATPC912-DET-CODENT
+
+           IF WS-ATPC912-CODENT-OK
+              MOVE "CARGADO EN MEMORIA" TO WS-ATPC912-DET-ESTADO
+           ELSE
+              MOVE "NO ENCONTRADO EN MPDT021"
+                TO WS-ATPC912-DET-ESTADO
+              ADD 1 TO WS-ATPC912-TOTAL-FALTANTES
+           END-IF
+
+           WRITE RPT-ATPC912-REG FROM WS-ATPC912-LINEA-DET
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: 888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+      * Rutina de traza de entrada/salida de las librerias ATPCxxx
+      * invocadas por este programa (documentada como dependencia del
+      * host en el encabezado de cada libreria ATPCnnn-PR). Este
+      * programa batch la resuelve volcando la transaccion a consola;
+      * un programa en linea podria resolver esta misma rutina contra
+      * su propio log de transacciones.
+       888888-LOGGEAR-TRANSACCION.
+           DISPLAY INDICADOR_I-O OF MPMLOG " "
+                   CODIGO_RUTINA OF MPMLOG " "
+                   MENSAJE_COPY  OF MPMLOG
+           .
+
+       COPY "ATPC021-PR".
+       COPY "ATPCCTL-PR".
+       COPY "ATPCAUD-PR".
+       COPY "ATPCNEG-PR".
+       COPY "ATPCEXC-PR".

@@ -40,7 +40,41 @@
 
       * Manejo dinamico de la cantidad total de ocurrencias del arreglo WS-ATPC086-TAB
        77  WS-ATPC086-TAB-OCCURS              PIC 9(04).
-       
+
+      * Cantidad maxima de elementos que admite el arreglo
+      * WS-ATPC086-TAB (debe coincidir con el limite superior del
+      * OCCURS de WS-ATPC086-TABLA)
+       78  WS-ATPC086-TAB-MAX-FISICO      VALUE 100.
+
+      * Cantidad maxima OPERATIVA (umbral de alarma usado por
+      * ATPC086-CARGAR-ARREGLO). Por defecto igual al maximo
+      * fisico, pero configurable en forma operativa -- sin
+      * recompilar -- mediante ATPC086-CONFIGURAR-TAB-MAX, hasta
+      * el limite de WS-ATPC086-TAB-MAX-FISICO
+       77  WS-ATPC086-TAB-MAX             PIC 9(04) VALUE 100.
+
+      * Valor de entrada para ATPC086-CONFIGURAR-TAB-MAX (parm de
+      * arranque o fila de tabla de control leida por el programa
+      * llamador)
+       77  WS-ATPC086-TAB-MAX-PARM        PIC 9(04).
+
+      * Contador de iteraciones del bucle de paginacion de
+      * ATPC086-CARGAR-ARREGLO y tope maximo admitido. Si el marcador
+      * de continuacion de MPDT086 llegara corrupto y nunca reportara
+      * MQCOPY-IND-MAS-DATOS = CT-N, este tope evita un bucle infinito
+       77  WS-ATPC086-CARGA-ITER              PIC 9(05).
+       78  WS-ATPC086-CARGA-ITER-MAX          VALUE 1000.
+
+      * Fecha y hora de la ultima carga del arreglo en memoria
+       77  WS-ATPC086-FECCARGA                PIC 9(08).
+       77  WS-ATPC086-HORCARGA                PIC 9(06).
+
+      * Datos de salida de ATPC086-OBTENER-ESTADO
+       01  WS-ATPC086-ESTADO.
+           05  WS-ATPC086-ESTADO-CANTIDAD  PIC 9(04).
+           05  WS-ATPC086-ESTADO-FECCARGA  PIC 9(08).
+           05  WS-ATPC086-ESTADO-HORCARGA  PIC 9(06).
+
       * Arreglo o Tabla en memoria con datos de Fechas
        01  WS-ATPC086-TABLA.
            05  WS-ATPC086-TAB OCCURS 1 TO 100
@@ -75,6 +109,13 @@
                10  WS-ATPC086-TAB-DESCRED          PIC X(10).
                10  WS-ATPC086-TAB-CONTCUR-ATR      PIC X(01).
                10  WS-ATPC086-TAB-CONTCUR          PIC X(26).
+      * Fecha de liquidacion del grupo, formato AAAA-MM-DD (igual
+      * layout que WS-ATPC085-TAB-FECHA). Requiere que MPDT086 informe
+      * MP086-FECHALIQ -- ver ATPC086-BUSCAR-POR-RANGO-FECHA en
+      * ATPC086-PR.cpy. Mientras la interfaz no la informe, queda en
+      * SPACES y el grupo no participa de la busqueda por rango.
+               10  WS-ATPC086-TAB-FECHALIQ-ATR     PIC X(01).
+               10  WS-ATPC086-TAB-FECHALIQ         PIC X(10).
                10  WS-ATPC086-TAB-INDCONTINUAR     PIC X(01).
 
 
@@ -90,6 +131,12 @@
       *             WS-ATPC086-CODPROCESO        PIC X(02).
                10  WS-ATPC086-CODGRUPO       PIC 9(02).
 
+      * Idioma de la entidad (WS-ATPC021-CODIDIOMA), opcional. Si viene
+      * informado, ATPC086-BUSCAR-EN-ARREGLO intenta traducir
+      * WS-ATPC086-DESPROCESO a ese idioma via ATPC096 -- ver el
+      * encabezado de ATPC086-PR.cpy
+           05  WS-ATPC086-CODIDIOMA         PIC X(01).
+
            05  WS-ATPC086-RESPUESTA.
                10  WS-ATPC086-CODENT-ATR        PIC X(01).
                10  WS-ATPC086-CODPROCESO-ATR    PIC X(01).
@@ -113,4 +160,65 @@
                88  WS-ATPC086-RETORNO-OK     VALUE 0.
                88  WS-ATPC086-RETORNO-INFO   VALUE 1.
                88  WS-ATPC086-RETORNO-ERROR  VALUE 9.
-           05  WS-ATPC086-RETORNO-DESC       PIC X(1000).
\ No newline at end of file
+           05  WS-ATPC086-RETORNO-DESC       PIC X(1000).
+
+      * Salida de ATPC086-HAY-CAMBIOS -- ver ATPC086-PR.cpy
+       01  WS-ATPC086-CAMBIOS.
+           05  WS-ATPC086-HAY-CAMBIOS-IND      PIC X(01).
+               88  WS-ATPC086-HAY-CAMBIOS-SI   VALUE "S".
+               88  WS-ATPC086-HAY-CAMBIOS-NO   VALUE "N".
+
+      * Entrada de ATPC086-BUSCAR-POR-RANGO-FECHA: CODENT + ventana de
+      * fechas [DESDE, HASTA], ambas formato AAAA-MM-DD
+       01  WS-ATPC086-RANGO-CLAVE.
+           05  WS-ATPC086-RANGO-CODENT        PIC X(04).
+           05  WS-ATPC086-RANGO-FECHA-DESDE   PIC X(10).
+           05  WS-ATPC086-RANGO-FECHA-HASTA   PIC X(10).
+
+      * Cantidad de elementos devueltos por ATPC086-BUSCAR-POR-RANGO-
+      * FECHA
+       77  WS-ATPC086-RANGO-CANT          PIC 9(04).
+
+      * Arreglo de salida con todos los grupos de liquidacion cuya
+      * fecha cae dentro de la ventana solicitada, usado por
+      * ATPC086-BUSCAR-POR-RANGO-FECHA
+       01  WS-ATPC086-RANGO-LISTADO.
+           05  WS-ATPC086-RGL OCCURS 1 TO 100
+                              DEPENDING ON WS-ATPC086-RANGO-CANT.
+               10  WS-ATPC086-RGL-CODENT-ATR      PIC X(01).
+               10  WS-ATPC086-RGL-CODENT          PIC X(04).
+               10  WS-ATPC086-RGL-CODPROCESO-ATR  PIC X(01).
+               10  WS-ATPC086-RGL-CODPROCESO      PIC 9(02).
+               10  WS-ATPC086-RGL-CODGRUPO-ATR    PIC X(01).
+               10  WS-ATPC086-RGL-CODGRUPO        PIC 9(02).
+               10  WS-ATPC086-RGL-DESPROCESO-ATR  PIC X(01).
+               10  WS-ATPC086-RGL-DESPROCESO      PIC X(30).
+               10  WS-ATPC086-RGL-DESCRIPCION-ATR PIC X(01).
+               10  WS-ATPC086-RGL-DESCRIPCION     PIC X(30).
+               10  WS-ATPC086-RGL-FECHALIQ-ATR    PIC X(01).
+               10  WS-ATPC086-RGL-FECHALIQ        PIC X(10).
+
+      * Entrada de ATPC086-LISTAR-POR-CODGRUPO: CODENT + CODGRUPO
+       01  WS-ATPC086-CODGRUPO-CLAVE.
+           05  WS-ATPC086-CODGRUPO-CODENT     PIC X(04).
+           05  WS-ATPC086-CODGRUPO-BUSQ       PIC 9(02).
+
+      * Cantidad de elementos devueltos por ATPC086-LISTAR-POR-CODGRUPO
+       77  WS-ATPC086-CODGRUPO-CANT       PIC 9(04).
+
+      * Arreglo de salida con todas las fechas de liquidacion de un
+      * grupo (CODENT + CODGRUPO), para cualquier CODPROCESO -- usado
+      * por ATPC086-LISTAR-POR-CODGRUPO
+       01  WS-ATPC086-CODGRUPO-LISTADO.
+           05  WS-ATPC086-CGL OCCURS 1 TO 100
+                              DEPENDING ON WS-ATPC086-CODGRUPO-CANT.
+               10  WS-ATPC086-CGL-CODENT-ATR      PIC X(01).
+               10  WS-ATPC086-CGL-CODENT          PIC X(04).
+               10  WS-ATPC086-CGL-CODPROCESO-ATR  PIC X(01).
+               10  WS-ATPC086-CGL-CODPROCESO      PIC 9(02).
+               10  WS-ATPC086-CGL-DESPROCESO-ATR  PIC X(01).
+               10  WS-ATPC086-CGL-DESPROCESO      PIC X(30).
+               10  WS-ATPC086-CGL-DESCRIPCION-ATR PIC X(01).
+               10  WS-ATPC086-CGL-DESCRIPCION     PIC X(30).
+               10  WS-ATPC086-CGL-FECHALIQ-ATR    PIC X(01).
+               10  WS-ATPC086-CGL-FECHALIQ        PIC X(10).

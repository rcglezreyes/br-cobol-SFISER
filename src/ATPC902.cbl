@@ -0,0 +1,474 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATPC902.
+      *----------------------------------------------------------------
+      * Programa batch de verificacion de alta de entidad (go-live
+      * checklist): dado un CODENT, carga en memoria las ocho tablas
+      * de referencia (ATPC021, ATPC026, ATPC044, ATPC052, ATPC059,
+      * ATPC085, ATPC086 y ATPC175) y recorre cada arreglo buscando
+      * al menos una fila para ese CODENT, en lugar del chequeo manual
+      * tabla por tabla que se hace hoy antes de habilitar una entidad
+      * nueva.
+      *
+      * No se usa BUSCAR-EN-ARREGLO de cada libreria porque esa rutina
+      * exige la clave completa (CODENT + los demas componentes de
+      * WS-ATPCxxx-TAB-CLAVE) y aqui solo se conoce el CODENT; en su
+      * lugar se recorre el arreglo en memoria linealmente, que es la
+      * "verificacion equivalente" que pide el pedido.
+      *
+      * Dependencias:
+      *  - Debe estar declarada la rutina para manejo de errores
+      *    888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-ATPC902 ASSIGN TO "ATPC902.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Requeridos porque este programa invoca ATPC059/ATPC085
+      * -CARGAR-ARREGLO, cuyo checkpoint de reanudacion
+      * exige que el programa llamador declare estas entradas -- ver
+      * ATPC059-CKP.cpy / ATPC085-CKP.cpy
+           SELECT CKP059-DAT ASSIGN TO "ATPC059.CKPDAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC059-CKP-STATUS.
+           SELECT CKP059-CTL ASSIGN TO "ATPC059.CKPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC059-CKP-STATUS.
+           SELECT CKP085-DAT ASSIGN TO "ATPC085.CKPDAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC085-CKP-STATUS.
+           SELECT CKP085-CTL ASSIGN TO "ATPC085.CKPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC085-CKP-STATUS.
+      * Requerido porque las ocho ATPCxxx-CARGAR-ARREGLO invocadas
+      * aqui graban una fila de control compartida --
+      * ver ATPCCTL-CTL.cpy
+           SELECT CTL-CARGAS ASSIGN TO "ATPCCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCCTL-STATUS.
+      * Requerido porque las ocho ATPCxxx-CARGAR-ARREGLO invocadas
+      * aqui graban una fila en la bitacora de auditoria persistente
+      * -- ver ATPCAUD-AUD.cpy
+           SELECT AUD-CARGAS ASSIGN TO "ATPCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCAUD-STATUS.
+           SELECT EXC-EXCEPCIONES ASSIGN TO "ATPCEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCEXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ATPC059-CKP".
+       COPY "ATPC085-CKP".
+       COPY "ATPCCTL-CTL".
+       COPY "ATPCAUD-AUD".
+       COPY "ATPCEXC-EXC".
+
+       FD  RPT-ATPC902
+           RECORDING MODE IS F.
+       01  RPT-ATPC902-REG                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "CONSTANTES".
+
+       01  WS-MQCOPY.
+           COPY "MQCOPY".
+
+       COPY "MPMLOG".
+
+       COPY "ATPC021-WS".
+       COPY "ATPC026-WS".
+       COPY "ATPC044-WS".
+       COPY "ATPC052-WS".
+       COPY "ATPC059-WS".
+       COPY "ATPC085-WS".
+       COPY "ATPC086-WS".
+       COPY "ATPC175-WS".
+       COPY "ATPC096-WS".
+       COPY "ATPCVAL-WS".
+       COPY "ATPCCTL-WS".
+       COPY "ATPCAUD-WS".
+       COPY "ATPCFAC-WS".
+       COPY "ATPCNEG-WS".
+       COPY "ATPCEXC-WS".
+
+      * CODENT de la entidad a verificar (ingresado por el operador)
+       77  WS-ATPC902-CODENT-PARM           PIC X(04).
+
+      * Indices auxiliares para el recorrido lineal de cada arreglo
+       77  WS-ATPC902-INDICE                PIC 9(04).
+
+      * Banderas de resultado por tabla: indican si se encontro al
+      * menos una fila del CODENT solicitado en el arreglo respectivo
+       01  WS-ATPC902-ENCONTRADO.
+           05  FILLER                       PIC 9(01).
+               88  WS-ATPC902-021-OK        VALUE 1 WHEN FALSE 0.
+           05  FILLER                       PIC 9(01).
+               88  WS-ATPC902-026-OK        VALUE 1 WHEN FALSE 0.
+           05  FILLER                       PIC 9(01).
+               88  WS-ATPC902-044-OK        VALUE 1 WHEN FALSE 0.
+           05  FILLER                       PIC 9(01).
+               88  WS-ATPC902-052-OK        VALUE 1 WHEN FALSE 0.
+           05  FILLER                       PIC 9(01).
+               88  WS-ATPC902-059-OK        VALUE 1 WHEN FALSE 0.
+           05  FILLER                       PIC 9(01).
+               88  WS-ATPC902-085-OK        VALUE 1 WHEN FALSE 0.
+           05  FILLER                       PIC 9(01).
+               88  WS-ATPC902-086-OK        VALUE 1 WHEN FALSE 0.
+           05  FILLER                       PIC 9(01).
+               88  WS-ATPC902-175-OK        VALUE 1 WHEN FALSE 0.
+
+      * Cantidad de tablas a las que le falta configuracion
+       77  WS-ATPC902-TOTAL-FALTANTES       PIC 9(01) VALUE ZERO.
+
+      * Linea de encabezado del reporte
+       01  WS-ATPC902-LINEA-ENCAB.
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  FILLER                       PIC X(08) VALUE "CODENT: ".
+           05  WS-ATPC902-ENCAB-CODENT      PIC X(04).
+
+      * Linea de detalle del reporte (una por tabla verificada)
+       01  WS-ATPC902-LINEA-DET.
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  WS-ATPC902-DET-TABLA         PIC X(07).
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  WS-ATPC902-DET-MPDT          PIC X(08).
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  WS-ATPC902-DET-ESTADO        PIC X(30).
+
+      * Linea de resumen final del reporte
+       01  WS-ATPC902-LINEA-RESUMEN.
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  FILLER                       PIC X(28) VALUE
+               "Tablas pendientes de carga: ".
+           05  WS-ATPC902-RES-FALTANTES     PIC 9(01).
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  FILLER                       PIC X(03) VALUE "/ 8".
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC902-PRINCIPAL
+      *----------------------------------------------------------------
+       ATPC902-PRINCIPAL.
+           DISPLAY "ATPC902: ingrese el CODENT a verificar (4 car.)"
+           ACCEPT WS-ATPC902-CODENT-PARM FROM CONSOLE
+
+           PERFORM ATPCCTL-INICIALIZAR-CONTROL
+
+           PERFORM ATPC021-CARGAR-ARREGLO
+           PERFORM ATPC026-CARGAR-ARREGLO
+           PERFORM ATPC044-CARGAR-ARREGLO
+           PERFORM ATPC052-CARGAR-ARREGLO
+           PERFORM ATPC059-CARGAR-ARREGLO
+           PERFORM ATPC085-CARGAR-ARREGLO
+           PERFORM ATPC086-CARGAR-ARREGLO
+           PERFORM ATPC175-CARGAR-ARREGLO
+
+           PERFORM ATPC902-VERIFICAR-ATPC021
+           PERFORM ATPC902-VERIFICAR-ATPC026
+           PERFORM ATPC902-VERIFICAR-ATPC044
+           PERFORM ATPC902-VERIFICAR-ATPC052
+           PERFORM ATPC902-VERIFICAR-ATPC059
+           PERFORM ATPC902-VERIFICAR-ATPC085
+           PERFORM ATPC902-VERIFICAR-ATPC086
+           PERFORM ATPC902-VERIFICAR-ATPC175
+
+           OPEN OUTPUT RPT-ATPC902
+
+           MOVE SPACES              TO WS-ATPC902-LINEA-ENCAB
+           MOVE WS-ATPC902-CODENT-PARM TO WS-ATPC902-ENCAB-CODENT
+           WRITE RPT-ATPC902-REG FROM WS-ATPC902-LINEA-ENCAB
+
+           PERFORM ATPC902-ESCRIBIR-DETALLE-021
+           PERFORM ATPC902-ESCRIBIR-DETALLE-026
+           PERFORM ATPC902-ESCRIBIR-DETALLE-044
+           PERFORM ATPC902-ESCRIBIR-DETALLE-052
+           PERFORM ATPC902-ESCRIBIR-DETALLE-059
+           PERFORM ATPC902-ESCRIBIR-DETALLE-085
+           PERFORM ATPC902-ESCRIBIR-DETALLE-086
+           PERFORM ATPC902-ESCRIBIR-DETALLE-175
+
+           MOVE SPACES TO WS-ATPC902-LINEA-RESUMEN
+           MOVE WS-ATPC902-TOTAL-FALTANTES TO WS-ATPC902-RES-FALTANTES
+           WRITE RPT-ATPC902-REG FROM WS-ATPC902-LINEA-RESUMEN
+
+           CLOSE RPT-ATPC902
+
+           DISPLAY "ATPC902: checklist generado -- "
+                   WS-ATPC902-TOTAL-FALTANTES
+                   " tabla(s) sin configuracion para CODENT ["
+                   WS-ATPC902-CODENT-PARM "]"
+
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC902-VERIFICAR-ATPC021
+      *----------------------------------------------------------------
+      * WS-ATPC021-TAB-CODENT es alfanumerico PIC X(04): comparacion
+      * directa contra el CODENT ingresado
+      *----------------------------------------------------------------
+       ATPC902-VERIFICAR-ATPC021.
+           SET WS-ATPC902-021-OK TO FALSE
+           PERFORM VARYING WS-ATPC902-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC902-INDICE > WS-ATPC021-TAB-OCCURS
+              IF WS-ATPC021-TAB-CODENT(WS-ATPC902-INDICE)
+                 = WS-ATPC902-CODENT-PARM
+                 SET WS-ATPC902-021-OK TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC902-VERIFICAR-ATPC026
+      *----------------------------------------------------------------
+      * WS-ATPC026-TAB-CODENT es numerico PIC 9(04): se valida el
+      * CODENT ingresado con ATPCVAL-VALIDAR-CODENT antes de comparar
+      *----------------------------------------------------------------
+       ATPC902-VERIFICAR-ATPC026.
+           SET WS-ATPC902-026-OK TO FALSE
+           MOVE WS-ATPC902-CODENT-PARM TO WS-ATPCVAL-CODENT-ALF
+           PERFORM ATPCVAL-VALIDAR-CODENT
+           IF WS-ATPCVAL-RETORNO-OK
+              PERFORM VARYING WS-ATPC902-INDICE FROM 1 BY 1
+                      UNTIL WS-ATPC902-INDICE > WS-ATPC026-TAB-OCCURS
+                 IF WS-ATPC026-TAB-CODENT(WS-ATPC902-INDICE)
+                    = WS-ATPCVAL-CODENT-NUM
+                    SET WS-ATPC902-026-OK TO TRUE
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC902-VERIFICAR-ATPC044
+      *----------------------------------------------------------------
+       ATPC902-VERIFICAR-ATPC044.
+           SET WS-ATPC902-044-OK TO FALSE
+           PERFORM VARYING WS-ATPC902-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC902-INDICE > WS-ATPC044-TAB-OCCURS
+              IF WS-ATPC044-TAB-CODENT(WS-ATPC902-INDICE)
+                 = WS-ATPC902-CODENT-PARM
+                 SET WS-ATPC902-044-OK TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC902-VERIFICAR-ATPC052
+      *----------------------------------------------------------------
+       ATPC902-VERIFICAR-ATPC052.
+           SET WS-ATPC902-052-OK TO FALSE
+           PERFORM VARYING WS-ATPC902-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC902-INDICE > WS-ATPC052-TAB-OCCURS
+              IF WS-ATPC052-TAB-CODENT(WS-ATPC902-INDICE)
+                 = WS-ATPC902-CODENT-PARM
+                 SET WS-ATPC902-052-OK TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC902-VERIFICAR-ATPC059
+      *----------------------------------------------------------------
+       ATPC902-VERIFICAR-ATPC059.
+           SET WS-ATPC902-059-OK TO FALSE
+           PERFORM VARYING WS-ATPC902-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC902-INDICE > WS-ATPC059-TAB-OCCURS
+              IF WS-ATPC059-TAB-CODENT(WS-ATPC902-INDICE)
+                 = WS-ATPC902-CODENT-PARM
+                 SET WS-ATPC902-059-OK TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC902-VERIFICAR-ATPC085
+      *----------------------------------------------------------------
+      * WS-ATPC085-TAB-CODENT es numerico PIC 9(04): se reutiliza la
+      * validacion/conversion ya hecha en ATPC902-VERIFICAR-ATPC026
+      *----------------------------------------------------------------
+       ATPC902-VERIFICAR-ATPC085.
+           SET WS-ATPC902-085-OK TO FALSE
+           MOVE WS-ATPC902-CODENT-PARM TO WS-ATPCVAL-CODENT-ALF
+           PERFORM ATPCVAL-VALIDAR-CODENT
+           IF WS-ATPCVAL-RETORNO-OK
+              PERFORM VARYING WS-ATPC902-INDICE FROM 1 BY 1
+                      UNTIL WS-ATPC902-INDICE > WS-ATPC085-TAB-OCCURS
+                 IF WS-ATPC085-TAB-CODENT(WS-ATPC902-INDICE)
+                    = WS-ATPCVAL-CODENT-NUM
+                    SET WS-ATPC902-085-OK TO TRUE
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC902-VERIFICAR-ATPC086
+      *----------------------------------------------------------------
+       ATPC902-VERIFICAR-ATPC086.
+           SET WS-ATPC902-086-OK TO FALSE
+           PERFORM VARYING WS-ATPC902-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC902-INDICE > WS-ATPC086-TAB-OCCURS
+              IF WS-ATPC086-TAB-CODENT(WS-ATPC902-INDICE)
+                 = WS-ATPC902-CODENT-PARM
+                 SET WS-ATPC902-086-OK TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC902-VERIFICAR-ATPC175
+      *----------------------------------------------------------------
+       ATPC902-VERIFICAR-ATPC175.
+           SET WS-ATPC902-175-OK TO FALSE
+           PERFORM VARYING WS-ATPC902-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC902-INDICE > WS-ATPC175-TAB-OCCURS
+              IF WS-ATPC175-TAB-CODENT(WS-ATPC902-INDICE)
+                 = WS-ATPC902-CODENT-PARM
+                 SET WS-ATPC902-175-OK TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC902-ESCRIBIR-DETALLE-021 .. -175
+      *----------------------------------------------------------------
+      * Escriben una linea del checklist por tabla, con el resultado
+      * ya calculado por la ATPC902-VERIFICAR-ATPCxxx correspondiente
+      *----------------------------------------------------------------
+       ATPC902-ESCRIBIR-DETALLE-021.
+           MOVE "ATPC021" TO WS-ATPC902-DET-TABLA
+           MOVE "MPDT021"  TO WS-ATPC902-DET-MPDT
+           IF WS-ATPC902-021-OK
+              MOVE "OK"                 TO WS-ATPC902-DET-ESTADO
+           ELSE
+              MOVE "FALTA CONFIGURACION" TO WS-ATPC902-DET-ESTADO
+              ADD 1 TO WS-ATPC902-TOTAL-FALTANTES
+           END-IF
+           WRITE RPT-ATPC902-REG FROM WS-ATPC902-LINEA-DET
+           .
+
+       ATPC902-ESCRIBIR-DETALLE-026.
+           MOVE "ATPC026" TO WS-ATPC902-DET-TABLA
+           MOVE "MPDT026"  TO WS-ATPC902-DET-MPDT
+           IF WS-ATPC902-026-OK
+              MOVE "OK"                 TO WS-ATPC902-DET-ESTADO
+           ELSE
+              MOVE "FALTA CONFIGURACION" TO WS-ATPC902-DET-ESTADO
+              ADD 1 TO WS-ATPC902-TOTAL-FALTANTES
+           END-IF
+           WRITE RPT-ATPC902-REG FROM WS-ATPC902-LINEA-DET
+           .
+
+       ATPC902-ESCRIBIR-DETALLE-044.
+           MOVE "ATPC044" TO WS-ATPC902-DET-TABLA
+           MOVE "MPDT044"  TO WS-ATPC902-DET-MPDT
+           IF WS-ATPC902-044-OK
+              MOVE "OK"                 TO WS-ATPC902-DET-ESTADO
+           ELSE
+              MOVE "FALTA CONFIGURACION" TO WS-ATPC902-DET-ESTADO
+              ADD 1 TO WS-ATPC902-TOTAL-FALTANTES
+           END-IF
+           WRITE RPT-ATPC902-REG FROM WS-ATPC902-LINEA-DET
+           .
+
+       ATPC902-ESCRIBIR-DETALLE-052.
+           MOVE "ATPC052" TO WS-ATPC902-DET-TABLA
+           MOVE "MPDT052"  TO WS-ATPC902-DET-MPDT
+           IF WS-ATPC902-052-OK
+              MOVE "OK"                 TO WS-ATPC902-DET-ESTADO
+           ELSE
+              MOVE "FALTA CONFIGURACION" TO WS-ATPC902-DET-ESTADO
+              ADD 1 TO WS-ATPC902-TOTAL-FALTANTES
+           END-IF
+           WRITE RPT-ATPC902-REG FROM WS-ATPC902-LINEA-DET
+           .
+
+       ATPC902-ESCRIBIR-DETALLE-059.
+           MOVE "ATPC059" TO WS-ATPC902-DET-TABLA
+           MOVE "MPDT059"  TO WS-ATPC902-DET-MPDT
+           IF WS-ATPC902-059-OK
+              MOVE "OK"                 TO WS-ATPC902-DET-ESTADO
+           ELSE
+              MOVE "FALTA CONFIGURACION" TO WS-ATPC902-DET-ESTADO
+              ADD 1 TO WS-ATPC902-TOTAL-FALTANTES
+           END-IF
+           WRITE RPT-ATPC902-REG FROM WS-ATPC902-LINEA-DET
+           .
+
+       ATPC902-ESCRIBIR-DETALLE-085.
+           MOVE "ATPC085" TO WS-ATPC902-DET-TABLA
+           MOVE "MPDT085"  TO WS-ATPC902-DET-MPDT
+           IF WS-ATPC902-085-OK
+              MOVE "OK"                 TO WS-ATPC902-DET-ESTADO
+           ELSE
+              MOVE "FALTA CONFIGURACION" TO WS-ATPC902-DET-ESTADO
+              ADD 1 TO WS-ATPC902-TOTAL-FALTANTES
+           END-IF
+           WRITE RPT-ATPC902-REG FROM WS-ATPC902-LINEA-DET
+           .
+
+       ATPC902-ESCRIBIR-DETALLE-086.
+           MOVE "ATPC086" TO WS-ATPC902-DET-TABLA
+           MOVE "MPDT086"  TO WS-ATPC902-DET-MPDT
+           IF WS-ATPC902-086-OK
+              MOVE "OK"                 TO WS-ATPC902-DET-ESTADO
+           ELSE
+              MOVE "FALTA CONFIGURACION" TO WS-ATPC902-DET-ESTADO
+              ADD 1 TO WS-ATPC902-TOTAL-FALTANTES
+           END-IF
+           WRITE RPT-ATPC902-REG FROM WS-ATPC902-LINEA-DET
+           .
+
+       ATPC902-ESCRIBIR-DETALLE-175.
+           MOVE "ATPC175" TO WS-ATPC902-DET-TABLA
+           MOVE "MPDT175"  TO WS-ATPC902-DET-MPDT
+           IF WS-ATPC902-175-OK
+              MOVE "OK"                 TO WS-ATPC902-DET-ESTADO
+           ELSE
+              MOVE "FALTA CONFIGURACION" TO WS-ATPC902-DET-ESTADO
+              ADD 1 TO WS-ATPC902-TOTAL-FALTANTES
+           END-IF
+           WRITE RPT-ATPC902-REG FROM WS-ATPC902-LINEA-DET
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: 888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+      * Rutina de traza de entrada/salida de las librerias ATPCxxx
+      * invocadas por este programa (documentada como dependencia del
+      * host en el encabezado de cada libreria ATPCnnn-PR). Este
+      * programa batch la resuelve volcando la transaccion a consola;
+      * un programa en linea podria resolver esta misma rutina contra
+      * su propio log de transacciones.
+       888888-LOGGEAR-TRANSACCION.
+           DISPLAY INDICADOR_I-O OF MPMLOG " "
+                   CODIGO_RUTINA OF MPMLOG " "
+                   MENSAJE_COPY  OF MPMLOG
+           .
+
+       COPY "ATPC021-PR".
+       COPY "ATPC026-PR".
+       COPY "ATPC044-PR".
+       COPY "ATPC052-PR".
+       COPY "ATPC059-PR".
+       COPY "ATPC085-PR".
+       COPY "ATPC086-PR".
+       COPY "ATPC175-PR".
+       COPY "ATPC096-PR".
+       COPY "ATPCVAL-PR".
+       COPY "ATPCCTL-PR".
+       COPY "ATPCAUD-PR".
+       COPY "ATPCFAC-PR".
+       COPY "ATPCNEG-PR".
+       COPY "ATPCEXC-PR".

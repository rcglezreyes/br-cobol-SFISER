@@ -5,11 +5,68 @@
       * Dependencias:
       *  - Debe estar declarada la rutina para manejo de errores 
       *    888888-LOGGEAR-TRANSACCION
+      *  - Debe estar copiada ATPCCTL-WS en WORKING-STORAGE y
+      *    ATPCCTL-PR en PROCEDURE DIVISION, junto con la FD
+      *    CTL-CARGAS y su SELECT (ver ATPCCTL-CTL.cpy), y debe
+      *    haberse ejecutado ATPCCTL-INICIALIZAR-CONTROL antes de
+      *    la primera carga
+      *  - Debe estar copiada ATPCAUD-WS en WORKING-STORAGE y
+      *    ATPCAUD-PR en PROCEDURE DIVISION, junto con la FD
+      *    AUD-CARGAS y su SELECT (ver ATPCAUD-AUD.cpy)
+      *
+      *  - Debe estar copiada ATPCNEG-WS en WORKING-STORAGE y
+      *    ATPCNEG-PR en PROCEDURE DIVISION (cache de resultados
+      *    negativos -- ver ATPCNEG-WS.cpy)
+      *  - Debe estar copiada ATPCEXC-WS en WORKING-STORAGE y
+      *    ATPCEXC-PR en PROCEDURE DIVISION, junto con la FD
+      *    EXC-EXCEPCIONES y su SELECT (cache de busquedas
+      *    fallidas -- ver ATPCEXC-EXC.cpy)
       *
       * Procesos de uso Publicos:
       *  - ATPC085-CARGAR-ARREGLO
+      *  - ATPC085-CONFIGURAR-TAB-MAX
+      *  - ATPC085-RECARGAR-ARREGLO
+      *  - ATPC085-OBTENER-ESTADO
+      *  - ATPC085-HAY-CAMBIOS
       *  - ATPC085-BUSCAR-EN-ARREGLO
-      *----------------------------------------------------------------      
+      *  - ATPC085-LEER-CHECKPOINT (uso interno de ATPC085-CARGAR-ARREGLO)
+      *  - ATPC085-GRABAR-CHECKPOINT (idem)
+      *  - ATPC085-BORRAR-CHECKPOINT (idem)
+      *----------------------------------------------------------------
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC085-CONFIGURAR-TAB-MAX
+      *----------------------------------------------------------------
+      * Permite fijar en forma operativa, sin recompilar, el umbral de
+      * alarma de capacidad que usa ATPC085-CARGAR-ARREGLO, a partir de
+      * un valor leido por el programa llamador al inicio (parm de
+      * arranque o fila de una tabla de control). Debe invocarse antes
+      * de ATPC085-CARGAR-ARREGLO para que tenga efecto sobre la carga.
+      *
+      * El limite fisico del arreglo WS-ATPC085-TAB
+      * (WS-ATPC085-TAB-MAX-FISICO) esta fijado por el OCCURS de su
+      * definicion y no puede ampliarse en tiempo de ejecucion -- el
+      * OCCURS ... DEPENDING ON de COBOL reserva su almacenamiento en
+      * tiempo de compilacion, por lo que ampliar la capacidad fisica
+      * siempre requiere recompilar. Un valor de entrada fuera del
+      * rango [1, WS-ATPC085-TAB-MAX-FISICO] se ignora y el umbral
+      * operativo se deja en el maximo fisico.
+      * Ejemplo:
+      *     MOVE WS-CTL-CAPACIDAD-ATPC085  TO WS-ATPC085-TAB-MAX-PARM
+      *     PERFORM ATPC085-CONFIGURAR-TAB-MAX
+      *----------------------------------------------------------------
+       ATPC085-CONFIGURAR-TAB-MAX.
+           IF WS-ATPC085-TAB-MAX-PARM > 0
+           AND WS-ATPC085-TAB-MAX-PARM <= WS-ATPC085-TAB-MAX-FISICO
+              MOVE WS-ATPC085-TAB-MAX-PARM TO WS-ATPC085-TAB-MAX
+           ELSE
+              DISPLAY "ATPC085 - ALERTA: capacidad ["
+                 WS-ATPC085-TAB-MAX-PARM "] fuera de rango -- se usa "
+                 "el maximo fisico [" WS-ATPC085-TAB-MAX-FISICO "]"
+              MOVE WS-ATPC085-TAB-MAX-FISICO TO WS-ATPC085-TAB-MAX
+           END-IF
+           .
 
 
       *----------------------------------------------------------------
@@ -23,69 +80,172 @@
            IF WS-ATPC085-TAB-CLAVE(1) = SPACES 
            
             INITIALIZE        WS-ATPC085-CONTADOR-COD-GRUPO
-           
+
             PERFORM ATPC085-CALCULAR-FECHA-ANT
-           
+
+      *     Si existe un checkpoint de una carga anterior interrumpida,
+      *     reanuda a partir del primer grupo aun no procesado en vez
+      *     de volver a recorrer desde el grupo 1
+            PERFORM ATPC085-LEER-CHECKPOINT
+
             PERFORM UNTIL WS-ATPC085-CONTADOR-COD-GRUPO >=
                               WS-ATPC085-TOTAL-COD-GRUPO
            
               INITIALIZE WS-ATPC085-CONTADOR
+                         WS-ATPC085-CARGA-ITER
                          MQCOPY-CLAVE-FIN
                          WS-I
 
               SET WS-ATPC085-FIN    TO FALSE
-              
+
               ADD 1 TO WS-ATPC085-CONTADOR-COD-GRUPO
 
               SET MQCOPY-SIGUIENTE        TO TRUE
-              SET WS-ATPC085-CARGAR-FECHA TO FALSE 
+              SET WS-ATPC085-CARGAR-FECHA TO FALSE
 
               PERFORM UNTIL WS-ATPC085-FIN
+                 ADD 1 TO WS-ATPC085-CARGA-ITER
+                 IF WS-ATPC085-CARGA-ITER > WS-ATPC085-CARGA-ITER-MAX
+                    DISPLAY "ATPC085 - ALERTA: se supero el limite de "
+                            "[" WS-ATPC085-CARGA-ITER-MAX "] "
+                            "iteraciones de paginacion en el grupo ["
+                            WS-ATPC085-CONTADOR-COD-GRUPO "] "
+                            "-- posible marcador corrupto en MPDT085"
+                    SET WS-ATPC085-RETORNO-ERROR TO TRUE
+                    SET WS-ATPC085-FIN TO TRUE
+                 ELSE
                  PERFORM ATPC085-ATOMICO-LLENAR
                  PERFORM ATPC085-ATOMICO-LLAMAR
                  EVALUATE TRUE
                    WHEN WS-ATPC085-RETORNO-OK
-                      
+
                       PERFORM ATPC085-LLENA-ARREGLO
-                            
-                      IF MQCOPY-IND-MAS-DATOS = CT-N 
+
+                      IF MQCOPY-IND-MAS-DATOS = CT-N
                          SET WS-ATPC085-FIN TO TRUE
                       ELSE
-                         IF WS-ATPC085-CARGAR-FECHA 
+                         IF WS-ATPC085-CARGAR-FECHA
                             SET WS-ATPC085-FIN TO TRUE
                          ELSE
-                            MOVE MP085-CODENT     
+                            MOVE MP085-CODENT
                               TO MQCOPY-CLAVE-FIN(14:4)
-                            MOVE MP085-CODPROCESO 
-                              TO MQCOPY-CLAVE-FIN(19:2)  
-                            MOVE MP085-CODGRUPO   
+                            MOVE MP085-CODPROCESO
+                              TO MQCOPY-CLAVE-FIN(19:2)
+                            MOVE MP085-CODGRUPO
                               TO MQCOPY-CLAVE-FIN(22:2)
-                            MOVE MP085-TIPFECHA   
-                              TO MQCOPY-CLAVE-FIN(25:1) 
-                            MOVE MP085-FECHA(WS-ATPC085-MP085-CONTADOR) 
-                              TO MQCOPY-CLAVE-FIN(27:10) 
+                            MOVE MP085-TIPFECHA
+                              TO MQCOPY-CLAVE-FIN(25:1)
+                            MOVE MP085-FECHA(WS-ATPC085-MP085-CONTADOR)
+                              TO MQCOPY-CLAVE-FIN(27:10)
 
                             SET  MQCOPY-SIGUIENTE    TO TRUE
                          END-IF
                       END-IF
                     WHEN OTHER
-                      SET WS-ATPC085-FIN TO TRUE 
+                      SET WS-ATPC085-FIN TO TRUE
                  END-EVALUATE
+                 END-IF
               END-PERFORM
-          
+
+      *       Grupo terminado (con o sin fecha encontrada): se graba el
+      *       checkpoint para no repetir este grupo ante una reanudacion
+              PERFORM ATPC085-GRABAR-CHECKPOINT
+
             END-PERFORM
 
-           DISPLAY 
+            PERFORM ATPC085-BORRAR-CHECKPOINT
+
+           ACCEPT WS-ATPC085-FECCARGA FROM DATE YYYYMMDD
+           ACCEPT WS-ATPC085-HORCARGA FROM TIME
+
+           DISPLAY
            "----------------------------------------------------------"
            DISPLAY 
            "-CARGA DE TABLA DE FECHAS FACTURACION EN MEMORIA(ATPC085)-"
-           DISPLAY "Cantidad de fechas de facturacion cargadas: [" 
+           DISPLAY "Cantidad de fechas de facturacion cargadas: ["
                       WS-ATPC085-TAB-OCCURS "]"
            DISPLAY " "
-                         
+
+      *    Fila de control compartida (start-of-day gate)
+           MOVE CT-ATPC085              TO WS-ATPCCTL-TABLA
+           MOVE WS-ATPC085-TAB-OCCURS   TO WS-ATPCCTL-CANTIDAD
+           MOVE WS-ATPC085-FECCARGA     TO WS-ATPCCTL-FECCARGA
+           MOVE WS-ATPC085-HORCARGA     TO WS-ATPCCTL-HORCARGA
+           PERFORM ATPCCTL-GRABAR-CONTROL
+
+      * Fila de bitacora de auditoria persistente (no se trunca)
+           MOVE CT-ATPC085              TO WS-ATPCAUD-TABLA
+           MOVE WS-ATPC085-TAB-OCCURS        TO WS-ATPCAUD-CANTIDAD
+           MOVE WS-ATPC085-FECCARGA     TO WS-ATPCAUD-FECCARGA
+           MOVE WS-ATPC085-HORCARGA     TO WS-ATPCAUD-HORCARGA
+           PERFORM ATPCAUD-GRABAR-AUDITORIA
+
            END-IF
            .
-      
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC085-RECARGAR-ARREGLO
+      *----------------------------------------------------------------
+      * Fuerza una recarga del arreglo en memoria, sin esperar a que la
+      * region se reinicie. Debe invocarse desde una transaccion de
+      * operacion autorizada.
+      * Ejemplo:
+      *     PERFORM ATPC085-RECARGAR-ARREGLO
+      *----------------------------------------------------------------
+       ATPC085-RECARGAR-ARREGLO.
+           INITIALIZE WS-ATPC085-TAB-CLAVE(1)
+           PERFORM ATPC085-CARGAR-ARREGLO
+
+      * Una recarga forzada normalmente responde a un alta/cambio que
+      * puede convertir en valida una clave cacheada como ausente --
+      * se limpia la cache negativa de esta tabla para que
+      * ATPCNEG-VERIFICAR no siga devolviendo "no encontrado" para
+      * esa clave.
+           MOVE CT-ATPC085 TO WS-ATPCNEG-TABLA
+           PERFORM ATPCNEG-INVALIDAR-TABLA
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC085-OBTENER-ESTADO
+      *----------------------------------------------------------------
+      * Devuelve la cantidad de elementos cargados y la fecha/hora de
+      * la ultima carga del arreglo en memoria.
+      * Ejemplo:
+      *     PERFORM ATPC085-OBTENER-ESTADO
+      *----------------------------------------------------------------
+       ATPC085-OBTENER-ESTADO.
+           MOVE WS-ATPC085-TAB-OCCURS TO WS-ATPC085-ESTADO-CANTIDAD
+           MOVE WS-ATPC085-FECCARGA   TO WS-ATPC085-ESTADO-FECCARGA
+           MOVE WS-ATPC085-HORCARGA   TO WS-ATPC085-ESTADO-HORCARGA
+           .
+
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC085-HAY-CAMBIOS
+      *----------------------------------------------------------------
+      * Consulta barata (ver ATPCAUD-HAY-CAMBIOS) para saber si otra
+      * corrida registro una carga de ATPC085 mas reciente que la que
+      * hay en memoria, sin volver a paginar la carga completa por MQ.
+      * Util para que un batch decida si le conviene invocar
+      * ATPC085-RECARGAR-ARREGLO en lugar de elegir entre "nunca" y
+      * "siempre" recargar. No fuerza la recarga, solo informa.
+      * Ejemplo:
+      *     PERFORM ATPC085-HAY-CAMBIOS
+      *     IF WS-ATPC085-HAY-CAMBIOS-SI
+      *        PERFORM ATPC085-RECARGAR-ARREGLO
+      *     END-IF
+      *----------------------------------------------------------------
+       ATPC085-HAY-CAMBIOS.
+           MOVE CT-ATPC085            TO WS-ATPCAUD-TABLA
+           MOVE WS-ATPC085-FECCARGA   TO WS-ATPCAUD-FECCARGA
+           MOVE WS-ATPC085-HORCARGA   TO WS-ATPCAUD-HORCARGA
+           PERFORM ATPCAUD-HAY-CAMBIOS
+           MOVE WS-ATPCAUD-HAY-CAMBIOS-IND TO WS-ATPC085-HAY-CAMBIOS-IND
+           .
+
 
       *----------------------------------------------------------------
       * Proceso: ATPC085-BUSCAR-EN-ARREGLO
@@ -102,15 +262,25 @@
       *----------------------------------------------------------------      
        ATPC085-BUSCAR-EN-ARREGLO.
            INITIALIZE WS-ATPC085-RETORNO
-           
-           SET WS-ATPC085-TAB-INDICE TO 1
-           SEARCH ALL WS-ATPC085-TAB
-                  AT END 
-                     PERFORM ATPC085-BUSCAR-NO-ENCONTRADO
-                  WHEN WS-ATPC085-TAB-CLAVE (WS-ATPC085-TAB-INDICE) 
-                                           = WS-ATPC085-CLAVE
-                       PERFORM ATPC085-MOVER-DATOS-RESPUESTA
-           END-SEARCH
+
+      *    Cache de resultados negativos -- evita el
+      *    SEARCH ALL para una clave ya confirmada ausente esta region
+           MOVE CT-ATPC085          TO WS-ATPCNEG-TABLA
+           MOVE WS-ATPC085-CLAVE    TO WS-ATPCNEG-CLAVE
+           PERFORM ATPCNEG-VERIFICAR
+
+           IF WS-ATPCNEG-ES-NEGATIVO
+              PERFORM ATPC085-BUSCAR-NO-ENCONTRADO
+           ELSE
+              SET WS-ATPC085-TAB-INDICE TO 1
+              SEARCH ALL WS-ATPC085-TAB
+                     AT END
+                        PERFORM ATPC085-BUSCAR-NO-ENCONTRADO
+                     WHEN WS-ATPC085-TAB-CLAVE (WS-ATPC085-TAB-INDICE)
+                                              = WS-ATPC085-CLAVE
+                          PERFORM ATPC085-MOVER-DATOS-RESPUESTA
+              END-SEARCH
+           END-IF
            .
 
 
@@ -120,6 +290,158 @@
       * Procesos internos de soporte
       *----------------------------------------------------------------
 
+      *----------------------------------------------------------------
+      * Proceso: ATPC085-LEER-CHECKPOINT
+      *----------------------------------------------------------------
+      * Intenta reanudar una carga interrumpida a partir del checkpoint
+      * grabado por ATPC085-GRABAR-CHECKPOINT. La carga de ATPC085 esta
+      * organizada por grupo de fecha (WS-ATPC085-CONTADOR-COD-GRUPO),
+      * por lo que el checkpoint reanuda a nivel de grupo completo: si
+      * no existe checkpoint (region sin carga previa interrumpida, o
+      * carga anterior finalizada con exito) no hace nada y la carga
+      * recorre todos los grupos desde el primero.
+      *----------------------------------------------------------------
+       ATPC085-LEER-CHECKPOINT.
+           SET WS-ATPC085-CKP-HAY-DATOS TO FALSE
+
+           OPEN INPUT CKP085-CTL
+           IF WS-ATPC085-CKP-STATUS = "00"
+              READ CKP085-CTL
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    SET WS-ATPC085-CKP-HAY-DATOS TO TRUE
+                    MOVE CKP085-CTL-COD-GRUPO
+                      TO WS-ATPC085-CONTADOR-COD-GRUPO
+              END-READ
+              CLOSE CKP085-CTL
+           END-IF
+
+           IF WS-ATPC085-CKP-HAY-DATOS
+              OPEN INPUT CKP085-DAT
+              PERFORM VARYING WS-ATPC085-TAB-INDICE FROM 1 BY 1
+                      UNTIL WS-ATPC085-TAB-INDICE >
+                            WS-ATPC085-CONTADOR-COD-GRUPO
+                 READ CKP085-DAT
+                    AT END
+                       EXIT PERFORM
+                    NOT AT END
+                       MOVE CKP085-DAT-CODENT
+                         TO WS-ATPC085-TAB-CODENT(WS-ATPC085-TAB-INDICE)
+                       MOVE CKP085-DAT-CODPROCESO
+                         TO WS-ATPC085-TAB-CODPROCESO
+                            (WS-ATPC085-TAB-INDICE)
+                       MOVE CKP085-DAT-TIPFECHA
+                         TO WS-ATPC085-TAB-TIPFECHA
+                            (WS-ATPC085-TAB-INDICE)
+                       MOVE CKP085-DAT-CODGRUPO
+                         TO WS-ATPC085-TAB-CODGRUPO
+                            (WS-ATPC085-TAB-INDICE)
+                       MOVE CKP085-DAT-FECHA
+                         TO WS-ATPC085-TAB-FECHA(WS-ATPC085-TAB-INDICE)
+                       MOVE CKP085-DAT-INDPROC
+                         TO WS-ATPC085-TAB-INDPROC
+                            (WS-ATPC085-TAB-INDICE)
+                       MOVE CKP085-DAT-FECHANT
+                         TO WS-ATPC085-TAB-FECHANT
+                            (WS-ATPC085-TAB-INDICE)
+                       MOVE CKP085-DAT-CONTCUR
+                         TO WS-ATPC085-TAB-CONTCUR
+                            (WS-ATPC085-TAB-INDICE)
+                       MOVE CKP085-DAT-FECHA-ATR
+                         TO WS-ATPC085-TAB-FECHA-ATR
+                            (WS-ATPC085-TAB-INDICE)
+                       MOVE CKP085-DAT-INDPROC-ATR
+                         TO WS-ATPC085-TAB-INDPROC-ATR
+                            (WS-ATPC085-TAB-INDICE)
+                       MOVE CKP085-DAT-FECHANT-ATR
+                         TO WS-ATPC085-TAB-FECHANT-ATR
+                            (WS-ATPC085-TAB-INDICE)
+                       MOVE CKP085-DAT-CONTCUR-ATR
+                         TO WS-ATPC085-TAB-CONTCUR-ATR
+                            (WS-ATPC085-TAB-INDICE)
+                       MOVE CKP085-DAT-INDCONTINUAR
+                         TO WS-ATPC085-TAB-INDCONTINUAR
+                            (WS-ATPC085-TAB-INDICE)
+              END-PERFORM
+              CLOSE CKP085-DAT
+
+              MOVE WS-ATPC085-CONTADOR-COD-GRUPO
+                TO WS-ATPC085-TAB-OCCURS
+
+              DISPLAY "ATPC085: checkpoint encontrado, reanudando "
+                      "carga desde el grupo ["
+                      WS-ATPC085-CONTADOR-COD-GRUPO "]"
+           END-IF
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC085-GRABAR-CHECKPOINT
+      *----------------------------------------------------------------
+      * Graba el estado actual de la carga (grupos ya procesados y las
+      * filas resultantes) al terminar cada grupo, para que si la carga
+      * se interrumpe una reanudacion no repita grupos ya completados.
+      *----------------------------------------------------------------
+       ATPC085-GRABAR-CHECKPOINT.
+           OPEN OUTPUT CKP085-DAT
+           PERFORM VARYING WS-ATPC085-TAB-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC085-TAB-INDICE >
+                         WS-ATPC085-CONTADOR-COD-GRUPO
+              MOVE WS-ATPC085-TAB-CODENT(WS-ATPC085-TAB-INDICE)
+                TO CKP085-DAT-CODENT
+              MOVE WS-ATPC085-TAB-CODPROCESO(WS-ATPC085-TAB-INDICE)
+                TO CKP085-DAT-CODPROCESO
+              MOVE WS-ATPC085-TAB-TIPFECHA(WS-ATPC085-TAB-INDICE)
+                TO CKP085-DAT-TIPFECHA
+              MOVE WS-ATPC085-TAB-CODGRUPO(WS-ATPC085-TAB-INDICE)
+                TO CKP085-DAT-CODGRUPO
+              MOVE WS-ATPC085-TAB-FECHA(WS-ATPC085-TAB-INDICE)
+                TO CKP085-DAT-FECHA
+              MOVE WS-ATPC085-TAB-INDPROC(WS-ATPC085-TAB-INDICE)
+                TO CKP085-DAT-INDPROC
+              MOVE WS-ATPC085-TAB-FECHANT(WS-ATPC085-TAB-INDICE)
+                TO CKP085-DAT-FECHANT
+              MOVE WS-ATPC085-TAB-CONTCUR(WS-ATPC085-TAB-INDICE)
+                TO CKP085-DAT-CONTCUR
+              MOVE WS-ATPC085-TAB-FECHA-ATR(WS-ATPC085-TAB-INDICE)
+                TO CKP085-DAT-FECHA-ATR
+              MOVE WS-ATPC085-TAB-INDPROC-ATR(WS-ATPC085-TAB-INDICE)
+                TO CKP085-DAT-INDPROC-ATR
+              MOVE WS-ATPC085-TAB-FECHANT-ATR(WS-ATPC085-TAB-INDICE)
+                TO CKP085-DAT-FECHANT-ATR
+              MOVE WS-ATPC085-TAB-CONTCUR-ATR(WS-ATPC085-TAB-INDICE)
+                TO CKP085-DAT-CONTCUR-ATR
+              MOVE WS-ATPC085-TAB-INDCONTINUAR(WS-ATPC085-TAB-INDICE)
+                TO CKP085-DAT-INDCONTINUAR
+              WRITE CKP085-DAT-REG
+           END-PERFORM
+           CLOSE CKP085-DAT
+
+           OPEN OUTPUT CKP085-CTL
+           MOVE WS-ATPC085-CONTADOR-COD-GRUPO TO CKP085-CTL-COD-GRUPO
+           MOVE WS-ATPC085-CONTADOR-COD-GRUPO TO CKP085-CTL-OCCURS
+           WRITE CKP085-CTL-REG
+           CLOSE CKP085-CTL
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC085-BORRAR-CHECKPOINT
+      *----------------------------------------------------------------
+      * Se invoca cuando la carga finaliza con exito (se recorrieron
+      * todos los grupos); un checkpoint solo tiene sentido mientras
+      * una carga esta incompleta, asi que se vacian ambos archivos
+      * para que la proxima ejecucion arranque limpia desde el grupo 1.
+      *----------------------------------------------------------------
+       ATPC085-BORRAR-CHECKPOINT.
+           OPEN OUTPUT CKP085-DAT
+           CLOSE CKP085-DAT
+           OPEN OUTPUT CKP085-CTL
+           CLOSE CKP085-CTL
+           .
+
+
       *----------------------------------------------------------------
       * Proceso de asignación de condiciones de filtro para la busqueda
       * de Fechas Facturacion
@@ -174,20 +496,53 @@
       * Proceso de carga de datos en el arreglo de Fechas Facturacion
        ATPC085-LLENA-ARREGLO.
            INITIALIZE WS-ATPC085-MP085-CONTADOR
-           
-           PERFORM UNTIL WS-ATPC085-MP085-CONTADOR > 
+
+           PERFORM UNTIL WS-ATPC085-MP085-CONTADOR >
                              WS-ATPC085-MP085-OCCURS
-             
+
               ADD CT-01         TO WS-ATPC085-CONTADOR
               ADD CT-01         TO WS-ATPC085-MP085-CONTADOR
-              
-              MOVE WS-ATPC085-CONTADOR-COD-GRUPO 
-                TO WS-ATPC085-TAB-OCCURS 
 
-              
               IF MP085-INDPROC(WS-ATPC085-MP085-CONTADOR) = CT-N
                  SET WS-ATPC085-CARGAR-FECHA      TO TRUE
                  PERFORM ATPC085-MOVER-DATOS-X-COD-GRP
+
+                 MOVE WS-ATPC085-CONTADOR-COD-GRUPO
+                   TO WS-ATPC085-TAB-OCCURS
+
+      * Deteccion de clave duplicada: si MPDT085 devolviera dos filas
+      * con la misma WS-ATPC085-TAB-CLAVE, SEARCH ALL (busqueda binaria
+      * que asume la clave estrictamente ascendente y unica) dejaria
+      * una de las dos filas inalcanzable. Se evalua sobre
+      * WS-ATPC085-CONTADOR-COD-GRUPO -- el indice que
+      * ATPC085-MOVER-DATOS-X-COD-GRP realmente usa para escribir en
+      * WS-ATPC085-TAB -- y no sobre WS-ATPC085-CONTADOR, que solo
+      * cuenta filas crudas leidas de MPDT085 dentro del grupo y no
+      * corresponde a ninguna posicion escrita del arreglo.
+                 IF WS-ATPC085-CONTADOR-COD-GRUPO > 1
+                 AND WS-ATPC085-TAB-CLAVE(WS-ATPC085-CONTADOR-COD-GRUPO)
+                     = WS-ATPC085-TAB-CLAVE
+                       (WS-ATPC085-CONTADOR-COD-GRUPO - 1)
+                    DISPLAY "ATPC085 - ALERTA: clave duplicada en "
+                       "MPDT085 -- la fila ["
+                       WS-ATPC085-CONTADOR-COD-GRUPO "] repite la "
+                       "clave de la fila anterior -- el arreglo puede "
+                       "haber quedado con datos inalcanzables por "
+                       "SEARCH ALL"
+                    SET WS-ATPC085-RETORNO-ERROR TO TRUE
+                 END-IF
+
+      * Igual razon: la capacidad ocupada del arreglo es
+      * WS-ATPC085-CONTADOR-COD-GRUPO (una fila por grupo ya resuelto),
+      * no WS-ATPC085-CONTADOR (filas crudas escaneadas dentro de la
+      * paginacion del grupo actual).
+                 IF WS-ATPC085-CONTADOR-COD-GRUPO = WS-ATPC085-TAB-MAX
+                    DISPLAY "ALERTA: el arreglo WS-ATPC085-TAB alcanzo "
+                       "su capacidad maxima [" WS-ATPC085-TAB-MAX
+                       "] - la carga puede haber quedado incompleta"
+                    SET WS-ATPC085-FIN TO TRUE
+                 END-IF
+
                  EXIT PERFORM
               END-IF
 
@@ -291,7 +646,19 @@
                   "]"                          DELIMITED BY SIZE
             INTO WS-ATPC085-RETORNO-DESC
            END-STRING
-           
+
+      *    Registra la clave ausente en la cache de resultados
+      *    negativos
+           MOVE CT-ATPC085          TO WS-ATPCNEG-TABLA
+           MOVE WS-ATPC085-CLAVE    TO WS-ATPCNEG-CLAVE
+           PERFORM ATPCNEG-REGISTRAR
+
+      *    Persiste la excepcion en la bitacora de busquedas
+      *    fallidas
+           MOVE CT-ATPC085            TO WS-ATPCEXC-TABLA
+           MOVE WS-ATPC085-CLAVE      TO WS-ATPCEXC-CLAVE
+           MOVE WS-ATPC085-RETORNO-DESC TO WS-ATPCEXC-DESC
+           PERFORM ATPCEXC-GRABAR-EXCEPCION
            .
            
            
@@ -301,20 +668,29 @@
        ATPC085-CALCULAR-FECHA-ANT.
            INITIALIZE WS-ATPC085-AUX-FECHA-ANT
                       WS-ATPC085-AUX-FECHA-ACT
-           
+
            ACCEPT WS-ATPC085-AUX-FECHA-ACT FROM DATE YYYYMMDD
-           
+
            MOVE "-"               TO WS-ATPC085-AUX-FECHA-ANT-G1
                                      WS-ATPC085-AUX-FECHA-ANT-G2
            MOVE 1                 TO WS-ATPC085-AUX-FECHA-ANT-DD
-           IF WS-ATPC085-AUX-FECHA-ACT-MM = 1
-              MOVE 12             TO WS-ATPC085-AUX-FECHA-ANT-MM
-              SUBTRACT 1        FROM WS-ATPC085-AUX-FECHA-ACT-AAAA
-                   GIVING WS-ATPC085-AUX-FECHA-ANT-AAAA
-           ELSE
-              MOVE WS-ATPC085-AUX-FECHA-ACT-AAAA
-                TO WS-ATPC085-AUX-FECHA-ANT-AAAA
-              SUBTRACT 1        FROM WS-ATPC085-AUX-FECHA-ACT-MM
-                   GIVING WS-ATPC085-AUX-FECHA-ANT-MM
-           END-IF
+
+      * Retrocede WS-ATPC085-MESES-ATRAS meses (por defecto 1) desde
+      * la fecha actual, resolviendo el acarreo de anio cuando la
+      * cantidad de meses supera el mes en curso.
+           COMPUTE WS-ATPC085-AUX-TOTAL-MESES =
+                   (WS-ATPC085-AUX-FECHA-ACT-AAAA * 12 +
+                    WS-ATPC085-AUX-FECHA-ACT-MM) -
+                    WS-ATPC085-MESES-ATRAS
+
+           COMPUTE WS-ATPC085-AUX-ANIO-CALC =
+                   (WS-ATPC085-AUX-TOTAL-MESES - 1) / 12
+           COMPUTE WS-ATPC085-AUX-MES-CALC =
+                   WS-ATPC085-AUX-TOTAL-MESES -
+                   (WS-ATPC085-AUX-ANIO-CALC * 12)
+
+           MOVE WS-ATPC085-AUX-ANIO-CALC
+             TO WS-ATPC085-AUX-FECHA-ANT-AAAA
+           MOVE WS-ATPC085-AUX-MES-CALC
+             TO WS-ATPC085-AUX-FECHA-ANT-MM
            .
\ No newline at end of file

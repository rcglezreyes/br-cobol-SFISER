@@ -0,0 +1,61 @@
+      *----------------------------------------------------------------
+      * Libreria de utilidad para resolver, de una sola vez, los
+      * valores por defecto de facturacion de un Tipo de Tarjeta:
+      * encadena la busqueda en las caches en memoria de TIPO DE
+      * TARJETA (ATPC026), TIPOS DE FACTURAS (ATPC044) y CONCEPTOS
+      * ECONOMICOS (ATPC052), en lugar de que cada programa llamador
+      * arme esa cadena de tres busquedas a mano.
+      *
+      * Encadenamiento:
+      *  1) ATPC026-BUSCAR-EN-ARREGLO por CODENT+CODMAR+INDTIPT.
+      *     WS-ATPC026-CLASE (TIPOFAC por defecto del tipo de tarjeta)
+      *     alimenta el paso 2.
+      *  2) ATPC044-BUSCAR-EN-ARREGLO por CODENT+TIPOFAC-ALF (el CLASE
+      *     del paso 1) +INDNORCOR. INDNORCOR no se puede derivar del
+      *     tipo de tarjeta -- se usa WS-ATPCFAC-INDNORCOR-DEFECTO
+      *     (Normal) salvo que el llamador informe otro valor antes de
+      *     invocar. WS-ATPC044-CODCONCEP (concepto economico por
+      *     defecto del TIPOFAC) alimenta el paso 3.
+      *  3) ATPC052-BUSCAR-EN-ARREGLO por CODENT+INDVERT+INDNIVAPL (
+      *     informados por el llamador -- son datos de la cuenta/
+      *     vertiente, no del tipo de tarjeta, por lo que no se pueden
+      *     derivar de los pasos 1-2) +CODCONECO-ALF (el CODCONCEP del
+      *     paso 2).
+      *
+      * Al retornar con WS-ATPCFAC-RETORNO-OK, los datos resueltos
+      * quedan disponibles en los registros de cada tabla:
+      *  - WS-ATPC026-RESPUESTA (Tipo de Tarjeta).
+      *  - WS-ATPC044-RESPUESTA (Tipo de Factura).
+      *  - WS-ATPC052-RESPUESTA (Concepto Economico).
+      *
+      * Datos de entrada:
+      *  - WS-ATPCFAC-CODENT      PIC 9(04).
+      *  - WS-ATPCFAC-CODMAR      PIC 9(02).
+      *  - WS-ATPCFAC-INDTIPT     PIC 9(02).
+      *  - WS-ATPCFAC-INDVERT     PIC X(01).
+      *  - WS-ATPCFAC-INDNIVAPL   PIC X(02).
+      *  - WS-ATPCFAC-FECHA-CONSULTA (opcional, formato AAAA-MM-DD,
+      *    se propaga a los tres pasos).
+      *
+      * Datos de salida:
+      *  - WS-ATPCFAC-RETORNO-COD / -OK / -ERROR.
+      *  - WS-ATPCFAC-RETORNO-DESC.
+      *----------------------------------------------------------------
+
+       01  WS-ATPCFAC-ENTRADA.
+           05  WS-ATPCFAC-CODENT               PIC 9(04).
+           05  WS-ATPCFAC-CODMAR               PIC 9(02).
+           05  WS-ATPCFAC-INDTIPT              PIC 9(02).
+           05  WS-ATPCFAC-INDVERT              PIC X(01).
+           05  WS-ATPCFAC-INDNIVAPL            PIC X(02).
+           05  WS-ATPCFAC-FECHA-CONSULTA       PIC X(10).
+
+      * Valor por defecto de INDNORCOR (Normal) usado para resolver el
+      * TIPOFAC en ATPC044 cuando el llamador no informa otro valor
+       77  WS-ATPCFAC-INDNORCOR-DEFECTO        PIC 9(01) VALUE 0.
+
+       01  WS-ATPCFAC-RETORNO.
+           05  WS-ATPCFAC-RETORNO-COD          PIC 9(01).
+               88  WS-ATPCFAC-RETORNO-OK       VALUE 0.
+               88  WS-ATPCFAC-RETORNO-ERROR    VALUE 9.
+           05  WS-ATPCFAC-RETORNO-DESC         PIC X(200).

@@ -0,0 +1,100 @@
+      *----------------------------------------------------------------
+      * Libreria de utilidad -- cache de resultados negativos
+      * compartida entre los ATPCxxx-BUSCAR-EN-ARREGLO
+      *
+      * Dependencias:
+      *  - Debe estar copiada ATPCNEG-WS en WORKING-STORAGE
+      *
+      * Procesos de uso Publicos:
+      *  - ATPCNEG-VERIFICAR
+      *  - ATPCNEG-REGISTRAR
+      *  - ATPCNEG-INVALIDAR-TABLA
+      *----------------------------------------------------------------
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPCNEG-VERIFICAR
+      *----------------------------------------------------------------
+      * Recorre en forma lineal el arreglo circular buscando
+      * WS-ATPCNEG-TABLA + WS-ATPCNEG-CLAVE. El arreglo es chico a
+      * proposito (WS-ATPCNEG-TAM), asi que un recorrido lineal es
+      * mas simple que ordenarlo para SEARCH ALL y no agrega costo
+      * relevante frente al SEARCH ALL que evita.
+      * Ejemplo:
+      *     MOVE CT-ATPC021           TO WS-ATPCNEG-TABLA
+      *     MOVE WS-ATPC021-CLAVE     TO WS-ATPCNEG-CLAVE
+      *     PERFORM ATPCNEG-VERIFICAR
+      *     IF WS-ATPCNEG-ES-NEGATIVO
+      *        ...
+      *----------------------------------------------------------------
+       ATPCNEG-VERIFICAR.
+           SET WS-ATPCNEG-NO-ES-NEGATIVO TO TRUE
+
+           PERFORM VARYING WS-ATPCNEG-INDICE FROM 1 BY 1
+                     UNTIL WS-ATPCNEG-INDICE > WS-ATPCNEG-TAM
+              IF WS-ATPCNEG-CACHE-TABLA(WS-ATPCNEG-INDICE) =
+                                        WS-ATPCNEG-TABLA
+              AND WS-ATPCNEG-CACHE-CLAVE(WS-ATPCNEG-INDICE) =
+                                        WS-ATPCNEG-CLAVE
+                 SET WS-ATPCNEG-ES-NEGATIVO TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPCNEG-REGISTRAR
+      *----------------------------------------------------------------
+      * Agrega WS-ATPCNEG-TABLA + WS-ATPCNEG-CLAVE al arreglo
+      * circular, sobreescribiendo la entrada mas vieja cuando esta
+      * lleno. Debe invocarse desde ATPCxxx-BUSCAR-NO-ENCONTRADO, una
+      * vez confirmado que la clave no esta en el arreglo en memoria.
+      * Ejemplo:
+      *     MOVE CT-ATPC021           TO WS-ATPCNEG-TABLA
+      *     MOVE WS-ATPC021-CLAVE     TO WS-ATPCNEG-CLAVE
+      *     PERFORM ATPCNEG-REGISTRAR
+      *----------------------------------------------------------------
+       ATPCNEG-REGISTRAR.
+           SET WS-ATPCNEG-INDICE TO WS-ATPCNEG-PROXIMO
+           MOVE WS-ATPCNEG-TABLA
+             TO WS-ATPCNEG-CACHE-TABLA(WS-ATPCNEG-INDICE)
+           MOVE WS-ATPCNEG-CLAVE
+             TO WS-ATPCNEG-CACHE-CLAVE(WS-ATPCNEG-INDICE)
+
+           ADD 1 TO WS-ATPCNEG-PROXIMO
+           IF WS-ATPCNEG-PROXIMO > WS-ATPCNEG-TAM
+              MOVE 1 TO WS-ATPCNEG-PROXIMO
+           END-IF
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPCNEG-INVALIDAR-TABLA
+      *----------------------------------------------------------------
+      * Borra del arreglo circular toda entrada negativa registrada
+      * para WS-ATPCNEG-TABLA. Debe invocarse desde
+      * ATPCxxx-RECARGAR-ARREGLO (antes o despues de recargar el
+      * arreglo en memoria), ya que un alta u otro cambio que motiva
+      * la recarga puede convertir en valida una clave que antes se
+      * habia cacheado como ausente; sin este borrado,
+      * ATPCNEG-VERIFICAR seguiria devolviendo esa clave como negativa
+      * hasta que su entrada circular fuera pisada por otra clave
+      * mala, anulando el proposito de recargar "sin esperar a que la
+      * region se reinicie".
+      * Ejemplo:
+      *     MOVE CT-ATPC021           TO WS-ATPCNEG-TABLA
+      *     PERFORM ATPCNEG-INVALIDAR-TABLA
+      *----------------------------------------------------------------
+       ATPCNEG-INVALIDAR-TABLA.
+           PERFORM VARYING WS-ATPCNEG-INDICE FROM 1 BY 1
+                     UNTIL WS-ATPCNEG-INDICE > WS-ATPCNEG-TAM
+              IF WS-ATPCNEG-CACHE-TABLA(WS-ATPCNEG-INDICE) =
+                                        WS-ATPCNEG-TABLA
+                 MOVE SPACES
+                   TO WS-ATPCNEG-CACHE-TABLA(WS-ATPCNEG-INDICE)
+                 MOVE SPACES
+                   TO WS-ATPCNEG-CACHE-CLAVE(WS-ATPCNEG-INDICE)
+              END-IF
+           END-PERFORM
+           .

@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATPC913.
+      *----------------------------------------------------------------
+      * Programa batch de extracto delta ("cambios desde la ultima
+      * corrida") de TIPOS DE FACTURAS (ATPC044) y CONCEPTOS ECONOMICOS
+      * (ATPC052) para sistemas externos: hoy, todo
+      * batch consumidor de estas dos tablas tiene que leer MPDT044/
+      * MPDT052 completas aunque solo hayan cambiado un puñado de
+      * filas desde la corrida anterior. Este programa carga ambas
+      * tablas, recupera el watermark (fecha AAAA-MM-DD) de la ultima
+      * extraccion exitosa de cada una via ATPCDLT-LEER-WATERMARK,
+      * obtiene solo las filas cambiadas desde ese watermark via
+      * ATPC044-LISTAR-CAMBIOS-DESDE / ATPC052-LISTAR-CAMBIOS-DESDE,
+      * las vuelca a un archivo secuencial por tabla (ATPC044.DLT /
+      * ATPC052.DLT) y, si la extraccion fue exitosa, persiste la
+      * fecha de hoy como nuevo watermark de cada tabla via
+      * ATPCDLT-GRABAR-WATERMARK.
+      *
+      * La fecha de hoy (AAAA-MM-DD) se arma con ACCEPT FROM DATE
+      * YYYYMMDD y una STRING que inserta los guiones -- este
+      * repositorio no tiene, en ningun otro programa, una rutina de
+      * conversion de fecha numerica a AAAA-MM-DD, asi que se arma en
+      * forma local siguiendo el mismo estilo de STRING que usan
+      * ATPC044-PR.cpy/ATPC052-PR.cpy para sus mensajes.
+      *
+      * Dependencias:
+      *  - Debe estar declarada la rutina para manejo de errores
+      *    888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Requeridos porque ATPC044/052-CARGAR-ARREGLO graban una fila de
+      * control compartida y una fila en la bitacora de
+      * auditoria persistente
+           SELECT CTL-CARGAS ASSIGN TO "ATPCCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCCTL-STATUS.
+           SELECT AUD-CARGAS ASSIGN TO "ATPCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCAUD-STATUS.
+           SELECT EXC-EXCEPCIONES ASSIGN TO "ATPCEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCEXC-STATUS.
+      * Watermark persistido del ultimo extracto delta exitoso de cada
+      * tabla
+           SELECT DLT-WATERMARK ASSIGN TO "ATPCDLT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCDLT-STATUS.
+      * Extractos delta de salida
+           SELECT DLT-ATPC044 ASSIGN TO "ATPC044.DLT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DLT-ATPC052 ASSIGN TO "ATPC052.DLT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ATPCCTL-CTL".
+       COPY "ATPCAUD-AUD".
+       COPY "ATPCEXC-EXC".
+       COPY "ATPCDLT-DLT".
+
+       FD  DLT-ATPC044
+           RECORDING MODE IS F.
+       01  DLT-ATPC044-REG                  PIC X(200).
+
+       FD  DLT-ATPC052
+           RECORDING MODE IS F.
+       01  DLT-ATPC052-REG                  PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       COPY "CONSTANTES".
+
+       01  WS-MQCOPY.
+           COPY "MQCOPY".
+
+       COPY "MPMLOG".
+
+       COPY "ATPC044-WS".
+       COPY "ATPC052-WS".
+       COPY "ATPC096-WS".
+       COPY "ATPCCTL-WS".
+       COPY "ATPCAUD-WS".
+       COPY "ATPCNEG-WS".
+       COPY "ATPCEXC-WS".
+       COPY "ATPCDLT-WS".
+
+      * Fecha de hoy (AAAA-MM-DD), usada como watermark de esta
+      * corrida
+       01  WS-ATPC913-HOY-AAAAMMDD.
+           05  WS-ATPC913-HOY-AAAA           PIC 9(04).
+           05  WS-ATPC913-HOY-MM             PIC 9(02).
+           05  WS-ATPC913-HOY-DD             PIC 9(02).
+       77  WS-ATPC913-HOY-FECHA             PIC X(10).
+
+      * Hora de la corrida (HHMMSS)
+       77  WS-ATPC913-HOY-HORA              PIC 9(06).
+
+      * Cantidad de filas escritas en cada extracto delta
+       77  WS-ATPC913-CANT-DLT-044          PIC 9(04) VALUE ZERO.
+       77  WS-ATPC913-CANT-DLT-052          PIC 9(04) VALUE ZERO.
+
+      * Indice auxiliar para el volcado de los arreglos DELTA
+       77  WS-ATPC913-INDICE                PIC 9(04).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC913-PRINCIPAL
+      *----------------------------------------------------------------
+       ATPC913-PRINCIPAL.
+           PERFORM ATPC913-ARMAR-FECHA-HOY
+
+           PERFORM ATPCCTL-INICIALIZAR-CONTROL
+           PERFORM ATPC044-CARGAR-ARREGLO
+           PERFORM ATPC052-CARGAR-ARREGLO
+
+           PERFORM ATPC913-EXTRAER-ATPC044
+           PERFORM ATPC913-EXTRAER-ATPC052
+
+           DISPLAY "ATPC913: extracto delta finalizado -- ATPC044: "
+                   WS-ATPC913-CANT-DLT-044 " fila(s), ATPC052: "
+                   WS-ATPC913-CANT-DLT-052 " fila(s)"
+
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC913-ARMAR-FECHA-HOY
+      *----------------------------------------------------------------
+      * Arma WS-ATPC913-HOY-FECHA (AAAA-MM-DD) y WS-ATPC913-HOY-HORA a
+      * partir del reloj del sistema, para usarlos como watermark de
+      * esta corrida
+      *----------------------------------------------------------------
+       ATPC913-ARMAR-FECHA-HOY.
+           ACCEPT WS-ATPC913-HOY-AAAAMMDD FROM DATE YYYYMMDD
+           ACCEPT WS-ATPC913-HOY-HORA FROM TIME
+
+           STRING WS-ATPC913-HOY-AAAA        DELIMITED BY SIZE
+                  "-"                        DELIMITED BY SIZE
+                  WS-ATPC913-HOY-MM          DELIMITED BY SIZE
+                  "-"                        DELIMITED BY SIZE
+                  WS-ATPC913-HOY-DD          DELIMITED BY SIZE
+             INTO WS-ATPC913-HOY-FECHA
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC913-EXTRAER-ATPC044
+      *----------------------------------------------------------------
+      * Extrae el delta de ATPC044 desde su ultimo watermark y lo
+      * vuelca a ATPC044.DLT; si la extraccion resulto OK, persiste la
+      * fecha de hoy como nuevo watermark de ATPC044
+      *----------------------------------------------------------------
+       ATPC913-EXTRAER-ATPC044.
+           MOVE CT-ATPC044 TO WS-ATPCDLT-TABLA
+           PERFORM ATPCDLT-LEER-WATERMARK
+
+           IF WS-ATPCDLT-SIN-WATERMARK-SI
+              MOVE SPACES TO WS-ATPC044-DESDE-FECHA
+           ELSE
+              MOVE WS-ATPCDLT-CONSULTA-FECEXTRACT
+                TO WS-ATPC044-DESDE-FECHA
+           END-IF
+
+           PERFORM ATPC044-LISTAR-CAMBIOS-DESDE
+
+           OPEN OUTPUT DLT-ATPC044
+           PERFORM VARYING WS-ATPC913-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC913-INDICE > WS-ATPC044-DELTA-CANT
+              MOVE SPACES TO DLT-ATPC044-REG
+              MOVE WS-ATPC044-DLT-CODENT(WS-ATPC913-INDICE)
+                TO DLT-ATPC044-REG(1:4)
+              MOVE WS-ATPC044-DLT-TIPOFAC(WS-ATPC913-INDICE)
+                TO DLT-ATPC044-REG(6:4)
+              MOVE WS-ATPC044-DLT-TIPOFACSIST(WS-ATPC913-INDICE)
+                TO DLT-ATPC044-REG(11:4)
+              MOVE WS-ATPC044-DLT-DESTIPFAC(WS-ATPC913-INDICE)
+                TO DLT-ATPC044-REG(16:30)
+              MOVE WS-ATPC044-DLT-FECALTA(WS-ATPC913-INDICE)
+                TO DLT-ATPC044-REG(47:10)
+              MOVE WS-ATPC044-DLT-FECINI(WS-ATPC913-INDICE)
+                TO DLT-ATPC044-REG(58:10)
+              MOVE WS-ATPC044-DLT-FECFIN(WS-ATPC913-INDICE)
+                TO DLT-ATPC044-REG(69:10)
+              WRITE DLT-ATPC044-REG
+           END-PERFORM
+           CLOSE DLT-ATPC044
+
+           MOVE WS-ATPC044-DELTA-CANT TO WS-ATPC913-CANT-DLT-044
+
+           IF WS-ATPC044-RETORNO-OK
+              MOVE CT-ATPC044                TO WS-ATPCDLT-TABLA
+              MOVE WS-ATPC913-HOY-FECHA      TO WS-ATPCDLT-FECEXTRACT
+              MOVE WS-ATPC913-HOY-HORA       TO WS-ATPCDLT-HOREXTRACT
+              MOVE WS-ATPC044-DELTA-CANT     TO WS-ATPCDLT-CANTIDAD
+              PERFORM ATPCDLT-GRABAR-WATERMARK
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC913-EXTRAER-ATPC052
+      *----------------------------------------------------------------
+      * Extrae el delta de ATPC052 desde su ultimo watermark y lo
+      * vuelca a ATPC052.DLT; si la extraccion resulto OK, persiste la
+      * fecha de hoy como nuevo watermark de ATPC052
+      *----------------------------------------------------------------
+       ATPC913-EXTRAER-ATPC052.
+           MOVE CT-ATPC052 TO WS-ATPCDLT-TABLA
+           PERFORM ATPCDLT-LEER-WATERMARK
+
+           IF WS-ATPCDLT-SIN-WATERMARK-SI
+              MOVE SPACES TO WS-ATPC052-DESDE-FECHA
+           ELSE
+              MOVE WS-ATPCDLT-CONSULTA-FECEXTRACT
+                TO WS-ATPC052-DESDE-FECHA
+           END-IF
+
+           PERFORM ATPC052-LISTAR-CAMBIOS-DESDE
+
+           OPEN OUTPUT DLT-ATPC052
+           PERFORM VARYING WS-ATPC913-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC913-INDICE > WS-ATPC052-DELTA-CANT
+              MOVE SPACES TO DLT-ATPC052-REG
+              MOVE WS-ATPC052-DLT-CODENT(WS-ATPC913-INDICE)
+                TO DLT-ATPC052-REG(1:4)
+              MOVE WS-ATPC052-DLT-INDVERT(WS-ATPC913-INDICE)
+                TO DLT-ATPC052-REG(6:1)
+              MOVE WS-ATPC052-DLT-INDNIVAPL(WS-ATPC913-INDICE)
+                TO DLT-ATPC052-REG(8:2)
+              MOVE WS-ATPC052-DLT-CODCONECO(WS-ATPC913-INDICE)
+                TO DLT-ATPC052-REG(11:4)
+              MOVE WS-ATPC052-DLT-DESCONECO(WS-ATPC913-INDICE)
+                TO DLT-ATPC052-REG(16:30)
+              MOVE WS-ATPC052-DLT-FECALTA(WS-ATPC913-INDICE)
+                TO DLT-ATPC052-REG(47:10)
+              MOVE WS-ATPC052-DLT-FECINI(WS-ATPC913-INDICE)
+                TO DLT-ATPC052-REG(58:10)
+              MOVE WS-ATPC052-DLT-FECFIN(WS-ATPC913-INDICE)
+                TO DLT-ATPC052-REG(69:10)
+              WRITE DLT-ATPC052-REG
+           END-PERFORM
+           CLOSE DLT-ATPC052
+
+           MOVE WS-ATPC052-DELTA-CANT TO WS-ATPC913-CANT-DLT-052
+
+           IF WS-ATPC052-RETORNO-OK
+              MOVE CT-ATPC052                TO WS-ATPCDLT-TABLA
+              MOVE WS-ATPC913-HOY-FECHA      TO WS-ATPCDLT-FECEXTRACT
+              MOVE WS-ATPC913-HOY-HORA       TO WS-ATPCDLT-HOREXTRACT
+              MOVE WS-ATPC052-DELTA-CANT     TO WS-ATPCDLT-CANTIDAD
+              PERFORM ATPCDLT-GRABAR-WATERMARK
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: 888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+      * Rutina de traza de entrada/salida de las librerias ATPCxxx
+      * invocadas por este programa (documentada como dependencia del
+      * host en el encabezado de cada libreria ATPCnnn-PR). Este
+      * programa batch la resuelve volcando la transaccion a consola;
+      * un programa en linea podria resolver esta misma rutina contra
+      * su propio log de transacciones.
+       888888-LOGGEAR-TRANSACCION.
+           DISPLAY INDICADOR_I-O OF MPMLOG " "
+                   CODIGO_RUTINA OF MPMLOG " "
+                   MENSAJE_COPY  OF MPMLOG
+           .
+
+       COPY "ATPC044-PR".
+       COPY "ATPC052-PR".
+       COPY "ATPC096-PR".
+       COPY "ATPCCTL-PR".
+       COPY "ATPCAUD-PR".
+       COPY "ATPCNEG-PR".
+       COPY "ATPCEXC-PR".
+       COPY "ATPCDLT-PR".

@@ -0,0 +1,54 @@
+      *----------------------------------------------------------------
+      * Definicion de archivo (FD) para el checkpoint de reanudacion de
+      * ATPC059-CARGAR-ARREGLO. Si la carga paginada de MPDT059 se ve
+      * interrumpida (por ejemplo, un timeout de DB2 a mitad de
+      * paginacion), esto evita releer desde la primera pagina en el
+      * proximo arranque de la region.
+      *
+      * Debe ser copiado dentro de la FILE SECTION del programa que
+      * invoque ATPC059-CARGAR-ARREGLO, junto con las siguientes
+      * entradas en FILE-CONTROL (WS-ATPC059-CKP-STATUS esta declarado
+      * en ATPC059-WS.cpy):
+      *
+      *     SELECT CKP059-DAT ASSIGN TO "ATPC059.CKPDAT"
+      *         ORGANIZATION IS LINE SEQUENTIAL
+      *         FILE STATUS IS WS-ATPC059-CKP-STATUS.
+      *     SELECT CKP059-CTL ASSIGN TO "ATPC059.CKPCTL"
+      *         ORGANIZATION IS LINE SEQUENTIAL
+      *         FILE STATUS IS WS-ATPC059-CKP-STATUS.
+      *
+      * CKP059-DAT guarda una fila por cada elemento ya cargado en
+      * WS-ATPC059-TABLA al momento del ultimo checkpoint. CKP059-CTL
+      * guarda la clave de reanudacion (MQCOPY-CLAVE-FIN de la ultima
+      * pagina leida con exito) y la cantidad de filas en CKP059-DAT.
+      *----------------------------------------------------------------
+       FD  CKP059-DAT
+           RECORDING MODE IS F.
+       01  CKP059-DAT-REG.
+           05  CKP059-DAT-CODENT               PIC X(04).
+           05  CKP059-DAT-INDNORCOR            PIC 9(01).
+           05  CKP059-DAT-TIPOFAC              PIC 9(04).
+           05  CKP059-DAT-INDAPLCON            PIC X(01).
+           05  CKP059-DAT-INDAPLDEBCRE         PIC 9(01).
+           05  CKP059-DAT-DESTIPFAC            PIC X(30).
+           05  CKP059-DAT-CODCONECO            PIC 9(04).
+           05  CKP059-DAT-DESCONECO            PIC X(30).
+           05  CKP059-DAT-FECALTA              PIC X(10).
+           05  CKP059-DAT-CONTCUR              PIC X(26).
+           05  CKP059-DAT-CODENT-ATR           PIC X(01).
+           05  CKP059-DAT-INDNORCOR-ATR        PIC X(01).
+           05  CKP059-DAT-TIPOFAC-ATR          PIC X(01).
+           05  CKP059-DAT-DESTIPFAC-ATR        PIC X(01).
+           05  CKP059-DAT-CODCONECO-ATR        PIC X(01).
+           05  CKP059-DAT-DESCONECO-ATR        PIC X(01).
+           05  CKP059-DAT-INDAPLCON-ATR        PIC X(01).
+           05  CKP059-DAT-INDAPLDEBCRE-ATR     PIC X(01).
+           05  CKP059-DAT-FECALTA-ATR          PIC X(01).
+           05  CKP059-DAT-CONTCUR-ATR          PIC X(01).
+           05  CKP059-DAT-INDCONTINUAR         PIC X(01).
+
+       FD  CKP059-CTL
+           RECORDING MODE IS F.
+       01  CKP059-CTL-REG.
+           05  CKP059-CTL-CLAVE-FIN            PIC X(100).
+           05  CKP059-CTL-OCCURS               PIC 9(04).

@@ -0,0 +1,56 @@
+      *----------------------------------------------------------------
+      * Libreria de utilidad -- cache de resultados negativos
+      * compartida entre los ATPCxxx-BUSCAR-EN-ARREGLO.
+      *
+      * Cuando una clave genuinamente no existe en el arreglo en
+      * memoria de una tabla, ATPCxxx-BUSCAR-NO-ENCONTRADO la registra
+      * aqui (ATPCNEG-REGISTRAR); mientras dure la region, si la misma
+      * clave se vuelve a pedir sobre la misma tabla,
+      * ATPCxxx-BUSCAR-EN-ARREGLO la resuelve con ATPCNEG-VERIFICAR
+      * sin pagar de nuevo el costo del SEARCH ALL (y, para tablas que
+      * en el futuro carguen bajo demanda, sin repetir un viaje a
+      * DB2). Arreglo circular de tamano fijo y chico -- no pretende
+      * memorizar todo el trafico, solo evitar ráfagas de la misma
+      * clave mala repetida.
+      *
+      * Datos de entrada (antes de ATPCNEG-VERIFICAR/ATPCNEG-REGISTRAR):
+      *  - WS-ATPCNEG-TABLA  PIC X(07). Constante CT-ATPCxxx de la
+      *    tabla consultada.
+      *  - WS-ATPCNEG-CLAVE  PIC X(30). Clave buscada (mover el grupo
+      *    WS-ATPCxxx-CLAVE de la tabla -- se trunca/rellena con
+      *    espacios como cualquier MOVE de grupo a alfanumerico).
+      *
+      * Datos de salida:
+      *  - ATPCNEG-VERIFICAR: WS-ATPCNEG-ES-NEGATIVO / -NO-ES-NEGATIVO.
+      *
+      * Procesos de uso Publicos:
+      *  - ATPCNEG-VERIFICAR
+      *  - ATPCNEG-REGISTRAR
+      *  - ATPCNEG-INVALIDAR-TABLA
+      *----------------------------------------------------------------
+
+       01  WS-ATPCNEG-ENTRADA.
+           05  WS-ATPCNEG-TABLA                PIC X(07).
+           05  WS-ATPCNEG-CLAVE                PIC X(30).
+
+      * Cantidad de posiciones del arreglo circular
+       78  WS-ATPCNEG-TAM                      VALUE 20.
+
+      * Arreglo circular de claves confirmadas ausentes en esta
+      * region. Se inicializa a SPACES (ninguna fila usada) y se va
+      * sobreescribiendo en forma circular a partir de
+      * WS-ATPCNEG-PROXIMO -- no requiere purga explicita porque las
+      * entradas mas viejas simplemente se pisan.
+       01  WS-ATPCNEG-CACHE.
+           05  WS-ATPCNEG-CACHE-FILA OCCURS 20 TIMES
+                                      INDEXED BY WS-ATPCNEG-INDICE.
+               10  WS-ATPCNEG-CACHE-TABLA       PIC X(07).
+               10  WS-ATPCNEG-CACHE-CLAVE       PIC X(30).
+
+      * Proxima posicion del arreglo circular a sobreescribir
+       77  WS-ATPCNEG-PROXIMO                  PIC 9(02) VALUE 1.
+
+       01  WS-ATPCNEG-RESULTADO.
+           05  WS-ATPCNEG-ENCONTRADO-IND        PIC X(01).
+               88  WS-ATPCNEG-ES-NEGATIVO       VALUE "S".
+               88  WS-ATPCNEG-NO-ES-NEGATIVO    VALUE "N".

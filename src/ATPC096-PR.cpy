@@ -0,0 +1,426 @@
+      *----------------------------------------------------------------
+      * Libreria para el manejo en memoria de los datos relacionados a
+      * la tabla DESCRIPCIONES POR IDIOMA (estructura MPM0096)
+      *
+      * Dependencias:
+      *  - Debe estar declarada la rutina para manejo de errores
+      *    888888-LOGGEAR-TRANSACCION
+      *  - Debe estar copiada ATPCCTL-WS en WORKING-STORAGE y
+      *    ATPCCTL-PR en PROCEDURE DIVISION, junto con la FD
+      *    CTL-CARGAS y su SELECT (ver ATPCCTL-CTL.cpy), y debe
+      *    haberse ejecutado ATPCCTL-INICIALIZAR-CONTROL antes de
+      *    la primera carga
+      *  - Debe estar copiada ATPCAUD-WS en WORKING-STORAGE y
+      *    ATPCAUD-PR en PROCEDURE DIVISION, junto con la FD
+      *    AUD-CARGAS y su SELECT (ver ATPCAUD-AUD.cpy)
+      *
+      *  - Debe estar copiada ATPCNEG-WS en WORKING-STORAGE y
+      *    ATPCNEG-PR en PROCEDURE DIVISION (cache de resultados
+      *    negativos -- ver ATPCNEG-WS.cpy)
+      *  - Debe estar copiada ATPCEXC-WS en WORKING-STORAGE y
+      *    ATPCEXC-PR en PROCEDURE DIVISION, junto con la FD
+      *    EXC-EXCEPCIONES y su SELECT (cache de busquedas
+      *    fallidas -- ver ATPCEXC-EXC.cpy)
+      *
+      * Procesos de uso Publicos:
+      *  - ATPC096-CARGAR-ARREGLO
+      *  - ATPC096-CONFIGURAR-TAB-MAX
+      *  - ATPC096-RECARGAR-ARREGLO
+      *  - ATPC096-OBTENER-ESTADO
+      *  - ATPC096-HAY-CAMBIOS
+      *  - ATPC096-BUSCAR-EN-ARREGLO
+      *----------------------------------------------------------------
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC096-CONFIGURAR-TAB-MAX
+      *----------------------------------------------------------------
+      * Permite fijar en forma operativa, sin recompilar, el umbral de
+      * alarma de capacidad que usa ATPC096-CARGAR-ARREGLO, a partir de
+      * un valor leido por el programa llamador al inicio (parm de
+      * arranque o fila de una tabla de control). Debe invocarse antes
+      * de ATPC096-CARGAR-ARREGLO para que tenga efecto sobre la carga.
+      *
+      * El limite fisico del arreglo WS-ATPC096-TAB
+      * (WS-ATPC096-TAB-MAX-FISICO) esta fijado por el OCCURS de su
+      * definicion y no puede ampliarse en tiempo de ejecucion -- el
+      * OCCURS ... DEPENDING ON de COBOL reserva su almacenamiento en
+      * tiempo de compilacion, por lo que ampliar la capacidad fisica
+      * siempre requiere recompilar. Un valor de entrada fuera del
+      * rango [1, WS-ATPC096-TAB-MAX-FISICO] se ignora y el umbral
+      * operativo se deja en el maximo fisico.
+      * Ejemplo:
+      *     MOVE WS-CTL-CAPACIDAD-ATPC096  TO WS-ATPC096-TAB-MAX-PARM
+      *     PERFORM ATPC096-CONFIGURAR-TAB-MAX
+      *----------------------------------------------------------------
+       ATPC096-CONFIGURAR-TAB-MAX.
+           IF WS-ATPC096-TAB-MAX-PARM > 0
+           AND WS-ATPC096-TAB-MAX-PARM <= WS-ATPC096-TAB-MAX-FISICO
+              MOVE WS-ATPC096-TAB-MAX-PARM TO WS-ATPC096-TAB-MAX
+           ELSE
+              DISPLAY "ATPC096 - ALERTA: capacidad ["
+                 WS-ATPC096-TAB-MAX-PARM "] fuera de rango -- se usa "
+                 "el maximo fisico [" WS-ATPC096-TAB-MAX-FISICO "]"
+              MOVE WS-ATPC096-TAB-MAX-FISICO TO WS-ATPC096-TAB-MAX
+           END-IF
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC096-CARGAR-ARREGLO
+      *----------------------------------------------------------------
+      * Se debe cargar una sola vez al iniciar el servicio
+      * Ejemplo:
+      *     PERFORM ATPC096-CARGAR-ARREGLO
+      *----------------------------------------------------------------
+       ATPC096-CARGAR-ARREGLO.
+           IF WS-ATPC096-TAB-CLAVE(1) = SPACES
+
+              INITIALIZE WS-ATPC096-CONTADOR
+                         WS-ATPC096-CARGA-ITER
+                         MQCOPY-CLAVE-FIN
+
+              SET WS-ATPC096-FIN    TO FALSE
+
+              PERFORM UNTIL WS-ATPC096-FIN
+                 ADD 1 TO WS-ATPC096-CARGA-ITER
+                 IF WS-ATPC096-CARGA-ITER > WS-ATPC096-CARGA-ITER-MAX
+                    DISPLAY "ATPC096 - ALERTA: se supero el limite de "
+                            "[" WS-ATPC096-CARGA-ITER-MAX "] "
+                            "iteraciones de paginacion -- posible "
+                            "marcador corrupto en MPDT096"
+                    SET WS-ATPC096-RETORNO-ERROR TO TRUE
+                    SET WS-ATPC096-FIN TO TRUE
+                 ELSE
+                 PERFORM ATPC096-ATOMICO-LLENAR
+                 PERFORM ATPC096-ATOMICO-LLAMAR
+                 EVALUATE TRUE
+                   WHEN WS-ATPC096-RETORNO-OK
+                      PERFORM ATPC096-LLENA-ARREGLO
+                      IF MQCOPY-IND-MAS-DATOS = CT-N
+                         SET WS-ATPC096-FIN TO TRUE
+                      ELSE
+                         MOVE MQCOPY-CLAVE-FIN TO MQCOPY-CLAVE-INICIO
+                         SET  MQCOPY-SIGUIENTE    TO TRUE
+                         INITIALIZE MQCOPY-CLAVE-FIN
+                      END-IF
+                    WHEN OTHER
+                      SET WS-ATPC096-FIN TO TRUE
+                 END-EVALUATE
+                 END-IF
+              END-PERFORM
+
+              ACCEPT WS-ATPC096-FECCARGA FROM DATE YYYYMMDD
+              ACCEPT WS-ATPC096-HORCARGA FROM TIME
+
+               DISPLAY
+           "----------------------------------------------------------"
+              DISPLAY
+           "- CARGA DE DESCRIPCIONES POR IDIOMA EN MEMORIA (ATPC096) -"
+              DISPLAY "Cantidad de traducciones cargadas: "
+                      "[" WS-ATPC096-CONTADOR "]"
+              DISPLAY " "
+
+      *       Fila de control compartida (start-of-day gate)
+              MOVE CT-ATPC096              TO WS-ATPCCTL-TABLA
+              MOVE WS-ATPC096-CONTADOR     TO WS-ATPCCTL-CANTIDAD
+              MOVE WS-ATPC096-FECCARGA     TO WS-ATPCCTL-FECCARGA
+              MOVE WS-ATPC096-HORCARGA     TO WS-ATPCCTL-HORCARGA
+              PERFORM ATPCCTL-GRABAR-CONTROL
+
+      * Fila de bitacora de auditoria persistente (no se trunca)
+              MOVE CT-ATPC096              TO WS-ATPCAUD-TABLA
+              MOVE WS-ATPC096-CONTADOR     TO WS-ATPCAUD-CANTIDAD
+              MOVE WS-ATPC096-FECCARGA     TO WS-ATPCAUD-FECCARGA
+              MOVE WS-ATPC096-HORCARGA     TO WS-ATPCAUD-HORCARGA
+              PERFORM ATPCAUD-GRABAR-AUDITORIA
+           END-IF
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC096-RECARGAR-ARREGLO
+      *----------------------------------------------------------------
+      * Fuerza una recarga del arreglo en memoria, sin esperar a que la
+      * region se reinicie. Debe invocarse desde una transaccion de
+      * operacion autorizada.
+      * Ejemplo:
+      *     PERFORM ATPC096-RECARGAR-ARREGLO
+      *----------------------------------------------------------------
+       ATPC096-RECARGAR-ARREGLO.
+           INITIALIZE WS-ATPC096-TAB-CLAVE(1)
+           PERFORM ATPC096-CARGAR-ARREGLO
+
+      * Una recarga forzada normalmente responde a un alta/cambio que
+      * puede convertir en valida una clave cacheada como ausente --
+      * se limpia la cache negativa de esta tabla para que
+      * ATPCNEG-VERIFICAR no siga devolviendo "no encontrado" para
+      * esa clave.
+           MOVE CT-ATPC096 TO WS-ATPCNEG-TABLA
+           PERFORM ATPCNEG-INVALIDAR-TABLA
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC096-OBTENER-ESTADO
+      *----------------------------------------------------------------
+      * Devuelve la cantidad de elementos cargados y la fecha/hora de
+      * la ultima carga del arreglo en memoria.
+      * Ejemplo:
+      *     PERFORM ATPC096-OBTENER-ESTADO
+      *----------------------------------------------------------------
+       ATPC096-OBTENER-ESTADO.
+           MOVE WS-ATPC096-TAB-OCCURS TO WS-ATPC096-ESTADO-CANTIDAD
+           MOVE WS-ATPC096-FECCARGA   TO WS-ATPC096-ESTADO-FECCARGA
+           MOVE WS-ATPC096-HORCARGA   TO WS-ATPC096-ESTADO-HORCARGA
+           .
+
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC096-HAY-CAMBIOS
+      *----------------------------------------------------------------
+      * Consulta barata (ver ATPCAUD-HAY-CAMBIOS) para saber si otra
+      * corrida registro una carga de ATPC096 mas reciente que la que
+      * hay en memoria, sin volver a paginar la carga completa por MQ.
+      * Util para que un batch decida si le conviene invocar
+      * ATPC096-RECARGAR-ARREGLO en lugar de elegir entre "nunca" y
+      * "siempre" recargar. No fuerza la recarga, solo informa.
+      * Ejemplo:
+      *     PERFORM ATPC096-HAY-CAMBIOS
+      *     IF WS-ATPC096-HAY-CAMBIOS-SI
+      *        PERFORM ATPC096-RECARGAR-ARREGLO
+      *     END-IF
+      *----------------------------------------------------------------
+       ATPC096-HAY-CAMBIOS.
+           MOVE CT-ATPC096            TO WS-ATPCAUD-TABLA
+           MOVE WS-ATPC096-FECCARGA   TO WS-ATPCAUD-FECCARGA
+           MOVE WS-ATPC096-HORCARGA   TO WS-ATPCAUD-HORCARGA
+           PERFORM ATPCAUD-HAY-CAMBIOS
+           MOVE WS-ATPCAUD-HAY-CAMBIOS-IND TO WS-ATPC096-HAY-CAMBIOS-IND
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC096-BUSCAR-EN-ARREGLO
+      *----------------------------------------------------------------
+      * Resuelve la descripcion traducida de una fila de otra tabla de
+      * referencia. No es de uso directo por los programas de negocio
+      * -- lo invocan las propias librerias ATPC026/044/052/086/175 al
+      * resolver sus campos -DES* (ver el encabezado de cada una de
+      * esas librerias). Si no existe traduccion cargada para la
+      * combinacion CODTABLA+CODCLAVE+CODIDIOMA, retorna error y el
+      * llamador conserva la descripcion en el idioma base.
+      * Ejemplo:
+      *     INITIALIZE  WS-ATPC096
+      *     MOVE "026"                 TO WS-ATPC096-CODTABLA
+      *     MOVE WS-ATPC026-AUX-CLAVE  TO WS-ATPC096-CODCLAVE
+      *     MOVE WS-ATPC026-CODIDIOMA  TO WS-ATPC096-CODIDIOMA
+      *     PERFORM ATPC096-BUSCAR-EN-ARREGLO
+      *----------------------------------------------------------------
+       ATPC096-BUSCAR-EN-ARREGLO.
+           INITIALIZE WS-ATPC096-RETORNO
+
+      *    Cache de resultados negativos -- evita el
+      *    SEARCH ALL para una clave ya confirmada ausente esta region
+           MOVE CT-ATPC096          TO WS-ATPCNEG-TABLA
+           MOVE WS-ATPC096-CLAVE    TO WS-ATPCNEG-CLAVE
+           PERFORM ATPCNEG-VERIFICAR
+
+           IF WS-ATPCNEG-ES-NEGATIVO
+              PERFORM ATPC096-BUSCAR-NO-ENCONTRADO
+           ELSE
+              SET WS-ATPC096-TAB-INDICE TO 1
+              SEARCH ALL WS-ATPC096-TAB
+                     AT END
+                        PERFORM ATPC096-BUSCAR-NO-ENCONTRADO
+                     WHEN WS-ATPC096-TAB-CLAVE (WS-ATPC096-TAB-INDICE)
+                                              = WS-ATPC096-CLAVE
+                          PERFORM ATPC096-MOVER-DATOS-RESPUESTA
+              END-SEARCH
+           END-IF
+           .
+
+
+
+
+      *----------------------------------------------------------------
+      * Procesos internos de soporte
+      *----------------------------------------------------------------
+
+      * Proceso de asignacion de condiciones de filtro para la busqueda
+      * de Descripciones por Idioma
+       ATPC096-ATOMICO-LLENAR.
+           INITIALIZE WS-MPM0096
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso de ejecucion de busqueda de Descripciones por Idioma
+       ATPC096-ATOMICO-LLAMAR.
+           MOVE CT-ATPC096             TO  MQCOPY-PROGRAMA-REAL
+           MOVE CT-ATPC096             TO  MQCOPY-PROGRAMA
+           MOVE "MPDT096"              TO  MQCOPY-NOMBRE-TABLA
+
+           MOVE WS-MPM0096             TO  MQCOPY-MENSAJE
+           MOVE ZEROES                 TO  MQCOPY-RETORNO
+
+           IF SI-LOGGEA-SERVICIO
+              MOVE "I"                 TO  INDICADOR_I-O OF MPMLOG
+              MOVE CT-ATPC096          TO  CODIGO_RUTINA OF MPMLOG
+              MOVE MQCOPY              TO  MENSAJE_COPY  OF MPMLOG
+              PERFORM 888888-LOGGEAR-TRANSACCION
+           END-IF
+
+      *    Llamado a programa ATPC096 que consulta la tabla MPDT096
+      *    con las condiciones expresadas en MQCOPY-MENSAJE
+           CALL  CT-ATPC096   USING  WS-MQCOPY
+
+           IF SI-LOGGEA-SERVICIO
+              MOVE "O"                 TO  INDICADOR_I-O OF MPMLOG
+              MOVE CT-ATPC096          TO  CODIGO_RUTINA OF MPMLOG
+              MOVE MQCOPY              TO  MENSAJE_COPY  OF MPMLOG
+              PERFORM 888888-LOGGEAR-TRANSACCION
+           END-IF
+
+           EVALUATE MQCOPY-RETORNO
+              WHEN CT-RETORNO-OK
+                   SET WS-ATPC096-RETORNO-OK    TO TRUE
+                   MOVE MQCOPY-MENSAJE         TO  WS-MPM0096
+              WHEN CT-MQCOPY-INFOR
+                   SET WS-ATPC096-RETORNO-INFO  TO TRUE
+              WHEN OTHER
+                   SET WS-ATPC096-RETORNO-ERROR TO TRUE
+           END-EVALUATE
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso de carga de datos en el arreglo de Descripciones por
+      * Idioma
+       ATPC096-LLENA-ARREGLO.
+
+           INITIALIZE WS-ATPC096-MP096-CONTADOR
+           PERFORM UNTIL WS-ATPC096-MP096-CONTADOR >
+                             WS-ATPC096-MP096-OCCURS
+
+              ADD CT-01         TO WS-ATPC096-CONTADOR
+              ADD CT-01         TO WS-ATPC096-MP096-CONTADOR
+
+              MOVE WS-ATPC096-CONTADOR TO WS-ATPC096-TAB-OCCURS
+
+              MOVE MP096-CODTABLA-ATR(WS-ATPC096-MP096-CONTADOR)
+                TO WS-ATPC096-TAB-CODTABLA-ATR(WS-ATPC096-CONTADOR)
+              MOVE MP096-CODTABLA(WS-ATPC096-MP096-CONTADOR)
+                TO WS-ATPC096-TAB-CODTABLA(WS-ATPC096-CONTADOR)
+              MOVE MP096-CODCLAVE-ATR(WS-ATPC096-MP096-CONTADOR)
+                TO WS-ATPC096-TAB-CODCLAVE-ATR(WS-ATPC096-CONTADOR)
+              MOVE MP096-CODCLAVE(WS-ATPC096-MP096-CONTADOR)
+                TO WS-ATPC096-TAB-CODCLAVE(WS-ATPC096-CONTADOR)
+              MOVE MP096-CODIDIOMA-ATR(WS-ATPC096-MP096-CONTADOR)
+                TO WS-ATPC096-TAB-CODIDIOMA-ATR(WS-ATPC096-CONTADOR)
+              MOVE MP096-CODIDIOMA(WS-ATPC096-MP096-CONTADOR)
+                TO WS-ATPC096-TAB-CODIDIOMA(WS-ATPC096-CONTADOR)
+              MOVE MP096-DESCRIPCION-ATR(WS-ATPC096-MP096-CONTADOR)
+                TO WS-ATPC096-TAB-DESCRIPCION-ATR(WS-ATPC096-CONTADOR)
+              MOVE MP096-DESCRIPCION(WS-ATPC096-MP096-CONTADOR)
+                TO WS-ATPC096-TAB-DESCRIPCION(WS-ATPC096-CONTADOR)
+              MOVE MP096-INDCONTINUAR(WS-ATPC096-MP096-CONTADOR)
+                TO WS-ATPC096-TAB-INDCONTINUAR(WS-ATPC096-CONTADOR)
+
+      * Deteccion de clave duplicada: si MPDT096 devolviera dos filas
+      * con la misma WS-ATPC096-TAB-CLAVE, SEARCH ALL (busqueda binaria
+      * que asume la clave estrictamente ascendente y unica) dejaria
+      * una de las dos filas inalcanzable. Como la interfaz entrega los
+      * datos en orden ascendente, una clave repetida aparece siempre en
+      * la fila inmediata siguiente a la que ya tiene la misma clave. Se
+      * evalua antes del corte por '@' para que la ultima fila
+      * entregada por la interfaz tambien quede cubierta.
+              IF WS-ATPC096-CONTADOR > 1
+              AND WS-ATPC096-TAB-CLAVE(WS-ATPC096-CONTADOR) =
+                  WS-ATPC096-TAB-CLAVE(WS-ATPC096-CONTADOR - 1)
+                 DISPLAY "ATPC096 - ALERTA: clave duplicada en MPDT096 "
+                    "-- la fila [" WS-ATPC096-CONTADOR "] repite la "
+                    "clave de la fila anterior -- el arreglo puede "
+                    "haber quedado con datos inalcanzables por "
+                    "SEARCH ALL"
+                 SET WS-ATPC096-RETORNO-ERROR TO TRUE
+              END-IF
+
+      * Igual razon: se evalua antes del corte por '@' para que la
+      * ultima fila entregada por la interfaz tambien dispare la alerta
+      * de capacidad si corresponde.
+              IF WS-ATPC096-CONTADOR = WS-ATPC096-TAB-MAX
+                 DISPLAY "ALERTA: el arreglo WS-ATPC096-TAB alcanzo "
+                    "su capacidad maxima [" WS-ATPC096-TAB-MAX
+                    "] - la carga puede haber quedado incompleta"
+                 SET WS-ATPC096-FIN TO TRUE
+                 EXIT PERFORM
+              END-IF
+
+      * El caracter @ en el campo MP096-INDCONTINUAR representa que ese
+      * es el ultimo dato entregado por la base de datos, por este
+      * motivo se utiliza esta "igualdad" para cortar la carga del
+      * arreglo
+              IF MP096-INDCONTINUAR(WS-ATPC096-MP096-CONTADOR) = '@'
+                 EXIT PERFORM
+              END-IF
+
+           END-PERFORM
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso que carga los datos de respuesta en la interfaz de
+      * comunicacion
+       ATPC096-MOVER-DATOS-RESPUESTA.
+           INITIALIZE WS-ATPC096-RESPUESTA
+
+           MOVE WS-ATPC096-TAB-CODTABLA-ATR(WS-ATPC096-TAB-INDICE)
+             TO WS-ATPC096-CODTABLA-ATR
+           MOVE WS-ATPC096-TAB-CODCLAVE-ATR(WS-ATPC096-TAB-INDICE)
+             TO WS-ATPC096-CODCLAVE-ATR
+           MOVE WS-ATPC096-TAB-CODIDIOMA-ATR(WS-ATPC096-TAB-INDICE)
+             TO WS-ATPC096-CODIDIOMA-ATR
+           MOVE WS-ATPC096-TAB-DESCRIPCION-ATR(WS-ATPC096-TAB-INDICE)
+             TO WS-ATPC096-DESCRIPCION-ATR
+           MOVE WS-ATPC096-TAB-DESCRIPCION(WS-ATPC096-TAB-INDICE)
+             TO WS-ATPC096-DESCRIPCION
+           MOVE WS-ATPC096-TAB-INDCONTINUAR(WS-ATPC096-TAB-INDICE)
+             TO WS-ATPC096-INDCONTINUAR
+
+           SET WS-ATPC096-RETORNO-OK         TO TRUE
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso ejecutado cuando no se ha encontrado datos de
+      * Descripciones por Idioma con los criterios de busquedas
+      * recibidos
+       ATPC096-BUSCAR-NO-ENCONTRADO.
+           SET WS-ATPC096-RETORNO-ERROR      TO TRUE
+           STRING "No se encontro el dato buscado en ATPC096."
+                                               DELIMITED BY SIZE
+                  " - CODTABLA:["              DELIMITED BY SIZE
+                  WS-ATPC096-CODTABLA          DELIMITED BY SIZE
+                  "] - CODCLAVE:["             DELIMITED BY SIZE
+                  WS-ATPC096-CODCLAVE          DELIMITED BY SIZE
+                  "] - CODIDIOMA:["            DELIMITED BY SIZE
+                  WS-ATPC096-CODIDIOMA         DELIMITED BY SIZE
+                  "]"                          DELIMITED BY SIZE
+            INTO WS-ATPC096-RETORNO-DESC
+           END-STRING
+
+      *    Registra la clave ausente en la cache de resultados
+      *    negativos
+           MOVE CT-ATPC096          TO WS-ATPCNEG-TABLA
+           MOVE WS-ATPC096-CLAVE    TO WS-ATPCNEG-CLAVE
+           PERFORM ATPCNEG-REGISTRAR
+
+      *    Persiste la excepcion en la bitacora de busquedas
+      *    fallidas
+           MOVE CT-ATPC096            TO WS-ATPCEXC-TABLA
+           MOVE WS-ATPC096-CLAVE      TO WS-ATPCEXC-CLAVE
+           MOVE WS-ATPC096-RETORNO-DESC TO WS-ATPCEXC-DESC
+           PERFORM ATPCEXC-GRABAR-EXCEPCION
+           .

@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATPC906.
+      *----------------------------------------------------------------
+      * Programa batch de reporte: recorre WS-ATPC085-TABLA ya cargada
+      * y lista todo grupo (CODENT+CODPROCESO+TIPFECHA+CODGRUPO) cuya
+      * WS-ATPC085-TAB-FECHA ya paso respecto de la fecha del dia, sin
+      * que MPDT085 haya sido actualizado con el proximo ciclo.
+      *
+      * WS-ATPC085-TAB-FECHA se carga en formato AAAA-MM-DD (ver
+      * WS-ATPC085-AUX-FECHA-ANT en ATPC085-CALCULAR-FECHA-ANT), por lo
+      * que alcanza una comparacion alfanumerica contra la fecha del
+      * dia armada en el mismo formato para determinar si esta vencida.
+      *
+      * Pensado para ejecutarse por la noche, a continuacion del
+      * refresco de los MPDT0xx (ATPC900), para que operaciones detecte
+      * un calendario de facturacion sin actualizar antes de que la
+      * corrida de facturacion falle por falta de fecha vigente.
+      *
+      * Dependencias:
+      *  - Debe estar declarada la rutina para manejo de errores
+      *    888888-LOGGEAR-TRANSACCION
+      *  - Requiere los SELECT de checkpoint y de control/auditoria de
+      *    ATPC085-CARGAR-ARREGLO (ver ATPC900.cbl)
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-ATPC906 ASSIGN TO "ATPC906.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Requerido porque este programa invoca ATPC085-CARGAR-ARREGLO,
+      * cuyo checkpoint de reanudacion exige que el
+      * programa llamador declare estas entradas -- ver ATPC085-CKP.cpy
+           SELECT CKP085-DAT ASSIGN TO "ATPC085.CKPDAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC085-CKP-STATUS.
+           SELECT CKP085-CTL ASSIGN TO "ATPC085.CKPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC085-CKP-STATUS.
+      * Requerido porque ATPC085-CARGAR-ARREGLO graba una fila de
+      * control compartida -- ver ATPCCTL-CTL.cpy
+           SELECT CTL-CARGAS ASSIGN TO "ATPCCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCCTL-STATUS.
+      * Requerido porque ATPC085-CARGAR-ARREGLO graba una fila en la
+      * bitacora de auditoria persistente -- ver
+      * ATPCAUD-AUD.cpy
+           SELECT AUD-CARGAS ASSIGN TO "ATPCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCAUD-STATUS.
+           SELECT EXC-EXCEPCIONES ASSIGN TO "ATPCEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCEXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ATPC085-CKP".
+       COPY "ATPCCTL-CTL".
+       COPY "ATPCAUD-AUD".
+       COPY "ATPCEXC-EXC".
+
+       FD  RPT-ATPC906
+           RECORDING MODE IS F.
+       01  RPT-ATPC906-REG                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "CONSTANTES".
+
+       01  WS-MQCOPY.
+           COPY "MQCOPY".
+
+       COPY "MPMLOG".
+
+       COPY "ATPC085-WS".
+       COPY "ATPCCTL-WS".
+       COPY "ATPCAUD-WS".
+       COPY "ATPCNEG-WS".
+       COPY "ATPCEXC-WS".
+
+      * Fecha del dia armada en formato AAAA-MM-DD, para comparar
+      * alfanumericamente contra WS-ATPC085-TAB-FECHA
+       01  WS-ATPC906-HOY.
+           05 WS-ATPC906-HOY-AAAA          PIC 9(04).
+           05 WS-ATPC906-HOY-G1            PIC X(01) VALUE "-".
+           05 WS-ATPC906-HOY-MM            PIC 9(02).
+           05 WS-ATPC906-HOY-G2            PIC X(01) VALUE "-".
+           05 WS-ATPC906-HOY-DD            PIC 9(02).
+
+      * Contadores del resumen final
+       77  WS-ATPC906-TOTAL                    PIC 9(05) VALUE 0.
+       77  WS-ATPC906-VENCIDOS                 PIC 9(05) VALUE 0.
+
+      * Linea de resultado (grupo vencido), para consola y reporte
+       01  WS-ATPC906-LINEA-CASO               PIC X(80).
+
+      * Linea de resumen final del reporte
+       01  WS-ATPC906-LINEA-RESUMEN.
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  FILLER                       PIC X(21) VALUE
+               "TOTAL GRUPOS REVIS. ".
+           05  WS-ATPC906-RES-TOTAL         PIC 9(05).
+           05  FILLER                       PIC X(12) VALUE
+               "  VENCIDOS: ".
+           05  WS-ATPC906-RES-VENCIDOS      PIC 9(05).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC906-PRINCIPAL
+      *----------------------------------------------------------------
+       ATPC906-PRINCIPAL.
+           DISPLAY
+           "----------------------------------------------------------"
+           DISPLAY
+           "- ATPC906: CALENDARIO DE FACTURACION VENCIDO (ATPC085)    -"
+           DISPLAY
+           "----------------------------------------------------------"
+
+           OPEN OUTPUT RPT-ATPC906
+
+           PERFORM ATPCCTL-INICIALIZAR-CONTROL
+
+           PERFORM ATPC085-CARGAR-ARREGLO
+           PERFORM ATPC906-ARMAR-FECHA-HOY
+
+           PERFORM ATPC906-REVISAR-TABLA
+
+           MOVE SPACES                  TO WS-ATPC906-LINEA-RESUMEN
+           MOVE WS-ATPC906-TOTAL        TO WS-ATPC906-RES-TOTAL
+           MOVE WS-ATPC906-VENCIDOS     TO WS-ATPC906-RES-VENCIDOS
+           WRITE RPT-ATPC906-REG FROM WS-ATPC906-LINEA-RESUMEN
+           DISPLAY WS-ATPC906-LINEA-RESUMEN
+
+           CLOSE RPT-ATPC906
+
+           DISPLAY
+           "- ATPC906: REVISION FINALIZADA                            -"
+           DISPLAY
+           "----------------------------------------------------------"
+
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC906-ARMAR-FECHA-HOY
+      *----------------------------------------------------------------
+      * Arma la fecha del dia en formato AAAA-MM-DD, en el mismo
+      * layout que WS-ATPC085-TAB-FECHA, para poder compararlas como
+      * simples cadenas alfanumericas
+      *----------------------------------------------------------------
+       ATPC906-ARMAR-FECHA-HOY.
+           INITIALIZE WS-ATPC906-HOY
+           MOVE "-" TO WS-ATPC906-HOY-G1
+                       WS-ATPC906-HOY-G2
+
+           ACCEPT WS-ATPC085-AUX-FECHA-ACT FROM DATE YYYYMMDD
+
+           MOVE WS-ATPC085-AUX-FECHA-ACT-AAAA TO WS-ATPC906-HOY-AAAA
+           MOVE WS-ATPC085-AUX-FECHA-ACT-MM   TO WS-ATPC906-HOY-MM
+           MOVE WS-ATPC085-AUX-FECHA-ACT-DD   TO WS-ATPC906-HOY-DD
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC906-REVISAR-TABLA
+      *----------------------------------------------------------------
+      * Recorre todos los grupos cargados en WS-ATPC085-TABLA
+      *----------------------------------------------------------------
+       ATPC906-REVISAR-TABLA.
+           PERFORM VARYING WS-ATPC085-TAB-INDICE FROM 1 BY 1
+                     UNTIL WS-ATPC085-TAB-INDICE > WS-ATPC085-TAB-OCCURS
+              PERFORM ATPC906-VERIFICAR-GRUPO
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC906-VERIFICAR-GRUPO
+      *----------------------------------------------------------------
+      * Verifica el grupo senalado por WS-ATPC085-TAB-INDICE contra la
+      * fecha del dia armada en WS-ATPC906-HOY
+      *----------------------------------------------------------------
+       ATPC906-VERIFICAR-GRUPO.
+           ADD 1 TO WS-ATPC906-TOTAL
+
+           IF WS-ATPC085-TAB-FECHA(WS-ATPC085-TAB-INDICE) <
+                                                    WS-ATPC906-HOY
+              ADD 1 TO WS-ATPC906-VENCIDOS
+              STRING "ATPC906 - CALENDARIO VENCIDO -- "
+                                                    DELIMITED BY SIZE
+                     "CODENT=["                     DELIMITED BY SIZE
+                     WS-ATPC085-TAB-CODENT(WS-ATPC085-TAB-INDICE)
+                                                    DELIMITED BY SIZE
+                     "] CODPROCESO=["               DELIMITED BY SIZE
+                     WS-ATPC085-TAB-CODPROCESO(WS-ATPC085-TAB-INDICE)
+                                                    DELIMITED BY SIZE
+                     "] TIPFECHA=["                 DELIMITED BY SIZE
+                     WS-ATPC085-TAB-TIPFECHA(WS-ATPC085-TAB-INDICE)
+                                                    DELIMITED BY SIZE
+                     "] CODGRUPO=["                 DELIMITED BY SIZE
+                     WS-ATPC085-TAB-CODGRUPO(WS-ATPC085-TAB-INDICE)
+                                                    DELIMITED BY SIZE
+                     "] FECHA=["                    DELIMITED BY SIZE
+                     WS-ATPC085-TAB-FECHA(WS-ATPC085-TAB-INDICE)
+                                                    DELIMITED BY SIZE
+                     "]"                            DELIMITED BY SIZE
+                INTO WS-ATPC906-LINEA-CASO
+              DISPLAY WS-ATPC906-LINEA-CASO
+              WRITE RPT-ATPC906-REG FROM WS-ATPC906-LINEA-CASO
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: 888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+      * Rutina de traza de entrada/salida de las librerias ATPCxxx
+      * invocadas por este programa (documentada como dependencia del
+      * host en el encabezado de cada libreria ATPCnnn-PR). Este
+      * programa batch la resuelve volcando la transaccion a consola;
+      * un programa en linea podria resolver esta misma rutina contra
+      * su propio log de transacciones.
+       888888-LOGGEAR-TRANSACCION.
+           DISPLAY INDICADOR_I-O OF MPMLOG " "
+                   CODIGO_RUTINA OF MPMLOG " "
+                   MENSAJE_COPY  OF MPMLOG
+           .
+
+       COPY "ATPC085-PR".
+       COPY "ATPCCTL-PR".
+       COPY "ATPCAUD-PR".
+       COPY "ATPCNEG-PR".
+       COPY "ATPCEXC-PR".

@@ -0,0 +1,67 @@
+      *----------------------------------------------------------------
+      * Libreria de utilidad para simular, para un CODENT y un saldo
+      * dados, el interes y la comision proyectados para el proximo
+      * ciclo de facturacion, combinando los parametros de ATPC021
+      * (TACOMINTAD, FORCALINT, INDPAGMIN) con los de un Concepto
+      * Economico de ATPC052 (PORREF, PORCOMTOP) -- en lugar de que la
+      * mesa de cobranzas siga calculando esta proyeccion a mano a
+      * partir de los valores crudos de ambas tablas.
+      *
+      * Encadenamiento:
+      *  1) ATPC021-BUSCAR-EN-ARREGLO por CODENT. Aporta la tasa de
+      *     interes (TACOMINTAD), la forma de calculo (FORCALINT) y el
+      *     indicador de pago minimo (INDPAGMIN) de la entidad.
+      *  2) ATPC052-BUSCAR-EN-ARREGLO por CODENT+INDVERT+INDNIVAPL+
+      *     CODCONECO (INDVERT, INDNIVAPL y CODCONECO son datos de la
+      *     cuenta/concepto a simular, no derivables de ATPC021 -- los
+      *     informa el llamador). Aporta PORREF y PORCOMTOP del
+      *     Concepto Economico.
+      *
+      * Formulas aplicadas (ver nota de alcance en ATPCSIM-PR.cpy):
+      *  - Interes proyectado    = WS-ATPCSIM-SALDO * TACOMINTAD / 100.
+      *  - Comision proyectada   = MENOR ENTRE (WS-ATPCSIM-SALDO *
+      *    PORREF / 100) Y (WS-ATPCSIM-SALDO * PORCOMTOP / 100) --
+      *    PORCOMTOP actua como tope de la comision de referencia
+      *    PORREF.
+      *
+      * Datos de entrada:
+      *  - WS-ATPCSIM-CODENT      PIC X(04).
+      *  - WS-ATPCSIM-INDVERT     PIC X(01).
+      *  - WS-ATPCSIM-INDNIVAPL   PIC X(02).
+      *  - WS-ATPCSIM-CODCONECO   PIC 9(04).
+      *  - WS-ATPCSIM-SALDO       PIC S9(09)V99 (saldo a simular).
+      *
+      * Datos de salida:
+      *  - WS-ATPCSIM-INTERES-PROY   PIC S9(09)V99.
+      *  - WS-ATPCSIM-COMISION-PROY  PIC S9(09)V99.
+      *  - WS-ATPCSIM-TACOMINTAD, -FORCALINT, -INDPAGMIN, -PORREF,
+      *    -PORCOMTOP: eco de los parametros usados en el calculo.
+      *  - WS-ATPCSIM-RETORNO-COD / -OK / -ERROR.
+      *  - WS-ATPCSIM-RETORNO-DESC.
+      *----------------------------------------------------------------
+
+       01  WS-ATPCSIM-ENTRADA.
+           05  WS-ATPCSIM-CODENT               PIC X(04).
+           05  WS-ATPCSIM-INDVERT              PIC X(01).
+           05  WS-ATPCSIM-INDNIVAPL            PIC X(02).
+           05  WS-ATPCSIM-CODCONECO            PIC 9(04).
+           05  WS-ATPCSIM-SALDO                PIC S9(09)V99.
+
+       01  WS-ATPCSIM-SALIDA.
+           05  WS-ATPCSIM-INTERES-PROY         PIC S9(09)V99.
+           05  WS-ATPCSIM-COMISION-PROY        PIC S9(09)V99.
+           05  WS-ATPCSIM-TACOMINTAD           PIC 9(03)V9(04).
+           05  WS-ATPCSIM-FORCALINT            PIC X(01).
+           05  WS-ATPCSIM-INDPAGMIN            PIC X(01).
+           05  WS-ATPCSIM-PORREF               PIC 9(03)V9999.
+           05  WS-ATPCSIM-PORCOMTOP            PIC 9(03)V9999.
+
+      * Auxiliares del calculo de comision (MENOR ENTRE las dos)
+       77  WS-ATPCSIM-COMISION-REF             PIC S9(09)V99.
+       77  WS-ATPCSIM-COMISION-TOPE            PIC S9(09)V99.
+
+       01  WS-ATPCSIM-RETORNO.
+           05  WS-ATPCSIM-RETORNO-COD          PIC 9(01).
+               88  WS-ATPCSIM-RETORNO-OK       VALUE 0.
+               88  WS-ATPCSIM-RETORNO-ERROR    VALUE 9.
+           05  WS-ATPCSIM-RETORNO-DESC         PIC X(200).

@@ -5,11 +5,81 @@
       * Dependencias:
       *  - Debe estar declarada la rutina para manejo de errores 
       *    888888-LOGGEAR-TRANSACCION
+      *  - Debe estar copiada ATPCCTL-WS en WORKING-STORAGE y
+      *    ATPCCTL-PR en PROCEDURE DIVISION, junto con la FD
+      *    CTL-CARGAS y su SELECT (ver ATPCCTL-CTL.cpy), y debe
+      *    haberse ejecutado ATPCCTL-INICIALIZAR-CONTROL antes de
+      *    la primera carga
+      *  - Debe estar copiada ATPCAUD-WS en WORKING-STORAGE y
+      *    ATPCAUD-PR en PROCEDURE DIVISION, junto con la FD
+      *    AUD-CARGAS y su SELECT (ver ATPCAUD-AUD.cpy)
+      *  - Para que ATPC026-BUSCAR-EN-ARREGLO traduzca WS-ATPC026-
+      *    DESTIPT, deben estar copiadas y cargadas ATPC096-WS/PR
+      *    (ver ATPC096-PR.cpy) y debe informarse WS-ATPC026-CODIDIOMA
+      *    con el WS-ATPC021-CODIDIOMA de la entidad antes de invocar
+      *    -- si se deja en SPACES, no se intenta traduccion y
+      *    WS-ATPC026-DESTIPT queda en el idioma base de MPDT026
+      *  - ATPC026-GRABAR-EN-MPDT026 reutiliza el mismo CALL CT-ATPC026
+      *    USING WS-MQCOPY que ATPC026-ATOMICO-LLAMAR usa para leer,
+      *    ya que es el unico mecanismo de acceso a MPDT026 disponible
+      *    en este repositorio (no existe una interfaz de escritura
+      *    documentada aparte). El comportamiento real de la escritura
+      *    lo define el programa externo CT-ATPC026, fuera del alcance
+      *    de este repositorio
+      *
+      *  - Debe estar copiada ATPCNEG-WS en WORKING-STORAGE y
+      *    ATPCNEG-PR en PROCEDURE DIVISION (cache de resultados
+      *    negativos -- ver ATPCNEG-WS.cpy)
+      *  - Debe estar copiada ATPCEXC-WS en WORKING-STORAGE y
+      *    ATPCEXC-PR en PROCEDURE DIVISION, junto con la FD
+      *    EXC-EXCEPCIONES y su SELECT (cache de busquedas
+      *    fallidas -- ver ATPCEXC-EXC.cpy)
       *
       * Procesos de uso Publicos:
       *  - ATPC026-CARGAR-ARREGLO
+      *  - ATPC026-CONFIGURAR-TAB-MAX
+      *  - ATPC026-RECARGAR-ARREGLO
+      *  - ATPC026-OBTENER-ESTADO
+      *  - ATPC026-HAY-CAMBIOS
       *  - ATPC026-BUSCAR-EN-ARREGLO
-      *----------------------------------------------------------------      
+      *  - ATPC026-LISTAR-POR-MARCA
+      *  - ATPC026-BUSCAR-POR-DESCRIPCION
+      *  - ATPC026-GRABAR-EN-MPDT026
+      *----------------------------------------------------------------
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC026-CONFIGURAR-TAB-MAX
+      *----------------------------------------------------------------
+      * Permite fijar en forma operativa, sin recompilar, el umbral de
+      * alarma de capacidad que usa ATPC026-CARGAR-ARREGLO, a partir de
+      * un valor leido por el programa llamador al inicio (parm de
+      * arranque o fila de una tabla de control). Debe invocarse antes
+      * de ATPC026-CARGAR-ARREGLO para que tenga efecto sobre la carga.
+      *
+      * El limite fisico del arreglo WS-ATPC026-TAB
+      * (WS-ATPC026-TAB-MAX-FISICO) esta fijado por el OCCURS de su
+      * definicion y no puede ampliarse en tiempo de ejecucion -- el
+      * OCCURS ... DEPENDING ON de COBOL reserva su almacenamiento en
+      * tiempo de compilacion, por lo que ampliar la capacidad fisica
+      * siempre requiere recompilar. Un valor de entrada fuera del
+      * rango [1, WS-ATPC026-TAB-MAX-FISICO] se ignora y el umbral
+      * operativo se deja en el maximo fisico.
+      * Ejemplo:
+      *     MOVE WS-CTL-CAPACIDAD-ATPC026  TO WS-ATPC026-TAB-MAX-PARM
+      *     PERFORM ATPC026-CONFIGURAR-TAB-MAX
+      *----------------------------------------------------------------
+       ATPC026-CONFIGURAR-TAB-MAX.
+           IF WS-ATPC026-TAB-MAX-PARM > 0
+           AND WS-ATPC026-TAB-MAX-PARM <= WS-ATPC026-TAB-MAX-FISICO
+              MOVE WS-ATPC026-TAB-MAX-PARM TO WS-ATPC026-TAB-MAX
+           ELSE
+              DISPLAY "ATPC026 - ALERTA: capacidad ["
+                 WS-ATPC026-TAB-MAX-PARM "] fuera de rango -- se usa "
+                 "el maximo fisico [" WS-ATPC026-TAB-MAX-FISICO "]"
+              MOVE WS-ATPC026-TAB-MAX-FISICO TO WS-ATPC026-TAB-MAX
+           END-IF
+           .
 
 
       *----------------------------------------------------------------
@@ -23,34 +93,125 @@
            IF WS-ATPC026-TAB-CLAVE(1) = SPACES 
       
               INITIALIZE WS-ATPC026-CONTADOR
+                         WS-ATPC026-CARGA-ITER
                          MQCOPY-CLAVE-FIN
 
               SET WS-ATPC026-FIN    TO FALSE
 
               PERFORM UNTIL WS-ATPC026-FIN
-                 PERFORM ATPC026-ATOMICO-LLENAR 
-                 PERFORM ATPC026-ATOMICO-LLAMAR 
-                 PERFORM ATPC026-LLENA-ARREGLO  
-                 IF MQCOPY-IND-MAS-DATOS = CT-N 
+                 ADD 1 TO WS-ATPC026-CARGA-ITER
+                 IF WS-ATPC026-CARGA-ITER > WS-ATPC026-CARGA-ITER-MAX
+                    DISPLAY "ATPC026 - ALERTA: se supero el limite de "
+                            "[" WS-ATPC026-CARGA-ITER-MAX "] "
+                            "iteraciones de paginacion -- posible "
+                            "marcador corrupto en MPDT026"
+                    SET WS-ATPC026-RETORNO-ERROR TO TRUE
+                    SET WS-ATPC026-FIN TO TRUE
+                 ELSE
+                 PERFORM ATPC026-ATOMICO-LLENAR
+                 PERFORM ATPC026-ATOMICO-LLAMAR
+                 PERFORM ATPC026-LLENA-ARREGLO
+                 IF MQCOPY-IND-MAS-DATOS = CT-N
                     SET WS-ATPC026-FIN TO TRUE
                  ELSE
                     MOVE MQCOPY-CLAVE-FIN TO MQCOPY-CLAVE-INICIO
                     SET  MQCOPY-SIGUIENTE    TO TRUE
                     INITIALIZE MQCOPY-CLAVE-FIN
                  END-IF
+                 END-IF
               END-PERFORM
 
-              DISPLAY 
+              ACCEPT WS-ATPC026-FECCARGA FROM DATE YYYYMMDD
+              ACCEPT WS-ATPC026-HORCARGA FROM TIME
+
+              DISPLAY
            "----------------------------------------------------------"
-              DISPLAY 
+              DISPLAY
            "- CARGA DE TABLA DE TIPOS TARJETAS EN MEMORIA (ATPC026)  -"
               DISPLAY "WS-ATPC026-CODENT: [" WS-ATPC026-CODENT "]"
-              DISPLAY "Cantidad de Tipo de Tarjetas cargadas: [" 
+              DISPLAY "Cantidad de Tipo de Tarjetas cargadas: ["
                       WS-ATPC026-CONTADOR "]"
               DISPLAY " "
+
+      *       Fila de control compartida (start-of-day gate)
+              MOVE CT-ATPC026              TO WS-ATPCCTL-TABLA
+              MOVE WS-ATPC026-CONTADOR     TO WS-ATPCCTL-CANTIDAD
+              MOVE WS-ATPC026-FECCARGA     TO WS-ATPCCTL-FECCARGA
+              MOVE WS-ATPC026-HORCARGA     TO WS-ATPCCTL-HORCARGA
+              PERFORM ATPCCTL-GRABAR-CONTROL
+
+      * Fila de bitacora de auditoria persistente (no se trunca)
+              MOVE CT-ATPC026              TO WS-ATPCAUD-TABLA
+              MOVE WS-ATPC026-CONTADOR          TO WS-ATPCAUD-CANTIDAD
+              MOVE WS-ATPC026-FECCARGA     TO WS-ATPCAUD-FECCARGA
+              MOVE WS-ATPC026-HORCARGA     TO WS-ATPCAUD-HORCARGA
+              PERFORM ATPCAUD-GRABAR-AUDITORIA
            END-IF
            .
-      
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC026-RECARGAR-ARREGLO
+      *----------------------------------------------------------------
+      * Fuerza una recarga del arreglo en memoria, sin esperar a que la
+      * region se reinicie. Debe invocarse desde una transaccion de
+      * operacion autorizada.
+      * Ejemplo:
+      *     PERFORM ATPC026-RECARGAR-ARREGLO
+      *----------------------------------------------------------------
+       ATPC026-RECARGAR-ARREGLO.
+           INITIALIZE WS-ATPC026-TAB-CLAVE(1)
+           PERFORM ATPC026-CARGAR-ARREGLO
+
+      * Una recarga forzada normalmente responde a un alta/cambio que
+      * puede convertir en valida una clave cacheada como ausente --
+      * se limpia la cache negativa de esta tabla para que
+      * ATPCNEG-VERIFICAR no siga devolviendo "no encontrado" para
+      * esa clave.
+           MOVE CT-ATPC026 TO WS-ATPCNEG-TABLA
+           PERFORM ATPCNEG-INVALIDAR-TABLA
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC026-OBTENER-ESTADO
+      *----------------------------------------------------------------
+      * Devuelve la cantidad de registros actualmente cargados en el
+      * arreglo en memoria y la fecha/hora de su ultima carga.
+      * Ejemplo:
+      *     PERFORM ATPC026-OBTENER-ESTADO
+      *----------------------------------------------------------------
+       ATPC026-OBTENER-ESTADO.
+           MOVE WS-ATPC026-TAB-OCCURS TO WS-ATPC026-ESTADO-CANTIDAD
+           MOVE WS-ATPC026-FECCARGA   TO WS-ATPC026-ESTADO-FECCARGA
+           MOVE WS-ATPC026-HORCARGA   TO WS-ATPC026-ESTADO-HORCARGA
+           .
+
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC026-HAY-CAMBIOS
+      *----------------------------------------------------------------
+      * Consulta barata (ver ATPCAUD-HAY-CAMBIOS) para saber si otra
+      * corrida registro una carga de ATPC026 mas reciente que la que
+      * hay en memoria, sin volver a paginar la carga completa por MQ.
+      * Util para que un batch decida si le conviene invocar
+      * ATPC026-RECARGAR-ARREGLO en lugar de elegir entre "nunca" y
+      * "siempre" recargar. No fuerza la recarga, solo informa.
+      * Ejemplo:
+      *     PERFORM ATPC026-HAY-CAMBIOS
+      *     IF WS-ATPC026-HAY-CAMBIOS-SI
+      *        PERFORM ATPC026-RECARGAR-ARREGLO
+      *     END-IF
+      *----------------------------------------------------------------
+       ATPC026-HAY-CAMBIOS.
+           MOVE CT-ATPC026            TO WS-ATPCAUD-TABLA
+           MOVE WS-ATPC026-FECCARGA   TO WS-ATPCAUD-FECCARGA
+           MOVE WS-ATPC026-HORCARGA   TO WS-ATPCAUD-HORCARGA
+           PERFORM ATPCAUD-HAY-CAMBIOS
+           MOVE WS-ATPCAUD-HAY-CAMBIOS-IND TO WS-ATPC026-HAY-CAMBIOS-IND
+           .
+
 
       *----------------------------------------------------------------
       * Proceso: ATPC026-BUSCAR-EN-ARREGLO
@@ -61,28 +222,280 @@
       *     MOVE WS-CODENT-A         TO WS-ATPC026-CODENT
       *     MOVE ATDATTAS-MARCA-SAL  TO WS-ATPC026-CODMAR
       *     MOVE ATDATTAS-TIPO-SAL   TO WS-ATPC026-INDTIPT
-      *     PERFORM ATPC026-BUSCAR-EN-ARREGLO  
+      *     PERFORM ATPC026-BUSCAR-EN-ARREGLO
       *     MOVE WS-ATPC026-DESTIPT(1:20)
       *       TO LIB510-TCONT-DESCRIP(WS-SAL)
-      *----------------------------------------------------------------      
+      *----------------------------------------------------------------
        ATPC026-BUSCAR-EN-ARREGLO.
-           SET WS-ATPC026-TAB-INDICE TO 1
-           SEARCH ALL WS-ATPC026-TAB
-                  AT END 
-                     PERFORM ATPC026-BUSCAR-NO-ENCONTRADO 
-                  WHEN WS-ATPC026-TAB-CLAVE (WS-ATPC026-TAB-INDICE) 
-                                            = WS-ATPC026-CLAVE
-                       PERFORM ATPC026-MOVER-DATOS-RESPUESTA 
-           END-SEARCH
+      *    Cache de resultados negativos -- evita el
+      *    SEARCH ALL para una clave ya confirmada ausente esta region
+           MOVE CT-ATPC026          TO WS-ATPCNEG-TABLA
+           MOVE WS-ATPC026-CLAVE    TO WS-ATPCNEG-CLAVE
+           PERFORM ATPCNEG-VERIFICAR
+
+           IF WS-ATPCNEG-ES-NEGATIVO
+              PERFORM ATPC026-BUSCAR-NO-ENCONTRADO
+           ELSE
+              SET WS-ATPC026-TAB-INDICE TO 1
+              SEARCH ALL WS-ATPC026-TAB
+                     AT END
+                        PERFORM ATPC026-BUSCAR-NO-ENCONTRADO
+                     WHEN WS-ATPC026-TAB-CLAVE (WS-ATPC026-TAB-INDICE)
+                                               = WS-ATPC026-CLAVE
+                          PERFORM ATPC026-MOVER-DATOS-RESPUESTA
+                          IF WS-ATPC026-CODIDIOMA NOT = SPACES
+                             PERFORM ATPC026-RESOLVER-IDIOMA
+                          END-IF
+              END-SEARCH
+           END-IF
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC026-LISTAR-POR-MARCA
+      *----------------------------------------------------------------
+      * Devuelve todas las filas de Tipo de Tarjeta cargadas en memoria
+      * para un CODENT + CODMAR, sin filtrar por INDTIPT.
+      * Ejemplo:
+      *     INITIALIZE WS-ATPC026
+      *     MOVE WS-CODENT-A         TO WS-ATPC026-CODENT
+      *     MOVE ATDATTAS-MARCA-SAL  TO WS-ATPC026-CODMAR
+      *     PERFORM ATPC026-LISTAR-POR-MARCA
+      *----------------------------------------------------------------
+       ATPC026-LISTAR-POR-MARCA.
+           INITIALIZE WS-ATPC026-RETORNO
+                      WS-ATPC026-LISTADO
+           MOVE 0 TO WS-ATPC026-LISTADO-CANT
+
+           PERFORM VARYING WS-ATPC026-TAB-INDICE FROM 1 BY 1
+                     UNTIL WS-ATPC026-TAB-INDICE > WS-ATPC026-TAB-OCCURS
+              IF WS-ATPC026-TAB-CODENT(WS-ATPC026-TAB-INDICE) =
+                                        WS-ATPC026-CODENT
+                 AND WS-ATPC026-TAB-CODMAR(WS-ATPC026-TAB-INDICE) =
+                                        WS-ATPC026-CODMAR
+                 ADD 1 TO WS-ATPC026-LISTADO-CANT
+                 MOVE WS-ATPC026-TAB-CODENT-ATR(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-CODENT-ATR(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-CODENT(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-CODENT(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-CODMAR-ATR(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-CODMAR-ATR(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-CODMAR(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-CODMAR(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-DESMAR-ATR(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-DESMAR-ATR(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-DESMAR(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-DESMAR(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-INDTIPT-ATR(WS-ATPC026-TAB-INDICE)
+                   TO
+                   WS-ATPC026-LIS-INDTIPT-ATR(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-INDTIPT(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-INDTIPT(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-CLASE-ATR(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-CLASE-ATR(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-CLASE(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-CLASE(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-DESTIPT-ATR(WS-ATPC026-TAB-INDICE)
+                   TO
+                   WS-ATPC026-LIS-DESTIPT-ATR(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-DESTIPT(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-DESTIPT(WS-ATPC026-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC026-TAB-DESTIPTRED-ATR(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-DESTIPTRED-ATR
+                   (WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-DESTIPTRED(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-DESTIPTRED(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-CONTCUR-ATR(WS-ATPC026-TAB-INDICE)
+                   TO
+                   WS-ATPC026-LIS-CONTCUR-ATR(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-CONTCUR(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-CONTCUR(WS-ATPC026-LISTADO-CANT)
+              END-IF
+           END-PERFORM
+
+           IF WS-ATPC026-LISTADO-CANT = 0
+              PERFORM ATPC026-BUSCAR-NO-ENCONTRADO-MARCA
+           ELSE
+              SET WS-ATPC026-RETORNO-OK TO TRUE
+           END-IF
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC026-BUSCAR-POR-DESCRIPCION
+      *----------------------------------------------------------------
+      * Devuelve todas las filas de Tipo de Tarjeta cargadas en memoria
+      * cuya WS-ATPC026-TAB-DESTIPT o WS-ATPC026-TAB-DESTIPTRED
+      * contenga, como subcadena, el texto buscado.
+      * Ejemplo:
+      *     MOVE "VISA"              TO WS-ATPC026-DESC-BUSQUEDA
+      *     MOVE 4                   TO WS-ATPC026-DESC-BUSQUEDA-LONG
+      *     PERFORM ATPC026-BUSCAR-POR-DESCRIPCION
+      *----------------------------------------------------------------
+       ATPC026-BUSCAR-POR-DESCRIPCION.
+           INITIALIZE WS-ATPC026-RETORNO
+                      WS-ATPC026-LISTADO
+           MOVE 0 TO WS-ATPC026-LISTADO-CANT
+
+           PERFORM VARYING WS-ATPC026-TAB-INDICE FROM 1 BY 1
+                     UNTIL WS-ATPC026-TAB-INDICE > WS-ATPC026-TAB-OCCURS
+
+              MOVE 0 TO WS-ATPC026-DESC-TALLY
+              INSPECT WS-ATPC026-TAB-DESTIPT(WS-ATPC026-TAB-INDICE)
+                 TALLYING WS-ATPC026-DESC-TALLY FOR ALL
+                 WS-ATPC026-DESC-BUSQUEDA
+                    (1:WS-ATPC026-DESC-BUSQUEDA-LONG)
+
+              IF WS-ATPC026-DESC-TALLY = 0
+                 INSPECT
+                    WS-ATPC026-TAB-DESTIPTRED(WS-ATPC026-TAB-INDICE)
+                    TALLYING WS-ATPC026-DESC-TALLY FOR ALL
+                    WS-ATPC026-DESC-BUSQUEDA
+                       (1:WS-ATPC026-DESC-BUSQUEDA-LONG)
+              END-IF
+
+              IF WS-ATPC026-DESC-TALLY > 0
+                 ADD 1 TO WS-ATPC026-LISTADO-CANT
+                 MOVE
+                   WS-ATPC026-TAB-CODENT-ATR(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-CODENT-ATR(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-CODENT(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-CODENT(WS-ATPC026-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC026-TAB-CODMAR-ATR(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-CODMAR-ATR(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-CODMAR(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-CODMAR(WS-ATPC026-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC026-TAB-DESMAR-ATR(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-DESMAR-ATR(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-DESMAR(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-DESMAR(WS-ATPC026-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC026-TAB-INDTIPT-ATR(WS-ATPC026-TAB-INDICE)
+                   TO
+                   WS-ATPC026-LIS-INDTIPT-ATR(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-INDTIPT(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-INDTIPT(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-CLASE-ATR(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-CLASE-ATR(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-CLASE(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-CLASE(WS-ATPC026-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC026-TAB-DESTIPT-ATR(WS-ATPC026-TAB-INDICE)
+                   TO
+                   WS-ATPC026-LIS-DESTIPT-ATR(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-DESTIPT(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-DESTIPT(WS-ATPC026-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC026-TAB-DESTIPTRED-ATR(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-DESTIPTRED-ATR
+                   (WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-DESTIPTRED(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-DESTIPTRED(WS-ATPC026-LISTADO-CANT)
+                 MOVE
+                   WS-ATPC026-TAB-CONTCUR-ATR(WS-ATPC026-TAB-INDICE)
+                   TO
+                   WS-ATPC026-LIS-CONTCUR-ATR(WS-ATPC026-LISTADO-CANT)
+                 MOVE WS-ATPC026-TAB-CONTCUR(WS-ATPC026-TAB-INDICE)
+                   TO WS-ATPC026-LIS-CONTCUR(WS-ATPC026-LISTADO-CANT)
+              END-IF
+           END-PERFORM
+
+           IF WS-ATPC026-LISTADO-CANT = 0
+              PERFORM ATPC026-BUSCAR-NO-ENCONTRADO-DESC
+           ELSE
+              SET WS-ATPC026-RETORNO-OK TO TRUE
+           END-IF
            .
 
 
+      *----------------------------------------------------------------
+      * Proceso: ATPC026-GRABAR-EN-MPDT026
+      *----------------------------------------------------------------
+      * Da de alta en MPDT026 un nuevo CODMAR + INDTIPT para el CODENT
+      * indicado y, si la escritura fue aceptada, fuerza de inmediato
+      * una recarga de WS-ATPC026-TAB (ATPC026-RECARGAR-ARREGLO) para
+      * que el nuevo tipo de tarjeta quede disponible sin esperar a que
+      * la region se reinicie.
+      *
+      * Requiere que el codigo de operador informado en WS-ATPC026-
+      * ALTA-CODOPER este habilitado (WS-ATPC026-ALTA-AUTORIZADO) --
+      * de lo contrario la alta se rechaza sin llamar a MPDT026.
+      * Ejemplo:
+      *     INITIALIZE WS-ATPC026-ALTA
+      *     MOVE WS-OPERADOR-LOGUEADO   TO WS-ATPC026-ALTA-CODOPER
+      *     MOVE WS-CODENT-A            TO WS-ATPC026-ALTA-CODENT
+      *     MOVE ATDATTAS-MARCA-SAL     TO WS-ATPC026-ALTA-CODMAR
+      *     MOVE ATDATTAS-TIPO-SAL      TO WS-ATPC026-ALTA-INDTIPT
+      *     MOVE "NUEVA MARCA"          TO WS-ATPC026-ALTA-DESMAR
+      *     MOVE "C001"                 TO WS-ATPC026-ALTA-CLASE
+      *     MOVE "NUEVO TIPO TARJETA"   TO WS-ATPC026-ALTA-DESTIPT
+      *     MOVE "NVO TARJ"             TO WS-ATPC026-ALTA-DESTIPTRED
+      *     PERFORM ATPC026-GRABAR-EN-MPDT026
+      *     IF WS-ATPC026-RETORNO-OK
+      *        ... alta y recarga exitosas ...
+      *     END-IF
+      *----------------------------------------------------------------
+       ATPC026-GRABAR-EN-MPDT026.
+           INITIALIZE WS-ATPC026-RETORNO
+
+           IF NOT WS-ATPC026-ALTA-AUTORIZADO
+              SET WS-ATPC026-RETORNO-ERROR TO TRUE
+              STRING "ATPC026 - alta rechazada: codigo de operador ["
+                                                DELIMITED BY SIZE
+                     WS-ATPC026-ALTA-CODOPER   DELIMITED BY SIZE
+                     "] no autorizado para dar de alta Tipos de "
+                                                DELIMITED BY SIZE
+                     "Tarjeta"                  DELIMITED BY SIZE
+                INTO WS-ATPC026-RETORNO-DESC
+           ELSE
+              PERFORM ATPC026-ALTA-ATOMICO-LLENAR
+              PERFORM ATPC026-ALTA-ATOMICO-LLAMAR
+
+              IF MQCOPY-RETORNO = CT-RETORNO-OK
+                 SET WS-ATPC026-RETORNO-OK TO TRUE
+                 PERFORM ATPC026-RECARGAR-ARREGLO
+              ELSE
+                 SET WS-ATPC026-RETORNO-ERROR TO TRUE
+                 STRING "ATPC026 - alta rechazada por MPDT026 -- "
+                                                DELIMITED BY SIZE
+                        "MQCOPY-RETORNO:["      DELIMITED BY SIZE
+                        MQCOPY-RETORNO          DELIMITED BY SIZE
+                        "]"                     DELIMITED BY SIZE
+                   INTO WS-ATPC026-RETORNO-DESC
+              END-IF
+           END-IF
+           .
 
 
       *----------------------------------------------------------------
       * Procesos internos de soporte
       *----------------------------------------------------------------
 
+      *----------------------------------------------------------------
+      * Proceso de traduccion de WS-ATPC026-DESTIPT al idioma indicado
+      * en WS-ATPC026-CODIDIOMA (ver ATPC096-PR.cpy). Si no existe
+      * traduccion cargada para esa combinacion, se deja
+      * WS-ATPC026-DESTIPT en el idioma base ya resuelto por
+      * ATPC026-MOVER-DATOS-RESPUESTA -- no se trata como error
+       ATPC026-RESOLVER-IDIOMA.
+           INITIALIZE WS-ATPC096
+           MOVE "026"                    TO WS-ATPC096-CODTABLA
+           STRING WS-ATPC026-CODENT      DELIMITED BY SIZE
+                  WS-ATPC026-CODMAR      DELIMITED BY SIZE
+                  WS-ATPC026-INDTIPT     DELIMITED BY SIZE
+             INTO WS-ATPC096-CODCLAVE
+           MOVE WS-ATPC026-CODIDIOMA     TO WS-ATPC096-CODIDIOMA
+           PERFORM ATPC096-BUSCAR-EN-ARREGLO
+
+           IF WS-ATPC096-RETORNO-OK
+              MOVE WS-ATPC096-DESCRIPCION TO WS-ATPC026-DESTIPT
+           END-IF
+           .
+
+
       *----------------------------------------------------------------
       * Proceso de asignación de condiciones de filtro para la busqueda
       * de Tipos Tarjetas
@@ -123,7 +536,59 @@
               MOVE MQCOPY-MENSAJE         TO  WS-MPM0026
            END-IF
            .
-           
+
+
+      *----------------------------------------------------------------
+      * Proceso de armado del mensaje de alta para ATPC026-GRABAR-EN-
+      * MPDT026, a partir de los datos informados en WS-ATPC026-ALTA
+       ATPC026-ALTA-ATOMICO-LLENAR.
+           INITIALIZE WS-MPM0026
+           MOVE WS-ATPC026-ALTA-CODENT      TO MP026-CODENT
+           MOVE WS-ATPC026-ALTA-CODMAR      TO MP026-CODMAR(1)
+           MOVE WS-ATPC026-ALTA-DESMAR      TO MP026-DESMAR(1)
+           MOVE WS-ATPC026-ALTA-INDTIPT     TO MP026-INDTIPT(1)
+           MOVE WS-ATPC026-ALTA-CLASE       TO MP026-CLASE(1)
+           MOVE WS-ATPC026-ALTA-DESTIPT     TO MP026-DESTIPT(1)
+           MOVE WS-ATPC026-ALTA-DESTIPTRED  TO MP026-DESTIPTRED(1)
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso de ejecucion de la alta de un Tipo Tarjeta en MPDT026.
+      * Reutiliza el mismo CALL CT-ATPC026 USING WS-MQCOPY que
+      * ATPC026-ATOMICO-LLAMAR usa para leer -- es el unico mecanismo de
+      * acceso a MPDT026 disponible en este repositorio -- marcando
+      * MQCOPY-UNITARIA para indicarle al programa externo que se trata
+      * de una operacion sobre un unico registro y no de una pagina de
+      * lectura masiva
+       ATPC026-ALTA-ATOMICO-LLAMAR.
+           MOVE CT-ATPC026             TO  MQCOPY-PROGRAMA-REAL
+           MOVE CT-ATPC026             TO  MQCOPY-PROGRAMA
+           MOVE "MPDT026"              TO  MQCOPY-NOMBRE-TABLA
+           SET  MQCOPY-UNITARIA        TO  TRUE
+
+           MOVE WS-MPM0026             TO  MQCOPY-MENSAJE
+           MOVE ZEROES                 TO  MQCOPY-RETORNO
+
+           IF SI-LOGGEA-SERVICIO
+              MOVE "I"                 TO  INDICADOR_I-O OF MPMLOG
+              MOVE CT-ATPC026          TO  CODIGO_RUTINA OF MPMLOG
+              MOVE MQCOPY              TO  MENSAJE_COPY  OF MPMLOG
+              PERFORM 888888-LOGGEAR-TRANSACCION
+           END-IF
+
+      *    Llamado a programa ATPC026 que graba en la tabla MPDT026 el
+      *    nuevo registro expresado en MQCOPY-MENSAJE
+           CALL  CT-ATPC026   USING  WS-MQCOPY
+
+           IF SI-LOGGEA-SERVICIO
+              MOVE "O"                 TO  INDICADOR_I-O OF MPMLOG
+              MOVE CT-ATPC026          TO  CODIGO_RUTINA OF MPMLOG
+              MOVE MQCOPY              TO  MENSAJE_COPY  OF MPMLOG
+              PERFORM 888888-LOGGEAR-TRANSACCION
+           END-IF
+           .
+
 
       *----------------------------------------------------------------
       * Proceso de carga de datos en el arreglo de Tipo Tarjetas
@@ -174,11 +639,40 @@
               MOVE MP026-INDCONTINUAR(WS-ATPC026-MP026-CONTADOR)
                 TO WS-ATPC026-TAB-INDCONTINUAR(WS-ATPC026-CONTADOR)
 
+      * Deteccion de clave duplicada: si MPDT026 devolviera dos filas
+      * con la misma WS-ATPC026-TAB-CLAVE, SEARCH ALL (busqueda binaria
+      * que asume la clave estrictamente ascendente y unica) dejaria
+      * una de las dos filas inalcanzable. Como la interfaz entrega los
+      * datos en orden ascendente, una clave repetida aparece siempre en
+      * la fila inmediata siguiente a la que ya tiene la misma clave.
+      * Se evalua antes del corte por '@' para que la ultima fila
+      * entregada por la interfaz tambien quede cubierta.
+              IF WS-ATPC026-CONTADOR > 1
+              AND WS-ATPC026-TAB-CLAVE(WS-ATPC026-CONTADOR) =
+                  WS-ATPC026-TAB-CLAVE(WS-ATPC026-CONTADOR - 1)
+                 DISPLAY "ATPC026 - ALERTA: clave duplicada en MPDT026 "
+                    "-- la fila [" WS-ATPC026-CONTADOR "] repite la "
+                    "clave de la fila anterior -- el arreglo puede "
+                    "haber quedado con datos inalcanzables por "
+                    "SEARCH ALL"
+                 SET WS-ATPC026-RETORNO-ERROR TO TRUE
+              END-IF
+
+      * Igual razon: se evalua antes del corte por '@' para que la
+      * ultima fila entregada por la interfaz tambien dispare la alerta
+      * de capacidad si corresponde.
+              IF WS-ATPC026-CONTADOR = WS-ATPC026-TAB-MAX
+                 DISPLAY "ALERTA: el arreglo WS-ATPC026-TAB alcanzo "
+                    "su capacidad maxima [" WS-ATPC026-TAB-MAX
+                    "] - la carga puede haber quedado incompleta"
+                 SET WS-ATPC026-FIN TO TRUE
+                 EXIT PERFORM
+              END-IF
+
       * El caracter @ en el campo MP026-INDCONTINUAR representa que ese
       * es el último dato entregado por la base de datos, por este motivo
       * se utiliza esta "igualdad" para cortar la carga del arreglo
               IF MP026-INDCONTINUAR(WS-ATPC026-MP026-CONTADOR) = '@'
-                 MOVE WS-ATPC026-CONTADOR TO WS-ATPC026-TAB-OCCURS
                  EXIT PERFORM
               END-IF
            END-PERFORM
@@ -238,4 +732,71 @@
                   "]"                          DELIMITED BY SIZE
              INTO WS-ATPC026-RETORNO-DESC
            END-STRING
+
+      *    Registra la clave ausente en la cache de resultados
+      *    negativos
+           MOVE CT-ATPC026          TO WS-ATPCNEG-TABLA
+           MOVE WS-ATPC026-CLAVE    TO WS-ATPCNEG-CLAVE
+           PERFORM ATPCNEG-REGISTRAR
+
+      *    Persiste la excepcion en la bitacora de busquedas
+      *    fallidas
+           MOVE CT-ATPC026            TO WS-ATPCEXC-TABLA
+           MOVE WS-ATPC026-CLAVE      TO WS-ATPCEXC-CLAVE
+           MOVE WS-ATPC026-RETORNO-DESC TO WS-ATPCEXC-DESC
+           PERFORM ATPCEXC-GRABAR-EXCEPCION
+           .
+
+      *----------------------------------------------------------------
+      * Proceso ejecutado cuando ATPC026-LISTAR-POR-MARCA no encuentra
+      * ninguna fila. No reutiliza ATPC026-BUSCAR-NO-ENCONTRADO porque
+      * esa rutina registra/persiste WS-ATPC026-CLAVE completa
+      * (CODENT+CODMAR+INDTIPT), y esta busqueda solo recibe
+      * CODENT+CODMAR -- INDTIPT queda con el valor de una invocacion
+      * anterior y no forma parte de este criterio de busqueda.
+       ATPC026-BUSCAR-NO-ENCONTRADO-MARCA.
+           SET WS-ATPC026-RETORNO-ERROR      TO TRUE
+           STRING "No se encontro el dato buscado en ATPC026."
+                                               DELIMITED BY SIZE
+                  " - CODENT:["                DELIMITED BY SIZE
+                  WS-ATPC026-CODENT            DELIMITED BY SIZE
+                  "] - WS-ATPC026-CODMAR:["    DELIMITED BY SIZE
+                  WS-ATPC026-CODMAR            DELIMITED BY SIZE
+                  "]"                          DELIMITED BY SIZE
+             INTO WS-ATPC026-RETORNO-DESC
+           END-STRING
+
+      *    Persiste la excepcion en la bitacora de busquedas
+      *    fallidas, con la clave realmente buscada
+           MOVE CT-ATPC026              TO WS-ATPCEXC-TABLA
+           MOVE WS-ATPC026-CODENT       TO WS-ATPCEXC-CLAVE(1:4)
+           MOVE WS-ATPC026-CODMAR       TO WS-ATPCEXC-CLAVE(5:2)
+           MOVE WS-ATPC026-RETORNO-DESC TO WS-ATPCEXC-DESC
+           PERFORM ATPCEXC-GRABAR-EXCEPCION
+           .
+
+      *----------------------------------------------------------------
+      * Proceso ejecutado cuando ATPC026-BUSCAR-POR-DESCRIPCION no
+      * encuentra ninguna fila. No reutiliza ATPC026-BUSCAR-NO-
+      * ENCONTRADO porque esa rutina registra/persiste WS-ATPC026-CLAVE
+      * (CODENT+CODMAR+INDTIPT), campos que esta busqueda por texto
+      * libre nunca completa.
+       ATPC026-BUSCAR-NO-ENCONTRADO-DESC.
+           SET WS-ATPC026-RETORNO-ERROR      TO TRUE
+           STRING "No se encontro el dato buscado en ATPC026."
+                                               DELIMITED BY SIZE
+                  " - WS-ATPC026-DESC-BUSQUEDA:["    DELIMITED BY SIZE
+                  WS-ATPC026-DESC-BUSQUEDA
+                     (1:WS-ATPC026-DESC-BUSQUEDA-LONG) DELIMITED BY SIZE
+                  "]"                          DELIMITED BY SIZE
+             INTO WS-ATPC026-RETORNO-DESC
+           END-STRING
+
+      *    Persiste la excepcion en la bitacora de busquedas
+      *    fallidas, con el texto realmente buscado
+           MOVE CT-ATPC026              TO WS-ATPCEXC-TABLA
+           MOVE WS-ATPC026-DESC-BUSQUEDA
+                (1:WS-ATPC026-DESC-BUSQUEDA-LONG) TO WS-ATPCEXC-CLAVE
+           MOVE WS-ATPC026-RETORNO-DESC TO WS-ATPCEXC-DESC
+           PERFORM ATPCEXC-GRABAR-EXCEPCION
            .
\ No newline at end of file

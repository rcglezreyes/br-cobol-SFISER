@@ -0,0 +1,32 @@
+      *----------------------------------------------------------------
+      * Definicion de archivo (FD) para el archivo de control compartido
+      * de cargas en memoria, usado por el paso de arranque del dia
+      * (start-of-day) para verificar que las ocho tablas de referencia
+      * ATPCxxx quedaron cargadas con cantidades de registros dentro de
+      * lo esperado antes de abrir la ventana en linea.
+      *
+      * Debe ser copiado dentro de la FILE SECTION del programa que
+      * invoque ATPCCTL-INICIALIZAR-CONTROL / ATPCCTL-GRABAR-CONTROL,
+      * junto con la siguiente entrada en FILE-CONTROL
+      * (WS-ATPCCTL-STATUS esta declarado en ATPCCTL-WS.cpy):
+      *
+      *     SELECT CTL-CARGAS ASSIGN TO "ATPCCTL.DAT"
+      *         ORGANIZATION IS LINE SEQUENTIAL
+      *         FILE STATUS IS WS-ATPCCTL-STATUS.
+      *
+      * CTL-CARGAS guarda una fila por cada tabla ATPCxxx cargada en la
+      * corrida actual, con la cantidad de registros y el momento de la
+      * carga, para que el paso de arranque del dia pueda leerlo y
+      * validar contra tolerancias sin depender de que alguien revise
+      * la salida por consola del job.
+      *----------------------------------------------------------------
+       FD  CTL-CARGAS
+           RECORDING MODE IS F.
+       01  CTL-CARGAS-REG.
+           05  CTL-CARGAS-TABLA               PIC X(07).
+           05  CTL-CARGAS-CANTIDAD            PIC 9(06).
+           05  CTL-CARGAS-FECCARGA            PIC 9(08).
+           05  CTL-CARGAS-HORCARGA            PIC 9(06).
+           05  CTL-CARGAS-ESTADO              PIC X(01).
+               88  CTL-CARGAS-ESTADO-OK       VALUE "1".
+               88  CTL-CARGAS-ESTADO-VACIA    VALUE "0".

@@ -5,11 +5,73 @@
       * Dependencias:
       *  - Debe estar declarada la rutina para manejo de errores 
       *    888888-LOGGEAR-TRANSACCION
+      *  - Debe estar copiada ATPCCTL-WS en WORKING-STORAGE y
+      *    ATPCCTL-PR en PROCEDURE DIVISION, junto con la FD
+      *    CTL-CARGAS y su SELECT (ver ATPCCTL-CTL.cpy), y debe
+      *    haberse ejecutado ATPCCTL-INICIALIZAR-CONTROL antes de
+      *    la primera carga
+      *  - Debe estar copiada ATPCAUD-WS en WORKING-STORAGE y
+      *    ATPCAUD-PR en PROCEDURE DIVISION, junto con la FD
+      *    AUD-CARGAS y su SELECT (ver ATPCAUD-AUD.cpy)
+      *  - Para que ATPC086-BUSCAR-EN-ARREGLO traduzca WS-ATPC086-
+      *    DESPROCESO, deben estar copiadas y cargadas ATPC096-WS/PR
+      *    (ver ATPC096-PR.cpy) y debe informarse WS-ATPC086-CODIDIOMA
+      *    con el WS-ATPC021-CODIDIOMA de la entidad antes de invocar
+      *    -- si se deja en SPACES, no se intenta traduccion y
+      *    WS-ATPC086-DESPROCESO queda en el idioma base de MPDT086
+      *
+      *  - Debe estar copiada ATPCNEG-WS en WORKING-STORAGE y
+      *    ATPCNEG-PR en PROCEDURE DIVISION (cache de resultados
+      *    negativos -- ver ATPCNEG-WS.cpy)
+      *  - Debe estar copiada ATPCEXC-WS en WORKING-STORAGE y
+      *    ATPCEXC-PR en PROCEDURE DIVISION, junto con la FD
+      *    EXC-EXCEPCIONES y su SELECT (cache de busquedas
+      *    fallidas -- ver ATPCEXC-EXC.cpy)
       *
       * Procesos de uso Publicos:
       *  - ATPC086-CARGAR-ARREGLO
+      *  - ATPC086-CONFIGURAR-TAB-MAX
+      *  - ATPC086-RECARGAR-ARREGLO
+      *  - ATPC086-OBTENER-ESTADO
+      *  - ATPC086-HAY-CAMBIOS
       *  - ATPC086-BUSCAR-EN-ARREGLO
-      *----------------------------------------------------------------      
+      *  - ATPC086-BUSCAR-POR-RANGO-FECHA
+      *  - ATPC086-LISTAR-POR-CODGRUPO
+      *----------------------------------------------------------------
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC086-CONFIGURAR-TAB-MAX
+      *----------------------------------------------------------------
+      * Permite fijar en forma operativa, sin recompilar, el umbral de
+      * alarma de capacidad que usa ATPC086-CARGAR-ARREGLO, a partir de
+      * un valor leido por el programa llamador al inicio (parm de
+      * arranque o fila de una tabla de control). Debe invocarse antes
+      * de ATPC086-CARGAR-ARREGLO para que tenga efecto sobre la carga.
+      *
+      * El limite fisico del arreglo WS-ATPC086-TAB
+      * (WS-ATPC086-TAB-MAX-FISICO) esta fijado por el OCCURS de su
+      * definicion y no puede ampliarse en tiempo de ejecucion -- el
+      * OCCURS ... DEPENDING ON de COBOL reserva su almacenamiento en
+      * tiempo de compilacion, por lo que ampliar la capacidad fisica
+      * siempre requiere recompilar. Un valor de entrada fuera del
+      * rango [1, WS-ATPC086-TAB-MAX-FISICO] se ignora y el umbral
+      * operativo se deja en el maximo fisico.
+      * Ejemplo:
+      *     MOVE WS-CTL-CAPACIDAD-ATPC086  TO WS-ATPC086-TAB-MAX-PARM
+      *     PERFORM ATPC086-CONFIGURAR-TAB-MAX
+      *----------------------------------------------------------------
+       ATPC086-CONFIGURAR-TAB-MAX.
+           IF WS-ATPC086-TAB-MAX-PARM > 0
+           AND WS-ATPC086-TAB-MAX-PARM <= WS-ATPC086-TAB-MAX-FISICO
+              MOVE WS-ATPC086-TAB-MAX-PARM TO WS-ATPC086-TAB-MAX
+           ELSE
+              DISPLAY "ATPC086 - ALERTA: capacidad ["
+                 WS-ATPC086-TAB-MAX-PARM "] fuera de rango -- se usa "
+                 "el maximo fisico [" WS-ATPC086-TAB-MAX-FISICO "]"
+              MOVE WS-ATPC086-TAB-MAX-FISICO TO WS-ATPC086-TAB-MAX
+           END-IF
+           .
 
 
       *----------------------------------------------------------------
@@ -23,11 +85,21 @@
            IF WS-ATPC086-TAB-CLAVE(1) = SPACES 
 
               INITIALIZE WS-ATPC086-CONTADOR
+                         WS-ATPC086-CARGA-ITER
                          MQCOPY-CLAVE-FIN
 
               SET WS-ATPC086-FIN    TO FALSE
 
               PERFORM UNTIL WS-ATPC086-FIN
+                 ADD 1 TO WS-ATPC086-CARGA-ITER
+                 IF WS-ATPC086-CARGA-ITER > WS-ATPC086-CARGA-ITER-MAX
+                    DISPLAY "ATPC086 - ALERTA: se supero el limite de "
+                            "[" WS-ATPC086-CARGA-ITER-MAX "] "
+                            "iteraciones de paginacion -- posible "
+                            "marcador corrupto en MPDT086"
+                    SET WS-ATPC086-RETORNO-ERROR TO TRUE
+                    SET WS-ATPC086-FIN TO TRUE
+                 ELSE
                  PERFORM ATPC086-ATOMICO-LLENAR
                  PERFORM ATPC086-ATOMICO-LLAMAR
                  EVALUATE TRUE
@@ -41,11 +113,15 @@
                          INITIALIZE MQCOPY-CLAVE-FIN
                       END-IF
                     WHEN OTHER
-                      SET WS-ATPC086-FIN TO TRUE 
+                      SET WS-ATPC086-FIN TO TRUE
                  END-EVALUATE
+                 END-IF
               END-PERFORM
-              
-               DISPLAY 
+
+              ACCEPT WS-ATPC086-FECCARGA FROM DATE YYYYMMDD
+              ACCEPT WS-ATPC086-HORCARGA FROM TIME
+
+               DISPLAY
            "----------------------------------------------------------"
               DISPLAY 
            "- CARGA DE TABLA DE FECHAS EN MEMORIA (ATPC086)          -"
@@ -57,10 +133,87 @@
                       "[" WS-ATPC086-CODGRUPO "]"
               DISPLAY "Cantidad de Fechas cargadas: "
                       "[" WS-ATPC086-CONTADOR "]"
-              DISPLAY " "             
+              DISPLAY " "
+
+      *       Fila de control compartida (start-of-day gate)
+              MOVE CT-ATPC086              TO WS-ATPCCTL-TABLA
+              MOVE WS-ATPC086-CONTADOR     TO WS-ATPCCTL-CANTIDAD
+              MOVE WS-ATPC086-FECCARGA     TO WS-ATPCCTL-FECCARGA
+              MOVE WS-ATPC086-HORCARGA     TO WS-ATPCCTL-HORCARGA
+              PERFORM ATPCCTL-GRABAR-CONTROL
+
+      * Fila de bitacora de auditoria persistente (no se trunca)
+              MOVE CT-ATPC086              TO WS-ATPCAUD-TABLA
+              MOVE WS-ATPC086-CONTADOR          TO WS-ATPCAUD-CANTIDAD
+              MOVE WS-ATPC086-FECCARGA     TO WS-ATPCAUD-FECCARGA
+              MOVE WS-ATPC086-HORCARGA     TO WS-ATPCAUD-HORCARGA
+              PERFORM ATPCAUD-GRABAR-AUDITORIA
            END-IF
            .
-      
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC086-RECARGAR-ARREGLO
+      *----------------------------------------------------------------
+      * Fuerza una recarga del arreglo en memoria, sin esperar a que la
+      * region se reinicie. Debe invocarse desde una transaccion de
+      * operacion autorizada.
+      * Ejemplo:
+      *     PERFORM ATPC086-RECARGAR-ARREGLO
+      *----------------------------------------------------------------
+       ATPC086-RECARGAR-ARREGLO.
+           INITIALIZE WS-ATPC086-TAB-CLAVE(1)
+           PERFORM ATPC086-CARGAR-ARREGLO
+
+      * Una recarga forzada normalmente responde a un alta/cambio que
+      * puede convertir en valida una clave cacheada como ausente --
+      * se limpia la cache negativa de esta tabla para que
+      * ATPCNEG-VERIFICAR no siga devolviendo "no encontrado" para
+      * esa clave.
+           MOVE CT-ATPC086 TO WS-ATPCNEG-TABLA
+           PERFORM ATPCNEG-INVALIDAR-TABLA
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC086-OBTENER-ESTADO
+      *----------------------------------------------------------------
+      * Devuelve la cantidad de elementos cargados y la fecha/hora de
+      * la ultima carga del arreglo en memoria.
+      * Ejemplo:
+      *     PERFORM ATPC086-OBTENER-ESTADO
+      *----------------------------------------------------------------
+       ATPC086-OBTENER-ESTADO.
+           MOVE WS-ATPC086-TAB-OCCURS TO WS-ATPC086-ESTADO-CANTIDAD
+           MOVE WS-ATPC086-FECCARGA   TO WS-ATPC086-ESTADO-FECCARGA
+           MOVE WS-ATPC086-HORCARGA   TO WS-ATPC086-ESTADO-HORCARGA
+           .
+
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC086-HAY-CAMBIOS
+      *----------------------------------------------------------------
+      * Consulta barata (ver ATPCAUD-HAY-CAMBIOS) para saber si otra
+      * corrida registro una carga de ATPC086 mas reciente que la que
+      * hay en memoria, sin volver a paginar la carga completa por MQ.
+      * Util para que un batch decida si le conviene invocar
+      * ATPC086-RECARGAR-ARREGLO en lugar de elegir entre "nunca" y
+      * "siempre" recargar. No fuerza la recarga, solo informa.
+      * Ejemplo:
+      *     PERFORM ATPC086-HAY-CAMBIOS
+      *     IF WS-ATPC086-HAY-CAMBIOS-SI
+      *        PERFORM ATPC086-RECARGAR-ARREGLO
+      *     END-IF
+      *----------------------------------------------------------------
+       ATPC086-HAY-CAMBIOS.
+           MOVE CT-ATPC086            TO WS-ATPCAUD-TABLA
+           MOVE WS-ATPC086-FECCARGA   TO WS-ATPCAUD-FECCARGA
+           MOVE WS-ATPC086-HORCARGA   TO WS-ATPCAUD-HORCARGA
+           PERFORM ATPCAUD-HAY-CAMBIOS
+           MOVE WS-ATPCAUD-HAY-CAMBIOS-IND TO WS-ATPC086-HAY-CAMBIOS-IND
+           .
+
 
       *----------------------------------------------------------------
       * Proceso: ATPC086-BUSCAR-EN-ARREGLO
@@ -78,23 +231,194 @@
        ATPC086-BUSCAR-EN-ARREGLO.
            INITIALIZE WS-ATPC086-RETORNO
 
-           SET WS-ATPC086-TAB-INDICE TO 1
-           SEARCH ALL WS-ATPC086-TAB
-                  AT END 
-                     PERFORM ATPC086-BUSCAR-NO-ENCONTRADO
-                  WHEN WS-ATPC086-TAB-CLAVE (WS-ATPC086-TAB-INDICE) 
-                                           = WS-ATPC086-CLAVE
-                       PERFORM ATPC086-MOVER-DATOS-RESPUESTA
-           END-SEARCH
+      *    Cache de resultados negativos -- evita el
+      *    SEARCH ALL para una clave ya confirmada ausente esta region
+           MOVE CT-ATPC086          TO WS-ATPCNEG-TABLA
+           MOVE WS-ATPC086-CLAVE    TO WS-ATPCNEG-CLAVE
+           PERFORM ATPCNEG-VERIFICAR
+
+           IF WS-ATPCNEG-ES-NEGATIVO
+              PERFORM ATPC086-BUSCAR-NO-ENCONTRADO
+           ELSE
+              SET WS-ATPC086-TAB-INDICE TO 1
+              SEARCH ALL WS-ATPC086-TAB
+                     AT END
+                        PERFORM ATPC086-BUSCAR-NO-ENCONTRADO
+                     WHEN WS-ATPC086-TAB-CLAVE (WS-ATPC086-TAB-INDICE)
+                                              = WS-ATPC086-CLAVE
+                          PERFORM ATPC086-MOVER-DATOS-RESPUESTA
+                          IF WS-ATPC086-CODIDIOMA NOT = SPACES
+                             PERFORM ATPC086-RESOLVER-IDIOMA
+                          END-IF
+              END-SEARCH
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC086-BUSCAR-POR-RANGO-FECHA
+      *----------------------------------------------------------------
+      * Recorre el arreglo completo (WS-ATPC086-TAB-CODGRUPO no es el
+      * campo lider de WS-ATPC086-TAB-CLAVE, asi que no aplica
+      * SEARCH ALL) devolviendo, para el CODENT informado en
+      * WS-ATPC086-RANGO-CODENT, todo grupo cuya WS-ATPC086-TAB-
+      * FECHALIQ caiga entre WS-ATPC086-RANGO-FECHA-DESDE y
+      * WS-ATPC086-RANGO-FECHA-HASTA (ambas AAAA-MM-DD, comparables
+      * como cadenas alfanumericas). Un grupo cuyo MPDT086 todavia no
+      * informa FECHALIQ (queda en SPACES) no puede ubicarse en ningun
+      * rango y se excluye del listado.
+      *----------------------------------------------------------------
+       ATPC086-BUSCAR-POR-RANGO-FECHA.
+           INITIALIZE WS-ATPC086-RETORNO
+                      WS-ATPC086-RANGO-LISTADO
+           MOVE 0 TO WS-ATPC086-RANGO-CANT
+
+           PERFORM VARYING WS-ATPC086-TAB-INDICE FROM 1 BY 1
+                     UNTIL WS-ATPC086-TAB-INDICE > WS-ATPC086-TAB-OCCURS
+              IF WS-ATPC086-TAB-CODENT(WS-ATPC086-TAB-INDICE) =
+                                   WS-ATPC086-RANGO-CODENT
+                 AND WS-ATPC086-TAB-FECHALIQ(WS-ATPC086-TAB-INDICE)
+                                   NOT = SPACES
+                 AND WS-ATPC086-TAB-FECHALIQ(WS-ATPC086-TAB-INDICE) >=
+                                   WS-ATPC086-RANGO-FECHA-DESDE
+                 AND WS-ATPC086-TAB-FECHALIQ(WS-ATPC086-TAB-INDICE) <=
+                                   WS-ATPC086-RANGO-FECHA-HASTA
+                 ADD 1 TO WS-ATPC086-RANGO-CANT
+                 MOVE WS-ATPC086-TAB-CODENT-ATR(WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-RGL-CODENT-ATR(WS-ATPC086-RANGO-CANT)
+                 MOVE WS-ATPC086-TAB-CODENT(WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-RGL-CODENT(WS-ATPC086-RANGO-CANT)
+                 MOVE WS-ATPC086-TAB-CODPROCESO-ATR
+                            (WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-RGL-CODPROCESO-ATR
+                            (WS-ATPC086-RANGO-CANT)
+                 MOVE WS-ATPC086-TAB-CODPROCESO(WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-RGL-CODPROCESO(WS-ATPC086-RANGO-CANT)
+                 MOVE WS-ATPC086-TAB-CODGRUPO-ATR
+                            (WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-RGL-CODGRUPO-ATR
+                            (WS-ATPC086-RANGO-CANT)
+                 MOVE WS-ATPC086-TAB-CODGRUPO
+                            (WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-RGL-CODGRUPO(WS-ATPC086-RANGO-CANT)
+                 MOVE WS-ATPC086-TAB-DESPROCESO-ATR
+                            (WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-RGL-DESPROCESO-ATR
+                            (WS-ATPC086-RANGO-CANT)
+                 MOVE WS-ATPC086-TAB-DESPROCESO(WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-RGL-DESPROCESO(WS-ATPC086-RANGO-CANT)
+                 MOVE WS-ATPC086-TAB-DESCRIPCION-ATR
+                            (WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-RGL-DESCRIPCION-ATR
+                            (WS-ATPC086-RANGO-CANT)
+                 MOVE WS-ATPC086-TAB-DESCRIPCION(WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-RGL-DESCRIPCION(WS-ATPC086-RANGO-CANT)
+                 MOVE WS-ATPC086-TAB-FECHALIQ-ATR
+                            (WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-RGL-FECHALIQ-ATR
+                            (WS-ATPC086-RANGO-CANT)
+                 MOVE WS-ATPC086-TAB-FECHALIQ(WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-RGL-FECHALIQ(WS-ATPC086-RANGO-CANT)
+              END-IF
+           END-PERFORM
+
+           IF WS-ATPC086-RANGO-CANT = 0
+              PERFORM ATPC086-BUSCAR-NO-ENCONTRADO-RANGO
+           ELSE
+              SET WS-ATPC086-RETORNO-OK TO TRUE
+           END-IF
            .
 
+      *----------------------------------------------------------------
+      * Proceso: ATPC086-LISTAR-POR-CODGRUPO
+      *----------------------------------------------------------------
+      * Recorre el arreglo completo (WS-ATPC086-TAB-CODGRUPO no es el
+      * campo lider de WS-ATPC086-TAB-CLAVE, asi que no aplica
+      * SEARCH ALL) devolviendo, para el CODENT + CODGRUPO informados
+      * en WS-ATPC086-CODGRUPO-CLAVE, todas las fechas de liquidacion
+      * del grupo sin importar el CODPROCESO -- para pantallas de
+      * resumen que no conocen de antemano el proceso.
+      *----------------------------------------------------------------
+       ATPC086-LISTAR-POR-CODGRUPO.
+           INITIALIZE WS-ATPC086-RETORNO
+                      WS-ATPC086-CODGRUPO-LISTADO
+           MOVE 0 TO WS-ATPC086-CODGRUPO-CANT
+
+           PERFORM VARYING WS-ATPC086-TAB-INDICE FROM 1 BY 1
+                     UNTIL WS-ATPC086-TAB-INDICE > WS-ATPC086-TAB-OCCURS
+              IF WS-ATPC086-TAB-CODENT(WS-ATPC086-TAB-INDICE) =
+                                   WS-ATPC086-CODGRUPO-CODENT
+                 AND WS-ATPC086-TAB-CODGRUPO(WS-ATPC086-TAB-INDICE) =
+                                   WS-ATPC086-CODGRUPO-BUSQ
+                 ADD 1 TO WS-ATPC086-CODGRUPO-CANT
+                 MOVE WS-ATPC086-TAB-CODENT-ATR(WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-CGL-CODENT-ATR
+                            (WS-ATPC086-CODGRUPO-CANT)
+                 MOVE WS-ATPC086-TAB-CODENT(WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-CGL-CODENT(WS-ATPC086-CODGRUPO-CANT)
+                 MOVE WS-ATPC086-TAB-CODPROCESO-ATR
+                            (WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-CGL-CODPROCESO-ATR
+                            (WS-ATPC086-CODGRUPO-CANT)
+                 MOVE WS-ATPC086-TAB-CODPROCESO(WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-CGL-CODPROCESO
+                            (WS-ATPC086-CODGRUPO-CANT)
+                 MOVE WS-ATPC086-TAB-DESPROCESO-ATR
+                            (WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-CGL-DESPROCESO-ATR
+                            (WS-ATPC086-CODGRUPO-CANT)
+                 MOVE WS-ATPC086-TAB-DESPROCESO(WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-CGL-DESPROCESO
+                            (WS-ATPC086-CODGRUPO-CANT)
+                 MOVE WS-ATPC086-TAB-DESCRIPCION-ATR
+                            (WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-CGL-DESCRIPCION-ATR
+                            (WS-ATPC086-CODGRUPO-CANT)
+                 MOVE WS-ATPC086-TAB-DESCRIPCION(WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-CGL-DESCRIPCION
+                            (WS-ATPC086-CODGRUPO-CANT)
+                 MOVE WS-ATPC086-TAB-FECHALIQ-ATR
+                            (WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-CGL-FECHALIQ-ATR
+                            (WS-ATPC086-CODGRUPO-CANT)
+                 MOVE WS-ATPC086-TAB-FECHALIQ(WS-ATPC086-TAB-INDICE)
+                   TO WS-ATPC086-CGL-FECHALIQ(WS-ATPC086-CODGRUPO-CANT)
+              END-IF
+           END-PERFORM
 
+           IF WS-ATPC086-CODGRUPO-CANT = 0
+              PERFORM ATPC086-BUSCAR-NO-ENCONTRADO-CODGRUPO
+           ELSE
+              SET WS-ATPC086-RETORNO-OK TO TRUE
+           END-IF
+           .
 
 
       *----------------------------------------------------------------
       * Procesos internos de soporte
       *----------------------------------------------------------------
 
+      *----------------------------------------------------------------
+      * Proceso de traduccion de WS-ATPC086-DESPROCESO al idioma
+      * indicado en WS-ATPC086-CODIDIOMA (ver ATPC096-PR.cpy). Si no
+      * existe traduccion cargada, se deja WS-ATPC086-DESPROCESO en el
+      * idioma base ya resuelto por ATPC086-MOVER-DATOS-RESPUESTA --
+      * no se trata como error
+      *----------------------------------------------------------------
+       ATPC086-RESOLVER-IDIOMA.
+           INITIALIZE WS-ATPC096
+           MOVE "086"                     TO WS-ATPC096-CODTABLA
+           STRING WS-ATPC086-CODENT       DELIMITED BY SIZE
+                  WS-ATPC086-CODPROCESO   DELIMITED BY SIZE
+                  WS-ATPC086-CODGRUPO     DELIMITED BY SIZE
+             INTO WS-ATPC096-CODCLAVE
+           MOVE WS-ATPC086-CODIDIOMA      TO WS-ATPC096-CODIDIOMA
+           PERFORM ATPC096-BUSCAR-EN-ARREGLO
+
+           IF WS-ATPC096-RETORNO-OK
+              MOVE WS-ATPC096-DESCRIPCION TO WS-ATPC086-DESPROCESO
+           END-IF
+           .
+
       * Proceso de asignación de condiciones de filtro para la busqueda
       * de Fechas Liquidaciones
        ATPC086-ATOMICO-LLENAR.
@@ -185,9 +509,43 @@
                 TO WS-ATPC086-TAB-CONTCUR-ATR(WS-ATPC086-CONTADOR)
               MOVE MP086-CONTCUR(WS-ATPC086-MP086-CONTADOR)
                 TO WS-ATPC086-TAB-CONTCUR(WS-ATPC086-CONTADOR)
+              MOVE MP086-FECHALIQ-ATR(WS-ATPC086-MP086-CONTADOR)
+                TO WS-ATPC086-TAB-FECHALIQ-ATR(WS-ATPC086-CONTADOR)
+              MOVE MP086-FECHALIQ(WS-ATPC086-MP086-CONTADOR)
+                TO WS-ATPC086-TAB-FECHALIQ(WS-ATPC086-CONTADOR)
               MOVE MP086-INDCONTINUAR(WS-ATPC086-MP086-CONTADOR)
                 TO WS-ATPC086-TAB-INDCONTINUAR(WS-ATPC086-CONTADOR)
                 
+      * Deteccion de clave duplicada: si MPDT086 devolviera dos filas
+      * con la misma WS-ATPC086-TAB-CLAVE, SEARCH ALL (busqueda binaria
+      * que asume la clave estrictamente ascendente y unica) dejaria
+      * una de las dos filas inalcanzable. Como la interfaz entrega los
+      * datos en orden ascendente, una clave repetida aparece siempre en
+      * la fila inmediata siguiente a la que ya tiene la misma clave. Se
+      * evalua antes del corte por '@' para que la ultima fila
+      * entregada por la interfaz tambien quede cubierta.
+              IF WS-ATPC086-CONTADOR > 1
+              AND WS-ATPC086-TAB-CLAVE(WS-ATPC086-CONTADOR) =
+                  WS-ATPC086-TAB-CLAVE(WS-ATPC086-CONTADOR - 1)
+                 DISPLAY "ATPC086 - ALERTA: clave duplicada en MPDT086 "
+                    "-- la fila [" WS-ATPC086-CONTADOR "] repite la "
+                    "clave de la fila anterior -- el arreglo puede "
+                    "haber quedado con datos inalcanzables por "
+                    "SEARCH ALL"
+                 SET WS-ATPC086-RETORNO-ERROR TO TRUE
+              END-IF
+
+      * Igual razon: se evalua antes del corte por '@' para que la
+      * ultima fila entregada por la interfaz tambien dispare la alerta
+      * de capacidad si corresponde.
+              IF WS-ATPC086-CONTADOR = WS-ATPC086-TAB-MAX
+                 DISPLAY "ALERTA: el arreglo WS-ATPC086-TAB alcanzo "
+                    "su capacidad maxima [" WS-ATPC086-TAB-MAX
+                    "] - la carga puede haber quedado incompleta"
+                 SET WS-ATPC086-FIN TO TRUE
+                 EXIT PERFORM
+              END-IF
+
       * El caracter @ en el campo MP086-INDCONTINUAR representa que ese
       * es el último dato entregado por la base de datos, por este motivo
       * se utiliza esta "igualdad" para cortar la carga del arreglo
@@ -254,4 +612,73 @@
                   "]"                          DELIMITED BY SIZE
             INTO WS-ATPC086-RETORNO-DESC
            END-STRING
+
+      *    Registra la clave ausente en la cache de resultados
+      *    negativos
+           MOVE CT-ATPC086          TO WS-ATPCNEG-TABLA
+           MOVE WS-ATPC086-CLAVE    TO WS-ATPCNEG-CLAVE
+           PERFORM ATPCNEG-REGISTRAR
+
+      *    Persiste la excepcion en la bitacora de busquedas
+      *    fallidas
+           MOVE CT-ATPC086            TO WS-ATPCEXC-TABLA
+           MOVE WS-ATPC086-CLAVE      TO WS-ATPCEXC-CLAVE
+           MOVE WS-ATPC086-RETORNO-DESC TO WS-ATPCEXC-DESC
+           PERFORM ATPCEXC-GRABAR-EXCEPCION
+           .
+
+      *----------------------------------------------------------------
+      * Proceso ejecutado cuando ATPC086-BUSCAR-POR-RANGO-FECHA no
+      * encuentra ninguna fila. No reutiliza ATPC086-BUSCAR-NO-
+      * ENCONTRADO porque esa rutina registra/persiste WS-ATPC086-CLAVE
+      * (CODENT+CODPROCESO+CODGRUPO), ninguno de los cuales completa
+      * esta busqueda por rango de FECHALIQ.
+       ATPC086-BUSCAR-NO-ENCONTRADO-RANGO.
+           SET WS-ATPC086-RETORNO-ERROR      TO TRUE
+           STRING "No se encontro el dato buscado en ATPC086."
+                                               DELIMITED BY SIZE
+                  " - CODENT:["                DELIMITED BY SIZE
+                  WS-ATPC086-RANGO-CODENT      DELIMITED BY SIZE
+                  "] - FECHA-DESDE:["          DELIMITED BY SIZE
+                  WS-ATPC086-RANGO-FECHA-DESDE DELIMITED BY SIZE
+                  "] - FECHA-HASTA:["          DELIMITED BY SIZE
+                  WS-ATPC086-RANGO-FECHA-HASTA DELIMITED BY SIZE
+                  "]"                          DELIMITED BY SIZE
+             INTO WS-ATPC086-RETORNO-DESC
+           END-STRING
+
+      *    Persiste la excepcion en la bitacora de busquedas
+      *    fallidas, con la clave realmente buscada
+           MOVE CT-ATPC086              TO WS-ATPCEXC-TABLA
+           MOVE WS-ATPC086-RANGO-CODENT TO WS-ATPCEXC-CLAVE(1:4)
+           MOVE WS-ATPC086-RANGO-FECHA-DESDE TO WS-ATPCEXC-CLAVE(5:10)
+           MOVE WS-ATPC086-RETORNO-DESC TO WS-ATPCEXC-DESC
+           PERFORM ATPCEXC-GRABAR-EXCEPCION
+           .
+
+      *----------------------------------------------------------------
+      * Proceso ejecutado cuando ATPC086-LISTAR-POR-CODGRUPO no
+      * encuentra ninguna fila. No reutiliza ATPC086-BUSCAR-NO-
+      * ENCONTRADO porque esa rutina registra/persiste WS-ATPC086-CLAVE
+      * (CODENT+CODPROCESO+CODGRUPO), y esta busqueda no recibe
+      * CODPROCESO (lista todos los procesos del grupo).
+       ATPC086-BUSCAR-NO-ENCONTRADO-CODGRUPO.
+           SET WS-ATPC086-RETORNO-ERROR      TO TRUE
+           STRING "No se encontro el dato buscado en ATPC086."
+                                               DELIMITED BY SIZE
+                  " - CODENT:["                DELIMITED BY SIZE
+                  WS-ATPC086-CODGRUPO-CODENT   DELIMITED BY SIZE
+                  "] - CODGRUPO:["             DELIMITED BY SIZE
+                  WS-ATPC086-CODGRUPO-BUSQ     DELIMITED BY SIZE
+                  "]"                          DELIMITED BY SIZE
+             INTO WS-ATPC086-RETORNO-DESC
+           END-STRING
+
+      *    Persiste la excepcion en la bitacora de busquedas
+      *    fallidas, con la clave realmente buscada
+           MOVE CT-ATPC086                TO WS-ATPCEXC-TABLA
+           MOVE WS-ATPC086-CODGRUPO-CODENT TO WS-ATPCEXC-CLAVE(1:4)
+           MOVE WS-ATPC086-CODGRUPO-BUSQ   TO WS-ATPCEXC-CLAVE(5:2)
+           MOVE WS-ATPC086-RETORNO-DESC   TO WS-ATPCEXC-DESC
+           PERFORM ATPCEXC-GRABAR-EXCEPCION
            .
\ No newline at end of file

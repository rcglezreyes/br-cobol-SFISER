@@ -0,0 +1,68 @@
+      *----------------------------------------------------------------
+      * Libreria de utilidad para persistir, entre corridas, el
+      * watermark (fecha del ultimo extracto delta exitoso) de cada
+      * tabla ATPCxxx que ofrece un extracto de "cambios desde la
+      * ultima corrida" para sistemas externos -- hoy
+      * ATPC044 y ATPC052, via ATPC044-LISTAR-CAMBIOS-DESDE /
+      * ATPC052-LISTAR-CAMBIOS-DESDE.
+      *
+      * A diferencia de ATPCCTL (control de arranque del dia, que se
+      * reinicia en cada corrida) y de forma analoga a ATPCAUD (bitacora
+      * de auditoria de cargas), ATPCDLT.DAT nunca se trunca: se agrega
+      * una fila por cada extraccion delta exitosa, de cualquier dia.
+      * El watermark vigente de una tabla es el de la ULTIMA fila
+      * grabada para esa tabla (ver ATPCDLT-LEER-WATERMARK).
+      *
+      * El watermark se maneja como fecha AAAA-MM-DD (PIC X(10)), igual
+      * que WS-ATPCnnn-TAB-FECALTA/-FECINI/-FECFIN, para poder
+      * compararlo directamente contra esos campos sin conversion.
+      *
+      * Datos de entrada (antes de ATPCDLT-GRABAR-WATERMARK):
+      *  - WS-ATPCDLT-TABLA        PIC X(07). Constante CT-ATPCxxx de
+      *    la tabla recien extraida.
+      *  - WS-ATPCDLT-FECEXTRACT   PIC X(10). Fecha (AAAA-MM-DD) usada
+      *    como watermark de esta corrida -- normalmente la fecha del
+      *    dia en que corre el extracto.
+      *  - WS-ATPCDLT-HOREXTRACT   PIC 9(06). Hora de la extraccion.
+      *  - WS-ATPCDLT-CANTIDAD     PIC 9(06). Cantidad de filas que
+      *    incluyo el extracto delta de esta corrida.
+      *
+      * Datos de entrada (antes de ATPCDLT-LEER-WATERMARK):
+      *  - WS-ATPCDLT-TABLA        PIC X(07). Constante CT-ATPCxxx de
+      *    la tabla a consultar.
+      *
+      * Datos de salida:
+      *  - WS-ATPCDLT-RETORNO-COD / -OK / -ERROR.
+      *  - WS-ATPCDLT-RETORNO-DESC.
+      *
+      * Procesos de uso Publicos:
+      *  - ATPCDLT-GRABAR-WATERMARK
+      *  - ATPCDLT-LEER-WATERMARK
+      *----------------------------------------------------------------
+
+       01  WS-ATPCDLT-ENTRADA.
+           05  WS-ATPCDLT-TABLA                PIC X(07).
+           05  WS-ATPCDLT-FECEXTRACT           PIC X(10).
+           05  WS-ATPCDLT-HOREXTRACT           PIC 9(06).
+           05  WS-ATPCDLT-CANTIDAD             PIC 9(06).
+
+      * Salida de ATPCDLT-LEER-WATERMARK -- watermark vigente de
+      * WS-ATPCDLT-TABLA. Si la tabla nunca tuvo un extracto delta
+      * anterior, se deja en SPACES (WS-ATPCDLT-SIN-WATERMARK-SI),
+      * que el llamador debe interpretar como "primera corrida: tratar
+      * todas las filas como cambiadas"
+       01  WS-ATPCDLT-CONSULTA.
+           05  WS-ATPCDLT-CONSULTA-FECEXTRACT  PIC X(10).
+           05  WS-ATPCDLT-CONSULTA-HOREXTRACT  PIC 9(06).
+           05  WS-ATPCDLT-CONSULTA-CANTIDAD    PIC 9(06).
+           05  WS-ATPCDLT-SIN-WATERMARK-IND    PIC X(01).
+               88  WS-ATPCDLT-SIN-WATERMARK-SI VALUE "S".
+               88  WS-ATPCDLT-SIN-WATERMARK-NO VALUE "N".
+
+       01  WS-ATPCDLT-RETORNO.
+           05  WS-ATPCDLT-RETORNO-COD          PIC 9(01).
+               88  WS-ATPCDLT-RETORNO-OK       VALUE 0.
+               88  WS-ATPCDLT-RETORNO-ERROR    VALUE 9.
+           05  WS-ATPCDLT-RETORNO-DESC         PIC X(200).
+
+       77  WS-ATPCDLT-STATUS                   PIC X(02).

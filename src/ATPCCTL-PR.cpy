@@ -0,0 +1,86 @@
+      *----------------------------------------------------------------
+      * Libreria de utilidad para el archivo de control compartido de
+      * cargas en memoria (start-of-day gate)
+      *
+      * Dependencias:
+      *  - Debe estar declarada la FD CTL-CARGAS (COPY "ATPCCTL-CTL"
+      *    en la FILE SECTION) y su SELECT en FILE-CONTROL, segun se
+      *    documenta en ATPCCTL-CTL.cpy
+      *
+      * Procesos de uso Publicos:
+      *  - ATPCCTL-INICIALIZAR-CONTROL
+      *  - ATPCCTL-GRABAR-CONTROL
+      *----------------------------------------------------------------
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPCCTL-INICIALIZAR-CONTROL
+      *----------------------------------------------------------------
+      * Debe invocarse una sola vez, antes de la primera
+      * ATPCxxx-CARGAR-ARREGLO del job, para dejar el archivo de
+      * control vacio y listo para recibir una fila por cada tabla que
+      * se cargue en esta corrida
+      * Ejemplo:
+      *     PERFORM ATPCCTL-INICIALIZAR-CONTROL
+      *----------------------------------------------------------------
+       ATPCCTL-INICIALIZAR-CONTROL.
+           INITIALIZE WS-ATPCCTL-RETORNO
+
+           OPEN OUTPUT CTL-CARGAS
+           IF WS-ATPCCTL-STATUS = "00"
+              SET WS-ATPCCTL-RETORNO-OK TO TRUE
+              CLOSE CTL-CARGAS
+           ELSE
+              SET WS-ATPCCTL-RETORNO-ERROR TO TRUE
+              STRING "No se pudo inicializar ATPCCTL.DAT -- FILE "
+                                                    DELIMITED BY SIZE
+                     "STATUS:["                     DELIMITED BY SIZE
+                     WS-ATPCCTL-STATUS              DELIMITED BY SIZE
+                     "]"                            DELIMITED BY SIZE
+                INTO WS-ATPCCTL-RETORNO-DESC
+           END-IF
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPCCTL-GRABAR-CONTROL
+      *----------------------------------------------------------------
+      * Antes de invocar, cargar WS-ATPCCTL-TABLA, WS-ATPCCTL-CANTIDAD,
+      * WS-ATPCCTL-FECCARGA y WS-ATPCCTL-HORCARGA con los datos de la
+      * carga recien finalizada. Agrega una fila al archivo de control
+      * ya inicializado por ATPCCTL-INICIALIZAR-CONTROL
+      * Ejemplo:
+      *     MOVE CT-ATPC021              TO WS-ATPCCTL-TABLA
+      *     MOVE WS-ATPC021-CONTADOR     TO WS-ATPCCTL-CANTIDAD
+      *     MOVE WS-ATPC021-FECCARGA     TO WS-ATPCCTL-FECCARGA
+      *     MOVE WS-ATPC021-HORCARGA     TO WS-ATPCCTL-HORCARGA
+      *     PERFORM ATPCCTL-GRABAR-CONTROL
+      *----------------------------------------------------------------
+       ATPCCTL-GRABAR-CONTROL.
+           INITIALIZE WS-ATPCCTL-RETORNO
+
+           OPEN EXTEND CTL-CARGAS
+           IF WS-ATPCCTL-STATUS = "00"
+              MOVE WS-ATPCCTL-TABLA          TO CTL-CARGAS-TABLA
+              MOVE WS-ATPCCTL-CANTIDAD       TO CTL-CARGAS-CANTIDAD
+              MOVE WS-ATPCCTL-FECCARGA       TO CTL-CARGAS-FECCARGA
+              MOVE WS-ATPCCTL-HORCARGA       TO CTL-CARGAS-HORCARGA
+              IF WS-ATPCCTL-CANTIDAD = ZERO
+                 SET CTL-CARGAS-ESTADO-VACIA TO TRUE
+              ELSE
+                 SET CTL-CARGAS-ESTADO-OK    TO TRUE
+              END-IF
+              WRITE CTL-CARGAS-REG
+              CLOSE CTL-CARGAS
+              SET WS-ATPCCTL-RETORNO-OK      TO TRUE
+           ELSE
+              SET WS-ATPCCTL-RETORNO-ERROR TO TRUE
+              STRING "No se pudo grabar en ATPCCTL.DAT la fila de ["
+                                                    DELIMITED BY SIZE
+                     WS-ATPCCTL-TABLA               DELIMITED BY SIZE
+                     "] -- FILE STATUS:["            DELIMITED BY SIZE
+                     WS-ATPCCTL-STATUS              DELIMITED BY SIZE
+                     "]"                            DELIMITED BY SIZE
+                INTO WS-ATPCCTL-RETORNO-DESC
+           END-IF
+           .

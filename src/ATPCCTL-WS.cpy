@@ -0,0 +1,42 @@
+      *----------------------------------------------------------------
+      * Libreria de utilidad para registrar en un archivo de control
+      * compartido la cantidad de registros cargados por cada
+      * ATPCxxx-CARGAR-ARREGLO, de forma que un paso batch de arranque
+      * del dia pueda verificar, antes de abrir la ventana en linea,
+      * que las ocho cachés de referencia quedaron cargadas con
+      * cantidades de registros dentro de tolerancias esperadas -- en
+      * vez de depender de que alguien revise el DISPLAY de cada carga
+      * en el log del job.
+      *
+      * Datos de entrada (antes de ATPCCTL-GRABAR-CONTROL):
+      *  - WS-ATPCCTL-TABLA     PIC X(07). Constante CT-ATPCxxx de la
+      *    tabla que se acaba de cargar.
+      *  - WS-ATPCCTL-CANTIDAD  PIC 9(06). Cantidad de registros
+      *    cargados (WS-ATPCxxx-CONTADOR).
+      *  - WS-ATPCCTL-FECCARGA  PIC 9(08) / WS-ATPCCTL-HORCARGA
+      *    PIC 9(06). Momento de la carga (WS-ATPCxxx-FECCARGA/
+      *    -HORCARGA).
+      *
+      * Datos de salida:
+      *  - WS-ATPCCTL-RETORNO-COD / -OK / -ERROR.
+      *  - WS-ATPCCTL-RETORNO-DESC.
+      *
+      * Procesos de uso Publicos:
+      *  - ATPCCTL-INICIALIZAR-CONTROL (una sola vez, antes de la
+      *    primera carga)
+      *  - ATPCCTL-GRABAR-CONTROL (una vez por cada tabla cargada)
+      *----------------------------------------------------------------
+
+       01  WS-ATPCCTL-ENTRADA.
+           05  WS-ATPCCTL-TABLA                PIC X(07).
+           05  WS-ATPCCTL-CANTIDAD             PIC 9(06).
+           05  WS-ATPCCTL-FECCARGA             PIC 9(08).
+           05  WS-ATPCCTL-HORCARGA             PIC 9(06).
+
+       01  WS-ATPCCTL-RETORNO.
+           05  WS-ATPCCTL-RETORNO-COD          PIC 9(01).
+               88  WS-ATPCCTL-RETORNO-OK       VALUE 0.
+               88  WS-ATPCCTL-RETORNO-ERROR    VALUE 9.
+           05  WS-ATPCCTL-RETORNO-DESC         PIC X(200).
+
+       77  WS-ATPCCTL-STATUS                   PIC X(02).

@@ -0,0 +1,26 @@
+      *----------------------------------------------------------------
+      * Definicion de archivo (FD) para el watermark persistido de la
+      * ultima extraccion delta de cada tabla ATPCxxx. A
+      * diferencia de CTL-CARGAS (ATPCCTL-CTL.cpy), que se reinicia en
+      * cada corrida, DLT-WATERMARK nunca se trunca: acumula una fila
+      * por cada corrida exitosa de un extracto delta, de cualquier
+      * dia, siguiendo el mismo idioma que AUD-CARGAS/EXC-EXCEPCIONES
+      * -- la fila vigente es la ULTIMA que coincide con la tabla
+      * buscada (ver ATPCDLT-LEER-WATERMARK).
+      *
+      * Debe ser copiado dentro de la FILE SECTION del programa que
+      * invoque ATPCDLT-LEER-WATERMARK/ATPCDLT-GRABAR-WATERMARK, junto
+      * con la siguiente entrada en FILE-CONTROL (WS-ATPCDLT-STATUS
+      * esta declarado en ATPCDLT-WS.cpy):
+      *
+      *     SELECT DLT-WATERMARK ASSIGN TO "ATPCDLT.DAT"
+      *         ORGANIZATION IS LINE SEQUENTIAL
+      *         FILE STATUS IS WS-ATPCDLT-STATUS.
+      *----------------------------------------------------------------
+       FD  DLT-WATERMARK
+           RECORDING MODE IS F.
+       01  DLT-WATERMARK-REG.
+           05  DLT-WATERMARK-TABLA             PIC X(07).
+           05  DLT-WATERMARK-FECEXTRACT        PIC X(10).
+           05  DLT-WATERMARK-HOREXTRACT        PIC 9(06).
+           05  DLT-WATERMARK-CANTIDAD          PIC 9(06).

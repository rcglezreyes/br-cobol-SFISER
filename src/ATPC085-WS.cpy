@@ -3,10 +3,28 @@
       * la tabla FECHAS DE FACTURACION (estructura MPM0085)
       *
       * Datos de entrada:
+      *  - WS-ATPC085-TOTAL-COD-GRUPO (opcional).
+      *     Cantidad de grupos de fecha a recorrer durante la carga.
+      *     Trae un valor por defecto de 7; si se necesita cubrir mas
+      *     grupos (por ejemplo, al incorporar un grupo nuevo) el
+      *     programa que invoca ATPC085-CARGAR-ARREGLO puede
+      *     sobreescribirlo antes de la primera carga.
+      *  - WS-ATPC085-MESES-ATRAS (opcional).
+      *     Cantidad de meses hacia atras (desde la fecha del sistema)
+      *     usada para acotar la consulta a MPDT085. Trae un valor por
+      *     defecto de 1 (un mes atras); para reprocesar o rehacer un
+      *     ciclo de facturacion mas antiguo, el programa que invoca
+      *     ATPC085-CARGAR-ARREGLO puede sobreescribirlo antes de la
+      *     primera carga.
       *
       * Datos de salida:
       *
-      * Nota: 
+      * Checkpoint de reanudacion (ver src/ATPC085-CKP.cpy):
+      *   El programa que invoca ATPC085-CARGAR-ARREGLO debe declarar
+      *   las SELECT/FD documentadas en ATPC085-CKP.cpy para que la
+      *   carga pueda grabar y leer su checkpoint de reanudacion.
+      *
+      * Nota:
       *   Segun la definicion del archivo de interfaz MPM0085, el campo 
       *   de "detalle" tiene 115 ocurrencias 
       *   [10 MP085-DETALLE OCCURS 115.], 
@@ -33,7 +51,12 @@
 
       * Contador relacionado al codigo de grupo como soporte para la carga del arreglo
        77  WS-ATPC085-CONTADOR-COD-GRUPO      PIC 9(02).
-       78  WS-ATPC085-TOTAL-COD-GRUPO         VALUE 7.
+
+      * Cantidad total de grupos de fecha a recorrer durante la carga.
+      * Valor por defecto 7; puede ser sobreescrito por el programa
+      * invocante (por ejemplo desde un parametro o tabla de control)
+      * antes de invocar ATPC085-CARGAR-ARREGLO por primera vez.
+       77  WS-ATPC085-TOTAL-COD-GRUPO         PIC 9(02) VALUE 7.
       * Variable de soporte para calculo de fecha para soporte para la carga del arreglo
        01  WS-ATPC085-AUX-FECHA-ACT.
            05 WS-ATPC085-AUX-FECHA-ACT-AAAA   PIC 9(04).
@@ -46,7 +69,16 @@
            05 WS-ATPC085-AUX-FECHA-ANT-G2     PIC X(01) VALUE "-".
            05 WS-ATPC085-AUX-FECHA-ANT-DD     PIC 9(02).
 
-       
+      * Cantidad de meses hacia atras usada para acotar la consulta a
+      * MPDT085. Valor por defecto 1; puede ser sobreescrito por el
+      * programa invocante antes de invocar ATPC085-CARGAR-ARREGLO.
+       77  WS-ATPC085-MESES-ATRAS             PIC 9(02) VALUE 1.
+      * Variables de soporte para el calculo de meses hacia atras
+       77  WS-ATPC085-AUX-TOTAL-MESES         PIC S9(06).
+       77  WS-ATPC085-AUX-ANIO-CALC           PIC S9(06).
+       77  WS-ATPC085-AUX-MES-CALC            PIC S9(06).
+
+
       * Variable boolean para control de carga del arreglo WS-ATPC085-TAB  
        01  FILLER                            PIC 9(01).
            88 WS-ATPC085-FIN                 VALUE 1 WHEN FALSE 0.
@@ -57,7 +89,52 @@
        
       * Manejo dinamico de la cantidad total de ocurrencias del arreglo WS-ATPC085-TAB
        77  WS-ATPC085-TAB-OCCURS              PIC 9(04).
-       
+
+      * Cantidad maxima de elementos que admite el arreglo
+      * WS-ATPC085-TAB (debe coincidir con el limite superior del
+      * OCCURS de WS-ATPC085-TABLA)
+       78  WS-ATPC085-TAB-MAX-FISICO      VALUE 10.
+
+      * Cantidad maxima OPERATIVA (umbral de alarma usado por
+      * ATPC085-CARGAR-ARREGLO). Por defecto igual al maximo
+      * fisico, pero configurable en forma operativa -- sin
+      * recompilar -- mediante ATPC085-CONFIGURAR-TAB-MAX, hasta
+      * el limite de WS-ATPC085-TAB-MAX-FISICO
+       77  WS-ATPC085-TAB-MAX             PIC 9(04) VALUE 10.
+
+      * Valor de entrada para ATPC085-CONFIGURAR-TAB-MAX (parm de
+      * arranque o fila de tabla de control leida por el programa
+      * llamador)
+       77  WS-ATPC085-TAB-MAX-PARM        PIC 9(04).
+
+      * Contador de iteraciones del bucle de paginacion interno (por
+      * grupo de fecha) de ATPC085-CARGAR-ARREGLO y tope maximo
+      * admitido. Se reinicia al comenzar cada grupo. Si el marcador
+      * de continuacion de MPDT085 llegara corrupto y nunca reportara
+      * MQCOPY-IND-MAS-DATOS = CT-N, este tope evita un bucle infinito
+       77  WS-ATPC085-CARGA-ITER              PIC 9(05).
+       78  WS-ATPC085-CARGA-ITER-MAX          VALUE 1000.
+
+      * Fecha y hora de la ultima carga del arreglo en memoria
+       77  WS-ATPC085-FECCARGA                PIC 9(08).
+       77  WS-ATPC085-HORCARGA                PIC 9(06).
+
+      * Bandera de control: indica si ATPC085-LEER-CHECKPOINT encontro
+      * un checkpoint valido con el que reanudar una carga interrumpida
+       01  FILLER                            PIC 9(01).
+           88 WS-ATPC085-CKP-HAY-DATOS       VALUE 1 WHEN FALSE 0.
+
+      * Estado de archivo (FILE STATUS) de los archivos de checkpoint
+      * CKP085-DAT / CKP085-CTL, declarados por el programa invocante
+      * (ver src/ATPC085-CKP.cpy)
+       77  WS-ATPC085-CKP-STATUS             PIC X(02).
+
+      * Datos de salida de ATPC085-OBTENER-ESTADO
+       01  WS-ATPC085-ESTADO.
+           05  WS-ATPC085-ESTADO-CANTIDAD  PIC 9(04).
+           05  WS-ATPC085-ESTADO-FECCARGA  PIC 9(08).
+           05  WS-ATPC085-ESTADO-HORCARGA  PIC 9(06).
+
       * Arreglo o Tabla en memoria con datos de Fechas
        01  WS-ATPC085-TABLA.
            05 WS-ATPC085-TAB OCCURS 1 TO 10 
@@ -115,4 +192,10 @@
                88  WS-ATPC085-RETORNO-OK     VALUE 0.
                88  WS-ATPC085-RETORNO-INFO   VALUE 1.
                88  WS-ATPC085-RETORNO-ERROR  VALUE 9.
-           05  WS-ATPC085-RETORNO-DESC       PIC X(1000).
\ No newline at end of file
+           05  WS-ATPC085-RETORNO-DESC       PIC X(1000).
+
+      * Salida de ATPC085-HAY-CAMBIOS -- ver ATPC085-PR.cpy
+       01  WS-ATPC085-CAMBIOS.
+           05  WS-ATPC085-HAY-CAMBIOS-IND      PIC X(01).
+               88  WS-ATPC085-HAY-CAMBIOS-SI   VALUE "S".
+               88  WS-ATPC085-HAY-CAMBIOS-NO   VALUE "N".

@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATPC905.
+      *----------------------------------------------------------------
+      * Programa batch de reconciliacion nocturna entre TIPOS DE
+      * FACTURAS (ATPC044) y CONCEPTOS ECONOMICOS (ATPC052/ATPC059).
+      *
+      * WS-ATPC044-TAB-CODCONCEP no forma parte de ninguna clave y hoy
+      * nada valida que apunte a un CODCONECO realmente configurado
+      * para la misma entidad en ATPC052 o en ATPC059. Un TIPOFAC con
+      * un CODCONCEP huerfano puede generar, recien en la corrida de
+      * facturacion, una factura de importe cero para ese concepto.
+      *
+      * Carga los tres arreglos y, para cada fila de ATPC044, recorre
+      * ATPC052-TAB y ATPC059-TAB (ninguno de los dos tiene CODCONECO
+      * como primer campo de su clave, asi que no aplica SEARCH ALL)
+      * buscando, dentro de la misma WS-ATPC044-TAB-CODENT, algun
+      * CODCONECO igual al CODCONCEP del TIPOFAC. Cuando no aparece en
+      * ninguna de las dos, deja una fila en ATPC905.RPT y por consola.
+      *
+      * Pensado para ejecutarse por la noche, a continuacion del
+      * refresco de los MPDT0xx (ATPC900), sobre el resultado de la
+      * carga del dia.
+      *
+      * Dependencias:
+      *  - Debe estar declarada la rutina para manejo de errores
+      *    888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-ATPC905 ASSIGN TO "ATPC905.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Requerido porque este programa invoca ATPC059-CARGAR-ARREGLO,
+      * cuyo checkpoint de reanudacion exige que el
+      * programa llamador declare estas entradas -- ver ATPC059-CKP.cpy
+           SELECT CKP059-DAT ASSIGN TO "ATPC059.CKPDAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC059-CKP-STATUS.
+           SELECT CKP059-CTL ASSIGN TO "ATPC059.CKPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC059-CKP-STATUS.
+      * Requerido porque las ATPCxxx-CARGAR-ARREGLO invocadas aqui
+      * graban una fila de control compartida -- ver
+      * ATPCCTL-CTL.cpy
+           SELECT CTL-CARGAS ASSIGN TO "ATPCCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCCTL-STATUS.
+      * Requerido porque las ATPCxxx-CARGAR-ARREGLO invocadas aqui
+      * graban una fila en la bitacora de auditoria persistente
+      * -- ver ATPCAUD-AUD.cpy
+           SELECT AUD-CARGAS ASSIGN TO "ATPCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCAUD-STATUS.
+           SELECT EXC-EXCEPCIONES ASSIGN TO "ATPCEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCEXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ATPC059-CKP".
+       COPY "ATPCCTL-CTL".
+       COPY "ATPCAUD-AUD".
+       COPY "ATPCEXC-EXC".
+
+       FD  RPT-ATPC905
+           RECORDING MODE IS F.
+       01  RPT-ATPC905-REG                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "CONSTANTES".
+
+       01  WS-MQCOPY.
+           COPY "MQCOPY".
+
+       COPY "MPMLOG".
+
+       COPY "ATPC044-WS".
+       COPY "ATPC052-WS".
+       COPY "ATPC059-WS".
+       COPY "ATPC096-WS".
+       COPY "ATPCCTL-WS".
+       COPY "ATPCAUD-WS".
+       COPY "ATPCNEG-WS".
+       COPY "ATPCEXC-WS".
+
+      * Contadores del resumen final
+       77  WS-ATPC905-TOTAL                     PIC 9(05) VALUE 0.
+       77  WS-ATPC905-OK                        PIC 9(05) VALUE 0.
+       77  WS-ATPC905-FAIL                      PIC 9(05) VALUE 0.
+
+      * Bandera de control: indica si el CODCONCEP de la fila de
+      * ATPC044 en curso aparecio en ATPC052-TAB o en ATPC059-TAB para
+      * la misma entidad
+       01  FILLER                          PIC 9(01).
+           88  WS-ATPC905-ENCONTRADO       VALUE 1 WHEN FALSE 0.
+
+      * Linea de resultado (fila con CODCONCEP huerfano), para consola
+      * y reporte
+       01  WS-ATPC905-LINEA-CASO                PIC X(80).
+
+      * Linea de resumen final del reporte
+       01  WS-ATPC905-LINEA-RESUMEN.
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  FILLER                       PIC X(21) VALUE
+               "TOTAL TIPOFAC REVIS. ".
+           05  WS-ATPC905-RES-TOTAL         PIC 9(05).
+           05  FILLER                       PIC X(08) VALUE
+               "  OK:   ".
+           05  WS-ATPC905-RES-OK            PIC 9(05).
+           05  FILLER                       PIC X(08) VALUE
+               "  FAIL: ".
+           05  WS-ATPC905-RES-FAIL          PIC 9(05).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC905-PRINCIPAL
+      *----------------------------------------------------------------
+       ATPC905-PRINCIPAL.
+           DISPLAY
+           "----------------------------------------------------------"
+           DISPLAY
+           "- ATPC905: RECONCILIACION TIPOFAC / CODCONCEP             -"
+           DISPLAY
+           "----------------------------------------------------------"
+
+           OPEN OUTPUT RPT-ATPC905
+
+           PERFORM ATPCCTL-INICIALIZAR-CONTROL
+
+           PERFORM ATPC044-CARGAR-ARREGLO
+           PERFORM ATPC052-CARGAR-ARREGLO
+           PERFORM ATPC059-CARGAR-ARREGLO
+
+           PERFORM ATPC905-RECONCILIAR
+
+           MOVE SPACES               TO WS-ATPC905-LINEA-RESUMEN
+           MOVE WS-ATPC905-TOTAL     TO WS-ATPC905-RES-TOTAL
+           MOVE WS-ATPC905-OK        TO WS-ATPC905-RES-OK
+           MOVE WS-ATPC905-FAIL      TO WS-ATPC905-RES-FAIL
+           WRITE RPT-ATPC905-REG FROM WS-ATPC905-LINEA-RESUMEN
+           DISPLAY WS-ATPC905-LINEA-RESUMEN
+
+           CLOSE RPT-ATPC905
+
+           DISPLAY
+           "- ATPC905: RECONCILIACION FINALIZADA                      -"
+           DISPLAY
+           "----------------------------------------------------------"
+
+           STOP RUN
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC905-RECONCILIAR
+      *----------------------------------------------------------------
+      * Recorre todas las filas cargadas en ATPC044-TAB
+      *----------------------------------------------------------------
+       ATPC905-RECONCILIAR.
+           PERFORM VARYING WS-ATPC044-TAB-INDICE FROM 1 BY 1
+                     UNTIL WS-ATPC044-TAB-INDICE > WS-ATPC044-TAB-OCCURS
+              PERFORM ATPC905-VERIFICAR-CODCONCEP
+           END-PERFORM
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC905-VERIFICAR-CODCONCEP
+      *----------------------------------------------------------------
+      * Verifica la fila de ATPC044-TAB senalada por
+      * WS-ATPC044-TAB-INDICE contra ATPC052-TAB y ATPC059-TAB
+      *----------------------------------------------------------------
+       ATPC905-VERIFICAR-CODCONCEP.
+           ADD 1 TO WS-ATPC905-TOTAL
+           SET WS-ATPC905-ENCONTRADO TO FALSE
+
+           PERFORM VARYING WS-ATPC052-TAB-INDICE FROM 1 BY 1
+                     UNTIL WS-ATPC052-TAB-INDICE > WS-ATPC052-TAB-OCCURS
+                     OR WS-ATPC905-ENCONTRADO
+              IF WS-ATPC052-TAB-CODENT(WS-ATPC052-TAB-INDICE) =
+                     WS-ATPC044-TAB-CODENT(WS-ATPC044-TAB-INDICE)
+                 AND WS-ATPC052-TAB-CODCONECO-ALF
+                            (WS-ATPC052-TAB-INDICE) =
+                     WS-ATPC044-TAB-CODCONCEP(WS-ATPC044-TAB-INDICE)
+                 SET WS-ATPC905-ENCONTRADO TO TRUE
+              END-IF
+           END-PERFORM
+
+           IF NOT WS-ATPC905-ENCONTRADO
+              PERFORM VARYING WS-ATPC059-TAB-INDICE FROM 1 BY 1
+                        UNTIL WS-ATPC059-TAB-INDICE >
+                                          WS-ATPC059-TAB-OCCURS
+                        OR WS-ATPC905-ENCONTRADO
+                 IF WS-ATPC059-TAB-CODENT(WS-ATPC059-TAB-INDICE) =
+                        WS-ATPC044-TAB-CODENT(WS-ATPC044-TAB-INDICE)
+                    AND WS-ATPC059-TAB-CODCONECO-ALF
+                               (WS-ATPC059-TAB-INDICE) =
+                        WS-ATPC044-TAB-CODCONCEP
+                                          (WS-ATPC044-TAB-INDICE)
+                    SET WS-ATPC905-ENCONTRADO TO TRUE
+                 END-IF
+              END-PERFORM
+           END-IF
+
+           IF WS-ATPC905-ENCONTRADO
+              ADD 1 TO WS-ATPC905-OK
+           ELSE
+              ADD 1 TO WS-ATPC905-FAIL
+              STRING "ATPC905 - TIPOFAC SIN CONCEPTO ECONOMICO -- "
+                                                    DELIMITED BY SIZE
+                     "CODENT=["                     DELIMITED BY SIZE
+                     WS-ATPC044-TAB-CODENT(WS-ATPC044-TAB-INDICE)
+                                                    DELIMITED BY SIZE
+                     "] TIPOFAC=["                  DELIMITED BY SIZE
+                     WS-ATPC044-TAB-TIPOFAC(WS-ATPC044-TAB-INDICE)
+                                                    DELIMITED BY SIZE
+                     "] CODCONCEP=["                DELIMITED BY SIZE
+                     WS-ATPC044-TAB-CODCONCEP(WS-ATPC044-TAB-INDICE)
+                                                    DELIMITED BY SIZE
+                     "]"                            DELIMITED BY SIZE
+                INTO WS-ATPC905-LINEA-CASO
+              DISPLAY WS-ATPC905-LINEA-CASO
+              WRITE RPT-ATPC905-REG FROM WS-ATPC905-LINEA-CASO
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: 888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+      * Rutina de traza de entrada/salida de las librerias ATPCxxx
+      * invocadas por este programa (documentada como dependencia del
+      * host en el encabezado de cada libreria ATPCnnn-PR). Este
+      * programa batch la resuelve volcando la transaccion a consola;
+      * un programa en linea podria resolver esta misma rutina contra
+      * su propio log de transacciones.
+       888888-LOGGEAR-TRANSACCION.
+           DISPLAY INDICADOR_I-O OF MPMLOG " "
+                   CODIGO_RUTINA OF MPMLOG " "
+                   MENSAJE_COPY  OF MPMLOG
+           .
+
+       COPY "ATPC044-PR".
+       COPY "ATPC052-PR".
+       COPY "ATPC059-PR".
+       COPY "ATPC096-PR".
+       COPY "ATPCCTL-PR".
+       COPY "ATPCAUD-PR".
+       COPY "ATPCNEG-PR".
+       COPY "ATPCEXC-PR".

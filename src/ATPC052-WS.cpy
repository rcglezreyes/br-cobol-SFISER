@@ -7,6 +7,17 @@
       *     - WS-ATPC052-CODENT    PIC X(4).
       *     - WS-ATPC052-INDVERT   PIC X(1).
       *     - WS-ATPC052-INDNIVAPL PIC X(2).
+      *  - WS-ATPC052-FECHA-CONSULTA (opcional, formato AAAA-MM-DD).
+      *     Si se informa, ATPC052-BUSCAR-EN-ARREGLO solo da por
+      *     encontrado el CONCEPTO ECONOMICO cuya ventana de vigencia
+      *     FECINI/FECFIN cubre esa fecha, eligiendo entre todas las
+      *     versiones cargadas de ese CODENT+INDVERT+INDNIVAPL+
+      *     CODCONECO (ver ATPC052-UBICAR-VIGENCIA) -- permite
+      *     reprocesar un ciclo de facturacion anterior con el PORREF/
+      *     PORCOMTOP vigente en esa fecha en lugar de los vigentes
+      *     hoy. Si se deja en SPACES, la busqueda no filtra por
+      *     vigencia y devuelve la version mas reciente (mayor FECINI)
+      *     entre las cargadas.
       *
       * Datos de salida:
       *  - WS-ATPC052-RESPUESTA.
@@ -35,18 +46,70 @@
       * Contador relacionado al arreglo ATPC052 para busqueda en memoria
        77  WS-ATPC052-CONTADOR                PIC 9(04).
 
-      * Variable boolean para control de carga del arreglo WS-ATPC052-TAB  
+      * Variable boolean para control de carga del arreglo WS-ATPC052-TAB
        01  FILLER                          PIC 9(01).
            88 WS-ATPC052-FIN               VALUE 1 WHEN FALSE 0.
 
+      * Variable boolean auxiliar de ATPC052-UBICAR-VIGENCIA: indica si
+      * ya se encontro, dentro del bloque de versiones de la clave
+      * buscada, una cuya ventana FECINI/FECFIN cubre
+      * WS-ATPC052-FECHA-CONSULTA
+       01  FILLER                          PIC 9(01).
+           88 WS-ATPC052-VIG-ENCONTRADA    VALUE 1 WHEN FALSE 0.
+
+      * Indice, dentro del bloque de versiones de la clave buscada, de
+      * la fila elegida por ATPC052-UBICAR-VIGENCIA
+       77  WS-ATPC052-VIG-INDICE               PIC 9(04).
+
       * Manejo dinamico de la cantidad total de ocurrencias del arreglo WS-ATPC052-TAB
        77  WS-ATPC052-TAB-OCCURS              PIC 9(04).
-       
-      * Arreglo o Tabla en memoria 
+
+      * Cantidad maxima de elementos que admite el arreglo
+      * WS-ATPC052-TAB (debe coincidir con el limite superior del
+      * OCCURS de WS-ATPC052-TABLA)
+       78  WS-ATPC052-TAB-MAX-FISICO      VALUE 1000.
+
+      * Cantidad maxima OPERATIVA (umbral de alarma usado por
+      * ATPC052-CARGAR-ARREGLO). Por defecto igual al maximo
+      * fisico, pero configurable en forma operativa -- sin
+      * recompilar -- mediante ATPC052-CONFIGURAR-TAB-MAX, hasta
+      * el limite de WS-ATPC052-TAB-MAX-FISICO
+       77  WS-ATPC052-TAB-MAX             PIC 9(04) VALUE 1000.
+
+      * Valor de entrada para ATPC052-CONFIGURAR-TAB-MAX (parm de
+      * arranque o fila de tabla de control leida por el programa
+      * llamador)
+       77  WS-ATPC052-TAB-MAX-PARM        PIC 9(04).
+
+      * Fecha y hora de la ultima carga del arreglo en memoria
+       77  WS-ATPC052-FECCARGA                PIC 9(08).
+       77  WS-ATPC052-HORCARGA                PIC 9(06).
+
+      * Instrumentacion de tiempo transcurrido de ATPC052-CARGAR-ARREGLO
+      * (bracket inicio/fin en hundredths of second, HHMMSSCC) --
+      * para tendencia de performance del batch de carga. No
+      * contempla que la carga cruce la medianoche (igual que el
+      * resto del reloj de este programa, que usa ACCEPT FROM TIME/
+      * DATE sin ajuste de rollover).
+       77  WS-ATPC052-INICIO-CARGA             PIC 9(08).
+       77  WS-ATPC052-FIN-CARGA                PIC 9(08).
+       77  WS-ATPC052-DURACION-CARGA           PIC 9(08).
+
+      * Datos de salida de ATPC052-OBTENER-ESTADO
+       01  WS-ATPC052-ESTADO.
+           05  WS-ATPC052-ESTADO-CANTIDAD  PIC 9(04).
+           05  WS-ATPC052-ESTADO-FECCARGA  PIC 9(08).
+           05  WS-ATPC052-ESTADO-HORCARGA  PIC 9(06).
+
+      * Arreglo o Tabla en memoria
        01  WS-ATPC052-TABLA.
+      * La clave compuesta admite varias versiones (vigencias) de un
+      * mismo CODENT+INDVERT+INDNIVAPL+CODCONECO, una por cada ventana
+      * FECINI/FECFIN no superpuesta -- ver ATPC052-UBICAR-VIGENCIA
            05 WS-ATPC052-TAB OCCURS 1 TO 1000
                              DEPENDING ON WS-ATPC052-TAB-OCCURS
                              ASCENDING KEY IS WS-ATPC052-TAB-CLAVE
+                                              WS-ATPC052-TAB-FECINI
                              INDEXED BY WS-ATPC052-TAB-INDICE.
               10  WS-ATPC052-TAB-CLAVE.
                   15 WS-ATPC052-TAB-CODENT               PIC X(04).
@@ -137,6 +200,16 @@
               10 WS-ATPC052-CODCONECO-ALF
                  REDEFINES WS-ATPC052-CODCONECO       PIC X(4).
 
+      * Fecha de referencia (AAAA-MM-DD) para filtrar por vigencia
+      * FECINI/FECFIN en ATPC052-BUSCAR-EN-ARREGLO. SPACES = sin filtro
+           05  WS-ATPC052-FECHA-CONSULTA              PIC X(10).
+
+      * Idioma de la entidad (WS-ATPC021-CODIDIOMA), opcional. Si viene
+      * informado, ATPC052-BUSCAR-EN-ARREGLO intenta traducir
+      * WS-ATPC052-DESCONECO a ese idioma via ATPC096 -- ver el
+      * encabezado de ATPC052-PR.cpy
+           05  WS-ATPC052-CODIDIOMA                   PIC X(01).
+
            05  WS-ATPC052-RESPUESTA.
               10 WS-ATPC052-CODENT-ATR                PIC X(1).
               10 WS-ATPC052-INDVERT-ATR               PIC X(1).
@@ -213,4 +286,169 @@
                88  WS-ATPC052-RETORNO-OK     VALUE 0.
                88  WS-ATPC052-RETORNO-INFO   VALUE 1.
                88  WS-ATPC052-RETORNO-ERROR  VALUE 9.
-           05  WS-ATPC052-RETORNO-DESC       PIC X(1000).
\ No newline at end of file
+           05  WS-ATPC052-RETORNO-DESC       PIC X(1000).
+
+      * Salida de ATPC052-HAY-CAMBIOS -- ver ATPC052-PR.cpy
+       01  WS-ATPC052-CAMBIOS.
+           05  WS-ATPC052-HAY-CAMBIOS-IND      PIC X(01).
+               88  WS-ATPC052-HAY-CAMBIOS-SI   VALUE "S".
+               88  WS-ATPC052-HAY-CAMBIOS-NO   VALUE "N".
+
+      * Cantidad de elementos devueltos por
+      * ATPC052-LISTAR-POR-VERTIENTE
+       77  WS-ATPC052-LISTADO-CANT       PIC 9(04).
+
+      * Arreglo de salida con todos los CONCEPTOS ECONOMICOS de un
+      * CODENT+INDVERT, en todos los niveles INDNIVAPL, usado por
+      * ATPC052-LISTAR-POR-VERTIENTE
+       01  WS-ATPC052-LISTADO.
+           05  WS-ATPC052-LIS OCCURS 1 TO 1000
+                              DEPENDING ON WS-ATPC052-LISTADO-CANT.
+               10  WS-ATPC052-LIS-CODENT-ATR         PIC X(01).
+               10  WS-ATPC052-LIS-CODENT             PIC X(04).
+               10  WS-ATPC052-LIS-INDVERT-ATR        PIC X(01).
+               10  WS-ATPC052-LIS-INDVERT            PIC X(01).
+               10  WS-ATPC052-LIS-INDNIVAPL-ATR      PIC X(01).
+               10  WS-ATPC052-LIS-INDNIVAPL          PIC X(02).
+               10  WS-ATPC052-LIS-CODCONECO-ATR      PIC X(01).
+               10  WS-ATPC052-LIS-CODCONECO          PIC 9(04).
+               10  WS-ATPC052-LIS-INDBONOPE-ATR      PIC X(01).
+               10  WS-ATPC052-LIS-INDBONOPE          PIC X(01).
+               10  WS-ATPC052-LIS-DESCONECO-ATR      PIC X(01).
+               10  WS-ATPC052-LIS-DESCONECO          PIC X(30).
+               10  WS-ATPC052-LIS-DESCONECORED-ATR   PIC X(01).
+               10  WS-ATPC052-LIS-DESCONECORED       PIC X(10).
+               10  WS-ATPC052-LIS-INDAPLICA-ATR      PIC X(01).
+               10  WS-ATPC052-LIS-INDAPLICA          PIC X(01).
+               10  WS-ATPC052-LIS-CODIMPTO-ATR       PIC X(01).
+               10  WS-ATPC052-LIS-CODIMPTO           PIC 9(04).
+               10  WS-ATPC052-LIS-VERTIENTE-ATR      PIC X(01).
+               10  WS-ATPC052-LIS-VERTIENTE          PIC X(01).
+               10  WS-ATPC052-LIS-NIVAPLICA-ATR      PIC X(01).
+               10  WS-ATPC052-LIS-NIVAPLICA          PIC X(02).
+               10  WS-ATPC052-LIS-SIGNO-ATR          PIC X(01).
+               10  WS-ATPC052-LIS-SIGNO              PIC X(01).
+               10  WS-ATPC052-LIS-PROCESO-ATR        PIC X(01).
+               10  WS-ATPC052-LIS-PROCESO            PIC X(10).
+               10  WS-ATPC052-LIS-IDEIMPAPL-ATR      PIC X(01).
+               10  WS-ATPC052-LIS-IDEIMPAPL          PIC X(10).
+               10  WS-ATPC052-LIS-INDPORTRAMO-ATR    PIC X(01).
+               10  WS-ATPC052-LIS-INDPORTRAMO        PIC X(01).
+               10  WS-ATPC052-LIS-PORREF-ATR         PIC X(01).
+               10  WS-ATPC052-LIS-PORREF             PIC 9(3)V9999.
+               10  WS-ATPC052-LIS-FECALTA-ATR        PIC X(01).
+               10  WS-ATPC052-LIS-FECALTA            PIC X(10).
+               10  WS-ATPC052-LIS-FECINI-ATR         PIC X(01).
+               10  WS-ATPC052-LIS-FECINI             PIC X(10).
+               10  WS-ATPC052-LIS-FECFIN-ATR         PIC X(01).
+               10  WS-ATPC052-LIS-FECFIN             PIC X(10).
+               10  WS-ATPC052-LIS-INDCONFIN-ATR      PIC X(01).
+               10  WS-ATPC052-LIS-INDCONFIN          PIC X(01).
+               10  WS-ATPC052-LIS-INDAPLACR-ATR      PIC X(01).
+               10  WS-ATPC052-LIS-INDAPLACR          PIC X(01).
+               10  WS-ATPC052-LIS-TIPCONECO-ATR      PIC X(01).
+               10  WS-ATPC052-LIS-TIPCONECO          PIC X(01).
+               10  WS-ATPC052-LIS-CODCONCEP-ATR      PIC X(01).
+               10  WS-ATPC052-LIS-CODCONCEP          PIC X(04).
+               10  WS-ATPC052-LIS-INDTOPE-ATR        PIC X(01).
+               10  WS-ATPC052-LIS-INDTOPE            PIC X(01).
+               10  WS-ATPC052-LIS-PORCOMTOP-ATR      PIC X(01).
+               10  WS-ATPC052-LIS-PORCOMTOP          PIC 9(3)V9999.
+               10  WS-ATPC052-LIS-CONTCUR-ATR        PIC X(01).
+               10  WS-ATPC052-LIS-CONTCUR            PIC X(26).
+               10  WS-ATPC052-LIS-DESVERTIENTE-ATR   PIC X(01).
+               10  WS-ATPC052-LIS-DESVERTIENTE       PIC X(30).
+               10  WS-ATPC052-LIS-DESNIVAPLICA-ATR   PIC X(01).
+               10  WS-ATPC052-LIS-DESNIVAPLICA       PIC X(30).
+               10  WS-ATPC052-LIS-DESINDAPLICA-ATR   PIC X(01).
+               10  WS-ATPC052-LIS-DESINDAPLICA       PIC X(30).
+               10  WS-ATPC052-LIS-DESTIPCONECO-ATR   PIC X(01).
+               10  WS-ATPC052-LIS-DESTIPCONECO       PIC X(30).
+               10  WS-ATPC052-LIS-DESINDPORTRAMO-A   PIC X(01).
+               10  WS-ATPC052-LIS-DESINDPORTRAMO     PIC X(30).
+               10  WS-ATPC052-LIS-DESCODIMPTO-ATR    PIC X(01).
+               10  WS-ATPC052-LIS-DESCODIMPTO        PIC X(30).
+
+      * Watermark (AAAA-MM-DD) de entrada para
+      * ATPC052-LISTAR-CAMBIOS-DESDE -- SPACES significa "sin
+      * watermark previo, listar todas las filas de la tabla" (primera
+      * corrida del extracto delta, ver ATPCDLT-LEER-WATERMARK)
+       77  WS-ATPC052-DESDE-FECHA           PIC X(10).
+
+      * Cantidad de elementos devueltos por
+      * ATPC052-LISTAR-CAMBIOS-DESDE
+       77  WS-ATPC052-DELTA-CANT            PIC 9(04).
+
+      * Arreglo de salida con el extracto delta -- todas las filas de
+      * WS-ATPC052-TABLA cuya FECALTA/FECINI/FECFIN sea posterior al
+      * watermark recibido, espejo completo de WS-ATPC052-TAB (salvo
+      * las REDEFINES -ALF), usado por ATPC052-LISTAR-CAMBIOS-DESDE
+       01  WS-ATPC052-DELTA-LISTADO.
+           05  WS-ATPC052-DLT OCCURS 1 TO 1000
+                              DEPENDING ON WS-ATPC052-DELTA-CANT.
+               10  WS-ATPC052-DLT-CODENT-ATR         PIC X(01).
+               10  WS-ATPC052-DLT-CODENT             PIC X(04).
+               10  WS-ATPC052-DLT-INDVERT-ATR        PIC X(01).
+               10  WS-ATPC052-DLT-INDVERT            PIC X(01).
+               10  WS-ATPC052-DLT-INDNIVAPL-ATR      PIC X(01).
+               10  WS-ATPC052-DLT-INDNIVAPL          PIC X(02).
+               10  WS-ATPC052-DLT-CODCONECO-ATR      PIC X(01).
+               10  WS-ATPC052-DLT-CODCONECO          PIC 9(04).
+               10  WS-ATPC052-DLT-INDBONOPE-ATR      PIC X(01).
+               10  WS-ATPC052-DLT-INDBONOPE          PIC X(01).
+               10  WS-ATPC052-DLT-DESCONECO-ATR      PIC X(01).
+               10  WS-ATPC052-DLT-DESCONECO          PIC X(30).
+               10  WS-ATPC052-DLT-DESCONECORED-ATR   PIC X(01).
+               10  WS-ATPC052-DLT-DESCONECORED       PIC X(10).
+               10  WS-ATPC052-DLT-INDAPLICA-ATR      PIC X(01).
+               10  WS-ATPC052-DLT-INDAPLICA          PIC X(01).
+               10  WS-ATPC052-DLT-CODIMPTO-ATR       PIC X(01).
+               10  WS-ATPC052-DLT-CODIMPTO           PIC 9(04).
+               10  WS-ATPC052-DLT-VERTIENTE-ATR      PIC X(01).
+               10  WS-ATPC052-DLT-VERTIENTE          PIC X(01).
+               10  WS-ATPC052-DLT-NIVAPLICA-ATR      PIC X(01).
+               10  WS-ATPC052-DLT-NIVAPLICA          PIC X(02).
+               10  WS-ATPC052-DLT-SIGNO-ATR          PIC X(01).
+               10  WS-ATPC052-DLT-SIGNO              PIC X(01).
+               10  WS-ATPC052-DLT-PROCESO-ATR        PIC X(01).
+               10  WS-ATPC052-DLT-PROCESO            PIC X(10).
+               10  WS-ATPC052-DLT-IDEIMPAPL-ATR      PIC X(01).
+               10  WS-ATPC052-DLT-IDEIMPAPL          PIC X(10).
+               10  WS-ATPC052-DLT-INDPORTRAMO-ATR    PIC X(01).
+               10  WS-ATPC052-DLT-INDPORTRAMO        PIC X(01).
+               10  WS-ATPC052-DLT-PORREF-ATR         PIC X(01).
+               10  WS-ATPC052-DLT-PORREF             PIC 9(3)V9999.
+               10  WS-ATPC052-DLT-FECALTA-ATR        PIC X(01).
+               10  WS-ATPC052-DLT-FECALTA            PIC X(10).
+               10  WS-ATPC052-DLT-FECINI-ATR         PIC X(01).
+               10  WS-ATPC052-DLT-FECINI             PIC X(10).
+               10  WS-ATPC052-DLT-FECFIN-ATR         PIC X(01).
+               10  WS-ATPC052-DLT-FECFIN             PIC X(10).
+               10  WS-ATPC052-DLT-INDCONFIN-ATR      PIC X(01).
+               10  WS-ATPC052-DLT-INDCONFIN          PIC X(01).
+               10  WS-ATPC052-DLT-INDAPLACR-ATR      PIC X(01).
+               10  WS-ATPC052-DLT-INDAPLACR          PIC X(01).
+               10  WS-ATPC052-DLT-TIPCONECO-ATR      PIC X(01).
+               10  WS-ATPC052-DLT-TIPCONECO          PIC X(01).
+               10  WS-ATPC052-DLT-CODCONCEP-ATR      PIC X(01).
+               10  WS-ATPC052-DLT-CODCONCEP          PIC X(04).
+               10  WS-ATPC052-DLT-INDTOPE-ATR        PIC X(01).
+               10  WS-ATPC052-DLT-INDTOPE            PIC X(01).
+               10  WS-ATPC052-DLT-PORCOMTOP-ATR      PIC X(01).
+               10  WS-ATPC052-DLT-PORCOMTOP          PIC 9(3)V9999.
+               10  WS-ATPC052-DLT-CONTCUR-ATR        PIC X(01).
+               10  WS-ATPC052-DLT-CONTCUR            PIC X(26).
+               10  WS-ATPC052-DLT-DESVERTIENTE-ATR   PIC X(01).
+               10  WS-ATPC052-DLT-DESVERTIENTE       PIC X(30).
+               10  WS-ATPC052-DLT-DESNIVAPLICA-ATR   PIC X(01).
+               10  WS-ATPC052-DLT-DESNIVAPLICA       PIC X(30).
+               10  WS-ATPC052-DLT-DESINDAPLICA-ATR   PIC X(01).
+               10  WS-ATPC052-DLT-DESINDAPLICA       PIC X(30).
+               10  WS-ATPC052-DLT-DESTIPCONECO-ATR   PIC X(01).
+               10  WS-ATPC052-DLT-DESTIPCONECO       PIC X(30).
+               10  WS-ATPC052-DLT-DESINDPORTRAMO-A   PIC X(01).
+               10  WS-ATPC052-DLT-DESINDPORTRAMO     PIC X(30).
+               10  WS-ATPC052-DLT-DESCODIMPTO-ATR    PIC X(01).
+               10  WS-ATPC052-DLT-DESCODIMPTO        PIC X(30).
+               10  WS-ATPC052-DLT-INDCONTINUAR       PIC X(01).
+               10  WS-ATPC052-LIS-INDCONTINUAR       PIC X(01).

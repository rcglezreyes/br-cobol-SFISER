@@ -0,0 +1,104 @@
+      *----------------------------------------------------------------
+      * Libreria de utilidad para simular interes y comision
+      * proyectados de un CODENT y un saldo dados (ver el encabezado de
+      * ATPCSIM-WS.cpy para el detalle de encadenamiento y formulas)
+      *
+      * Dependencias:
+      *  - Deben estar copiadas y ya cargadas en memoria (CARGAR-
+      *    ARREGLO ejecutado) las librerias ATPC021-WS/ATPC021-PR y
+      *    ATPC052-WS/ATPC052-PR en el programa llamador
+      *
+      * Procesos de uso Publicos:
+      *  - ATPCSIM-SIMULAR-INTERES-COMISION
+      *----------------------------------------------------------------
+
+      *----------------------------------------------------------------
+      * Proceso: ATPCSIM-SIMULAR-INTERES-COMISION
+      *----------------------------------------------------------------
+      * Antes de invocar, cargar WS-ATPCSIM-CODENT, WS-ATPCSIM-INDVERT,
+      * WS-ATPCSIM-INDNIVAPL, WS-ATPCSIM-CODCONECO y WS-ATPCSIM-SALDO.
+      * Encadena ATPC021-BUSCAR-EN-ARREGLO y ATPC052-BUSCAR-EN-ARREGLO
+      * y deja la proyeccion en WS-ATPCSIM-SALIDA.
+      *
+      * Nota de alcance: el interes se proyecta con la formula simple
+      * SALDO * TACOMINTAD / 100 para el proximo ciclo, sin importar el
+      * valor de FORCALINT -- una formula sobre saldo promedio u otro
+      * metodo requeriria el historico de saldos diarios del ciclo, que
+      * esta utilidad no recibe. WS-ATPCSIM-FORCALINT se retorna igual
+      * para que el llamador lo muestre junto a la proyeccion y sepa
+      * que metodo esta configurado. WS-ATPCSIM-INDPAGMIN tambien se
+      * retorna sin usarse en el calculo -- indica si a la cuenta le
+      * aplica pago minimo, dato que la mesa de cobranzas ya interpreta
+      * por su cuenta y que ATPC021/ATPC052 no traen tabulado como
+      * porcentaje o monto.
+      * Ejemplo:
+      *     INITIALIZE WS-ATPCSIM-ENTRADA
+      *     MOVE WS-CODENT-A            TO WS-ATPCSIM-CODENT
+      *     MOVE ATDATTAS-INDVERT       TO WS-ATPCSIM-INDVERT
+      *     MOVE ATDATTAS-INDNIVAPL     TO WS-ATPCSIM-INDNIVAPL
+      *     MOVE WS-CODCONECO-A         TO WS-ATPCSIM-CODCONECO
+      *     MOVE WS-SALDO-A             TO WS-ATPCSIM-SALDO
+      *     PERFORM ATPCSIM-SIMULAR-INTERES-COMISION
+      *     IF WS-ATPCSIM-RETORNO-OK
+      *        DISPLAY WS-ATPCSIM-INTERES-PROY
+      *        DISPLAY WS-ATPCSIM-COMISION-PROY
+      *     END-IF
+      *----------------------------------------------------------------
+       ATPCSIM-SIMULAR-INTERES-COMISION.
+           INITIALIZE WS-ATPCSIM-RETORNO
+                      WS-ATPCSIM-SALIDA
+
+           INITIALIZE WS-ATPC021
+           MOVE WS-ATPCSIM-CODENT            TO WS-ATPC021-CODENT
+           PERFORM ATPC021-BUSCAR-EN-ARREGLO
+
+           IF WS-ATPC021-RETORNO-ERROR
+              SET WS-ATPCSIM-RETORNO-ERROR TO TRUE
+              STRING "No se pudo resolver la entidad CODENT ["
+                                                  DELIMITED BY SIZE
+                     WS-ATPC021-CODENT  DELIMITED BY SIZE
+                     "]" DELIMITED BY SIZE
+                INTO WS-ATPCSIM-RETORNO-DESC
+           ELSE
+              INITIALIZE WS-ATPC052
+              MOVE WS-ATPCSIM-CODENT         TO WS-ATPC052-CODENT
+              MOVE WS-ATPCSIM-INDVERT        TO WS-ATPC052-INDVERT
+              MOVE WS-ATPCSIM-INDNIVAPL      TO WS-ATPC052-INDNIVAPL
+              MOVE WS-ATPCSIM-CODCONECO      TO WS-ATPC052-CODCONECO
+              PERFORM ATPC052-BUSCAR-EN-ARREGLO
+
+              IF WS-ATPC052-RETORNO-ERROR
+                 SET WS-ATPCSIM-RETORNO-ERROR TO TRUE
+                 STRING "No se pudo resolver el Concepto Economico "
+                                                     DELIMITED BY SIZE
+                        "CODCONECO [" DELIMITED BY SIZE
+                        WS-ATPC052-CODCONECO-ALF DELIMITED BY SIZE
+                        "] de la entidad"          DELIMITED BY SIZE
+                   INTO WS-ATPCSIM-RETORNO-DESC
+              ELSE
+                 MOVE WS-ATPC021-TACOMINTAD  TO WS-ATPCSIM-TACOMINTAD
+                 MOVE WS-ATPC021-FORCALINT   TO WS-ATPCSIM-FORCALINT
+                 MOVE WS-ATPC021-INDPAGMIN   TO WS-ATPCSIM-INDPAGMIN
+                 MOVE WS-ATPC052-PORREF      TO WS-ATPCSIM-PORREF
+                 MOVE WS-ATPC052-PORCOMTOP   TO WS-ATPCSIM-PORCOMTOP
+
+                 COMPUTE WS-ATPCSIM-INTERES-PROY ROUNDED =
+                         WS-ATPCSIM-SALDO * WS-ATPC021-TACOMINTAD / 100
+
+                 COMPUTE WS-ATPCSIM-COMISION-REF ROUNDED =
+                         WS-ATPCSIM-SALDO * WS-ATPC052-PORREF / 100
+                 COMPUTE WS-ATPCSIM-COMISION-TOPE ROUNDED =
+                         WS-ATPCSIM-SALDO * WS-ATPC052-PORCOMTOP / 100
+
+                 IF WS-ATPCSIM-COMISION-REF <= WS-ATPCSIM-COMISION-TOPE
+                    MOVE WS-ATPCSIM-COMISION-REF
+                                             TO WS-ATPCSIM-COMISION-PROY
+                 ELSE
+                    MOVE WS-ATPCSIM-COMISION-TOPE
+                                             TO WS-ATPCSIM-COMISION-PROY
+                 END-IF
+
+                 SET WS-ATPCSIM-RETORNO-OK TO TRUE
+              END-IF
+           END-IF
+           .

@@ -40,7 +40,34 @@
 
       * Manejo dinamico de la cantidad total de ocurrencias del arreglo WS-ATPC175-TAB
        77  WS-ATPC175-TAB-OCCURS              PIC 9(04).
-       
+
+      * Cantidad maxima de elementos que admite el arreglo
+      * WS-ATPC175-TAB (debe coincidir con el limite superior del
+      * OCCURS de WS-ATPC175-TABLA)
+       78  WS-ATPC175-TAB-MAX-FISICO      VALUE 100.
+
+      * Cantidad maxima OPERATIVA (umbral de alarma usado por
+      * ATPC175-CARGAR-ARREGLO). Por defecto igual al maximo
+      * fisico, pero configurable en forma operativa -- sin
+      * recompilar -- mediante ATPC175-CONFIGURAR-TAB-MAX, hasta
+      * el limite de WS-ATPC175-TAB-MAX-FISICO
+       77  WS-ATPC175-TAB-MAX             PIC 9(04) VALUE 100.
+
+      * Valor de entrada para ATPC175-CONFIGURAR-TAB-MAX (parm de
+      * arranque o fila de tabla de control leida por el programa
+      * llamador)
+       77  WS-ATPC175-TAB-MAX-PARM        PIC 9(04).
+
+      * Fecha y hora de la ultima carga del arreglo en memoria
+       77  WS-ATPC175-FECCARGA                PIC 9(08).
+       77  WS-ATPC175-HORCARGA                PIC 9(06).
+
+      * Datos de salida de ATPC175-OBTENER-ESTADO
+       01  WS-ATPC175-ESTADO.
+           05  WS-ATPC175-ESTADO-CANTIDAD  PIC 9(04).
+           05  WS-ATPC175-ESTADO-FECCARGA  PIC 9(08).
+           05  WS-ATPC175-ESTADO-HORCARGA  PIC 9(06).
+
       * Arreglo o Tabla en memoria con datos de Fechas
        01  WS-ATPC175-TABLA.
            05  WS-ATPC175-TAB OCCURS 1 TO 100
@@ -84,13 +111,53 @@
                10  WS-ATPC175-TAB-INDCONTINUAR      PIC X(01).
 
 
-      * Registro para E/S de datos del proceso 
-      * Representacion del registro del MP0175 
+      * Cantidad de elementos devueltos por ATPC175-LISTAR-POR-ENTIDAD
+       77  WS-ATPC175-LISTADO-CANT       PIC 9(03).
+
+      * Arreglo de salida con todas las filas de Estado Cuenta de un
+      * CODENT, sin filtrar por CODESTCTA, usado por
+      * ATPC175-LISTAR-POR-ENTIDAD
+       01  WS-ATPC175-LISTADO.
+           05  WS-ATPC175-LIS OCCURS 1 TO 100
+                              DEPENDING ON WS-ATPC175-LISTADO-CANT.
+               10  WS-ATPC175-LIS-CODENT-ATR        PIC X(01).
+               10  WS-ATPC175-LIS-CODENT            PIC X(04).
+               10  WS-ATPC175-LIS-CODESTCTA-ATR     PIC X(01).
+               10  WS-ATPC175-LIS-CODESTCTA         PIC 9(02).
+               10  WS-ATPC175-LIS-LINEA-ATR         PIC X(01).
+               10  WS-ATPC175-LIS-LINEA             PIC X(04).
+               10  WS-ATPC175-LIS-TIPESTCTA-ATR     PIC X(01).
+               10  WS-ATPC175-LIS-TIPESTCTA         PIC X(01).
+               10  WS-ATPC175-LIS-DESESTCTA-ATR     PIC X(01).
+               10  WS-ATPC175-LIS-DESESTCTA         PIC X(30).
+               10  WS-ATPC175-LIS-DESESTCTARED-ATR  PIC X(01).
+               10  WS-ATPC175-LIS-DESESTCTARED      PIC X(10).
+               10  WS-ATPC175-LIS-NUMDIASACT-ATR    PIC X(01).
+               10  WS-ATPC175-LIS-NUMDIASACT        PIC 9(03).
+               10  WS-ATPC175-LIS-CLASIFCONT-ATR    PIC X(01).
+               10  WS-ATPC175-LIS-CLASIFCONT        PIC X(01).
+               10  WS-ATPC175-LIS-CODBLQ-ATR        PIC X(01).
+               10  WS-ATPC175-LIS-CODBLQ            PIC 9(02).
+               10  WS-ATPC175-LIS-DESBLQ-ATR        PIC X(01).
+               10  WS-ATPC175-LIS-DESBLQ            PIC X(30).
+               10  WS-ATPC175-LIS-INDACEDEU-ATR     PIC X(01).
+               10  WS-ATPC175-LIS-INDACEDEU         PIC X(01).
+               10  WS-ATPC175-LIS-CONTCUR-ATR       PIC X(01).
+               10  WS-ATPC175-LIS-CONTCUR           PIC X(26).
+
+      * Registro para E/S de datos del proceso
+      * Representacion del registro del MP0175
        01  WS-ATPC175.
            05  WS-ATPC175-CLAVE.
                10  WS-ATPC175-CODENT            PIC X(04).
                10  WS-ATPC175-CODESTCTA         PIC 9(02).
 
+      * Idioma de la entidad (WS-ATPC021-CODIDIOMA), opcional. Si viene
+      * informado, ATPC175-BUSCAR-EN-ARREGLO intenta traducir
+      * WS-ATPC175-DESESTCTA a ese idioma via ATPC096 -- ver el
+      * encabezado de ATPC175-PR.cpy
+           05  WS-ATPC175-CODIDIOMA         PIC X(01).
+
            05  WS-ATPC175-RESPUESTA.
                10  WS-ATPC175-CODENT-ATR        PIC X(01).
                10  WS-ATPC175-CODESTCTA-ATR     PIC X(01).
@@ -129,4 +196,10 @@
                88  WS-ATPC175-RETORNO-OK     VALUE 0.
                88  WS-ATPC175-RETORNO-INFO   VALUE 1.
                88  WS-ATPC175-RETORNO-ERROR  VALUE 9.
-           05  WS-ATPC175-RETORNO-DESC       PIC X(1000).
\ No newline at end of file
+           05  WS-ATPC175-RETORNO-DESC       PIC X(1000).
+
+      * Salida de ATPC175-HAY-CAMBIOS -- ver ATPC175-PR.cpy
+       01  WS-ATPC175-CAMBIOS.
+           05  WS-ATPC175-HAY-CAMBIOS-IND      PIC X(01).
+               88  WS-ATPC175-HAY-CAMBIOS-SI   VALUE "S".
+               88  WS-ATPC175-HAY-CAMBIOS-NO   VALUE "N".

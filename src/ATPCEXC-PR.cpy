@@ -0,0 +1,56 @@
+      *----------------------------------------------------------------
+      * Libreria de utilidad -- bitacora de excepciones de busquedas
+      * fallidas de las caches ATPCxxx
+      *
+      * Dependencias:
+      *  - Debe estar declarada la FD EXC-EXCEPCIONES (COPY
+      *    "ATPCEXC-EXC" en la FILE SECTION) y su SELECT en
+      *    FILE-CONTROL, segun se documenta en ATPCEXC-EXC.cpy
+      *
+      * Procesos de uso Publicos:
+      *  - ATPCEXC-GRABAR-EXCEPCION
+      *----------------------------------------------------------------
+
+      *----------------------------------------------------------------
+      * Proceso: ATPCEXC-GRABAR-EXCEPCION
+      *----------------------------------------------------------------
+      * Antes de invocar, cargar WS-ATPCEXC-TABLA, WS-ATPCEXC-CLAVE y
+      * WS-ATPCEXC-DESC con los datos de la busqueda fallida recien
+      * detectada. Agrega una fila a ATPCEXC.DAT sin truncar lo que ya
+      * tenia -- igual que ATPCAUD, esta bitacora acumula historia
+      * entre corridas.
+      * Ejemplo (desde ATPCxxx-BUSCAR-NO-ENCONTRADO, luego de armar
+      * WS-ATPCxxx-RETORNO-DESC):
+      *     MOVE CT-ATPC021              TO WS-ATPCEXC-TABLA
+      *     MOVE WS-ATPC021-CLAVE        TO WS-ATPCEXC-CLAVE
+      *     MOVE WS-ATPC021-RETORNO-DESC TO WS-ATPCEXC-DESC
+      *     PERFORM ATPCEXC-GRABAR-EXCEPCION
+      *----------------------------------------------------------------
+       ATPCEXC-GRABAR-EXCEPCION.
+           INITIALIZE WS-ATPCEXC-RETORNO
+
+           OPEN EXTEND EXC-EXCEPCIONES
+           IF WS-ATPCEXC-STATUS = "35"
+              OPEN OUTPUT EXC-EXCEPCIONES
+           END-IF
+
+           IF WS-ATPCEXC-STATUS = "00"
+              MOVE WS-ATPCEXC-TABLA           TO EXC-EXCEPCIONES-TABLA
+              MOVE WS-ATPCEXC-CLAVE           TO EXC-EXCEPCIONES-CLAVE
+              MOVE WS-ATPCEXC-DESC            TO EXC-EXCEPCIONES-DESC
+              ACCEPT EXC-EXCEPCIONES-FECHA FROM DATE YYYYMMDD
+              ACCEPT EXC-EXCEPCIONES-HORA  FROM TIME
+              WRITE EXC-EXCEPCIONES-REG
+              CLOSE EXC-EXCEPCIONES
+              SET WS-ATPCEXC-RETORNO-OK       TO TRUE
+           ELSE
+              SET WS-ATPCEXC-RETORNO-ERROR TO TRUE
+              STRING "No se pudo grabar en ATPCEXC.DAT la fila de ["
+                                                    DELIMITED BY SIZE
+                     WS-ATPCEXC-TABLA               DELIMITED BY SIZE
+                     "] -- FILE STATUS:["            DELIMITED BY SIZE
+                     WS-ATPCEXC-STATUS               DELIMITED BY SIZE
+                     "]"                             DELIMITED BY SIZE
+                INTO WS-ATPCEXC-RETORNO-DESC
+           END-IF
+           .

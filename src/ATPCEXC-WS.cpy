@@ -0,0 +1,45 @@
+      *----------------------------------------------------------------
+      * Libreria de utilidad para persistir, en una bitacora de
+      * excepciones compartida, cada ATPCxxx-BUSCAR-EN-ARREGLO que
+      * termina en ATPCxxx-BUSCAR-NO-ENCONTRADO -- hoy
+      * esa clave y descripcion solo llegan al programa llamador via
+      * el codigo de retorno y se pierden ahi. Con esta bitacora, el
+      * equipo de calidad de datos puede revisar despues, tabla por
+      * tabla y clave por clave, que referencias mal cargadas estan
+      * generando busquedas fallidas -- ver tambien ATPC909.cbl, que
+      * lee esta bitacora y arma el resumen diario por tabla/clave.
+      *
+      * A diferencia de ATPCCTL (control de arranque del dia, que se
+      * reinicia en cada corrida), esta bitacora nunca se trunca: solo
+      * se agrega una fila por cada busqueda fallida, de cualquier
+      * corrida.
+      *
+      * Datos de entrada (antes de ATPCEXC-GRABAR-EXCEPCION):
+      *  - WS-ATPCEXC-TABLA  PIC X(07). Constante CT-ATPCxxx de la
+      *    tabla consultada.
+      *  - WS-ATPCEXC-CLAVE  PIC X(30). Clave buscada (mover el grupo
+      *    WS-ATPCxxx-CLAVE de la tabla -- se trunca/rellena con
+      *    espacios como cualquier MOVE de grupo a alfanumerico).
+      *  - WS-ATPCEXC-DESC   PIC X(200). Descripcion ya armada por
+      *    ATPCxxx-BUSCAR-NO-ENCONTRADO (WS-ATPCxxx-RETORNO-DESC).
+      *
+      * Datos de salida:
+      *  - WS-ATPCEXC-RETORNO-COD / -OK / -ERROR.
+      *  - WS-ATPCEXC-RETORNO-DESC.
+      *
+      * Procesos de uso Publicos:
+      *  - ATPCEXC-GRABAR-EXCEPCION
+      *----------------------------------------------------------------
+
+       01  WS-ATPCEXC-ENTRADA.
+           05  WS-ATPCEXC-TABLA                PIC X(07).
+           05  WS-ATPCEXC-CLAVE                PIC X(30).
+           05  WS-ATPCEXC-DESC                 PIC X(200).
+
+       01  WS-ATPCEXC-RETORNO.
+           05  WS-ATPCEXC-RETORNO-COD          PIC 9(01).
+               88  WS-ATPCEXC-RETORNO-OK       VALUE 0.
+               88  WS-ATPCEXC-RETORNO-ERROR    VALUE 9.
+           05  WS-ATPCEXC-RETORNO-DESC         PIC X(200).
+
+       77  WS-ATPCEXC-STATUS                   PIC X(02).

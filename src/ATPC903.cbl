@@ -0,0 +1,325 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATPC903.
+      *----------------------------------------------------------------
+      * Programa batch de analisis de impacto previo a dar de baja un
+      * TIPOFAC (ATPC044): dado un CODENT+TIPOFAC, lista toda relacion
+      * ATPC059 CODENT/TIPOFAC/CODCONECO que quedaria huerfana y todo
+      * mapeo de estado de cuenta ATPC175 asociado al CODENT, de manera
+      * que se pueda ver que se rompe antes de fijar FECBAJA en lugar
+      * de enterarse por un incidente de produccion.
+      *
+      * Nota de alcance: la clave de ATPC175 (WS-ATPC175-CLAVE) es
+      * CODENT + CODESTCTA; este esquema no tiene ningun campo TIPOFAC,
+      * por lo que no existe una relacion directa ATPC175-TIPOFAC para
+      * filtrar. El reporte informa, a nivel CODENT, todos los mapeos
+      * de estado de cuenta configurados para la entidad como contexto
+      * adicional (no como una relacion verificada con el TIPOFAC a dar
+      * de baja).
+      *
+      * Dependencias:
+      *  - Debe estar declarada la rutina para manejo de errores
+      *    888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-ATPC903 ASSIGN TO "ATPC903.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Requeridos porque este programa invoca ATPC059-CARGAR-ARREGLO,
+      * cuyo checkpoint de reanudacion exige que el
+      * programa llamador declare estas entradas -- ver ATPC059-CKP.cpy
+           SELECT CKP059-DAT ASSIGN TO "ATPC059.CKPDAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC059-CKP-STATUS.
+           SELECT CKP059-CTL ASSIGN TO "ATPC059.CKPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC059-CKP-STATUS.
+      * Requerido porque las ATPCxxx-CARGAR-ARREGLO invocadas aqui
+      * graban una fila de control compartida -- ver
+      * ATPCCTL-CTL.cpy
+           SELECT CTL-CARGAS ASSIGN TO "ATPCCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCCTL-STATUS.
+      * Requerido porque las ATPCxxx-CARGAR-ARREGLO invocadas aqui
+      * graban una fila en la bitacora de auditoria persistente
+      * -- ver ATPCAUD-AUD.cpy
+           SELECT AUD-CARGAS ASSIGN TO "ATPCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCAUD-STATUS.
+           SELECT EXC-EXCEPCIONES ASSIGN TO "ATPCEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCEXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ATPC059-CKP".
+       COPY "ATPCCTL-CTL".
+       COPY "ATPCAUD-AUD".
+       COPY "ATPCEXC-EXC".
+
+       FD  RPT-ATPC903
+           RECORDING MODE IS F.
+       01  RPT-ATPC903-REG                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "CONSTANTES".
+
+       01  WS-MQCOPY.
+           COPY "MQCOPY".
+
+       COPY "MPMLOG".
+
+       COPY "ATPC044-WS".
+       COPY "ATPC059-WS".
+       COPY "ATPC175-WS".
+       COPY "ATPC096-WS".
+       COPY "ATPCCTL-WS".
+       COPY "ATPCAUD-WS".
+       COPY "ATPCNEG-WS".
+       COPY "ATPCEXC-WS".
+
+      * CODENT y TIPOFAC pendientes de baja (ingresados por el
+      * operador)
+       77  WS-ATPC903-CODENT-PARM           PIC X(04).
+       77  WS-ATPC903-TIPOFAC-PARM          PIC 9(04).
+
+      * Indices auxiliares para el recorrido lineal de cada arreglo
+       77  WS-ATPC903-INDICE                PIC 9(04).
+
+      * Contadores de filas de impacto encontradas
+       77  WS-ATPC903-TOTAL-044             PIC 9(04) VALUE ZERO.
+       77  WS-ATPC903-TOTAL-059             PIC 9(04) VALUE ZERO.
+       77  WS-ATPC903-TOTAL-175             PIC 9(04) VALUE ZERO.
+
+      * Linea de encabezado del reporte
+       01  WS-ATPC903-LINEA-ENCAB.
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  FILLER                       PIC X(23) VALUE
+               "TIPOFAC A DAR DE BAJA: ".
+           05  WS-ATPC903-ENCAB-CODENT      PIC X(04).
+           05  FILLER                       PIC X(01) VALUE "/".
+           05  WS-ATPC903-ENCAB-TIPOFAC     PIC 9(04).
+
+      * Linea de titulo de seccion
+       01  WS-ATPC903-LINEA-TITULO.
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  WS-ATPC903-TITULO-TEXTO      PIC X(60).
+
+      * Linea de detalle ATPC044 (variantes de INDNORCOR encontradas)
+       01  WS-ATPC903-LINEA-044.
+           05  FILLER                       PIC X(03) VALUE SPACES.
+           05  FILLER                       PIC X(11) VALUE
+               "INDNORCOR: ".
+           05  WS-ATPC903-044-INDNORCOR     PIC 9(01).
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  FILLER                       PIC X(11) VALUE
+               "DESTIPFAC: ".
+           05  WS-ATPC903-044-DESTIPFAC     PIC X(30).
+
+      * Linea de detalle ATPC059 (relacion CODCONECO huerfana)
+       01  WS-ATPC903-LINEA-059.
+           05  FILLER                       PIC X(03) VALUE SPACES.
+           05  FILLER                       PIC X(11) VALUE
+               "CODCONECO: ".
+           05  WS-ATPC903-059-CODCONECO     PIC 9(04).
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  FILLER                       PIC X(11) VALUE
+               "DESCONECO: ".
+           05  WS-ATPC903-059-DESCONECO     PIC X(30).
+
+      * Linea de detalle ATPC175 (mapeo de estado de cuenta por CODENT)
+       01  WS-ATPC903-LINEA-175.
+           05  FILLER                       PIC X(03) VALUE SPACES.
+           05  FILLER                       PIC X(11) VALUE
+               "CODESTCTA: ".
+           05  WS-ATPC903-175-CODESTCTA     PIC 9(02).
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  FILLER                       PIC X(11) VALUE
+               "DESESTCTA: ".
+           05  WS-ATPC903-175-DESESTCTA     PIC X(30).
+
+      * Linea de resumen final del reporte
+       01  WS-ATPC903-LINEA-RESUMEN.
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  FILLER                       PIC X(38) VALUE
+               "Relaciones ATPC059 a revisar antes de".
+           05  FILLER                       PIC X(11) VALUE
+               " la baja: ".
+           05  WS-ATPC903-RES-TOTAL-059     PIC 9(04).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC903-PRINCIPAL
+      *----------------------------------------------------------------
+       ATPC903-PRINCIPAL.
+           DISPLAY "ATPC903: ingrese el CODENT (4 car.)"
+           ACCEPT WS-ATPC903-CODENT-PARM FROM CONSOLE
+           DISPLAY "ATPC903: ingrese el TIPOFAC (4 digitos)"
+           ACCEPT WS-ATPC903-TIPOFAC-PARM FROM CONSOLE
+
+           PERFORM ATPCCTL-INICIALIZAR-CONTROL
+
+           PERFORM ATPC044-CARGAR-ARREGLO
+           PERFORM ATPC059-CARGAR-ARREGLO
+           PERFORM ATPC175-CARGAR-ARREGLO
+
+           OPEN OUTPUT RPT-ATPC903
+
+           MOVE SPACES              TO WS-ATPC903-LINEA-ENCAB
+           MOVE WS-ATPC903-CODENT-PARM  TO WS-ATPC903-ENCAB-CODENT
+           MOVE WS-ATPC903-TIPOFAC-PARM TO WS-ATPC903-ENCAB-TIPOFAC
+           WRITE RPT-ATPC903-REG FROM WS-ATPC903-LINEA-ENCAB
+
+           PERFORM ATPC903-REPORTAR-ATPC044
+           PERFORM ATPC903-REPORTAR-ATPC059
+           PERFORM ATPC903-REPORTAR-ATPC175
+
+           MOVE SPACES TO WS-ATPC903-LINEA-RESUMEN
+           MOVE WS-ATPC903-TOTAL-059 TO WS-ATPC903-RES-TOTAL-059
+           WRITE RPT-ATPC903-REG FROM WS-ATPC903-LINEA-RESUMEN
+
+           CLOSE RPT-ATPC903
+
+           DISPLAY "ATPC903: analisis de impacto generado -- "
+                   WS-ATPC903-TOTAL-059
+                   " relacion(es) ATPC059 y "
+                   WS-ATPC903-TOTAL-175
+                   " mapeo(s) ATPC175 para CODENT ["
+                   WS-ATPC903-CODENT-PARM "]"
+
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC903-REPORTAR-ATPC044
+      *----------------------------------------------------------------
+      * Recorre linealmente el arreglo ATPC044 buscando todas las
+      * variantes (por INDNORCOR) del CODENT+TIPOFAC pendiente de baja
+      *----------------------------------------------------------------
+       ATPC903-REPORTAR-ATPC044.
+           MOVE SPACES TO WS-ATPC903-LINEA-TITULO
+           MOVE "TIPOS DE FACTURAS (ATPC044) -- registro(s) afectados"
+             TO WS-ATPC903-TITULO-TEXTO
+           WRITE RPT-ATPC903-REG FROM WS-ATPC903-LINEA-TITULO
+
+           PERFORM VARYING WS-ATPC903-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC903-INDICE > WS-ATPC044-TAB-OCCURS
+              IF WS-ATPC044-TAB-CODENT(WS-ATPC903-INDICE)
+                    = WS-ATPC903-CODENT-PARM
+                 AND WS-ATPC044-TAB-TIPOFAC(WS-ATPC903-INDICE)
+                    = WS-ATPC903-TIPOFAC-PARM
+                 ADD 1 TO WS-ATPC903-TOTAL-044
+                 MOVE SPACES TO WS-ATPC903-LINEA-044
+                 MOVE WS-ATPC044-TAB-INDNORCOR(WS-ATPC903-INDICE)
+                   TO WS-ATPC903-044-INDNORCOR
+                 MOVE WS-ATPC044-TAB-DESTIPFAC(WS-ATPC903-INDICE)
+                   TO WS-ATPC903-044-DESTIPFAC
+                 WRITE RPT-ATPC903-REG FROM WS-ATPC903-LINEA-044
+              END-IF
+           END-PERFORM
+
+           IF WS-ATPC903-TOTAL-044 = ZERO
+              MOVE SPACES TO WS-ATPC903-LINEA-044
+              MOVE "(sin registro ATPC044 para este CODENT+TIPOFAC)"
+                TO WS-ATPC903-044-DESTIPFAC
+              WRITE RPT-ATPC903-REG FROM WS-ATPC903-LINEA-044
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC903-REPORTAR-ATPC059
+      *----------------------------------------------------------------
+      * Recorre linealmente el arreglo ATPC059 listando toda relacion
+      * CODCONECO configurada para el CODENT+TIPOFAC pendiente de baja
+      * -- son las relaciones que quedarian huerfanas al fijar FECBAJA
+      *----------------------------------------------------------------
+       ATPC903-REPORTAR-ATPC059.
+           MOVE SPACES TO WS-ATPC903-LINEA-TITULO
+           MOVE "FACTURA/CONCEPTOS ECONOMICOS (ATPC059) -- relaciones"
+             TO WS-ATPC903-TITULO-TEXTO
+           WRITE RPT-ATPC903-REG FROM WS-ATPC903-LINEA-TITULO
+
+           PERFORM VARYING WS-ATPC903-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC903-INDICE > WS-ATPC059-TAB-OCCURS
+              IF WS-ATPC059-TAB-CODENT(WS-ATPC903-INDICE)
+                    = WS-ATPC903-CODENT-PARM
+                 AND WS-ATPC059-TAB-TIPOFAC(WS-ATPC903-INDICE)
+                    = WS-ATPC903-TIPOFAC-PARM
+                 ADD 1 TO WS-ATPC903-TOTAL-059
+                 MOVE SPACES TO WS-ATPC903-LINEA-059
+                 MOVE WS-ATPC059-TAB-CODCONECO(WS-ATPC903-INDICE)
+                   TO WS-ATPC903-059-CODCONECO
+                 MOVE WS-ATPC059-TAB-DESCONECO(WS-ATPC903-INDICE)
+                   TO WS-ATPC903-059-DESCONECO
+                 WRITE RPT-ATPC903-REG FROM WS-ATPC903-LINEA-059
+              END-IF
+           END-PERFORM
+
+           IF WS-ATPC903-TOTAL-059 = ZERO
+              MOVE SPACES TO WS-ATPC903-LINEA-059
+              MOVE "(sin relaciones ATPC059 para este CODENT+TIPOFAC)"
+                TO WS-ATPC903-059-DESCONECO
+              WRITE RPT-ATPC903-REG FROM WS-ATPC903-LINEA-059
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC903-REPORTAR-ATPC175
+      *----------------------------------------------------------------
+      * ATPC175 no tiene campo TIPOFAC (su clave es CODENT+CODESTCTA),
+      * por lo que se listan, a modo informativo, todos los mapeos de
+      * estado de cuenta configurados para el CODENT -- ver nota de
+      * alcance en el encabezado del programa
+      *----------------------------------------------------------------
+       ATPC903-REPORTAR-ATPC175.
+           MOVE SPACES TO WS-ATPC903-LINEA-TITULO
+           MOVE "ESTADO CUENTA (ATPC175) -- informativo por CODENT"
+             TO WS-ATPC903-TITULO-TEXTO
+           WRITE RPT-ATPC903-REG FROM WS-ATPC903-LINEA-TITULO
+
+           PERFORM VARYING WS-ATPC903-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC903-INDICE > WS-ATPC175-TAB-OCCURS
+              IF WS-ATPC175-TAB-CODENT(WS-ATPC903-INDICE)
+                    = WS-ATPC903-CODENT-PARM
+                 ADD 1 TO WS-ATPC903-TOTAL-175
+                 MOVE SPACES TO WS-ATPC903-LINEA-175
+                 MOVE WS-ATPC175-TAB-CODESTCTA(WS-ATPC903-INDICE)
+                   TO WS-ATPC903-175-CODESTCTA
+                 MOVE WS-ATPC175-TAB-DESESTCTA(WS-ATPC903-INDICE)
+                   TO WS-ATPC903-175-DESESTCTA
+                 WRITE RPT-ATPC903-REG FROM WS-ATPC903-LINEA-175
+              END-IF
+           END-PERFORM
+
+           IF WS-ATPC903-TOTAL-175 = ZERO
+              MOVE SPACES TO WS-ATPC903-LINEA-175
+              MOVE "(sin mapeos ATPC175 para este CODENT)"
+                TO WS-ATPC903-175-DESESTCTA
+              WRITE RPT-ATPC903-REG FROM WS-ATPC903-LINEA-175
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: 888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+      * Rutina de traza de entrada/salida de las librerias ATPCxxx
+      * invocadas por este programa (documentada como dependencia del
+      * host en el encabezado de cada libreria ATPCnnn-PR). Este
+      * programa batch la resuelve volcando la transaccion a consola;
+      * un programa en linea podria resolver esta misma rutina contra
+      * su propio log de transacciones.
+       888888-LOGGEAR-TRANSACCION.
+           DISPLAY INDICADOR_I-O OF MPMLOG " "
+                   CODIGO_RUTINA OF MPMLOG " "
+                   MENSAJE_COPY  OF MPMLOG
+           .
+
+       COPY "ATPC044-PR".
+       COPY "ATPC059-PR".
+       COPY "ATPC175-PR".
+       COPY "ATPC096-PR".
+       COPY "ATPCCTL-PR".
+       COPY "ATPCAUD-PR".
+       COPY "ATPCNEG-PR".
+       COPY "ATPCEXC-PR".

@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATPC900.
+      *----------------------------------------------------------------
+      * Programa batch de precarga (warm-up) de las ocho tablas de
+      * referencia en memoria: ENTIDADES (ATPC021), TIPO DE TARJETA
+      * (ATPC026), TIPOS DE FACTURAS (ATPC044), CONCEPTOS ECONOMICOS
+      * (ATPC052), FACTURA/CONCEPTOS ECONOMICOS (ATPC059), FECHAS DE
+      * FACTURACION (ATPC085), FECHAS DE LIQUIDACIONES (ATPC086) y
+      * DESCRIPC. ESTADO CUENTA O REPACTACION (ATPC175).
+      *
+      * Debe ejecutarse antes de abrir la ventana en linea, de manera
+      * que la primera transaccion del dia no pague, de forma
+      * impredecible, el costo de la primera carga de cada tabla.
+      *
+      * Dependencias:
+      *  - Debe estar declarada la rutina para manejo de errores
+      *    888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CKP059-DAT ASSIGN TO "ATPC059.CKPDAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC059-CKP-STATUS.
+           SELECT CKP059-CTL ASSIGN TO "ATPC059.CKPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC059-CKP-STATUS.
+           SELECT CKP085-DAT ASSIGN TO "ATPC085.CKPDAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC085-CKP-STATUS.
+           SELECT CKP085-CTL ASSIGN TO "ATPC085.CKPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC085-CKP-STATUS.
+           SELECT CTL-CARGAS ASSIGN TO "ATPCCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCCTL-STATUS.
+           SELECT AUD-CARGAS ASSIGN TO "ATPCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCAUD-STATUS.
+           SELECT EXC-EXCEPCIONES ASSIGN TO "ATPCEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCEXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ATPC059-CKP".
+       COPY "ATPC085-CKP".
+       COPY "ATPCCTL-CTL".
+       COPY "ATPCAUD-AUD".
+       COPY "ATPCEXC-EXC".
+
+       WORKING-STORAGE SECTION.
+       COPY "CONSTANTES".
+
+       01  WS-MQCOPY.
+           COPY "MQCOPY".
+
+       COPY "MPMLOG".
+
+       COPY "ATPC021-WS".
+       COPY "ATPC026-WS".
+       COPY "ATPC044-WS".
+       COPY "ATPC052-WS".
+       COPY "ATPC059-WS".
+       COPY "ATPC085-WS".
+       COPY "ATPC086-WS".
+       COPY "ATPC175-WS".
+       COPY "ATPC096-WS".
+       COPY "ATPCCTL-WS".
+       COPY "ATPCAUD-WS".
+       COPY "ATPCFAC-WS".
+       COPY "ATPCNEG-WS".
+       COPY "ATPCEXC-WS".
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC900-PRINCIPAL
+      *----------------------------------------------------------------
+       ATPC900-PRINCIPAL.
+           DISPLAY
+           "----------------------------------------------------------"
+           DISPLAY
+           "- ATPC900: PRECARGA DE TABLAS DE REFERENCIA EN MEMORIA    -"
+           DISPLAY
+           "----------------------------------------------------------"
+
+           PERFORM ATPCCTL-INICIALIZAR-CONTROL
+
+           PERFORM ATPC021-CARGAR-ARREGLO
+           PERFORM ATPC026-CARGAR-ARREGLO
+           PERFORM ATPC044-CARGAR-ARREGLO
+           PERFORM ATPC052-CARGAR-ARREGLO
+           PERFORM ATPC059-CARGAR-ARREGLO
+           PERFORM ATPC085-CARGAR-ARREGLO
+           PERFORM ATPC086-CARGAR-ARREGLO
+           PERFORM ATPC175-CARGAR-ARREGLO
+           PERFORM ATPC096-CARGAR-ARREGLO
+
+           DISPLAY
+           "- ATPC900: PRECARGA FINALIZADA                            -"
+           DISPLAY
+           "----------------------------------------------------------"
+
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: 888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+      * Rutina de traza de entrada/salida de las librerias ATPCxxx
+      * invocadas por este programa (documentada como dependencia del
+      * host en el encabezado de cada libreria ATPCnnn-PR). Este
+      * programa batch la resuelve volcando la transaccion a consola;
+      * un programa en linea podria resolver esta misma rutina contra
+      * su propio log de transacciones.
+       888888-LOGGEAR-TRANSACCION.
+           DISPLAY INDICADOR_I-O OF MPMLOG " "
+                   CODIGO_RUTINA OF MPMLOG " "
+                   MENSAJE_COPY  OF MPMLOG
+           .
+
+       COPY "ATPC021-PR".
+       COPY "ATPC026-PR".
+       COPY "ATPC044-PR".
+       COPY "ATPC052-PR".
+       COPY "ATPC059-PR".
+       COPY "ATPC085-PR".
+       COPY "ATPC086-PR".
+       COPY "ATPC175-PR".
+       COPY "ATPC096-PR".
+       COPY "ATPCCTL-PR".
+       COPY "ATPCAUD-PR".
+       COPY "ATPCFAC-PR".
+       COPY "ATPCNEG-PR".
+       COPY "ATPCEXC-PR".

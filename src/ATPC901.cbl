@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATPC901.
+      *----------------------------------------------------------------
+      * Programa batch de reporte: vuelca en un archivo secuencial la
+      * totalidad de las entidades actualmente cargadas en memoria en
+      * WS-ATPC021-TABLA (1 hasta WS-ATPC021-TAB-OCCURS), para permitir
+      * auditar lo que una region tiene realmente activo sin tener que
+      * consultar CODENT por CODENT.
+      *
+      * Si el arreglo WS-ATPC021-TABLA aun no fue cargado en esta
+      * ejecucion, ATPC021-CARGAR-ARREGLO lo carga antes del volcado
+      * (el guard de la propia libreria evita una doble carga).
+      *
+      * Dependencias:
+      *  - Debe estar declarada la rutina para manejo de errores
+      *    888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-CARGAS ASSIGN TO "ATPCCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCCTL-STATUS.
+           SELECT AUD-CARGAS ASSIGN TO "ATPCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCAUD-STATUS.
+           SELECT EXC-EXCEPCIONES ASSIGN TO "ATPCEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCEXC-STATUS.
+           SELECT RPT-ATPC021 ASSIGN TO "ATPC021.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ATPCCTL-CTL".
+       COPY "ATPCAUD-AUD".
+       COPY "ATPCEXC-EXC".
+       FD  RPT-ATPC021
+           RECORDING MODE IS F.
+       01  RPT-ATPC021-REG                 PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       COPY "CONSTANTES".
+
+       01  WS-MQCOPY.
+           COPY "MQCOPY".
+
+       COPY "MPMLOG".
+
+       COPY "ATPC021-WS".
+
+       COPY "ATPCCTL-WS".
+       COPY "ATPCAUD-WS".
+       COPY "ATPCNEG-WS".
+       COPY "ATPCEXC-WS".
+
+      * Linea de encabezado del reporte
+       01  WS-ATPC901-LINEA-ENCAB.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 FILLER                       PIC X(04) VALUE "COD.".
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 FILLER                       PIC X(30) VALUE
+              "DESCRIPCION ENTIDAD".
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 FILLER                       PIC X(03) VALUE "PAI".
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 FILLER                       PIC X(30) VALUE
+              "NOMBRE PAIS".
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 FILLER                       PIC X(10) VALUE "FEC.ALTA".
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 FILLER                       PIC X(10) VALUE "FEC.INI".
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 FILLER                       PIC X(10) VALUE "FEC.FIN".
+
+      * Linea de detalle del reporte (una por entidad cargada)
+       01  WS-ATPC901-LINEA-DET.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-ATPC901-DET-CODENT        PIC X(04).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-ATPC901-DET-CODENTDES     PIC X(30).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-ATPC901-DET-CODPAIS       PIC X(03).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-ATPC901-DET-NOMPAIS       PIC X(30).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-ATPC901-DET-FECALTA       PIC X(10).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-ATPC901-DET-FECINI        PIC X(10).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-ATPC901-DET-FECFIN        PIC X(10).
+
+      * Cantidad de entidades efectivamente volcadas al reporte
+       77  WS-ATPC901-TOTAL-ESCRITAS       PIC 9(04) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC901-PRINCIPAL
+      *----------------------------------------------------------------
+       ATPC901-PRINCIPAL.
+           PERFORM ATPC021-CARGAR-ARREGLO
+
+           OPEN OUTPUT RPT-ATPC021
+
+           PERFORM ATPC901-ESCRIBIR-ENCABEZADO
+
+           PERFORM VARYING WS-ATPC021-TAB-INDICE FROM 1 BY 1
+                   UNTIL WS-ATPC021-TAB-INDICE >
+                         WS-ATPC021-TAB-OCCURS
+              PERFORM ATPC901-ESCRIBIR-DETALLE
+           END-PERFORM
+
+           CLOSE RPT-ATPC021
+
+           DISPLAY "ATPC901: reporte generado con "
+                   WS-ATPC901-TOTAL-ESCRITAS " entidad(es)"
+
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC901-ESCRIBIR-ENCABEZADO
+      *----------------------------------------------------------------
+       ATPC901-ESCRIBIR-ENCABEZADO.
+           WRITE RPT-ATPC021-REG FROM WS-ATPC901-LINEA-ENCAB
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC901-ESCRIBIR-DETALLE
+      *----------------------------------------------------------------
+       ATPC901-ESCRIBIR-DETALLE.
+           MOVE SPACES TO WS-ATPC901-LINEA-DET
+
+           MOVE WS-ATPC021-TAB-CODENT(WS-ATPC021-TAB-INDICE)
+             TO WS-ATPC901-DET-CODENT
+           MOVE WS-ATPC021-TAB-CODENTDES(WS-ATPC021-TAB-INDICE)
+             TO WS-ATPC901-DET-CODENTDES
+           MOVE WS-ATPC021-TAB-CODPAIS-ALF(WS-ATPC021-TAB-INDICE)
+             TO WS-ATPC901-DET-CODPAIS
+           MOVE WS-ATPC021-TAB-NOMPAIS(WS-ATPC021-TAB-INDICE)
+             TO WS-ATPC901-DET-NOMPAIS
+           MOVE WS-ATPC021-TAB-FECALTA(WS-ATPC021-TAB-INDICE)
+             TO WS-ATPC901-DET-FECALTA
+           MOVE WS-ATPC021-TAB-FECINI(WS-ATPC021-TAB-INDICE)
+             TO WS-ATPC901-DET-FECINI
+           MOVE WS-ATPC021-TAB-FECFIN(WS-ATPC021-TAB-INDICE)
+             TO WS-ATPC901-DET-FECFIN
+
+           WRITE RPT-ATPC021-REG FROM WS-ATPC901-LINEA-DET
+
+           ADD 1 TO WS-ATPC901-TOTAL-ESCRITAS
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: 888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+      * Rutina de traza de entrada/salida de las librerias ATPCxxx
+      * invocadas por este programa (documentada como dependencia del
+      * host en el encabezado de cada libreria ATPCnnn-PR). Este
+      * programa batch la resuelve volcando la transaccion a consola;
+      * un programa en linea podria resolver esta misma rutina contra
+      * su propio log de transacciones.
+       888888-LOGGEAR-TRANSACCION.
+           DISPLAY INDICADOR_I-O OF MPMLOG " "
+                   CODIGO_RUTINA OF MPMLOG " "
+                   MENSAJE_COPY  OF MPMLOG
+           .
+
+       COPY "ATPC021-PR".
+       COPY "ATPCCTL-PR".
+       COPY "ATPCAUD-PR".
+       COPY "ATPCNEG-PR".
+       COPY "ATPCEXC-PR".

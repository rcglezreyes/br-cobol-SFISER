@@ -0,0 +1,28 @@
+      *----------------------------------------------------------------
+      * Definicion de archivo (FD) para la bitacora de excepciones de
+      * busquedas fallidas de las caches ATPCxxx. A
+      * diferencia de CTL-CARGAS (ATPCCTL-CTL.cpy), que se reinicia en
+      * cada corrida, EXC-EXCEPCIONES nunca se trunca: acumula una fila
+      * por cada ATPCxxx-BUSCAR-EN-ARREGLO que termino en
+      * ATPCxxx-BUSCAR-NO-ENCONTRADO, de cualquier corrida, de cualquier
+      * dia, para que el equipo de calidad de datos pueda revisar
+      * referencias mal cargadas en lugar de perderlas en el codigo de
+      * retorno de cada llamada.
+      *
+      * Debe ser copiado dentro de la FILE SECTION del programa que
+      * invoque ATPCEXC-GRABAR-EXCEPCION, junto con la siguiente entrada
+      * en FILE-CONTROL (WS-ATPCEXC-STATUS esta declarado en
+      * ATPCEXC-WS.cpy):
+      *
+      *     SELECT EXC-EXCEPCIONES ASSIGN TO "ATPCEXC.DAT"
+      *         ORGANIZATION IS LINE SEQUENTIAL
+      *         FILE STATUS IS WS-ATPCEXC-STATUS.
+      *----------------------------------------------------------------
+       FD  EXC-EXCEPCIONES
+           RECORDING MODE IS F.
+       01  EXC-EXCEPCIONES-REG.
+           05  EXC-EXCEPCIONES-TABLA           PIC X(07).
+           05  EXC-EXCEPCIONES-CLAVE           PIC X(30).
+           05  EXC-EXCEPCIONES-FECHA           PIC 9(08).
+           05  EXC-EXCEPCIONES-HORA            PIC 9(06).
+           05  EXC-EXCEPCIONES-DESC            PIC X(200).

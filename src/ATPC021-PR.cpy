@@ -5,11 +5,69 @@
       * Dependencias:
       *  - Debe estar declarada la rutina para manejo de errores 
       *    888888-LOGGEAR-TRANSACCION
+      *  - Debe estar copiada ATPCCTL-WS en WORKING-STORAGE y
+      *    ATPCCTL-PR en PROCEDURE DIVISION, junto con la FD
+      *    CTL-CARGAS y su SELECT (ver ATPCCTL-CTL.cpy), y debe
+      *    haberse ejecutado ATPCCTL-INICIALIZAR-CONTROL antes de
+      *    la primera carga
+      *  - Debe estar copiada ATPCAUD-WS en WORKING-STORAGE y
+      *    ATPCAUD-PR en PROCEDURE DIVISION, junto con la FD
+      *    AUD-CARGAS y su SELECT (ver ATPCAUD-AUD.cpy)
+      *
+      *  - Debe estar copiada ATPCNEG-WS en WORKING-STORAGE y
+      *    ATPCNEG-PR en PROCEDURE DIVISION (cache de resultados
+      *    negativos -- ver ATPCNEG-WS.cpy)
+      *  - Debe estar copiada ATPCEXC-WS en WORKING-STORAGE y
+      *    ATPCEXC-PR en PROCEDURE DIVISION, junto con la FD
+      *    EXC-EXCEPCIONES y su SELECT (cache de busquedas
+      *    fallidas -- ver ATPCEXC-EXC.cpy)
       *
       * Procesos de uso Publicos:
       *  - ATPC021-CARGAR-ARREGLO
+      *  - ATPC021-CONFIGURAR-TAB-MAX
+      *  - ATPC021-RECARGAR-ARREGLO
+      *  - ATPC021-OBTENER-ESTADO
+      *  - ATPC021-HAY-CAMBIOS
       *  - ATPC021-BUSCAR-EN-ARREGLO
-      *----------------------------------------------------------------      
+      *  - ATPC021-BUSCAR-POR-CODCSBENT
+      *  - ATPC021-BUSCAR-POR-CODENTCOM
+      *  - ATPC021-BUSCAR-CONFIG-PREPAGO
+      *  - ATPC021-BUSCAR-POR-MONEDA
+      *----------------------------------------------------------------
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC021-CONFIGURAR-TAB-MAX
+      *----------------------------------------------------------------
+      * Permite fijar en forma operativa, sin recompilar, el umbral de
+      * alarma de capacidad que usa ATPC021-CARGAR-ARREGLO, a partir de
+      * un valor leido por el programa llamador al inicio (parm de
+      * arranque o fila de una tabla de control). Debe invocarse antes
+      * de ATPC021-CARGAR-ARREGLO para que tenga efecto sobre la carga.
+      *
+      * El limite fisico del arreglo WS-ATPC021-TAB
+      * (WS-ATPC021-TAB-MAX-FISICO) esta fijado por el OCCURS de su
+      * definicion y no puede ampliarse en tiempo de ejecucion -- el
+      * OCCURS ... DEPENDING ON de COBOL reserva su almacenamiento en
+      * tiempo de compilacion, por lo que ampliar la capacidad fisica
+      * siempre requiere recompilar. Un valor de entrada fuera del
+      * rango [1, WS-ATPC021-TAB-MAX-FISICO] se ignora y el umbral
+      * operativo se deja en el maximo fisico.
+      * Ejemplo:
+      *     MOVE WS-CTL-CAPACIDAD-ATPC021  TO WS-ATPC021-TAB-MAX-PARM
+      *     PERFORM ATPC021-CONFIGURAR-TAB-MAX
+      *----------------------------------------------------------------
+       ATPC021-CONFIGURAR-TAB-MAX.
+           IF WS-ATPC021-TAB-MAX-PARM > 0
+           AND WS-ATPC021-TAB-MAX-PARM <= WS-ATPC021-TAB-MAX-FISICO
+              MOVE WS-ATPC021-TAB-MAX-PARM TO WS-ATPC021-TAB-MAX
+           ELSE
+              DISPLAY "ATPC021 - ALERTA: capacidad ["
+                 WS-ATPC021-TAB-MAX-PARM "] fuera de rango -- se usa "
+                 "el maximo fisico [" WS-ATPC021-TAB-MAX-FISICO "]"
+              MOVE WS-ATPC021-TAB-MAX-FISICO TO WS-ATPC021-TAB-MAX
+           END-IF
+           .
 
 
       *----------------------------------------------------------------
@@ -20,16 +78,15 @@
       *     PERFORM ATPC021-CARGAR-ARREGLO
       *----------------------------------------------------------------      
        ATPC021-CARGAR-ARREGLO.
-           IF WS-ATPC021-TAB-CLAVE(1) = SPACES 
+           IF WS-ATPC021-TAB-CLAVE(1) = SPACES
 
               INITIALIZE WS-ATPC021-CONTADOR
-                         DATOS-PREVIOS-ENTRADA
+                         MQCOPY-CLAVE-FIN
 
               SET WS-ATPC021-FIN    TO FALSE
-              
-      *       Tipo de Paginacion (IND-PAGINACION)                                       
-              SET MQCOPY-UNITARIA   TO TRUE
 
+      *       Tipo de Paginacion (IND-PAGINACION)
+              SET MQCOPY-SIGUIENTE  TO TRUE
 
               PERFORM UNTIL WS-ATPC021-FIN
                  PERFORM ATPC021-ATOMICO-LLENAR
@@ -37,24 +94,110 @@
                  EVALUATE TRUE
                    WHEN WS-ATPC021-RETORNO-OK
                       PERFORM ATPC021-LLENA-ARREGLO
-                      SET WS-ATPC021-FIN TO TRUE
+                      IF MQCOPY-IND-MAS-DATOS = CT-N
+                         SET WS-ATPC021-FIN TO TRUE
+                      ELSE
+                         MOVE MQCOPY-CLAVE-FIN TO MQCOPY-CLAVE-INICIO
+                         SET  MQCOPY-SIGUIENTE    TO TRUE
+                         INITIALIZE MQCOPY-CLAVE-FIN
+                      END-IF
                     WHEN OTHER
-                      SET WS-ATPC021-FIN TO TRUE 
+                      SET WS-ATPC021-FIN TO TRUE
                  END-EVALUATE
               END-PERFORM
-              
-               DISPLAY 
+
+              ACCEPT WS-ATPC021-FECCARGA FROM DATE YYYYMMDD
+              ACCEPT WS-ATPC021-HORCARGA FROM TIME
+
+               DISPLAY
            "----------------------------------------------------------"
-              DISPLAY 
+              DISPLAY
            "- CARGA DE TABLA EN MEMORIA (ATPC021)          -"
               DISPLAY "WS-ATPC021-CODENT....: "
                       "[" WS-ATPC021-CODENT "]"
               DISPLAY "Cantidad de registros cargados: "
                       "[" WS-ATPC021-CONTADOR "]"
-              DISPLAY " "             
+              DISPLAY " "
+
+      *       Fila de control compartida (start-of-day gate)
+              MOVE CT-ATPC021              TO WS-ATPCCTL-TABLA
+              MOVE WS-ATPC021-CONTADOR     TO WS-ATPCCTL-CANTIDAD
+              MOVE WS-ATPC021-FECCARGA     TO WS-ATPCCTL-FECCARGA
+              MOVE WS-ATPC021-HORCARGA     TO WS-ATPCCTL-HORCARGA
+              PERFORM ATPCCTL-GRABAR-CONTROL
+
+      * Fila de bitacora de auditoria persistente (no se trunca)
+              MOVE CT-ATPC021              TO WS-ATPCAUD-TABLA
+              MOVE WS-ATPC021-CONTADOR          TO WS-ATPCAUD-CANTIDAD
+              MOVE WS-ATPC021-FECCARGA     TO WS-ATPCAUD-FECCARGA
+              MOVE WS-ATPC021-HORCARGA     TO WS-ATPCAUD-HORCARGA
+              PERFORM ATPCAUD-GRABAR-AUDITORIA
            END-IF
            .
-      
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC021-RECARGAR-ARREGLO
+      *----------------------------------------------------------------
+      * Fuerza una recarga del arreglo en memoria, sin esperar a que la
+      * region se reinicie. Debe invocarse desde una transaccion de
+      * operacion autorizada.
+      * Ejemplo:
+      *     PERFORM ATPC021-RECARGAR-ARREGLO
+      *----------------------------------------------------------------
+       ATPC021-RECARGAR-ARREGLO.
+           INITIALIZE WS-ATPC021-TAB-CLAVE(1)
+           PERFORM ATPC021-CARGAR-ARREGLO
+
+      * Una recarga forzada normalmente responde a un alta/cambio que
+      * puede convertir en valida una clave cacheada como ausente --
+      * se limpia la cache negativa de esta tabla para que
+      * ATPCNEG-VERIFICAR no siga devolviendo "no encontrado" para
+      * esa clave.
+           MOVE CT-ATPC021 TO WS-ATPCNEG-TABLA
+           PERFORM ATPCNEG-INVALIDAR-TABLA
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC021-OBTENER-ESTADO
+      *----------------------------------------------------------------
+      * Devuelve la cantidad de registros actualmente cargados en el
+      * arreglo en memoria y la fecha/hora de su ultima carga.
+      * Ejemplo:
+      *     PERFORM ATPC021-OBTENER-ESTADO
+      *----------------------------------------------------------------
+       ATPC021-OBTENER-ESTADO.
+           MOVE WS-ATPC021-TAB-OCCURS TO WS-ATPC021-ESTADO-CANTIDAD
+           MOVE WS-ATPC021-FECCARGA   TO WS-ATPC021-ESTADO-FECCARGA
+           MOVE WS-ATPC021-HORCARGA   TO WS-ATPC021-ESTADO-HORCARGA
+           .
+
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC021-HAY-CAMBIOS
+      *----------------------------------------------------------------
+      * Consulta barata (ver ATPCAUD-HAY-CAMBIOS) para saber si otra
+      * corrida registro una carga de ATPC021 mas reciente que la que
+      * hay en memoria, sin volver a paginar la carga completa por MQ.
+      * Util para que un batch decida si le conviene invocar
+      * ATPC021-RECARGAR-ARREGLO en lugar de elegir entre "nunca" y
+      * "siempre" recargar. No fuerza la recarga, solo informa.
+      * Ejemplo:
+      *     PERFORM ATPC021-HAY-CAMBIOS
+      *     IF WS-ATPC021-HAY-CAMBIOS-SI
+      *        PERFORM ATPC021-RECARGAR-ARREGLO
+      *     END-IF
+      *----------------------------------------------------------------
+       ATPC021-HAY-CAMBIOS.
+           MOVE CT-ATPC021            TO WS-ATPCAUD-TABLA
+           MOVE WS-ATPC021-FECCARGA   TO WS-ATPCAUD-FECCARGA
+           MOVE WS-ATPC021-HORCARGA   TO WS-ATPCAUD-HORCARGA
+           PERFORM ATPCAUD-HAY-CAMBIOS
+           MOVE WS-ATPCAUD-HAY-CAMBIOS-IND TO WS-ATPC021-HAY-CAMBIOS-IND
+           .
+
 
       *----------------------------------------------------------------
       * Proceso: ATPC021-BUSCAR-EN-ARREGLO
@@ -69,23 +212,203 @@
        ATPC021-BUSCAR-EN-ARREGLO.
            INITIALIZE WS-ATPC021-RETORNO
                       WS-ATPC021-RESPUESTA
+
+      *    Cache de resultados negativos -- evita el
+      *    SEARCH ALL para una clave ya confirmada ausente esta region
+           MOVE CT-ATPC021          TO WS-ATPCNEG-TABLA
+           MOVE WS-ATPC021-CLAVE    TO WS-ATPCNEG-CLAVE
+           PERFORM ATPCNEG-VERIFICAR
+
+           IF WS-ATPCNEG-ES-NEGATIVO
+              PERFORM ATPC021-BUSCAR-NO-ENCONTRADO
+           ELSE
+              SET WS-ATPC021-TAB-INDICE TO 1
+              SEARCH ALL WS-ATPC021-TAB
+                     AT END
+                        PERFORM ATPC021-BUSCAR-NO-ENCONTRADO
+                     WHEN WS-ATPC021-TAB-CLAVE (WS-ATPC021-TAB-INDICE)
+                                              = WS-ATPC021-CLAVE
+                        PERFORM ATPC021-MOVER-DATOS-RESPUESTA
+              END-SEARCH
+           END-IF
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC021-BUSCAR-POR-CODCSBENT
+      *----------------------------------------------------------------
+      * Resuelve el CODENT propietario a partir del codigo de banco
+      * compensador (CODCSBENT) recibido en un mensaje de intercambio,
+      * para lo cual no alcanza el CODENT de WS-ATPC021-CLAVE. Como
+      * CODCSBENT no forma parte de la clave ascendente del arreglo,
+      * se recorre en forma lineal en lugar de usar SEARCH ALL.
+      * Ejemplo:
+      *     INITIALIZE WS-ATPC021-RESPUESTA
+      *     MOVE ATINTER-CODCSBENT  TO WS-ATPC021-CODCSBENT
+      *     PERFORM ATPC021-BUSCAR-POR-CODCSBENT
+      *----------------------------------------------------------------
+       ATPC021-BUSCAR-POR-CODCSBENT.
+           INITIALIZE WS-ATPC021-RETORNO
+                      WS-ATPC021-RESPUESTA
+
+           PERFORM VARYING WS-ATPC021-TAB-INDICE FROM 1 BY 1
+                     UNTIL WS-ATPC021-TAB-INDICE > WS-ATPC021-TAB-OCCURS
+              IF WS-ATPC021-TAB-CODCSBENT(WS-ATPC021-TAB-INDICE) =
+                                          WS-ATPC021-CODCSBENT
+                 PERFORM ATPC021-MOVER-DATOS-RESPUESTA
+                 SET WS-ATPC021-RETORNO-OK TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF NOT WS-ATPC021-RETORNO-OK
+              PERFORM ATPC021-BUSCAR-NO-ENCONTRADO-CODCSBENT
+           END-IF
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC021-BUSCAR-POR-CODENTCOM
+      *----------------------------------------------------------------
+      * Resuelve el CODENT propietario a partir de la entidad
+      * comercial asociada (CODENTCOM) recibida en un mensaje de
+      * intercambio, para lo cual no alcanza el CODENT de
+      * WS-ATPC021-CLAVE. Como CODENTCOM no forma parte de la clave
+      * ascendente del arreglo, se recorre en forma lineal en lugar de
+      * usar SEARCH ALL.
+      * Ejemplo:
+      *     INITIALIZE WS-ATPC021-RESPUESTA
+      *     MOVE ATINTER-CODENTCOM  TO WS-ATPC021-CODENTCOM
+      *     PERFORM ATPC021-BUSCAR-POR-CODENTCOM
+      *----------------------------------------------------------------
+       ATPC021-BUSCAR-POR-CODENTCOM.
+           INITIALIZE WS-ATPC021-RETORNO
+                      WS-ATPC021-RESPUESTA
+
+           PERFORM VARYING WS-ATPC021-TAB-INDICE FROM 1 BY 1
+                     UNTIL WS-ATPC021-TAB-INDICE > WS-ATPC021-TAB-OCCURS
+              IF WS-ATPC021-TAB-CODENTCOM(WS-ATPC021-TAB-INDICE) =
+                                          WS-ATPC021-CODENTCOM
+                 PERFORM ATPC021-MOVER-DATOS-RESPUESTA
+                 SET WS-ATPC021-RETORNO-OK TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF NOT WS-ATPC021-RETORNO-OK
+              PERFORM ATPC021-BUSCAR-NO-ENCONTRADO-CODENTCOM
+           END-IF
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC021-BUSCAR-CONFIG-PREPAGO
+      *----------------------------------------------------------------
+      * Busqueda liviana por CODENT que devuelve unicamente los campos
+      * de configuracion de prepago (ORDPREPAG, PORPERPREPAG,
+      * DIASCOMPREPAG) en WS-ATPC021-CONFIG-PREPAGO, sin poblar el
+      * resto de los mas de 80 campos de WS-ATPC021-RESPUESTA -- para
+      * llamadores como el batch de prepagos que solo necesitan estos
+      * tres valores y hoy descartan el resto del registro de
+      * ENTIDADES.
+      * Ejemplo:
+      *     INITIALIZE WS-ATPC021-CONFIG-PREPAGO
+      *     MOVE MP021-CODENT     TO WS-ATPC021-CODENT
+      *     PERFORM ATPC021-BUSCAR-CONFIG-PREPAGO
+      *----------------------------------------------------------------
+       ATPC021-BUSCAR-CONFIG-PREPAGO.
+           INITIALIZE WS-ATPC021-RETORNO
+                      WS-ATPC021-CONFIG-PREPAGO
            SET WS-ATPC021-TAB-INDICE TO 1
            SEARCH ALL WS-ATPC021-TAB
-                  AT END 
+                  AT END
                      PERFORM ATPC021-BUSCAR-NO-ENCONTRADO
-                  WHEN WS-ATPC021-TAB-CLAVE (WS-ATPC021-TAB-INDICE) 
+                  WHEN WS-ATPC021-TAB-CLAVE (WS-ATPC021-TAB-INDICE)
                                            = WS-ATPC021-CLAVE
-                     PERFORM ATPC021-MOVER-DATOS-RESPUESTA
+                     MOVE WS-ATPC021-TAB-ORDPREPAG
+                                          (WS-ATPC021-TAB-INDICE)
+                       TO WS-ATPC021-CFGPREPAG-ORDPREPAG
+                     MOVE WS-ATPC021-TAB-PORPERPREPAG
+                                          (WS-ATPC021-TAB-INDICE)
+                       TO WS-ATPC021-CFGPREPAG-PORPERPREPAG
+                     MOVE WS-ATPC021-TAB-DIASCOMPREPAG
+                                          (WS-ATPC021-TAB-INDICE)
+                       TO WS-ATPC021-CFGPREPAG-DIASCOMPREPAG
+                     SET WS-ATPC021-RETORNO-OK TO TRUE
            END-SEARCH
            .
 
 
+      *----------------------------------------------------------------
+      * Proceso: ATPC021-BUSCAR-POR-MONEDA
+      *----------------------------------------------------------------
+      * Confirma si CLAMONUF esta configurada como moneda de
+      * facturacion para el CODENT recibido -- ya sea la moneda
+      * principal (WS-ATPC021-TAB-INDUF/-CLAMONUF) o alguna de las
+      * monedas adicionales (WS-ATPC021-TAB-MONEDA-EXT) --
+      * y devuelve su INDUF en WS-ATPC021-MONEDA-RESULTADO. El CODENT
+      * si es la clave ascendente del arreglo, por lo que se ubica con
+      * SEARCH ALL antes de recorrer en forma lineal sus monedas
+      * adicionales.
+      * Ejemplo:
+      *     INITIALIZE WS-ATPC021-MONEDA-BUSQUEDA
+      *     MOVE ATINTER-CODENT     TO WS-ATPC021-MONBUS-CODENT
+      *     MOVE ATINTER-CLAMONUF   TO WS-ATPC021-MONBUS-CLAMONUF
+      *     PERFORM ATPC021-BUSCAR-POR-MONEDA
+      *----------------------------------------------------------------
+       ATPC021-BUSCAR-POR-MONEDA.
+           INITIALIZE WS-ATPC021-RETORNO
+                      WS-ATPC021-MONEDA-RESULTADO
+
+           MOVE WS-ATPC021-MONBUS-CODENT TO WS-ATPC021-CODENT
+           SET WS-ATPC021-TAB-INDICE TO 1
+           SEARCH ALL WS-ATPC021-TAB
+                  AT END
+                     PERFORM ATPC021-BUSCAR-NO-ENCONTRADO
+                  WHEN WS-ATPC021-TAB-CLAVE (WS-ATPC021-TAB-INDICE)
+                                           = WS-ATPC021-CLAVE
+                     PERFORM ATPC021-BUSCAR-MONEDA-EN-ENTIDAD
+           END-SEARCH
+           .
 
 
       *----------------------------------------------------------------
       * Procesos internos de soporte
       *----------------------------------------------------------------
 
+      * Recorre las monedas de facturacion de la entidad ya ubicada en
+      * WS-ATPC021-TAB-INDICE (la principal y las adicionales) buscando
+      * WS-ATPC021-MONBUS-CLAMONUF, para uso de ATPC021-BUSCAR-POR-
+      * MONEDA
+       ATPC021-BUSCAR-MONEDA-EN-ENTIDAD.
+           IF WS-ATPC021-TAB-CLAMONUF(WS-ATPC021-TAB-INDICE) =
+                                       WS-ATPC021-MONBUS-CLAMONUF
+              MOVE WS-ATPC021-TAB-INDUF(WS-ATPC021-TAB-INDICE)
+                TO WS-ATPC021-MONRES-INDUF
+              SET WS-ATPC021-RETORNO-OK TO TRUE
+           ELSE
+              PERFORM VARYING WS-ATPC021-MONEXT-IDX FROM 1 BY 1
+                  UNTIL WS-ATPC021-MONEXT-IDX >
+                        WS-ATPC021-TAB-MONEDA-EXT-CANT
+                        (WS-ATPC021-TAB-INDICE)
+                 IF WS-ATPC021-TAB-MONEDAEXT-CLAMONUF
+                       (WS-ATPC021-TAB-INDICE WS-ATPC021-MONEXT-IDX) =
+                                       WS-ATPC021-MONBUS-CLAMONUF
+                    MOVE WS-ATPC021-TAB-MONEDAEXT-INDUF
+                       (WS-ATPC021-TAB-INDICE WS-ATPC021-MONEXT-IDX)
+                      TO WS-ATPC021-MONRES-INDUF
+                    SET WS-ATPC021-RETORNO-OK TO TRUE
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+
+              IF NOT WS-ATPC021-RETORNO-OK
+                 PERFORM ATPC021-BUSCAR-NO-ENCONTRADO
+              END-IF
+           END-IF
+           .
+
+
       * Proceso de asignaci�n de condiciones de filtro para la busqueda
        ATPC021-ATOMICO-LLENAR.
            INITIALIZE WS-MPM0021
@@ -355,6 +678,72 @@
                 TO WS-ATPC021-TAB-CONTCUR-ATR(WS-ATPC021-CONTADOR)
               MOVE MP021-CONTCUR
                 TO WS-ATPC021-TAB-CONTCUR(WS-ATPC021-CONTADOR)
+
+      * Monedas de facturacion adicionales -- requiere
+      * que MPDT021 se extienda con MP021-MONEDA-EXT-CANT y el arreglo
+      * fijo MP021-MONEDA-EXT (5 posiciones, mismo par INDUF/CLAMONUF
+      * que la moneda principal); hasta entonces llega en CEROS/
+      * SPACES y ATPC021-BUSCAR-POR-MONEDA solo encuentra la moneda
+      * principal
+              MOVE MP021-MONEDA-EXT-CANT
+                TO WS-ATPC021-TAB-MONEDA-EXT-CANT(WS-ATPC021-CONTADOR)
+
+      * MP021-MONEDA-EXT-CANT es PIC 9(1) (rango 0-9) pero el arreglo
+      * fijo WS-ATPC021-TAB-MONEDA-EXT solo tiene 5 posiciones -- se
+      * acota aqui, igual que ATPC021-CONFIGURAR-TAB-MAX acota la
+      * capacidad operativa de WS-ATPC021-TAB, para que
+      * ATPC021-BUSCAR-MONEDA-EN-ENTIDAD nunca recorra el arreglo mas
+      * alla de su limite fisico
+              IF WS-ATPC021-TAB-MONEDA-EXT-CANT(WS-ATPC021-CONTADOR) > 5
+                 DISPLAY "ATPC021 - ALERTA: cantidad de monedas "
+                    "adicionales ["
+                    WS-ATPC021-TAB-MONEDA-EXT-CANT(WS-ATPC021-CONTADOR)
+                    "] fuera de rango -- se acota a 5"
+                 MOVE 5 TO
+                    WS-ATPC021-TAB-MONEDA-EXT-CANT(WS-ATPC021-CONTADOR)
+              END-IF
+
+              PERFORM VARYING WS-ATPC021-MONEXT-IDX FROM 1 BY 1
+                        UNTIL WS-ATPC021-MONEXT-IDX > 5
+                 MOVE MP021-MONEDAEXT-INDUF-ATR(WS-ATPC021-MONEXT-IDX)
+                   TO WS-ATPC021-TAB-MONEDAEXT-INDUF-ATR
+                      (WS-ATPC021-CONTADOR WS-ATPC021-MONEXT-IDX)
+                 MOVE MP021-MONEDAEXT-INDUF(WS-ATPC021-MONEXT-IDX)
+                   TO WS-ATPC021-TAB-MONEDAEXT-INDUF
+                      (WS-ATPC021-CONTADOR WS-ATPC021-MONEXT-IDX)
+                 MOVE MP021-MONEDAEXT-CLAMONUF-ATR
+                      (WS-ATPC021-MONEXT-IDX)
+                   TO WS-ATPC021-TAB-MONEDAEXT-CLAMONUF-ATR
+                      (WS-ATPC021-CONTADOR WS-ATPC021-MONEXT-IDX)
+                 MOVE MP021-MONEDAEXT-CLAMONUF(WS-ATPC021-MONEXT-IDX)
+                   TO WS-ATPC021-TAB-MONEDAEXT-CLAMONUF
+                      (WS-ATPC021-CONTADOR WS-ATPC021-MONEXT-IDX)
+              END-PERFORM
+
+      * Deteccion de clave duplicada: si MPDT021 devolviera dos filas
+      * con la misma WS-ATPC021-TAB-CLAVE, SEARCH ALL (busqueda binaria
+      * que asume la clave estrictamente ascendente y unica) dejaria
+      * una de las dos filas inalcanzable. Como la interfaz entrega los
+      * datos en orden ascendente, una clave repetida aparece siempre en
+      * la fila inmediata siguiente a la que ya tiene la misma clave.
+              IF WS-ATPC021-CONTADOR > 1
+              AND WS-ATPC021-TAB-CLAVE(WS-ATPC021-CONTADOR) =
+                  WS-ATPC021-TAB-CLAVE(WS-ATPC021-CONTADOR - 1)
+                 DISPLAY "ATPC021 - ALERTA: clave duplicada en MPDT021 "
+                    "-- la fila [" WS-ATPC021-CONTADOR "] repite la "
+                    "clave de la fila anterior -- el arreglo puede "
+                    "haber quedado con datos inalcanzables por "
+                    "SEARCH ALL"
+                 SET WS-ATPC021-RETORNO-ERROR TO TRUE
+              END-IF
+
+              IF WS-ATPC021-CONTADOR = WS-ATPC021-TAB-MAX
+                 DISPLAY "ALERTA: el arreglo WS-ATPC021-TAB alcanzo "
+                    "su capacidad maxima [" WS-ATPC021-TAB-MAX
+                    "] - la carga puede haber quedado incompleta"
+                 SET WS-ATPC021-FIN TO TRUE
+              END-IF
+
               EXIT PERFORM
            END-PERFORM
            .
@@ -570,7 +959,29 @@
              TO WS-ATPC021-CONTCUR-ATR
            MOVE WS-ATPC021-TAB-CONTCUR(WS-ATPC021-TAB-INDICE)
              TO WS-ATPC021-CONTCUR
-  
+
+           MOVE WS-ATPC021-TAB-MONEDA-EXT-CANT(WS-ATPC021-TAB-INDICE)
+             TO WS-ATPC021-MONEDA-EXT-CANT
+           PERFORM VARYING WS-ATPC021-MONEXT-IDX FROM 1 BY 1
+                     UNTIL WS-ATPC021-MONEXT-IDX > 5
+              MOVE WS-ATPC021-TAB-MONEDAEXT-INDUF-ATR
+                   (WS-ATPC021-TAB-INDICE WS-ATPC021-MONEXT-IDX)
+                TO WS-ATPC021-MONEDAEXT-INDUF-ATR
+                   (WS-ATPC021-MONEXT-IDX)
+              MOVE WS-ATPC021-TAB-MONEDAEXT-INDUF
+                   (WS-ATPC021-TAB-INDICE WS-ATPC021-MONEXT-IDX)
+                TO WS-ATPC021-MONEDAEXT-INDUF
+                   (WS-ATPC021-MONEXT-IDX)
+              MOVE WS-ATPC021-TAB-MONEDAEXT-CLAMONUF-ATR
+                   (WS-ATPC021-TAB-INDICE WS-ATPC021-MONEXT-IDX)
+                TO WS-ATPC021-MONEDAEXT-CLAMONUF-ATR
+                   (WS-ATPC021-MONEXT-IDX)
+              MOVE WS-ATPC021-TAB-MONEDAEXT-CLAMONUF
+                   (WS-ATPC021-TAB-INDICE WS-ATPC021-MONEXT-IDX)
+                TO WS-ATPC021-MONEDAEXT-CLAMONUF
+                   (WS-ATPC021-MONEXT-IDX)
+           END-PERFORM
+
            SET WS-ATPC021-RETORNO-OK         TO TRUE
            .
 
@@ -586,4 +997,64 @@
                   "[" WS-ATPC021-CODENT "]"         DELIMITED BY SIZE
              INTO WS-ATPC021-RETORNO-DESC
            END-STRING
+
+      *    Registra la clave ausente en la cache de resultados
+      *    negativos
+           MOVE CT-ATPC021          TO WS-ATPCNEG-TABLA
+           MOVE WS-ATPC021-CLAVE    TO WS-ATPCNEG-CLAVE
+           PERFORM ATPCNEG-REGISTRAR
+
+      *    Persiste la excepcion en la bitacora de busquedas
+      *    fallidas
+           MOVE CT-ATPC021            TO WS-ATPCEXC-TABLA
+           MOVE WS-ATPC021-CLAVE      TO WS-ATPCEXC-CLAVE
+           MOVE WS-ATPC021-RETORNO-DESC TO WS-ATPCEXC-DESC
+           PERFORM ATPCEXC-GRABAR-EXCEPCION
+           .
+
+      *----------------------------------------------------------------
+      * Proceso ejecutado cuando no se ha encontrado datos de
+      * Tipos de Tarjetas buscando por CODCSBENT.
+      * No reutiliza ATPC021-BUSCAR-NO-ENCONTRADO porque esa rutina
+      * registra/persiste la clave a partir de WS-ATPC021-CLAVE
+      * (CODENT), que esta busqueda nunca completa -- se deja
+      * constancia con la clave realmente buscada (CODCSBENT).
+       ATPC021-BUSCAR-NO-ENCONTRADO-CODCSBENT.
+           SET WS-ATPC021-RETORNO-ERROR      TO TRUE
+           STRING "No se encontro el dato buscado en ATPC021."
+                                                    DELIMITED BY SIZE
+                  " - CODCSBENT:"                   DELIMITED BY SIZE
+                  "[" WS-ATPC021-CODCSBENT-ALF "]"  DELIMITED BY SIZE
+             INTO WS-ATPC021-RETORNO-DESC
+           END-STRING
+
+      *    Persiste la excepcion en la bitacora de busquedas
+      *    fallidas, con la clave realmente buscada
+           MOVE CT-ATPC021               TO WS-ATPCEXC-TABLA
+           MOVE WS-ATPC021-CODCSBENT-ALF TO WS-ATPCEXC-CLAVE
+           MOVE WS-ATPC021-RETORNO-DESC  TO WS-ATPCEXC-DESC
+           PERFORM ATPCEXC-GRABAR-EXCEPCION
+           .
+
+      *----------------------------------------------------------------
+      * Proceso ejecutado cuando no se ha encontrado datos de
+      * Tipos de Tarjetas buscando por CODENTCOM.
+      * No reutiliza ATPC021-BUSCAR-NO-ENCONTRADO por el mismo motivo
+      * que ATPC021-BUSCAR-NO-ENCONTRADO-CODCSBENT: la clave realmente
+      * buscada es CODENTCOM, no WS-ATPC021-CLAVE (CODENT).
+       ATPC021-BUSCAR-NO-ENCONTRADO-CODENTCOM.
+           SET WS-ATPC021-RETORNO-ERROR      TO TRUE
+           STRING "No se encontro el dato buscado en ATPC021."
+                                                    DELIMITED BY SIZE
+                  " - CODENTCOM:"                   DELIMITED BY SIZE
+                  "[" WS-ATPC021-CODENTCOM-ALF "]"  DELIMITED BY SIZE
+             INTO WS-ATPC021-RETORNO-DESC
+           END-STRING
+
+      *    Persiste la excepcion en la bitacora de busquedas
+      *    fallidas, con la clave realmente buscada
+           MOVE CT-ATPC021               TO WS-ATPCEXC-TABLA
+           MOVE WS-ATPC021-CODENTCOM-ALF TO WS-ATPCEXC-CLAVE
+           MOVE WS-ATPC021-RETORNO-DESC  TO WS-ATPCEXC-DESC
+           PERFORM ATPCEXC-GRABAR-EXCEPCION
            .
\ No newline at end of file

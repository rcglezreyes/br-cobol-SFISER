@@ -0,0 +1,133 @@
+      *----------------------------------------------------------------
+      * Libreria de utilidad para la bitacora de auditoria persistente
+      * de cargas exitosas
+      *
+      * Dependencias:
+      *  - Debe estar declarada la FD AUD-CARGAS (COPY "ATPCAUD-AUD"
+      *    en la FILE SECTION) y su SELECT en FILE-CONTROL, segun se
+      *    documenta en ATPCAUD-AUD.cpy
+      *
+      * Procesos de uso Publicos:
+      *  - ATPCAUD-GRABAR-AUDITORIA
+      *  - ATPCAUD-HAY-CAMBIOS
+      *----------------------------------------------------------------
+
+      *----------------------------------------------------------------
+      * Proceso: ATPCAUD-GRABAR-AUDITORIA
+      *----------------------------------------------------------------
+      * Antes de invocar, cargar WS-ATPCAUD-TABLA, WS-ATPCAUD-CANTIDAD,
+      * WS-ATPCAUD-FECCARGA, WS-ATPCAUD-HORCARGA y WS-ATPCAUD-JOBID con
+      * los datos de la carga recien finalizada. Agrega una fila a
+      * ATPCAUD.DAT sin truncar lo que ya tenia -- a diferencia de
+      * ATPCCTL, esta bitacora acumula historia entre corridas
+      * Ejemplo:
+      *     MOVE CT-ATPC021              TO WS-ATPCAUD-TABLA
+      *     MOVE WS-ATPC021-CONTADOR     TO WS-ATPCAUD-CANTIDAD
+      *     MOVE WS-ATPC021-FECCARGA     TO WS-ATPCAUD-FECCARGA
+      *     MOVE WS-ATPC021-HORCARGA     TO WS-ATPCAUD-HORCARGA
+      *     MOVE WS-JOBID                TO WS-ATPCAUD-JOBID
+      *     PERFORM ATPCAUD-GRABAR-AUDITORIA
+      *----------------------------------------------------------------
+       ATPCAUD-GRABAR-AUDITORIA.
+           INITIALIZE WS-ATPCAUD-RETORNO
+
+           OPEN EXTEND AUD-CARGAS
+           IF WS-ATPCAUD-STATUS = "35"
+              OPEN OUTPUT AUD-CARGAS
+           END-IF
+
+           IF WS-ATPCAUD-STATUS = "00"
+              MOVE WS-ATPCAUD-TABLA           TO AUD-CARGAS-TABLA
+              MOVE WS-ATPCAUD-CANTIDAD        TO AUD-CARGAS-CANTIDAD
+              MOVE WS-ATPCAUD-FECCARGA        TO AUD-CARGAS-FECCARGA
+              MOVE WS-ATPCAUD-HORCARGA        TO AUD-CARGAS-HORCARGA
+              MOVE WS-ATPCAUD-JOBID           TO AUD-CARGAS-JOBID
+              WRITE AUD-CARGAS-REG
+              CLOSE AUD-CARGAS
+              SET WS-ATPCAUD-RETORNO-OK       TO TRUE
+           ELSE
+              SET WS-ATPCAUD-RETORNO-ERROR TO TRUE
+              STRING "No se pudo grabar en ATPCAUD.DAT la fila de ["
+                                                    DELIMITED BY SIZE
+                     WS-ATPCAUD-TABLA               DELIMITED BY SIZE
+                     "] -- FILE STATUS:["            DELIMITED BY SIZE
+                     WS-ATPCAUD-STATUS               DELIMITED BY SIZE
+                     "]"                             DELIMITED BY SIZE
+                INTO WS-ATPCAUD-RETORNO-DESC
+           END-IF
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPCAUD-HAY-CAMBIOS
+      *----------------------------------------------------------------
+      * Consulta barata -- un escaneo secuencial de ATPCAUD.DAT, sin
+      * volver a paginar la carga completa por MQ -- para saber si
+      * alguna corrida (esta u otra) registro una carga de
+      * WS-ATPCAUD-TABLA mas reciente que la que ya tiene en memoria el
+      * llamador. Util para que un batch decida si le conviene invocar
+      * ATPCxxx-RECARGAR-ARREGLO en lugar de elegir entre "nunca" y
+      * "siempre" recargar.
+      *
+      * Antes de invocar, cargar WS-ATPCAUD-TABLA con la constante
+      * CT-ATPCxxx de la tabla a consultar y WS-ATPCAUD-FECCARGA/
+      * -HORCARGA con el momento de la carga que el llamador ya tiene
+      * en memoria (WS-ATPCxxx-FECCARGA/-HORCARGA). Si ATPCAUD.DAT
+      * todavia no existe o no tiene ninguna fila de esa tabla, se deja
+      * WS-ATPCAUD-HAY-CAMBIOS-SI (por prudencia, ante la duda se pide
+      * recargar) y WS-ATPCAUD-RETORNO-OK
+      * Ejemplo:
+      *     MOVE CT-ATPC021              TO WS-ATPCAUD-TABLA
+      *     MOVE WS-ATPC021-FECCARGA     TO WS-ATPCAUD-FECCARGA
+      *     MOVE WS-ATPC021-HORCARGA     TO WS-ATPCAUD-HORCARGA
+      *     PERFORM ATPCAUD-HAY-CAMBIOS
+      *     IF WS-ATPCAUD-HAY-CAMBIOS-SI
+      *        PERFORM ATPC021-RECARGAR-ARREGLO
+      *     END-IF
+      *----------------------------------------------------------------
+       ATPCAUD-HAY-CAMBIOS.
+           INITIALIZE WS-ATPCAUD-RETORNO
+                      WS-ATPCAUD-CONSULTA
+           SET WS-ATPCAUD-HAY-CAMBIOS-SI TO TRUE
+
+           OPEN INPUT AUD-CARGAS
+           IF WS-ATPCAUD-STATUS = "00"
+              PERFORM UNTIL WS-ATPCAUD-STATUS = "10"
+                 READ AUD-CARGAS
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       IF AUD-CARGAS-TABLA = WS-ATPCAUD-TABLA
+                          MOVE AUD-CARGAS-CANTIDAD
+                                    TO WS-ATPCAUD-CONSULTA-CANTIDAD
+                          MOVE AUD-CARGAS-FECCARGA
+                                    TO WS-ATPCAUD-CONSULTA-FECCARGA
+                          MOVE AUD-CARGAS-HORCARGA
+                                    TO WS-ATPCAUD-CONSULTA-HORCARGA
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE AUD-CARGAS
+
+              IF WS-ATPCAUD-CONSULTA-FECCARGA > ZERO
+              AND (WS-ATPCAUD-CONSULTA-FECCARGA < WS-ATPCAUD-FECCARGA
+              OR  (WS-ATPCAUD-CONSULTA-FECCARGA = WS-ATPCAUD-FECCARGA
+              AND  WS-ATPCAUD-CONSULTA-HORCARGA <= WS-ATPCAUD-HORCARGA))
+                 SET WS-ATPCAUD-HAY-CAMBIOS-NO TO TRUE
+              END-IF
+              SET WS-ATPCAUD-RETORNO-OK TO TRUE
+           ELSE
+              IF WS-ATPCAUD-STATUS = "35"
+                 SET WS-ATPCAUD-RETORNO-OK TO TRUE
+              ELSE
+                 SET WS-ATPCAUD-RETORNO-ERROR TO TRUE
+                 STRING "No se pudo leer ATPCAUD.DAT para ["
+                                                    DELIMITED BY SIZE
+                        WS-ATPCAUD-TABLA            DELIMITED BY SIZE
+                        "] -- FILE STATUS:["         DELIMITED BY SIZE
+                        WS-ATPCAUD-STATUS            DELIMITED BY SIZE
+                        "]"                          DELIMITED BY SIZE
+                   INTO WS-ATPCAUD-RETORNO-DESC
+              END-IF
+           END-IF
+           .

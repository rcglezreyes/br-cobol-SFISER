@@ -0,0 +1,102 @@
+      *----------------------------------------------------------------
+      * Libreria de utilidad para resolver de una sola vez los valores
+      * de facturacion por defecto de un Tipo de Tarjeta
+      *
+      * Dependencias:
+      *  - Deben estar copiadas y ya cargadas en memoria (CARGAR-
+      *    ARREGLO ejecutado) las librerias ATPC026-WS/ATPC026-PR,
+      *    ATPC044-WS/ATPC044-PR y ATPC052-WS/ATPC052-PR en el
+      *    programa llamador
+      *
+      * Procesos de uso Publicos:
+      *  - ATPCFAC-RESOLVER-DEFECTOS
+      *----------------------------------------------------------------
+
+      *----------------------------------------------------------------
+      * Proceso: ATPCFAC-RESOLVER-DEFECTOS
+      *----------------------------------------------------------------
+      * Antes de invocar, cargar WS-ATPCFAC-CODENT, WS-ATPCFAC-CODMAR y
+      * WS-ATPCFAC-INDTIPT (clave del Tipo de Tarjeta), WS-ATPCFAC-
+      * INDVERT y WS-ATPCFAC-INDNIVAPL (vertiente/nivel de aplicacion
+      * de la cuenta, no derivables del tipo de tarjeta) y, en forma
+      * opcional, WS-ATPCFAC-FECHA-CONSULTA. Encadena las tres
+      * busquedas -- ATPC026, ATPC044 y ATPC052 -- y deja los datos
+      * resueltos en WS-ATPC026-RESPUESTA, WS-ATPC044-RESPUESTA y
+      * WS-ATPC052-RESPUESTA.
+      * Ejemplo:
+      *     INITIALIZE WS-ATPCFAC-ENTRADA
+      *     MOVE WS-CODENT-A            TO WS-ATPCFAC-CODENT
+      *     MOVE ATDATTAS-MARCA-SAL     TO WS-ATPCFAC-CODMAR
+      *     MOVE ATDATTAS-INDTIPT       TO WS-ATPCFAC-INDTIPT
+      *     MOVE ATDATTAS-INDVERT       TO WS-ATPCFAC-INDVERT
+      *     MOVE ATDATTAS-INDNIVAPL     TO WS-ATPCFAC-INDNIVAPL
+      *     PERFORM ATPCFAC-RESOLVER-DEFECTOS
+      *     IF WS-ATPCFAC-RETORNO-OK
+      *        DISPLAY WS-ATPC044-DESTIPFAC
+      *        DISPLAY WS-ATPC052-CODCONECO
+      *     END-IF
+      *----------------------------------------------------------------
+       ATPCFAC-RESOLVER-DEFECTOS.
+           INITIALIZE WS-ATPCFAC-RETORNO
+
+           INITIALIZE WS-ATPC026
+           MOVE WS-ATPCFAC-CODENT           TO WS-ATPC026-CODENT
+           MOVE WS-ATPCFAC-CODMAR           TO WS-ATPC026-CODMAR
+           MOVE WS-ATPCFAC-INDTIPT          TO WS-ATPC026-INDTIPT
+           PERFORM ATPC026-BUSCAR-EN-ARREGLO
+
+           IF WS-ATPC026-RETORNO-ERROR
+              SET WS-ATPCFAC-RETORNO-ERROR TO TRUE
+              STRING "No se pudo resolver el Tipo de Tarjeta CODENT/"
+                                                  DELIMITED BY SIZE
+                     "CODMAR/INDTIPT [" DELIMITED BY SIZE
+                     WS-ATPC026-CODENT  DELIMITED BY SIZE
+                     "/" DELIMITED BY SIZE
+                     WS-ATPC026-CODMAR  DELIMITED BY SIZE
+                     "/" DELIMITED BY SIZE
+                     WS-ATPC026-INDTIPT DELIMITED BY SIZE
+                     "]" DELIMITED BY SIZE
+                INTO WS-ATPCFAC-RETORNO-DESC
+           ELSE
+              INITIALIZE WS-ATPC044
+              MOVE WS-ATPC026-CODENT        TO WS-ATPC044-CODENT
+              MOVE WS-ATPC026-CLASE         TO WS-ATPC044-TIPOFAC-ALF
+              MOVE WS-ATPCFAC-INDNORCOR-DEFECTO
+                                            TO WS-ATPC044-INDNORCOR
+              MOVE WS-ATPCFAC-FECHA-CONSULTA
+                                            TO WS-ATPC044-FECHA-CONSULTA
+              PERFORM ATPC044-BUSCAR-EN-ARREGLO
+
+              IF WS-ATPC044-RETORNO-ERROR
+                 SET WS-ATPCFAC-RETORNO-ERROR TO TRUE
+                 STRING "No se pudo resolver el Tipo de Factura del "
+                                                     DELIMITED BY SIZE
+                        "TIPOFAC [" DELIMITED BY SIZE
+                        WS-ATPC026-CLASE   DELIMITED BY SIZE
+                        "] del Tipo de Tarjeta"      DELIMITED BY SIZE
+                   INTO WS-ATPCFAC-RETORNO-DESC
+              ELSE
+                 INITIALIZE WS-ATPC052
+                 MOVE WS-ATPC026-CODENT     TO WS-ATPC052-CODENT
+                 MOVE WS-ATPCFAC-INDVERT    TO WS-ATPC052-INDVERT
+                 MOVE WS-ATPCFAC-INDNIVAPL  TO WS-ATPC052-INDNIVAPL
+                 MOVE WS-ATPC044-CODCONCEP
+                                        TO WS-ATPC052-CODCONECO-ALF
+                 MOVE WS-ATPCFAC-FECHA-CONSULTA
+                                       TO WS-ATPC052-FECHA-CONSULTA
+                 PERFORM ATPC052-BUSCAR-EN-ARREGLO
+
+                 IF WS-ATPC052-RETORNO-ERROR
+                    SET WS-ATPCFAC-RETORNO-ERROR TO TRUE
+                    STRING "No se pudo resolver el Concepto "
+                                                     DELIMITED BY SIZE
+                           "Economico CODCONECO ["   DELIMITED BY SIZE
+                           WS-ATPC044-CODCONCEP      DELIMITED BY SIZE
+                           "] del Tipo de Factura"    DELIMITED BY SIZE
+                      INTO WS-ATPCFAC-RETORNO-DESC
+                 ELSE
+                    SET WS-ATPCFAC-RETORNO-OK TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+           .

@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATPC909.
+      *----------------------------------------------------------------
+      * Programa batch de reporte: lee la bitacora de
+      * excepciones ATPCEXC.DAT (ver ATPCEXC-WS.cpy/ATPCEXC-PR.cpy,
+      * alimentada por cada ATPCxxx-BUSCAR-NO-ENCONTRADO) y arma un
+      * resumen diario de busquedas fallidas agrupado por TABLA y
+      * CLAVE, para que el equipo de calidad de datos pueda ver
+      * referencias mal cargadas recurrentes en lugar de perderlas en
+      * codigos de retorno dispersos entre transacciones.
+      *
+      * Solo se resumen las filas de ATPCEXC.DAT cuya fecha coincide
+      * con la fecha de ejecucion (WS-ATPC909-FECHA-HOY) -- si
+      * ATPCEXC.DAT aun no existe (ninguna busqueda fallo nunca) se
+      * genera igual un reporte, con cero filas de detalle.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXC-EXCEPCIONES ASSIGN TO "ATPCEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCEXC-STATUS.
+           SELECT RPT-ATPC909 ASSIGN TO "ATPC909.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ATPCEXC-EXC".
+       FD  RPT-ATPC909
+           RECORDING MODE IS F.
+       01  RPT-ATPC909-REG                 PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       COPY "CONSTANTES".
+       COPY "ATPCEXC-WS".
+
+      * Fecha de ejecucion (solo se resumen excepciones de este dia)
+       77  WS-ATPC909-FECHA-HOY             PIC 9(08).
+
+      * Cantidad maxima de combinaciones distintas TABLA+CLAVE que se
+      * pueden resumir en una corrida. Si se supera, se ignoran las
+      * combinaciones adicionales y se avisa por consola (no se cae el
+      * reporte, pero tampoco se pretende ocultar el recorte)
+       78  WS-ATPC909-RESUMEN-MAX            VALUE 500.
+
+       01  WS-ATPC909-RESUMEN-TABLA.
+           05  WS-ATPC909-RESUMEN OCCURS 500 TIMES
+                                   INDEXED BY WS-ATPC909-IDX.
+               10  WS-ATPC909-RES-TABLA       PIC X(07).
+               10  WS-ATPC909-RES-CLAVE       PIC X(30).
+               10  WS-ATPC909-RES-CANTIDAD    PIC 9(06).
+
+      * Cantidad de combinaciones TABLA+CLAVE distintas ya registradas
+       77  WS-ATPC909-RESUMEN-USADAS        PIC 9(04) VALUE ZERO.
+
+      * Posicion donde ATPC909-ACUMULAR encontro (o ZERO si no
+      * encontro) la combinacion TABLA+CLAVE del registro actual
+       77  WS-ATPC909-ENCONTRADO-EN         PIC 9(04) VALUE ZERO.
+
+      * Total de filas leidas de ATPCEXC.DAT que correspondian a hoy
+       77  WS-ATPC909-TOTAL-HOY             PIC 9(06) VALUE ZERO.
+
+       01  WS-ATPC909-RESUMEN-LLENO-IND     PIC X(01) VALUE "N".
+           88  WS-ATPC909-RESUMEN-LLENO     VALUE "S".
+
+      * Linea de encabezado del reporte
+       01  WS-ATPC909-LINEA-ENCAB.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 FILLER                       PIC X(07) VALUE "TABLA".
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 FILLER                       PIC X(30) VALUE "CLAVE".
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 FILLER                       PIC X(10) VALUE
+              "CANT.FALL.".
+
+      * Linea de detalle del reporte (una por combinacion TABLA+CLAVE)
+       01  WS-ATPC909-LINEA-DET.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-ATPC909-DET-TABLA         PIC X(07).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-ATPC909-DET-CLAVE         PIC X(30).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-ATPC909-DET-CANTIDAD      PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC909-PRINCIPAL
+      *----------------------------------------------------------------
+       ATPC909-PRINCIPAL.
+           ACCEPT WS-ATPC909-FECHA-HOY FROM DATE YYYYMMDD
+
+           PERFORM ATPC909-LEER-EXCEPCIONES
+           PERFORM ATPC909-ESCRIBIR-REPORTE
+
+           DISPLAY "ATPC909: " WS-ATPC909-TOTAL-HOY
+                   " excepcion(es) hoy en "
+                   WS-ATPC909-RESUMEN-USADAS
+                   " combinacion(es) TABLA+CLAVE"
+
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC909-LEER-EXCEPCIONES
+      *----------------------------------------------------------------
+      * Recorre ATPCEXC.DAT en forma secuencial y acumula, en
+      * WS-ATPC909-RESUMEN, una fila por cada combinacion distinta
+      * TABLA+CLAVE cuya fecha sea la de hoy
+       ATPC909-LEER-EXCEPCIONES.
+           OPEN INPUT EXC-EXCEPCIONES
+           IF WS-ATPCEXC-STATUS = "00"
+              PERFORM UNTIL WS-ATPCEXC-STATUS = "10"
+                 READ EXC-EXCEPCIONES
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       IF EXC-EXCEPCIONES-FECHA = WS-ATPC909-FECHA-HOY
+                          ADD 1 TO WS-ATPC909-TOTAL-HOY
+                          PERFORM ATPC909-ACUMULAR
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE EXC-EXCEPCIONES
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC909-ACUMULAR
+      *----------------------------------------------------------------
+      * Busca en forma lineal, entre lo ya acumulado
+      * (1 hasta WS-ATPC909-RESUMEN-USADAS), la combinacion TABLA+CLAVE
+      * del registro recien leido; si la encuentra, suma 1, si no,
+      * agrega una fila nueva (o descarta y avisa, si ya se llego a
+      * WS-ATPC909-RESUMEN-MAX). Recorrido lineal en vez de SEARCH
+      * porque el arreglo se llena parcialmente (WS-ATPC909-RESUMEN-
+      * USADAS) y no tiene OCCURS ... DEPENDING ON -- mismo criterio
+      * que ATPCNEG-VERIFICAR (ver ATPCNEG-PR.cpy)
+       ATPC909-ACUMULAR.
+           MOVE ZERO TO WS-ATPC909-ENCONTRADO-EN
+
+           PERFORM VARYING WS-ATPC909-IDX FROM 1 BY 1
+                     UNTIL WS-ATPC909-IDX > WS-ATPC909-RESUMEN-USADAS
+              IF WS-ATPC909-RES-TABLA(WS-ATPC909-IDX) =
+                                        EXC-EXCEPCIONES-TABLA
+              AND WS-ATPC909-RES-CLAVE(WS-ATPC909-IDX) =
+                                        EXC-EXCEPCIONES-CLAVE
+                 SET WS-ATPC909-ENCONTRADO-EN TO WS-ATPC909-IDX
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF WS-ATPC909-ENCONTRADO-EN > ZERO
+              ADD 1
+                TO WS-ATPC909-RES-CANTIDAD(WS-ATPC909-ENCONTRADO-EN)
+           ELSE
+              IF WS-ATPC909-RESUMEN-USADAS < WS-ATPC909-RESUMEN-MAX
+                 ADD 1 TO WS-ATPC909-RESUMEN-USADAS
+                 SET WS-ATPC909-IDX TO WS-ATPC909-RESUMEN-USADAS
+                 MOVE EXC-EXCEPCIONES-TABLA
+                   TO WS-ATPC909-RES-TABLA(WS-ATPC909-IDX)
+                 MOVE EXC-EXCEPCIONES-CLAVE
+                   TO WS-ATPC909-RES-CLAVE(WS-ATPC909-IDX)
+                 MOVE 1
+                   TO WS-ATPC909-RES-CANTIDAD(WS-ATPC909-IDX)
+              ELSE
+                 IF NOT WS-ATPC909-RESUMEN-LLENO
+                    SET WS-ATPC909-RESUMEN-LLENO TO TRUE
+                    DISPLAY "ATPC909: se alcanzo el maximo de "
+                            WS-ATPC909-RESUMEN-MAX
+                            " combinaciones TABLA+CLAVE -- el "
+                            "resumen de hoy queda incompleto"
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC909-ESCRIBIR-REPORTE
+      *----------------------------------------------------------------
+       ATPC909-ESCRIBIR-REPORTE.
+           OPEN OUTPUT RPT-ATPC909
+
+           WRITE RPT-ATPC909-REG FROM WS-ATPC909-LINEA-ENCAB
+
+           PERFORM VARYING WS-ATPC909-IDX FROM 1 BY 1
+                     UNTIL WS-ATPC909-IDX > WS-ATPC909-RESUMEN-USADAS
+              MOVE SPACES TO WS-ATPC909-LINEA-DET
+              MOVE WS-ATPC909-RES-TABLA(WS-ATPC909-IDX)
+                TO WS-ATPC909-DET-TABLA
+              MOVE WS-ATPC909-RES-CLAVE(WS-ATPC909-IDX)
+                TO WS-ATPC909-DET-CLAVE
+              MOVE WS-ATPC909-RES-CANTIDAD(WS-ATPC909-IDX)
+                TO WS-ATPC909-DET-CANTIDAD
+              WRITE RPT-ATPC909-REG FROM WS-ATPC909-LINEA-DET
+           END-PERFORM
+
+           CLOSE RPT-ATPC909
+           .

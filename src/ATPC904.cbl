@@ -0,0 +1,532 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATPC904.
+      *----------------------------------------------------------------
+      * Programa batch de regresion de las ocho tablas de referencia en
+      * memoria: ejecuta cada ATPCxxx-CARGAR-ARREGLO y, contra cada
+      * arreglo ya cargado, invoca ATPCxxx-BUSCAR-EN-ARREGLO con una
+      * clave de prueba "conocida buena" fija, dejando en
+      * ATPC904.RPT y por consola un reporte PASS/FAIL por tabla.
+      *
+      * Pensado para ejecutarse a continuacion de un refresco de los
+      * MPDT0xx (o de ATPC900) para detectar una carga corrupta o una
+      * fila de referencia eliminada antes de que la vea la primera
+      * transaccion en linea.
+      *
+      * Las claves de WS-ATPC904-CASO-xxx son datos de prueba fijos:
+      * deben actualizarse en cada ambiente para que coincidan con una
+      * fila real y estable de cada tabla (si esa fila de referencia
+      * cambia o se elimina en el MPDT0xx de origen, el caso de prueba
+      * debe actualizarse junto con ella).
+      *
+      * Dependencias:
+      *  - Debe estar declarada la rutina para manejo de errores
+      *    888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-ATPC904 ASSIGN TO "ATPC904.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Requeridos porque este programa invoca ATPC059-CARGAR-ARREGLO
+      * y ATPC085-CARGAR-ARREGLO, cuyo checkpoint de reanudacion
+      * exige que el programa llamador declare estas
+      * entradas -- ver ATPC059-CKP.cpy / ATPC085-CKP.cpy
+           SELECT CKP059-DAT ASSIGN TO "ATPC059.CKPDAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC059-CKP-STATUS.
+           SELECT CKP059-CTL ASSIGN TO "ATPC059.CKPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC059-CKP-STATUS.
+           SELECT CKP085-DAT ASSIGN TO "ATPC085.CKPDAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC085-CKP-STATUS.
+           SELECT CKP085-CTL ASSIGN TO "ATPC085.CKPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPC085-CKP-STATUS.
+      * Requerido porque las ATPCxxx-CARGAR-ARREGLO invocadas aqui
+      * graban una fila de control compartida -- ver
+      * ATPCCTL-CTL.cpy
+           SELECT CTL-CARGAS ASSIGN TO "ATPCCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCCTL-STATUS.
+      * Requerido porque las ATPCxxx-CARGAR-ARREGLO invocadas aqui
+      * graban una fila en la bitacora de auditoria persistente
+      * -- ver ATPCAUD-AUD.cpy
+           SELECT AUD-CARGAS ASSIGN TO "ATPCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCAUD-STATUS.
+           SELECT EXC-EXCEPCIONES ASSIGN TO "ATPCEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATPCEXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ATPC059-CKP".
+       COPY "ATPC085-CKP".
+       COPY "ATPCCTL-CTL".
+       COPY "ATPCAUD-AUD".
+       COPY "ATPCEXC-EXC".
+
+       FD  RPT-ATPC904
+           RECORDING MODE IS F.
+       01  RPT-ATPC904-REG                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "CONSTANTES".
+
+       01  WS-MQCOPY.
+           COPY "MQCOPY".
+
+       COPY "MPMLOG".
+
+       COPY "ATPC021-WS".
+       COPY "ATPC026-WS".
+       COPY "ATPC044-WS".
+       COPY "ATPC052-WS".
+       COPY "ATPC059-WS".
+       COPY "ATPC085-WS".
+       COPY "ATPC086-WS".
+       COPY "ATPC175-WS".
+       COPY "ATPC096-WS".
+       COPY "ATPCCTL-WS".
+       COPY "ATPCAUD-WS".
+       COPY "ATPCNEG-WS".
+       COPY "ATPCEXC-WS".
+
+      * Claves de prueba "conocidas buenas" -- ver nota de alcance en
+      * el encabezado del programa
+       01  WS-ATPC904-CASO-021.
+           05  WS-ATPC904-CASO-021-CODENT       PIC X(04) VALUE "0001".
+
+       01  WS-ATPC904-CASO-026.
+           05  WS-ATPC904-CASO-026-CODENT       PIC 9(04) VALUE 1.
+           05  WS-ATPC904-CASO-026-CODMAR       PIC 9(02) VALUE 1.
+           05  WS-ATPC904-CASO-026-INDTIPT      PIC 9(02) VALUE 1.
+
+       01  WS-ATPC904-CASO-044.
+           05  WS-ATPC904-CASO-044-CODENT       PIC X(04) VALUE "0001".
+           05  WS-ATPC904-CASO-044-TIPOFAC      PIC 9(04) VALUE 1.
+           05  WS-ATPC904-CASO-044-INDNORCOR    PIC 9(01) VALUE 0.
+
+       01  WS-ATPC904-CASO-052.
+           05  WS-ATPC904-CASO-052-CODENT       PIC X(04) VALUE "0001".
+           05  WS-ATPC904-CASO-052-INDVERT      PIC X(01) VALUE "1".
+           05  WS-ATPC904-CASO-052-INDNIVAPL    PIC X(02) VALUE "01".
+           05  WS-ATPC904-CASO-052-CODCONECO    PIC 9(04) VALUE 1.
+
+       01  WS-ATPC904-CASO-059.
+           05  WS-ATPC904-CASO-059-CODENT       PIC X(04) VALUE "0001".
+           05  WS-ATPC904-CASO-059-INDNORCOR    PIC 9(01) VALUE 0.
+           05  WS-ATPC904-CASO-059-TIPOFAC      PIC 9(04) VALUE 1.
+           05  WS-ATPC904-CASO-059-INDAPLCON    PIC X(01) VALUE "S".
+           05  WS-ATPC904-CASO-059-INDAPLDEBCRE PIC 9(01) VALUE 0.
+
+       01  WS-ATPC904-CASO-085.
+           05  WS-ATPC904-CASO-085-CODENT       PIC X(04) VALUE "0001".
+           05  WS-ATPC904-CASO-085-CODPROCESO   PIC 9(02) VALUE 1.
+           05  WS-ATPC904-CASO-085-TIPFECHA     PIC 9(01) VALUE 1.
+           05  WS-ATPC904-CASO-085-CODGRUPO     PIC 9(02) VALUE 1.
+
+       01  WS-ATPC904-CASO-086.
+           05  WS-ATPC904-CASO-086-CODENT       PIC 9(04) VALUE 1.
+           05  WS-ATPC904-CASO-086-CODPROCESO   PIC 9(02) VALUE 1.
+           05  WS-ATPC904-CASO-086-CODGRUPO     PIC 9(02) VALUE 1.
+
+       01  WS-ATPC904-CASO-175.
+           05  WS-ATPC904-CASO-175-CODENT       PIC X(04) VALUE "0001".
+           05  WS-ATPC904-CASO-175-CODESTCTA    PIC 9(02) VALUE 1.
+
+      * Contadores del resumen final
+       77  WS-ATPC904-TOTAL                     PIC 9(02) VALUE 0.
+       77  WS-ATPC904-OK                        PIC 9(02) VALUE 0.
+       77  WS-ATPC904-FAIL                      PIC 9(02) VALUE 0.
+
+      * Linea de resultado (PASS/FAIL) de un caso, para consola y
+      * reporte
+       01  WS-ATPC904-LINEA-CASO                PIC X(80).
+
+      * Linea de resumen final del reporte
+       01  WS-ATPC904-LINEA-RESUMEN.
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  FILLER                       PIC X(21) VALUE
+               "TOTAL CASOS PROBADOS ".
+           05  WS-ATPC904-RES-TOTAL         PIC 9(02).
+           05  FILLER                       PIC X(08) VALUE
+               "  PASS: ".
+           05  WS-ATPC904-RES-OK            PIC 9(02).
+           05  FILLER                       PIC X(08) VALUE
+               "  FAIL: ".
+           05  WS-ATPC904-RES-FAIL          PIC 9(02).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC904-PRINCIPAL
+      *----------------------------------------------------------------
+       ATPC904-PRINCIPAL.
+           DISPLAY
+           "----------------------------------------------------------"
+           DISPLAY
+           "- ATPC904: REGRESION DE CACHES DE REFERENCIA EN MEMORIA   -"
+           DISPLAY
+           "----------------------------------------------------------"
+
+           OPEN OUTPUT RPT-ATPC904
+
+           PERFORM ATPCCTL-INICIALIZAR-CONTROL
+
+           PERFORM ATPC021-CARGAR-ARREGLO
+           PERFORM ATPC026-CARGAR-ARREGLO
+           PERFORM ATPC044-CARGAR-ARREGLO
+           PERFORM ATPC052-CARGAR-ARREGLO
+           PERFORM ATPC059-CARGAR-ARREGLO
+           PERFORM ATPC085-CARGAR-ARREGLO
+           PERFORM ATPC086-CARGAR-ARREGLO
+           PERFORM ATPC175-CARGAR-ARREGLO
+
+           PERFORM ATPC904-VERIFICAR-021
+           PERFORM ATPC904-VERIFICAR-026
+           PERFORM ATPC904-VERIFICAR-044
+           PERFORM ATPC904-VERIFICAR-052
+           PERFORM ATPC904-VERIFICAR-059
+           PERFORM ATPC904-VERIFICAR-085
+           PERFORM ATPC904-VERIFICAR-086
+           PERFORM ATPC904-VERIFICAR-175
+
+           MOVE SPACES               TO WS-ATPC904-LINEA-RESUMEN
+           MOVE WS-ATPC904-TOTAL     TO WS-ATPC904-RES-TOTAL
+           MOVE WS-ATPC904-OK        TO WS-ATPC904-RES-OK
+           MOVE WS-ATPC904-FAIL      TO WS-ATPC904-RES-FAIL
+           WRITE RPT-ATPC904-REG FROM WS-ATPC904-LINEA-RESUMEN
+           DISPLAY WS-ATPC904-LINEA-RESUMEN
+
+           CLOSE RPT-ATPC904
+
+           DISPLAY
+           "- ATPC904: REGRESION FINALIZADA                           -"
+           DISPLAY
+           "----------------------------------------------------------"
+
+           STOP RUN
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC904-VERIFICAR-021
+      *----------------------------------------------------------------
+       ATPC904-VERIFICAR-021.
+           ADD 1 TO WS-ATPC904-TOTAL
+           INITIALIZE WS-ATPC021-RESPUESTA
+           MOVE WS-ATPC904-CASO-021-CODENT TO WS-ATPC021-CODENT
+           PERFORM ATPC021-BUSCAR-EN-ARREGLO
+
+           IF WS-ATPC021-RETORNO-OK
+              ADD 1 TO WS-ATPC904-OK
+              STRING "ATPC904 - ATPC021 (ENTIDADES)      CLAVE=["
+                                                    DELIMITED BY SIZE
+                     WS-ATPC904-CASO-021-CODENT     DELIMITED BY SIZE
+                     "] -- PASS"                    DELIMITED BY SIZE
+                INTO WS-ATPC904-LINEA-CASO
+           ELSE
+              ADD 1 TO WS-ATPC904-FAIL
+              STRING "ATPC904 - ATPC021 (ENTIDADES)      CLAVE=["
+                                                    DELIMITED BY SIZE
+                     WS-ATPC904-CASO-021-CODENT     DELIMITED BY SIZE
+                     "] -- FAIL -- "                DELIMITED BY SIZE
+                     WS-ATPC021-RETORNO-DESC        DELIMITED BY SIZE
+                INTO WS-ATPC904-LINEA-CASO
+           END-IF
+           DISPLAY WS-ATPC904-LINEA-CASO
+           WRITE RPT-ATPC904-REG FROM WS-ATPC904-LINEA-CASO
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC904-VERIFICAR-026
+      *----------------------------------------------------------------
+       ATPC904-VERIFICAR-026.
+           ADD 1 TO WS-ATPC904-TOTAL
+           INITIALIZE WS-ATPC026-RESPUESTA
+           MOVE WS-ATPC904-CASO-026-CODENT  TO WS-ATPC026-CODENT
+           MOVE WS-ATPC904-CASO-026-CODMAR  TO WS-ATPC026-CODMAR
+           MOVE WS-ATPC904-CASO-026-INDTIPT TO WS-ATPC026-INDTIPT
+           PERFORM ATPC026-BUSCAR-EN-ARREGLO
+
+           IF WS-ATPC026-RETORNO-OK
+              ADD 1 TO WS-ATPC904-OK
+              STRING "ATPC904 - ATPC026 (TIPO DE TARJETA) CLAVE=["
+                                                    DELIMITED BY SIZE
+                     WS-ATPC904-CASO-026-CODENT     DELIMITED BY SIZE
+                     "/"                            DELIMITED BY SIZE
+                     WS-ATPC904-CASO-026-CODMAR     DELIMITED BY SIZE
+                     "/"                            DELIMITED BY SIZE
+                     WS-ATPC904-CASO-026-INDTIPT    DELIMITED BY SIZE
+                     "] -- PASS"                    DELIMITED BY SIZE
+                INTO WS-ATPC904-LINEA-CASO
+           ELSE
+              ADD 1 TO WS-ATPC904-FAIL
+              STRING "ATPC904 - ATPC026 (TIPO DE TARJETA) CLAVE=["
+                                                    DELIMITED BY SIZE
+                     WS-ATPC904-CASO-026-CODENT     DELIMITED BY SIZE
+                     "/"                            DELIMITED BY SIZE
+                     WS-ATPC904-CASO-026-CODMAR     DELIMITED BY SIZE
+                     "/"                            DELIMITED BY SIZE
+                     WS-ATPC904-CASO-026-INDTIPT    DELIMITED BY SIZE
+                     "] -- FAIL -- "                DELIMITED BY SIZE
+                     WS-ATPC026-RETORNO-DESC        DELIMITED BY SIZE
+                INTO WS-ATPC904-LINEA-CASO
+           END-IF
+           DISPLAY WS-ATPC904-LINEA-CASO
+           WRITE RPT-ATPC904-REG FROM WS-ATPC904-LINEA-CASO
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC904-VERIFICAR-044
+      *----------------------------------------------------------------
+       ATPC904-VERIFICAR-044.
+           ADD 1 TO WS-ATPC904-TOTAL
+           INITIALIZE WS-ATPC044-RESPUESTA
+           MOVE WS-ATPC904-CASO-044-CODENT    TO WS-ATPC044-CODENT
+           MOVE WS-ATPC904-CASO-044-TIPOFAC   TO WS-ATPC044-TIPOFAC
+           MOVE WS-ATPC904-CASO-044-INDNORCOR TO WS-ATPC044-INDNORCOR
+           MOVE SPACES                     TO WS-ATPC044-FECHA-CONSULTA
+           PERFORM ATPC044-BUSCAR-EN-ARREGLO
+
+           IF WS-ATPC044-RETORNO-OK
+              ADD 1 TO WS-ATPC904-OK
+              STRING "ATPC904 - ATPC044 (TIPOS DE FACTURAS) CLAVE=["
+                                                    DELIMITED BY SIZE
+                     WS-ATPC904-CASO-044-CODENT     DELIMITED BY SIZE
+                     "/"                            DELIMITED BY SIZE
+                     WS-ATPC904-CASO-044-TIPOFAC    DELIMITED BY SIZE
+                     "] -- PASS"                    DELIMITED BY SIZE
+                INTO WS-ATPC904-LINEA-CASO
+           ELSE
+              ADD 1 TO WS-ATPC904-FAIL
+              STRING "ATPC904 - ATPC044 (TIPOS DE FACTURAS) CLAVE=["
+                                                    DELIMITED BY SIZE
+                     WS-ATPC904-CASO-044-CODENT     DELIMITED BY SIZE
+                     "/"                            DELIMITED BY SIZE
+                     WS-ATPC904-CASO-044-TIPOFAC    DELIMITED BY SIZE
+                     "] -- FAIL -- "                DELIMITED BY SIZE
+                     WS-ATPC044-RETORNO-DESC        DELIMITED BY SIZE
+                INTO WS-ATPC904-LINEA-CASO
+           END-IF
+           DISPLAY WS-ATPC904-LINEA-CASO
+           WRITE RPT-ATPC904-REG FROM WS-ATPC904-LINEA-CASO
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC904-VERIFICAR-052
+      *----------------------------------------------------------------
+       ATPC904-VERIFICAR-052.
+           ADD 1 TO WS-ATPC904-TOTAL
+           INITIALIZE WS-ATPC052-RESPUESTA
+           MOVE WS-ATPC904-CASO-052-CODENT    TO WS-ATPC052-CODENT
+           MOVE WS-ATPC904-CASO-052-INDVERT   TO WS-ATPC052-INDVERT
+           MOVE WS-ATPC904-CASO-052-INDNIVAPL TO WS-ATPC052-INDNIVAPL
+           MOVE WS-ATPC904-CASO-052-CODCONECO TO WS-ATPC052-CODCONECO
+           MOVE SPACES                     TO WS-ATPC052-FECHA-CONSULTA
+           PERFORM ATPC052-BUSCAR-EN-ARREGLO
+
+           IF WS-ATPC052-RETORNO-OK
+              ADD 1 TO WS-ATPC904-OK
+              STRING "ATPC904 - ATPC052 (CONCEPTOS ECONOMICOS) CLAVE=["
+                                                    DELIMITED BY SIZE
+                     WS-ATPC904-CASO-052-CODENT     DELIMITED BY SIZE
+                     "/"                            DELIMITED BY SIZE
+                     WS-ATPC904-CASO-052-CODCONECO  DELIMITED BY SIZE
+                     "] -- PASS"                    DELIMITED BY SIZE
+                INTO WS-ATPC904-LINEA-CASO
+           ELSE
+              ADD 1 TO WS-ATPC904-FAIL
+              STRING "ATPC904 - ATPC052 (CONCEPTOS ECONOMICOS) CLAVE=["
+                                                    DELIMITED BY SIZE
+                     WS-ATPC904-CASO-052-CODENT     DELIMITED BY SIZE
+                     "/"                            DELIMITED BY SIZE
+                     WS-ATPC904-CASO-052-CODCONECO  DELIMITED BY SIZE
+                     "] -- FAIL -- "                DELIMITED BY SIZE
+                     WS-ATPC052-RETORNO-DESC        DELIMITED BY SIZE
+                INTO WS-ATPC904-LINEA-CASO
+           END-IF
+           DISPLAY WS-ATPC904-LINEA-CASO
+           WRITE RPT-ATPC904-REG FROM WS-ATPC904-LINEA-CASO
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC904-VERIFICAR-059
+      *----------------------------------------------------------------
+       ATPC904-VERIFICAR-059.
+           ADD 1 TO WS-ATPC904-TOTAL
+           INITIALIZE WS-ATPC059-RESPUESTA
+           MOVE WS-ATPC904-CASO-059-CODENT    TO WS-ATPC059-CODENT
+           MOVE WS-ATPC904-CASO-059-INDNORCOR TO WS-ATPC059-INDNORCOR
+           MOVE WS-ATPC904-CASO-059-TIPOFAC   TO WS-ATPC059-TIPOFAC
+           MOVE WS-ATPC904-CASO-059-INDAPLCON TO WS-ATPC059-INDAPLCON
+           MOVE WS-ATPC904-CASO-059-INDAPLDEBCRE
+                                          TO WS-ATPC059-INDAPLDEBCRE
+           PERFORM ATPC059-BUSCAR-EN-ARREGLO
+
+           IF WS-ATPC059-RETORNO-OK
+              ADD 1 TO WS-ATPC904-OK
+              STRING "ATPC904 - ATPC059 (FACT/CONCEPTOS) CLAVE=["
+                                                    DELIMITED BY SIZE
+                     WS-ATPC904-CASO-059-CODENT     DELIMITED BY SIZE
+                     "/"                            DELIMITED BY SIZE
+                     WS-ATPC904-CASO-059-TIPOFAC    DELIMITED BY SIZE
+                     "] -- PASS"                    DELIMITED BY SIZE
+                INTO WS-ATPC904-LINEA-CASO
+           ELSE
+              ADD 1 TO WS-ATPC904-FAIL
+              STRING "ATPC904 - ATPC059 (FACT/CONCEPTOS) CLAVE=["
+                                                    DELIMITED BY SIZE
+                     WS-ATPC904-CASO-059-CODENT     DELIMITED BY SIZE
+                     "/"                            DELIMITED BY SIZE
+                     WS-ATPC904-CASO-059-TIPOFAC    DELIMITED BY SIZE
+                     "] -- FAIL -- "                DELIMITED BY SIZE
+                     WS-ATPC059-RETORNO-DESC        DELIMITED BY SIZE
+                INTO WS-ATPC904-LINEA-CASO
+           END-IF
+           DISPLAY WS-ATPC904-LINEA-CASO
+           WRITE RPT-ATPC904-REG FROM WS-ATPC904-LINEA-CASO
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC904-VERIFICAR-085
+      *----------------------------------------------------------------
+       ATPC904-VERIFICAR-085.
+           ADD 1 TO WS-ATPC904-TOTAL
+           INITIALIZE WS-ATPC085-RESPUESTA
+           MOVE WS-ATPC904-CASO-085-CODENT     TO WS-ATPC085-CODENT
+           MOVE WS-ATPC904-CASO-085-CODPROCESO TO WS-ATPC085-CODPROCESO
+           MOVE WS-ATPC904-CASO-085-TIPFECHA   TO WS-ATPC085-TIPFECHA
+           MOVE WS-ATPC904-CASO-085-CODGRUPO   TO WS-ATPC085-CODGRUPO
+           PERFORM ATPC085-BUSCAR-EN-ARREGLO
+
+           IF WS-ATPC085-RETORNO-OK
+              ADD 1 TO WS-ATPC904-OK
+              STRING "ATPC904 - ATPC085 (FECHAS FACTURACION) CLAVE=["
+                                                    DELIMITED BY SIZE
+                     WS-ATPC904-CASO-085-CODENT     DELIMITED BY SIZE
+                     "/"                            DELIMITED BY SIZE
+                     WS-ATPC904-CASO-085-CODGRUPO   DELIMITED BY SIZE
+                     "] -- PASS"                    DELIMITED BY SIZE
+                INTO WS-ATPC904-LINEA-CASO
+           ELSE
+              ADD 1 TO WS-ATPC904-FAIL
+              STRING "ATPC904 - ATPC085 (FECHAS FACTURACION) CLAVE=["
+                                                    DELIMITED BY SIZE
+                     WS-ATPC904-CASO-085-CODENT     DELIMITED BY SIZE
+                     "/"                            DELIMITED BY SIZE
+                     WS-ATPC904-CASO-085-CODGRUPO   DELIMITED BY SIZE
+                     "] -- FAIL -- "                DELIMITED BY SIZE
+                     WS-ATPC085-RETORNO-DESC        DELIMITED BY SIZE
+                INTO WS-ATPC904-LINEA-CASO
+           END-IF
+           DISPLAY WS-ATPC904-LINEA-CASO
+           WRITE RPT-ATPC904-REG FROM WS-ATPC904-LINEA-CASO
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC904-VERIFICAR-086
+      *----------------------------------------------------------------
+       ATPC904-VERIFICAR-086.
+           ADD 1 TO WS-ATPC904-TOTAL
+           INITIALIZE WS-ATPC086-RESPUESTA
+           MOVE WS-ATPC904-CASO-086-CODENT     TO WS-ATPC086-CODENT
+           MOVE WS-ATPC904-CASO-086-CODPROCESO TO WS-ATPC086-CODPROCESO
+           MOVE WS-ATPC904-CASO-086-CODGRUPO   TO WS-ATPC086-CODGRUPO
+           PERFORM ATPC086-BUSCAR-EN-ARREGLO
+
+           IF WS-ATPC086-RETORNO-OK
+              ADD 1 TO WS-ATPC904-OK
+              STRING "ATPC904 - ATPC086 (FECHAS LIQUIDACIONES) CLAVE=["
+                                                    DELIMITED BY SIZE
+                     WS-ATPC904-CASO-086-CODENT     DELIMITED BY SIZE
+                     "/"                            DELIMITED BY SIZE
+                     WS-ATPC904-CASO-086-CODGRUPO   DELIMITED BY SIZE
+                     "] -- PASS"                    DELIMITED BY SIZE
+                INTO WS-ATPC904-LINEA-CASO
+           ELSE
+              ADD 1 TO WS-ATPC904-FAIL
+              STRING "ATPC904 - ATPC086 (FECHAS LIQUIDACIONES) CLAVE=["
+                                                    DELIMITED BY SIZE
+                     WS-ATPC904-CASO-086-CODENT     DELIMITED BY SIZE
+                     "/"                            DELIMITED BY SIZE
+                     WS-ATPC904-CASO-086-CODGRUPO   DELIMITED BY SIZE
+                     "] -- FAIL -- "                DELIMITED BY SIZE
+                     WS-ATPC086-RETORNO-DESC        DELIMITED BY SIZE
+                INTO WS-ATPC904-LINEA-CASO
+           END-IF
+           DISPLAY WS-ATPC904-LINEA-CASO
+           WRITE RPT-ATPC904-REG FROM WS-ATPC904-LINEA-CASO
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPC904-VERIFICAR-175
+      *----------------------------------------------------------------
+       ATPC904-VERIFICAR-175.
+           ADD 1 TO WS-ATPC904-TOTAL
+           INITIALIZE WS-ATPC175-RESPUESTA
+           MOVE WS-ATPC904-CASO-175-CODENT    TO WS-ATPC175-CODENT
+           MOVE WS-ATPC904-CASO-175-CODESTCTA TO WS-ATPC175-CODESTCTA
+           PERFORM ATPC175-BUSCAR-EN-ARREGLO
+
+           IF WS-ATPC175-RETORNO-OK
+              ADD 1 TO WS-ATPC904-OK
+              STRING "ATPC904 - ATPC175 (ESTADO CUENTA) CLAVE=["
+                                                    DELIMITED BY SIZE
+                     WS-ATPC904-CASO-175-CODENT     DELIMITED BY SIZE
+                     "/"                            DELIMITED BY SIZE
+                     WS-ATPC904-CASO-175-CODESTCTA  DELIMITED BY SIZE
+                     "] -- PASS"                    DELIMITED BY SIZE
+                INTO WS-ATPC904-LINEA-CASO
+           ELSE
+              ADD 1 TO WS-ATPC904-FAIL
+              STRING "ATPC904 - ATPC175 (ESTADO CUENTA) CLAVE=["
+                                                    DELIMITED BY SIZE
+                     WS-ATPC904-CASO-175-CODENT     DELIMITED BY SIZE
+                     "/"                            DELIMITED BY SIZE
+                     WS-ATPC904-CASO-175-CODESTCTA  DELIMITED BY SIZE
+                     "] -- FAIL -- "                DELIMITED BY SIZE
+                     WS-ATPC175-RETORNO-DESC        DELIMITED BY SIZE
+                INTO WS-ATPC904-LINEA-CASO
+           END-IF
+           DISPLAY WS-ATPC904-LINEA-CASO
+           WRITE RPT-ATPC904-REG FROM WS-ATPC904-LINEA-CASO
+           .
+
+      *----------------------------------------------------------------
+      * Proceso: 888888-LOGGEAR-TRANSACCION
+      *----------------------------------------------------------------
+      * Rutina de traza de entrada/salida de las librerias ATPCxxx
+      * invocadas por este programa (documentada como dependencia del
+      * host en el encabezado de cada libreria ATPCnnn-PR). Este
+      * programa batch la resuelve volcando la transaccion a consola;
+      * un programa en linea podria resolver esta misma rutina contra
+      * su propio log de transacciones.
+       888888-LOGGEAR-TRANSACCION.
+           DISPLAY INDICADOR_I-O OF MPMLOG " "
+                   CODIGO_RUTINA OF MPMLOG " "
+                   MENSAJE_COPY  OF MPMLOG
+           .
+
+       COPY "ATPC021-PR".
+       COPY "ATPC026-PR".
+       COPY "ATPC044-PR".
+       COPY "ATPC052-PR".
+       COPY "ATPC059-PR".
+       COPY "ATPC085-PR".
+       COPY "ATPC086-PR".
+       COPY "ATPC175-PR".
+       COPY "ATPC096-PR".
+       COPY "ATPCCTL-PR".
+       COPY "ATPCAUD-PR".
+       COPY "ATPCNEG-PR".
+       COPY "ATPCEXC-PR".

@@ -0,0 +1,122 @@
+      *----------------------------------------------------------------
+      * Libreria de utilidad para el watermark persistido de extractos
+      * delta ("cambios desde la ultima corrida")
+      *
+      * Dependencias:
+      *  - Debe estar declarada la FD DLT-WATERMARK (COPY "ATPCDLT-DLT"
+      *    en la FILE SECTION) y su SELECT en FILE-CONTROL, segun se
+      *    documenta en ATPCDLT-DLT.cpy
+      *
+      * Procesos de uso Publicos:
+      *  - ATPCDLT-GRABAR-WATERMARK
+      *  - ATPCDLT-LEER-WATERMARK
+      *----------------------------------------------------------------
+
+      *----------------------------------------------------------------
+      * Proceso: ATPCDLT-GRABAR-WATERMARK
+      *----------------------------------------------------------------
+      * Antes de invocar, cargar WS-ATPCDLT-TABLA,
+      * WS-ATPCDLT-FECEXTRACT, WS-ATPCDLT-HOREXTRACT y
+      * WS-ATPCDLT-CANTIDAD con los datos del extracto delta recien
+      * finalizado. Agrega una fila a ATPCDLT.DAT sin truncar lo que ya
+      * tenia -- igual que ATPCAUD, este archivo
+      * acumula historia entre corridas
+      * Ejemplo:
+      *     MOVE CT-ATPC044              TO WS-ATPCDLT-TABLA
+      *     MOVE WS-ATPC913-FECHOY       TO WS-ATPCDLT-FECEXTRACT
+      *     MOVE WS-ATPC913-HORAHOY      TO WS-ATPCDLT-HOREXTRACT
+      *     MOVE WS-ATPC044-LISTADO-CANT TO WS-ATPCDLT-CANTIDAD
+      *     PERFORM ATPCDLT-GRABAR-WATERMARK
+      *----------------------------------------------------------------
+       ATPCDLT-GRABAR-WATERMARK.
+           INITIALIZE WS-ATPCDLT-RETORNO
+
+           OPEN EXTEND DLT-WATERMARK
+           IF WS-ATPCDLT-STATUS = "35"
+              OPEN OUTPUT DLT-WATERMARK
+           END-IF
+
+           IF WS-ATPCDLT-STATUS = "00"
+              MOVE WS-ATPCDLT-TABLA          TO DLT-WATERMARK-TABLA
+              MOVE WS-ATPCDLT-FECEXTRACT     TO
+                                        DLT-WATERMARK-FECEXTRACT
+              MOVE WS-ATPCDLT-HOREXTRACT     TO
+                                        DLT-WATERMARK-HOREXTRACT
+              MOVE WS-ATPCDLT-CANTIDAD       TO DLT-WATERMARK-CANTIDAD
+              WRITE DLT-WATERMARK-REG
+              CLOSE DLT-WATERMARK
+              SET WS-ATPCDLT-RETORNO-OK      TO TRUE
+           ELSE
+              SET WS-ATPCDLT-RETORNO-ERROR TO TRUE
+              STRING "No se pudo grabar en ATPCDLT.DAT el watermark "
+                     "de ["                          DELIMITED BY SIZE
+                     WS-ATPCDLT-TABLA               DELIMITED BY SIZE
+                     "] -- FILE STATUS:["            DELIMITED BY SIZE
+                     WS-ATPCDLT-STATUS               DELIMITED BY SIZE
+                     "]"                             DELIMITED BY SIZE
+                INTO WS-ATPCDLT-RETORNO-DESC
+           END-IF
+           .
+
+
+      *----------------------------------------------------------------
+      * Proceso: ATPCDLT-LEER-WATERMARK
+      *----------------------------------------------------------------
+      * Consulta -- un escaneo secuencial de ATPCDLT.DAT -- del
+      * watermark vigente (fecha del ultimo extracto delta exitoso) de
+      * WS-ATPCDLT-TABLA. Si ATPCDLT.DAT todavia no existe o no tiene
+      * ninguna fila de esa tabla, deja WS-ATPCDLT-SIN-WATERMARK-SI y
+      * WS-ATPCDLT-CONSULTA-FECEXTRACT en SPACES, que el llamador debe
+      * interpretar como "primera corrida: no hay watermark previo,
+      * extraer todas las filas de la tabla"
+      * Ejemplo:
+      *     MOVE CT-ATPC044              TO WS-ATPCDLT-TABLA
+      *     PERFORM ATPCDLT-LEER-WATERMARK
+      *     IF WS-ATPCDLT-SIN-WATERMARK-SI
+      *        MOVE SPACES TO WS-ATPC044-DESDE-FECHA
+      *     ELSE
+      *        MOVE WS-ATPCDLT-CONSULTA-FECEXTRACT
+      *          TO WS-ATPC044-DESDE-FECHA
+      *     END-IF
+      *     PERFORM ATPC044-LISTAR-CAMBIOS-DESDE
+      *----------------------------------------------------------------
+       ATPCDLT-LEER-WATERMARK.
+           INITIALIZE WS-ATPCDLT-RETORNO
+                      WS-ATPCDLT-CONSULTA
+           SET WS-ATPCDLT-SIN-WATERMARK-SI TO TRUE
+
+           OPEN INPUT DLT-WATERMARK
+           IF WS-ATPCDLT-STATUS = "00"
+              PERFORM UNTIL WS-ATPCDLT-STATUS = "10"
+                 READ DLT-WATERMARK
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       IF DLT-WATERMARK-TABLA = WS-ATPCDLT-TABLA
+                          SET WS-ATPCDLT-SIN-WATERMARK-NO TO TRUE
+                          MOVE DLT-WATERMARK-FECEXTRACT TO
+                             WS-ATPCDLT-CONSULTA-FECEXTRACT
+                          MOVE DLT-WATERMARK-HOREXTRACT TO
+                             WS-ATPCDLT-CONSULTA-HOREXTRACT
+                          MOVE DLT-WATERMARK-CANTIDAD TO
+                             WS-ATPCDLT-CONSULTA-CANTIDAD
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE DLT-WATERMARK
+              SET WS-ATPCDLT-RETORNO-OK TO TRUE
+           ELSE
+              IF WS-ATPCDLT-STATUS = "35"
+                 SET WS-ATPCDLT-RETORNO-OK TO TRUE
+              ELSE
+                 SET WS-ATPCDLT-RETORNO-ERROR TO TRUE
+                 STRING "No se pudo leer ATPCDLT.DAT para ["
+                                                    DELIMITED BY SIZE
+                        WS-ATPCDLT-TABLA            DELIMITED BY SIZE
+                        "] -- FILE STATUS:["         DELIMITED BY SIZE
+                        WS-ATPCDLT-STATUS            DELIMITED BY SIZE
+                        "]"                          DELIMITED BY SIZE
+                   INTO WS-ATPCDLT-RETORNO-DESC
+              END-IF
+           END-IF
+           .

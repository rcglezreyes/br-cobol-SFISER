@@ -0,0 +1,37 @@
+      *----------------------------------------------------------------
+      * Libreria de utilidad para validar de forma consistente un
+      * CODENT de entidad frente a las dos representaciones que usan
+      * las tablas ATPCxxx: alfanumerica PIC X(04) (WS-ATPC021-CODENT,
+      * WS-ATPC044-CODENT, WS-ATPC052-CODENT, WS-ATPC059-CODENT y
+      * WS-ATPC175-CODENT) y numerica PIC 9(04) (WS-ATPC026-CODENT,
+      * WS-ATPC085-TAB-CODENT y WS-ATPC086-CODENT). Un CODENT con
+      * letras, o almacenado con blancos en vez de ceros a la
+      * izquierda, puede coincidir en una representacion y no
+      * coincidir en la otra, haciendo que el SEARCH ALL de una tabla
+      * numerica falle en silencio mientras el de una tabla
+      * alfanumerica funciona sin problema.
+      *
+      * Datos de entrada:
+      *  - WS-ATPCVAL-CODENT-ALF PIC X(04).
+      *     CODENT a validar, en su forma alfanumerica (la mas amplia;
+      *     un CODENT que ya se tenga en forma numerica se puede MOVEr
+      *     aqui sin inconvenientes).
+      *
+      * Datos de salida:
+      *  - WS-ATPCVAL-RETORNO-COD / -OK / -ERROR.
+      *  - WS-ATPCVAL-RETORNO-DESC.
+      *  - WS-ATPCVAL-CODENT-NUM PIC 9(04), valida unicamente cuando
+      *    WS-ATPCVAL-RETORNO-OK.
+      *----------------------------------------------------------------
+
+      * CODENT a validar y su redefinicion numerica
+       01  WS-ATPCVAL-CODENT-ENTRADA.
+           05  WS-ATPCVAL-CODENT-ALF       PIC X(04).
+           05  WS-ATPCVAL-CODENT-NUM REDEFINES
+               WS-ATPCVAL-CODENT-ALF       PIC 9(04).
+
+       01  WS-ATPCVAL-RETORNO.
+           05  WS-ATPCVAL-RETORNO-COD       PIC 9(01).
+               88  WS-ATPCVAL-RETORNO-OK    VALUE 0.
+               88  WS-ATPCVAL-RETORNO-ERROR VALUE 9.
+           05  WS-ATPCVAL-RETORNO-DESC      PIC X(1000).
